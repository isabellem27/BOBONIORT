@@ -1,9 +1,13 @@
-      ****************************************************************** 
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. rembsave RECURSIVE.
        AUTHOR. Alexandre&.
 
+      ******************************************************************
+      * MAJ RD le 09/08/2026 : saisie et enregistrement effectif de    *
+      *      la demande de remboursement (prestation, montant, calcul  *
+      *      du montant du a partir des taux du contrat du membre).    *
       ******************************************************************
 
        DATA DIVISION.
@@ -11,7 +15,43 @@
        01  WS-ERROR-MESSAGE     PIC X(70).
        01  WS-UPDATE-VALIDATION PIC X(01).
        01  WS-MENU-RETURN       PIC X(01).
-       01  WS-MAIL-AROBASE      PIC 9(01) VALUE 0.
+       01  WS-CLAIM-DOCTOR      PIC X(01).
+       01  WS-CLAIM-PARMEDICAL  PIC X(01).
+       01  WS-CLAIM-HOSPITAL    PIC X(01).
+       01  WS-CLAIM-S-GLASSES   PIC X(01).
+       01  WS-CLAIM-P-GLASSES   PIC X(01).
+       01  WS-CLAIM-MOLAR       PIC X(01).
+       01  WS-CLAIM-NON-MOLAR   PIC X(01).
+       01  WS-CLAIM-DESCALINGS  PIC X(01).
+       01  WS-CLAIM-CATEGORY    PIC X(20).
+       01  WS-CLAIM-AMOUNT      PIC 9(05).
+       01  WS-CLAIM-PERCENT     PIC 9(03).
+       01  WS-CLAIM-OWED        PIC 9(05).
+       01  WS-SQL-LIB           PIC X(80).
+       01  FIN                  PIC S9(9) VALUE 100.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME               PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME             PIC X(05) VALUE 'cobol'.
+       01  PASSWD               PIC X(05) VALUE 'cbl85'.
+       01  SQL-PCT-DOCTOR       PIC 9(03) VALUE 0.
+       01  SQL-PCT-PARMEDICAL   PIC 9(03) VALUE 0.
+       01  SQL-PCT-HOSPITAL     PIC 9(03) VALUE 0.
+       01  SQL-PCT-S-GLASSES    PIC 9(03) VALUE 0.
+       01  SQL-PCT-P-GLASSES    PIC 9(03) VALUE 0.
+       01  SQL-PCT-MOLAR        PIC 9(03) VALUE 0.
+       01  SQL-PCT-NON-MOLAR    PIC 9(03) VALUE 0.
+       01  SQL-PCT-DESCALINGS   PIC 9(03) VALUE 0.
+       01  SQL-LOCK-KEY         PIC X(15) VALUE SPACES.
+       01  SQL-MAX-CLAIM-NUM    PIC 9(08) VALUE 0.
+       01  SQL-CLAIM-NUM        PIC 9(08) VALUE 0.
+       01  SQL-CLAIM-DATE       PIC X(08) VALUE SPACES.
+       01  SQL-CATEGORY         PIC X(20) VALUE SPACES.
+       01  SQL-AMOUNT           PIC 9(05) VALUE 0.
+       01  SQL-OWED             PIC 9(05) VALUE 0.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
        01 LK-CUSTOMER.
@@ -22,7 +62,7 @@
            03 LK-CUS-ADRESS1	 PIC X(50).
            03 LK-CUS-ADRESS2	 PIC X(50).
            03 LK-CUS-ZIPCODE	 PIC X(15).
-           03 LK-CUS-TOWN	     PIC X(50).
+           03 LK-CUS-TOWN	     PIC X(30).
            03 LK-CUS-COUNTRY	 PIC X(20).
            03 LK-CUS-PHONE	     PIC X(10).
            03 LK-CUS-MAIL	     PIC X(50).
@@ -32,7 +72,7 @@
                05 LK-MONTH       PIC X(02).
                05 LK-SEPARATOR2  PIC X(01).
                05 LK-DAY         PIC X(02).
-           03 LK-CUS-DOCTOR	     PIC X(50).
+           03 LK-CUS-DOCTOR	     PIC X(20).
            03 LK-CUS-CODE-SECU.
                05 LK-SECU-1      PIC X(01).
                05 LK-SECU-2      PIC X(02).
@@ -50,8 +90,302 @@
            03 LK-CUS-ACTIVE	     PIC X(01).
 
        SCREEN SECTION.
-       COPY ' '.
+       COPY 'screen-save-reimbursement.cpy'.
 
       ******************************************************************
 
        PROCEDURE DIVISION USING LK-CUSTOMER.
+
+      ******************************************************************
+      *    0000-START-MAIN.                                            *
+      ******************************************************************
+       0000-START-MAIN.
+           PERFORM 1000-PREPARE-START
+               THRU 1000-PREPARE-START-EXIT.
+           PERFORM 1100-DISPLAY-SCREEN-START
+               THRU 1100-DISPLAY-SCREEN-START-EXIT
+               UNTIL FUNCTION UPPER-CASE(WS-MENU-RETURN) EQUAL 'O'.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-PREPARE-START.                                         *
+      ******************************************************************
+       1000-PREPARE-START.
+           INITIALIZE WS-ERROR-MESSAGE WS-UPDATE-VALIDATION
+               WS-MENU-RETURN WS-CLAIM-DOCTOR WS-CLAIM-PARMEDICAL
+               WS-CLAIM-HOSPITAL WS-CLAIM-S-GLASSES
+               WS-CLAIM-P-GLASSES WS-CLAIM-MOLAR
+               WS-CLAIM-NON-MOLAR WS-CLAIM-DESCALINGS
+               WS-CLAIM-AMOUNT.
+           PERFORM 2000-SQL-CONNECTION-START
+               THRU 2000-SQL-CONNECTION-START-EXIT.
+           PERFORM 1010-CREATE-CLAIM-TAB-START
+               THRU 1010-CREATE-CLAIM-TAB-START-EXIT.
+           PERFORM 2100-SQL-DISCONNECTION-START
+               THRU 2100-SQL-DISCONNECTION-START-EXIT.
+       1000-PREPARE-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1010-CREATE-CLAIM-TAB-START.                                *
+      ******************************************************************
+       1010-CREATE-CLAIM-TAB-START.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS CUSTOMER_CLAIM (
+                   UUID_CUSTOMER VARCHAR(36),
+                   CLAIM_NUM     INT,
+                   CLAIM_DATE    VARCHAR(08),
+                   CLAIM_CATEGORY VARCHAR(20),
+                   CLAIM_AMOUNT  INT,
+                   CLAIM_OWED    INT
+               )
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur creation table CUSTOMER_CLAIM.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1010-CREATE-CLAIM-TAB-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-DISPLAY-SCREEN-START.                                  *
+      ******************************************************************
+       1100-DISPLAY-SCREEN-START.
+           ACCEPT SCREEN-SAVE-REIMBURSEMENT.
+           PERFORM 1200-CHECK-CHOICE-START
+               THRU 1200-CHECK-CHOICE-START-EXIT.
+       1100-DISPLAY-SCREEN-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1200-CHECK-CHOICE-START.                                    *
+      ******************************************************************
+       1200-CHECK-CHOICE-START.
+           IF FUNCTION UPPER-CASE(WS-UPDATE-VALIDATION) EQUAL 'O' THEN
+               PERFORM 1300-SAVE-CLAIM-START
+                   THRU 1300-SAVE-CLAIM-START-EXIT
+               MOVE SPACES TO WS-UPDATE-VALIDATION
+           END-IF.
+       1200-CHECK-CHOICE-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1300-SAVE-CLAIM-START.                                      *
+      ******************************************************************
+       1300-SAVE-CLAIM-START.
+           PERFORM 1310-DETERMINE-CATEGORY-START
+               THRU 1310-DETERMINE-CATEGORY-START-EXIT.
+           IF WS-CLAIM-CATEGORY EQUAL SPACES THEN
+               MOVE 'Veuillez choisir une prestation.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 1300-SAVE-CLAIM-START-EXIT
+           END-IF.
+           IF WS-CLAIM-AMOUNT EQUAL ZERO THEN
+               MOVE 'Veuillez saisir le montant de la depense.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 1300-SAVE-CLAIM-START-EXIT
+           END-IF.
+           PERFORM 2000-SQL-CONNECTION-START
+               THRU 2000-SQL-CONNECTION-START-EXIT.
+           PERFORM 1400-SELECT-PERCENT-START
+               THRU 1400-SELECT-PERCENT-START-EXIT.
+           PERFORM 1500-COMPUTE-OWED-START
+               THRU 1500-COMPUTE-OWED-START-EXIT.
+           PERFORM 1600-INSERT-CLAIM-START
+               THRU 1600-INSERT-CLAIM-START-EXIT.
+           EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM 2100-SQL-DISCONNECTION-START
+               THRU 2100-SQL-DISCONNECTION-START-EXIT.
+           MOVE 'DEMANDE DE REMBOURSEMENT ENREGISTREE.'
+               TO WS-ERROR-MESSAGE.
+       1300-SAVE-CLAIM-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1310-DETERMINE-CATEGORY-START.                              *
+      ******************************************************************
+       1310-DETERMINE-CATEGORY-START.
+           MOVE SPACES TO WS-CLAIM-CATEGORY.
+           IF FUNCTION UPPER-CASE(WS-CLAIM-DOCTOR) EQUAL 'O' THEN
+               MOVE 'DOCTOR' TO WS-CLAIM-CATEGORY
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-CLAIM-PARMEDICAL) EQUAL 'O' THEN
+               MOVE 'PARMEDICAL' TO WS-CLAIM-CATEGORY
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-CLAIM-HOSPITAL) EQUAL 'O' THEN
+               MOVE 'HOSPITAL' TO WS-CLAIM-CATEGORY
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-CLAIM-S-GLASSES) EQUAL 'O' THEN
+               MOVE 'SINGLE_GLASSES' TO WS-CLAIM-CATEGORY
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-CLAIM-P-GLASSES) EQUAL 'O' THEN
+               MOVE 'PROGRESSIVE_GLASSES' TO WS-CLAIM-CATEGORY
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-CLAIM-MOLAR) EQUAL 'O' THEN
+               MOVE 'MOLAR_CROWNS' TO WS-CLAIM-CATEGORY
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-CLAIM-NON-MOLAR) EQUAL 'O' THEN
+               MOVE 'NON_MOLAR_CROWNS' TO WS-CLAIM-CATEGORY
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-CLAIM-DESCALINGS) EQUAL 'O' THEN
+               MOVE 'DESCALINGS' TO WS-CLAIM-CATEGORY
+           END-IF END-IF END-IF END-IF END-IF END-IF END-IF.
+       1310-DETERMINE-CATEGORY-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1400-SELECT-PERCENT-START.                                  *
+      ******************************************************************
+       1400-SELECT-PERCENT-START.
+           EXEC SQL
+               SELECT REIMBURSEMENT_DOCTOR, REIMBURSEMENT_PARMEDICAL,
+                      REIMBURSEMENT_HOSPITAL,
+                      REIMBURSEMENT_SINGLE_GLASSES,
+                      REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                      REIMBURSEMENT_MOLAR_CROWNS,
+                      REIMBURSEMENT_NON_MOLAR_CROWNS,
+                      REIMBURSEMENT_DESCALINGS
+               INTO :SQL-PCT-DOCTOR, :SQL-PCT-PARMEDICAL,
+                    :SQL-PCT-HOSPITAL, :SQL-PCT-S-GLASSES,
+                    :SQL-PCT-P-GLASSES, :SQL-PCT-MOLAR,
+                    :SQL-PCT-NON-MOLAR, :SQL-PCT-DESCALINGS
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER = :LK-CUS-UUID
+               ORDER BY REIMBURSEMENT_CREATE_DATE DESC
+               LIMIT 1
+           END-EXEC.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = FIN THEN
+               MOVE 'Erreur lecture des taux de remboursement.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1400-SELECT-PERCENT-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1500-COMPUTE-OWED-START.                                    *
+      ******************************************************************
+       1500-COMPUTE-OWED-START.
+           EVALUATE WS-CLAIM-CATEGORY
+               WHEN 'DOCTOR'
+                   MOVE SQL-PCT-DOCTOR TO WS-CLAIM-PERCENT
+               WHEN 'PARMEDICAL'
+                   MOVE SQL-PCT-PARMEDICAL TO WS-CLAIM-PERCENT
+               WHEN 'HOSPITAL'
+                   MOVE SQL-PCT-HOSPITAL TO WS-CLAIM-PERCENT
+               WHEN 'SINGLE_GLASSES'
+                   MOVE SQL-PCT-S-GLASSES TO WS-CLAIM-PERCENT
+               WHEN 'PROGRESSIVE_GLASSES'
+                   MOVE SQL-PCT-P-GLASSES TO WS-CLAIM-PERCENT
+               WHEN 'MOLAR_CROWNS'
+                   MOVE SQL-PCT-MOLAR TO WS-CLAIM-PERCENT
+               WHEN 'NON_MOLAR_CROWNS'
+                   MOVE SQL-PCT-NON-MOLAR TO WS-CLAIM-PERCENT
+               WHEN 'DESCALINGS'
+                   MOVE SQL-PCT-DESCALINGS TO WS-CLAIM-PERCENT
+               WHEN OTHER
+                   MOVE ZERO TO WS-CLAIM-PERCENT
+           END-EVALUATE.
+           COMPUTE WS-CLAIM-OWED =
+               WS-CLAIM-AMOUNT * WS-CLAIM-PERCENT / 100.
+       1500-COMPUTE-OWED-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1600-INSERT-CLAIM-START.                                    *
+      ******************************************************************
+       1600-INSERT-CLAIM-START.
+           PERFORM 1610-SQL-LOCK-NUMBERING-START
+               THRU 1610-SQL-LOCK-NUMBERING-START-EXIT.
+           PERFORM 1620-SQL-GENERATE-NUMBER-START
+               THRU 1620-SQL-GENERATE-NUMBER-START-EXIT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SQL-CLAIM-DATE.
+           MOVE WS-CLAIM-CATEGORY TO SQL-CATEGORY.
+           MOVE WS-CLAIM-AMOUNT TO SQL-AMOUNT.
+           MOVE WS-CLAIM-OWED TO SQL-OWED.
+           EXEC SQL
+               INSERT INTO CUSTOMER_CLAIM
+                   (UUID_CUSTOMER, CLAIM_NUM, CLAIM_DATE,
+                    CLAIM_CATEGORY, CLAIM_AMOUNT, CLAIM_OWED)
+               VALUES
+                   (:LK-CUS-UUID, :SQL-CLAIM-NUM, :SQL-CLAIM-DATE,
+                    :SQL-CATEGORY, :SQL-AMOUNT, :SQL-OWED)
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur enregistrement de la demande.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1600-INSERT-CLAIM-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1610-SQL-LOCK-NUMBERING-START.                              *
+      ******************************************************************
+       1610-SQL-LOCK-NUMBERING-START.
+           MOVE 'CLAIM' TO SQL-LOCK-KEY.
+           EXEC SQL
+               SELECT pg_advisory_xact_lock(hashtext(:SQL-LOCK-KEY))
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur verrou numerotation demande.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1610-SQL-LOCK-NUMBERING-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1620-SQL-GENERATE-NUMBER-START.                             *
+      ******************************************************************
+       1620-SQL-GENERATE-NUMBER-START.
+           MOVE ZERO TO SQL-MAX-CLAIM-NUM.
+           EXEC SQL
+               SELECT MAX(CLAIM_NUM)
+               INTO :SQL-MAX-CLAIM-NUM
+               FROM CUSTOMER_CLAIM
+           END-EXEC.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = FIN THEN
+               MOVE 'Erreur numerotation demande.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+           MOVE SQL-MAX-CLAIM-NUM TO SQL-CLAIM-NUM.
+           ADD 1 TO SQL-CLAIM-NUM.
+       1620-SQL-GENERATE-NUMBER-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-SQL-CONNECTION-START.                                  *
+      ******************************************************************
+       2000-SQL-CONNECTION-START.
+           EXEC SQL
+               CONNECT TO :DBNAME USER :USERNAME USING :PASSWD
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur de connexion a la base de donnees.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       2000-SQL-CONNECTION-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-SQL-DISCONNECTION-START.                               *
+      ******************************************************************
+       2100-SQL-DISCONNECTION-START.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+       2100-SQL-DISCONNECTION-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9020-SQL-ERROR-START.                                       *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           MOVE SQLERRMC TO WS-SQL-LIB.
+           DISPLAY WS-ERROR-MESSAGE.
+           DISPLAY WS-SQL-LIB.
+           STOP RUN.
