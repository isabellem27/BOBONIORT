@@ -0,0 +1,301 @@
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. depsave RECURSIVE.
+       AUTHOR. Alexandre.
+
+      ******************************************************************
+      * MAJ RD le 09/08/2026 : saisie et enregistrement effectif d'un *
+      *      ayant-droit (conjoint ou enfant) rattache au contrat de  *
+      *      l'adherent.                                              *
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ERROR-MESSAGE     PIC X(70).
+       01  WS-UPDATE-VALIDATION PIC X(01).
+       01  WS-MENU-RETURN       PIC X(01).
+       01  WS-DEP-SPOUSE        PIC X(01).
+       01  WS-DEP-CHILD         PIC X(01).
+       01  WS-DEP-RELATION      PIC X(10).
+       01  WS-DEP-LASTNAME      PIC X(20).
+       01  WS-DEP-FIRSTNAME     PIC X(20).
+       01  WS-DEP-BIRTH-DATE    PIC X(10).
+       01  WS-SQL-LIB           PIC X(80).
+       01  FIN                  PIC S9(9) VALUE 100.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME               PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME             PIC X(05) VALUE 'cobol'.
+       01  PASSWD               PIC X(05) VALUE 'cbl85'.
+       01  SQL-LOCK-KEY         PIC X(15) VALUE SPACES.
+       01  SQL-MAX-DEP-NUM      PIC 9(08) VALUE 0.
+       01  SQL-DEP-NUM          PIC 9(08) VALUE 0.
+       01  SQL-DEP-RELATION     PIC X(10) VALUE SPACES.
+       01  SQL-DEP-LASTNAME     PIC X(20) VALUE SPACES.
+       01  SQL-DEP-FIRSTNAME    PIC X(20) VALUE SPACES.
+       01  SQL-DEP-BIRTH-DATE   PIC X(10) VALUE SPACES.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-CUSTOMER.
+           03 LK-CUS-UUID        PIC X(36).
+           03 LK-CUS-GENDER      PIC X(10).
+           03 LK-CUS-LASTNAME    PIC X(20).
+           03 LK-CUS-FIRSTNAME   PIC X(20).
+           03 LK-CUS-ADRESS1	 PIC X(50).
+           03 LK-CUS-ADRESS2	 PIC X(50).
+           03 LK-CUS-ZIPCODE	 PIC X(15).
+           03 LK-CUS-TOWN	     PIC X(30).
+           03 LK-CUS-COUNTRY	 PIC X(20).
+           03 LK-CUS-PHONE	     PIC X(10).
+           03 LK-CUS-MAIL	     PIC X(50).
+           03 LK-CUS-BIRTH-DATE.
+               05 LK-YEAR        PIC X(04).
+               05 LK-SEPARATOR1  PIC X(01).
+               05 LK-MONTH       PIC X(02).
+               05 LK-SEPARATOR2  PIC X(01).
+               05 LK-DAY         PIC X(02).
+           03 LK-CUS-DOCTOR	     PIC X(20).
+           03 LK-CUS-CODE-SECU.
+               05 LK-SECU-1      PIC X(01).
+               05 LK-SECU-2      PIC X(02).
+               05 LK-SECU-3      PIC X(02).
+               05 LK-SECU-4      PIC X(02).
+               05 LK-SECU-5      PIC X(03).
+               05 LK-SECU-6      PIC X(03).
+               05 LK-SECU-7      PIC X(02).
+           03 LK-CUS-CODE-IBAN   PIC X(34).
+           03 LK-CUS-NBCHILDREN  PIC 9(03).
+           03 LK-CUS-COUPLE      PIC X(05).
+           03 LK-CUS-CREATE-DATE PIC X(10).
+           03 LK-CUS-UPDATE-DATE PIC X(10).
+           03 LK-CUS-CLOSE-DATE  PIC X(10).
+           03 LK-CUS-ACTIVE	     PIC X(01).
+
+       SCREEN SECTION.
+       COPY 'screen-save-dependent.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+
+      ******************************************************************
+      *    0000-START-MAIN.                                            *
+      ******************************************************************
+       0000-START-MAIN.
+           PERFORM 1000-PREPARE-START
+               THRU 1000-PREPARE-START-EXIT.
+           PERFORM 1100-DISPLAY-SCREEN-START
+               THRU 1100-DISPLAY-SCREEN-START-EXIT
+               UNTIL FUNCTION UPPER-CASE(WS-MENU-RETURN) EQUAL 'O'.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-PREPARE-START.                                         *
+      ******************************************************************
+       1000-PREPARE-START.
+           INITIALIZE WS-ERROR-MESSAGE WS-UPDATE-VALIDATION
+               WS-MENU-RETURN WS-DEP-SPOUSE WS-DEP-CHILD
+               WS-DEP-LASTNAME WS-DEP-FIRSTNAME WS-DEP-BIRTH-DATE.
+           PERFORM 2000-SQL-CONNECTION-START
+               THRU 2000-SQL-CONNECTION-START-EXIT.
+           PERFORM 1010-CREATE-DEP-TAB-START
+               THRU 1010-CREATE-DEP-TAB-START-EXIT.
+           PERFORM 2100-SQL-DISCONNECTION-START
+               THRU 2100-SQL-DISCONNECTION-START-EXIT.
+       1000-PREPARE-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1010-CREATE-DEP-TAB-START.                                  *
+      ******************************************************************
+       1010-CREATE-DEP-TAB-START.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS CUSTOMER_DEPENDENT (
+                   UUID_CUSTOMER       VARCHAR(36),
+                   DEPENDENT_NUM        INT,
+                   DEPENDENT_RELATION   VARCHAR(10),
+                   DEPENDENT_LASTNAME   VARCHAR(20),
+                   DEPENDENT_FIRSTNAME  VARCHAR(20),
+                   DEPENDENT_BIRTH_DATE VARCHAR(10)
+               )
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur creation table CUSTOMER_DEPENDENT.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1010-CREATE-DEP-TAB-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-DISPLAY-SCREEN-START.                                  *
+      ******************************************************************
+       1100-DISPLAY-SCREEN-START.
+           ACCEPT SCREEN-SAVE-DEPENDENT.
+           PERFORM 1200-CHECK-CHOICE-START
+               THRU 1200-CHECK-CHOICE-START-EXIT.
+       1100-DISPLAY-SCREEN-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1200-CHECK-CHOICE-START.                                    *
+      ******************************************************************
+       1200-CHECK-CHOICE-START.
+           IF FUNCTION UPPER-CASE(WS-UPDATE-VALIDATION) EQUAL 'O' THEN
+               PERFORM 1300-SAVE-DEP-START
+                   THRU 1300-SAVE-DEP-START-EXIT
+               MOVE SPACES TO WS-UPDATE-VALIDATION
+           END-IF.
+       1200-CHECK-CHOICE-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1300-SAVE-DEP-START.                                        *
+      ******************************************************************
+       1300-SAVE-DEP-START.
+           PERFORM 1310-DETERMINE-RELATION-START
+               THRU 1310-DETERMINE-RELATION-START-EXIT.
+           IF WS-DEP-RELATION EQUAL SPACES THEN
+               MOVE 'Veuillez choisir le lien de parente.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 1300-SAVE-DEP-START-EXIT
+           END-IF.
+           IF WS-DEP-LASTNAME EQUAL SPACES THEN
+               MOVE 'Veuillez saisir le nom de l''ayant-droit.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 1300-SAVE-DEP-START-EXIT
+           END-IF.
+           IF WS-DEP-BIRTH-DATE EQUAL SPACES THEN
+               MOVE 'Veuillez saisir la date de naissance.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 1300-SAVE-DEP-START-EXIT
+           END-IF.
+           PERFORM 2000-SQL-CONNECTION-START
+               THRU 2000-SQL-CONNECTION-START-EXIT.
+           PERFORM 1600-INSERT-DEP-START
+               THRU 1600-INSERT-DEP-START-EXIT.
+           EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM 2100-SQL-DISCONNECTION-START
+               THRU 2100-SQL-DISCONNECTION-START-EXIT.
+           MOVE 'AYANT-DROIT ENREGISTRE.'
+               TO WS-ERROR-MESSAGE.
+       1300-SAVE-DEP-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1310-DETERMINE-RELATION-START.                              *
+      ******************************************************************
+       1310-DETERMINE-RELATION-START.
+           MOVE SPACES TO WS-DEP-RELATION.
+           IF FUNCTION UPPER-CASE(WS-DEP-SPOUSE) EQUAL 'O' THEN
+               MOVE 'SPOUSE' TO WS-DEP-RELATION
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-DEP-CHILD) EQUAL 'O' THEN
+               MOVE 'CHILD' TO WS-DEP-RELATION
+           END-IF END-IF.
+       1310-DETERMINE-RELATION-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1600-INSERT-DEP-START.                                      *
+      ******************************************************************
+       1600-INSERT-DEP-START.
+           PERFORM 1610-SQL-LOCK-NUMBERING-START
+               THRU 1610-SQL-LOCK-NUMBERING-START-EXIT.
+           PERFORM 1620-SQL-GENERATE-NUMBER-START
+               THRU 1620-SQL-GENERATE-NUMBER-START-EXIT.
+           MOVE WS-DEP-RELATION TO SQL-DEP-RELATION.
+           MOVE WS-DEP-LASTNAME TO SQL-DEP-LASTNAME.
+           MOVE WS-DEP-FIRSTNAME TO SQL-DEP-FIRSTNAME.
+           MOVE WS-DEP-BIRTH-DATE TO SQL-DEP-BIRTH-DATE.
+           EXEC SQL
+               INSERT INTO CUSTOMER_DEPENDENT
+                   (UUID_CUSTOMER, DEPENDENT_NUM, DEPENDENT_RELATION,
+                    DEPENDENT_LASTNAME, DEPENDENT_FIRSTNAME,
+                    DEPENDENT_BIRTH_DATE)
+               VALUES
+                   (:LK-CUS-UUID, :SQL-DEP-NUM, :SQL-DEP-RELATION,
+                    :SQL-DEP-LASTNAME, :SQL-DEP-FIRSTNAME,
+                    :SQL-DEP-BIRTH-DATE)
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur enregistrement de l''ayant-droit.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1600-INSERT-DEP-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1610-SQL-LOCK-NUMBERING-START.                              *
+      ******************************************************************
+       1610-SQL-LOCK-NUMBERING-START.
+           MOVE 'DEPENDENT' TO SQL-LOCK-KEY.
+           EXEC SQL
+               SELECT pg_advisory_xact_lock(hashtext(:SQL-LOCK-KEY))
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur verrou numerotation ayant-droit.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1610-SQL-LOCK-NUMBERING-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1620-SQL-GENERATE-NUMBER-START.                             *
+      ******************************************************************
+       1620-SQL-GENERATE-NUMBER-START.
+           MOVE ZERO TO SQL-MAX-DEP-NUM.
+           EXEC SQL
+               SELECT MAX(DEPENDENT_NUM)
+               INTO :SQL-MAX-DEP-NUM
+               FROM CUSTOMER_DEPENDENT
+           END-EXEC.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = FIN THEN
+               MOVE 'Erreur numerotation ayant-droit.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+           MOVE SQL-MAX-DEP-NUM TO SQL-DEP-NUM.
+           ADD 1 TO SQL-DEP-NUM.
+       1620-SQL-GENERATE-NUMBER-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-SQL-CONNECTION-START.                                  *
+      ******************************************************************
+       2000-SQL-CONNECTION-START.
+           EXEC SQL
+               CONNECT TO :DBNAME USER :USERNAME USING :PASSWD
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur de connexion a la base de donnees.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       2000-SQL-CONNECTION-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-SQL-DISCONNECTION-START.                               *
+      ******************************************************************
+       2100-SQL-DISCONNECTION-START.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+       2100-SQL-DISCONNECTION-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9020-SQL-ERROR-START.                                       *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           MOVE SQLERRMC TO WS-SQL-LIB.
+           DISPLAY WS-ERROR-MESSAGE.
+           DISPLAY WS-SQL-LIB.
+           STOP RUN.
