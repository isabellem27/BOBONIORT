@@ -9,8 +9,49 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-MENU-RETURN       PIC X(01).
+       01  WS-CLAIM-ENTRY       PIC X(01).
+       01  WS-CLAIM-LOOKUP      PIC X(01).
        01  WS-ERROR-MESSAGE     PIC X(45).
+       01  WS-CLM-INDEX         PIC 9(01) VALUE 0.
+       01  WS-CLAIM-ROW-1.
+           03 WS-CLM1-DATE      PIC X(08).
+           03 WS-CLM1-CATEGORY  PIC X(20).
+           03 WS-CLM1-AMOUNT    PIC 9(05).
+           03 WS-CLM1-OWED      PIC 9(05).
+       01  WS-CLAIM-ROW-2.
+           03 WS-CLM2-DATE      PIC X(08).
+           03 WS-CLM2-CATEGORY  PIC X(20).
+           03 WS-CLM2-AMOUNT    PIC 9(05).
+           03 WS-CLM2-OWED      PIC 9(05).
+       01  WS-CLAIM-ROW-3.
+           03 WS-CLM3-DATE      PIC X(08).
+           03 WS-CLM3-CATEGORY  PIC X(20).
+           03 WS-CLM3-AMOUNT    PIC 9(05).
+           03 WS-CLM3-OWED      PIC 9(05).
+       01  WS-CLAIM-ROW-4.
+           03 WS-CLM4-DATE      PIC X(08).
+           03 WS-CLM4-CATEGORY  PIC X(20).
+           03 WS-CLM4-AMOUNT    PIC 9(05).
+           03 WS-CLM4-OWED      PIC 9(05).
+       01  WS-CLAIM-ROW-5.
+           03 WS-CLM5-DATE      PIC X(08).
+           03 WS-CLM5-CATEGORY  PIC X(20).
+           03 WS-CLM5-AMOUNT    PIC 9(05).
+           03 WS-CLM5-OWED      PIC 9(05).
 
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME               PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME             PIC X(05) VALUE 'cobol'.
+       01  PASSWD               PIC X(05) VALUE 'cbl85'.
+       01  SQL-CLM-DATE         PIC X(08).
+       01  SQL-CLM-CATEGORY     PIC X(20).
+       01  SQL-CLM-AMOUNT       PIC 9(05).
+       01  SQL-CLM-OWED         PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  FIN                  PIC S9(9) VALUE 100.
 
        LINKAGE SECTION.
        01 LK-CUSTOMER.
@@ -59,23 +100,144 @@
       ******************************************************************
 
        PROCEDURE DIVISION USING LK-CUSTOMER.
- 
+
        0000-START-MAIN.
-           INITIALIZE WS-MENU-RETURN.
-           ACCEPT SCREEN-REIMBOURSEMENT-CUSTOMER.
+           INITIALIZE WS-MENU-RETURN WS-CLAIM-ENTRY WS-CLAIM-LOOKUP
+               WS-ERROR-MESSAGE WS-CLAIM-ROW-1 WS-CLAIM-ROW-2
+               WS-CLAIM-ROW-3 WS-CLAIM-ROW-4 WS-CLAIM-ROW-5.
 
-           PERFORM 2100-START-CHECK-CHOICE
-              THRU 2100-END-CHECK-CHOICE.              
+           PERFORM 2000-START-SCREEN
+              THRU END-2000-SCREEN.
        END-0000-MAIN.
            GOBACK.
 
+       2000-START-SCREEN.
+           ACCEPT SCREEN-REIMBOURSEMENT-CUSTOMER.
+
+           PERFORM 2100-START-CHECK-CHOICE
+              THRU 2100-END-CHECK-CHOICE.
+       END-2000-SCREEN.
+           EXIT.
+
        2100-START-CHECK-CHOICE.
            IF FUNCTION UPPER-CASE(WS-MENU-RETURN)
               EQUAL 'O' THEN
                CALL 'mcfront' USING LK-CUS-UUID
-           ELSE  
-              MOVE 'Veuillez entrer "O" pour confirmer.' 
+           ELSE IF FUNCTION UPPER-CASE(WS-CLAIM-ENTRY)
+               EQUAL 'O' THEN
+               CALL 'rembsave' USING LK-CUSTOMER
+               MOVE SPACES TO WS-CLAIM-ENTRY
+               GO TO 2000-START-SCREEN
+           ELSE IF FUNCTION UPPER-CASE(WS-CLAIM-LOOKUP)
+               EQUAL 'O' THEN
+               PERFORM 2200-START-LOOKUP-CLAIMS
+                  THRU 2200-END-LOOKUP-CLAIMS
+               MOVE SPACES TO WS-CLAIM-LOOKUP
+               GO TO 2000-START-SCREEN
+           ELSE
+              MOVE 'Veuillez entrer "O" pour confirmer.'
               TO WS-ERROR-MESSAGE
+              GO TO 2000-START-SCREEN
            END-IF.
        2100-END-CHECK-CHOICE.
-           EXIT.  
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recherche les cinq dernieres demandes de               *
+      *    remboursement de l'adherent et les affiche a l'ecran.       *
+      ******************************************************************
+       2200-START-LOOKUP-CLAIMS.
+           INITIALIZE WS-CLAIM-ROW-1 WS-CLAIM-ROW-2 WS-CLAIM-ROW-3
+               WS-CLAIM-ROW-4 WS-CLAIM-ROW-5.
+           MOVE 0 TO WS-CLM-INDEX.
+
+           EXEC SQL
+               CONNECT TO :DBNAME USER :USERNAME USING :PASSWD
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur de connexion a la base de donnees.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-CLAIMS
+           END-IF.
+
+           EXEC SQL
+               DECLARE CRS-CLAIM CURSOR FOR
+               SELECT CLAIM_DATE, CLAIM_CATEGORY, CLAIM_AMOUNT,
+                      CLAIM_OWED
+               FROM CUSTOMER_CLAIM
+               WHERE UUID_CUSTOMER = :LK-CUS-UUID
+               ORDER BY CLAIM_NUM DESC
+               LIMIT 5
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur declaration curseur demandes.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-CLAIMS
+           END-IF.
+
+           EXEC SQL OPEN CRS-CLAIM END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur ouverture curseur demandes.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-CLAIMS
+           END-IF.
+
+           PERFORM 2210-CRS-CLAIM-READ-START
+               THRU END-2210-CRS-CLAIM-READ.
+
+           EXEC SQL CLOSE CRS-CLAIM END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       2200-END-LOOKUP-CLAIMS.
+           EXIT.
+
+       2210-CRS-CLAIM-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+               EXEC SQL
+                   FETCH CRS-CLAIM
+                   INTO :SQL-CLM-DATE, :SQL-CLM-CATEGORY,
+                        :SQL-CLM-AMOUNT, :SQL-CLM-OWED
+               END-EXEC
+               IF (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                   MOVE 'Erreur lecture des demandes.'
+                       TO WS-ERROR-MESSAGE
+                   MOVE FIN TO SQLCODE
+               END-IF
+               IF SQLCODE NOT = FIN THEN
+                   ADD 1 TO WS-CLM-INDEX
+                   PERFORM 2220-CHARGE-CLAIM-ROW-START
+                       THRU END-2220-CHARGE-CLAIM-ROW
+               END-IF
+           END-PERFORM.
+       END-2210-CRS-CLAIM-READ.
+           EXIT.
+
+       2220-CHARGE-CLAIM-ROW-START.
+           EVALUATE WS-CLM-INDEX
+               WHEN 1
+                   MOVE SQL-CLM-DATE TO WS-CLM1-DATE
+                   MOVE SQL-CLM-CATEGORY TO WS-CLM1-CATEGORY
+                   MOVE SQL-CLM-AMOUNT TO WS-CLM1-AMOUNT
+                   MOVE SQL-CLM-OWED TO WS-CLM1-OWED
+               WHEN 2
+                   MOVE SQL-CLM-DATE TO WS-CLM2-DATE
+                   MOVE SQL-CLM-CATEGORY TO WS-CLM2-CATEGORY
+                   MOVE SQL-CLM-AMOUNT TO WS-CLM2-AMOUNT
+                   MOVE SQL-CLM-OWED TO WS-CLM2-OWED
+               WHEN 3
+                   MOVE SQL-CLM-DATE TO WS-CLM3-DATE
+                   MOVE SQL-CLM-CATEGORY TO WS-CLM3-CATEGORY
+                   MOVE SQL-CLM-AMOUNT TO WS-CLM3-AMOUNT
+                   MOVE SQL-CLM-OWED TO WS-CLM3-OWED
+               WHEN 4
+                   MOVE SQL-CLM-DATE TO WS-CLM4-DATE
+                   MOVE SQL-CLM-CATEGORY TO WS-CLM4-CATEGORY
+                   MOVE SQL-CLM-AMOUNT TO WS-CLM4-AMOUNT
+                   MOVE SQL-CLM-OWED TO WS-CLM4-OWED
+               WHEN 5
+                   MOVE SQL-CLM-DATE TO WS-CLM5-DATE
+                   MOVE SQL-CLM-CATEGORY TO WS-CLM5-CATEGORY
+                   MOVE SQL-CLM-AMOUNT TO WS-CLM5-AMOUNT
+                   MOVE SQL-CLM-OWED TO WS-CLM5-OWED
+           END-EVALUATE.
+       END-2220-CHARGE-CLAIM-ROW.
+           EXIT.
