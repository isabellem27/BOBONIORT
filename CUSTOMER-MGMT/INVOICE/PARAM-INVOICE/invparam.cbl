@@ -0,0 +1,244 @@
+      ******************************************************************
+      * Gestion du parametre de delai de paiement des factures.        *
+      *    Programme precedent: Menu des fonctionnalites annexes       *
+      *                         (menudata.cbl)                         *
+      *    Programme suivant : Menu des fonctionnalites annexes        *
+      *                         (menudata.cbl)                         *
+      *    Permet de modifier le delai (en mois) accorde pour regler   *
+      *    une facture, utilise par geneinvo.cbl pour calculer la      *
+      *    date d'echeance, sans avoir a modifier le programme a       *
+      *    chaque changement de delai.                                 *
+      * Auteur: RD                                                     *
+      * Date de creation : le 09/08/2026                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. invparam RECURSIVE.
+       AUTHOR. RD.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SC-RETURN           PIC X(01)   VALUE SPACE .
+       01  SC-VALIDATE         PIC X(01)   VALUE SPACE .
+       01  SC-MESSAGE          PIC X(70)   VALUE SPACES .
+
+      *    zone d'affichage et de saisie du delai de paiement
+       01  SC-PAYMENT-TERM-MONTHS  PIC 99      VALUE ZERO .
+
+      *    Gestion de sql (fin de lecture et erreur)
+       01  WS-SQL-LIB              PIC X(80)                  .
+
+      ******************************************************************
+      * Declaration des variables correspondant a sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      * parametres pour connexion a la base
+       01  DBNAME                  PIC X(11)   VALUE 'boboniortdb'.
+       01  USERNAME                PIC X(05)   VALUE 'cobol'     .
+       01  PASSWD                  PIC X(05)   VALUE 'cbl85'     .
+
+      * compteur pour la creation/amorçage de INVOICE_PARAM
+       01  SQL-CNT                 PIC 9(09)   VALUE 0           .
+
+      * valeur courante du delai de paiement (en mois)
+       01  SQL-PAYMENT-TERM-MONTHS PIC 9(02)   VALUE 0           .
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-invoice-param.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           PERFORM 1000-PREPARE-DISPLAY-SCREEN-START
+                    THRU END-1000-PREPARE-DISPLAY-SCREEN.
+           PERFORM 1100-DISPLAY-SCREEN-START
+                    THRU END-1100-DISPLAY-SCREEN.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    [RD] Cree et amorce au besoin la table INVOICE_PARAM, puis
+      *    charge le delai de paiement actuel pour pre-remplir l'ecran.
+      ******************************************************************
+       1000-PREPARE-DISPLAY-SCREEN-START.
+           INITIALIZE SC-RETURN SC-VALIDATE SC-MESSAGE
+                      SC-PAYMENT-TERM-MONTHS.
+           PERFORM 2000-SQL-CONNECTION-START
+                 THRU END-2000-SQL-CONNECTION.
+           PERFORM 1006-CREATE-INVOICE-PARAM-TAB-START
+                 THRU END-1006-CREATE-INVOICE-PARAM-TAB.
+           PERFORM 1300-PREPARE-TABLE-PARAM-START
+                 THRU END-1300-PREPARE-TABLE-PARAM.
+           PERFORM 2100-SQL-DISCONNECTION-START
+                 THRU END-2100-SQL-DISCONNECTION.
+       END-1000-PREPARE-DISPLAY-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Creation de la table INVOICE_PARAM si elle n'existe
+      *    pas encore, et amorçage d'une ligne par defaut (delai de
+      *    2 mois, valeur fixe utilisee jusqu'ici par geneinvo.cbl).
+      ******************************************************************
+       1006-CREATE-INVOICE-PARAM-TAB-START.
+           EXEC SQL
+              CREATE TABLE IF NOT EXISTS INVOICE_PARAM (
+                 PARAM_NUM           INT,
+                 PAYMENT_TERM_MONTHS INT
+              )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'CREATION INVOICE_PARAM' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              SELECT COUNT(*) INTO :SQL-CNT FROM INVOICE_PARAM
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'COMPTAGE INVOICE_PARAM' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           IF  SQL-CNT = 0
+              PERFORM 1007-SEED-INVOICE-PARAM-START
+                   THRU END-1007-SEED-INVOICE-PARAM
+           END-IF.
+       END-1006-CREATE-INVOICE-PARAM-TAB.
+           EXIT.
+
+       1007-SEED-INVOICE-PARAM-START.
+           EXEC SQL
+              INSERT INTO INVOICE_PARAM
+                 (PARAM_NUM, PAYMENT_TERM_MONTHS)
+                 VALUES (1, 2)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'AMORCAGE INVOICE_PARAM' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1007-SEED-INVOICE-PARAM.
+           EXIT.
+
+       1300-PREPARE-TABLE-PARAM-START.
+           EXEC SQL
+              SELECT PAYMENT_TERM_MONTHS INTO :SQL-PAYMENT-TERM-MONTHS
+                 FROM INVOICE_PARAM
+                 WHERE PARAM_NUM = 1
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'LECTURE INVOICE_PARAM' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           MOVE SQL-PAYMENT-TERM-MONTHS TO SC-PAYMENT-TERM-MONTHS.
+       END-1300-PREPARE-TABLE-PARAM.
+           EXIT.
+
+      ******************************************************************
+      *    SK- Boucle d'affichage de la gestion de l'ecran en cas
+      *    d'erreur de saisie de l'utilisateur
+      ******************************************************************
+       1100-DISPLAY-SCREEN-START.
+           PERFORM UNTIL FUNCTION UPPER-CASE(SC-RETURN) EQUAL 'O'
+              ACCEPT SCREEN-INVOICE-PARAM
+              PERFORM 1200-CHECK-CHOICE-START
+                       THRU END-1200-CHECK-CHOICE
+           END-PERFORM.
+       END-1100-DISPLAY-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Bouton "Valider" : enregistre le delai de paiement
+      *    saisi, sans quitter l'ecran, puis efface le choix pour
+      *    permettre une nouvelle saisie.
+      ******************************************************************
+       1200-CHECK-CHOICE-START.
+           IF FUNCTION UPPER-CASE(SC-VALIDATE) EQUAL 'O' THEN
+              PERFORM 1600-SAVE-PARAM-START
+                   THRU END-1600-SAVE-PARAM
+              MOVE SPACE TO SC-VALIDATE
+           END-IF.
+       END-1200-CHECK-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Enregistre le delai de paiement saisi a l'ecran dans
+      *    INVOICE_PARAM.
+      ******************************************************************
+       1600-SAVE-PARAM-START.
+           PERFORM 2000-SQL-CONNECTION-START
+                 THRU END-2000-SQL-CONNECTION.
+           MOVE SC-PAYMENT-TERM-MONTHS TO SQL-PAYMENT-TERM-MONTHS.
+           EXEC SQL
+              UPDATE INVOICE_PARAM
+                 SET PAYMENT_TERM_MONTHS = :SQL-PAYMENT-TERM-MONTHS
+                 WHERE PARAM_NUM = 1
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'MAJ INVOICE_PARAM' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM 2100-SQL-DISCONNECTION-START
+                 THRU END-2100-SQL-DISCONNECTION.
+           INITIALIZE SC-MESSAGE.
+           MOVE 'PARAMETRES ENREGISTRES.' TO SC-MESSAGE.
+       END-1600-SAVE-PARAM.
+           EXIT.
+
+       2000-SQL-CONNECTION-START.
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2000-SQL-CONNECTION.
+           EXIT.
+
+       2100-SQL-DISCONNECTION-START.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2100-SQL-DISCONNECTION.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS                       *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-SQL-ERROR.
+           STOP RUN.
