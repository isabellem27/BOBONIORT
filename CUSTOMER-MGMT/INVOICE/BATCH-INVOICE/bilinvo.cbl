@@ -0,0 +1,308 @@
+      ******************************************************************
+      *    [RD] Facturation mensuelle de l'ensemble des adhérents      *
+      *    actifs ayant un contrat en cours.                           *
+      *    Parcourt tous les adhérents CUSTOMER_ACTIVE = '1' possédant *
+      *    une ligne CUSTOMER_REIMBOURSEMENT, calcule le reste à payer *
+      *    de la même façon que menuinvo (3 mois de cotisation à la    *
+      *    souscription, sinon le reste de la dernière facture), et    *
+      *    appelle geneinvo pour chacun comme le ferait un opérateur   *
+      *    depuis l'écran facture. Affiche un compte-rendu du nombre   *
+      *    de factures produites en fin de traitement.                *
+      *                                                                *
+      *    Auteur : Remi                                               *
+      *    Date création 09/08/2026                                    *
+      ******************************************************************
+      * MAJ [RD] le 09/08/2026 Ne gere plus sa propre connexion : ce   *
+      *    programme est desormais aussi appele par batsched.cbl dans *
+      *    une connexion deja ouverte, et un DISCONNECT ALL ici la     *
+      *    fermerait avant que l'ordonnanceur ait fini. La connexion  *
+      *    est a la charge de l'appelant (bilinvofront.cbl pour un    *
+      *    lancement depuis l'ecran).                                  *
+      * MAJ [RD] le 09/08/2026 9020-ERROR-SQL-START rend desormais la *
+      *    main a l'appelant (GOBACK) au lieu d'arreter tout le run   *
+      *    unit (STOP RUN) : appele par batsched.cbl, un echec ici ne *
+      *    doit faire echouer que ce job, pas empecher l'ordonnanceur *
+      *    de lancer les suivants.                                    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bilinvo RECURSIVE.
+       AUTHOR. Remi.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SQL-LIB            PIC X(80)  VALUE SPACES.
+       01  WS-NB-INVOICE         PIC 9(05)  VALUE ZERO.
+       01  WS-NB-CUSTOMER        PIC 9(05)  VALUE ZERO.
+       01  WS-INVOICE-UUID       PIC X(36).
+       01  WS-INITIAL-AMOUNT     PIC 9(05).
+       01  WS-MADE-AMOUNT        PIC 9(05)V99.
+       01  WS-REMAINING-AMOUNT   PIC 9(05)V99.
+       01  WS-REPORT-LINE        PIC X(80)  VALUE SPACES.
+
+       01  WS-CUSTOMER.
+           03 WS-CUS-UUID        PIC X(36).
+           03 WS-CUS-GENDER      PIC X(10).
+           03 WS-CUS-LASTNAME    PIC X(20).
+           03 WS-CUS-FIRSTNAME   PIC X(20).
+           03 WS-CUS-ADRESS1	 PIC X(50).
+           03 WS-CUS-ADRESS2	 PIC X(50).
+           03 WS-CUS-ZIPCODE	 PIC X(15).
+           03 WS-CUS-TOWN	     PIC X(30).
+           03 WS-CUS-COUNTRY	 PIC X(20).
+           03 WS-CUS-PHONE	     PIC X(10).
+           03 WS-CUS-MAIL	     PIC X(50).
+           03 WS-CUS-BIRTH-DATE.
+               05 WS-YEAR        PIC X(04).
+               05 WS-SEPARATOR1  PIC X(01).
+               05 WS-MONTH       PIC X(02).
+               05 WS-SEPARATOR2  PIC X(01).
+               05 WS-DAY         PIC X(02).
+           03 WS-CUS-DOCTOR	     PIC X(20).
+           03 WS-CUS-CODE-SECU.
+               05 WS-SECU-1      PIC X(01).
+               05 WS-SECU-2      PIC X(02).
+               05 WS-SECU-3      PIC X(02).
+               05 WS-SECU-4      PIC X(02).
+               05 WS-SECU-5      PIC X(03).
+               05 WS-SECU-6      PIC X(03).
+               05 WS-SECU-7      PIC X(02).
+           03 WS-CUS-CODE-IBAN   PIC X(34).
+           03 WS-CUS-NBCHILDREN  PIC 9(03).
+           03 WS-CUS-COUPLE      PIC X(05).
+           03 WS-CUS-CREATE-DATE PIC X(10).
+           03 WS-CUS-UPDATE-DATE PIC X(10).
+           03 WS-CUS-CLOSE-DATE  PIC X(10).
+           03 WS-CUS-ACTIVE	     PIC X(01).
+
+      ******************************************************************
+      * Déclaration des variables correspondant à sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME             PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME           PIC X(05) VALUE 'cobol'.
+       01  PASSWD             PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-CUSTOMER.
+           03 SQL-CUS-UUID        PIC X(36).
+           03 SQL-CUS-GENDER      PIC X(10).
+           03 SQL-CUS-LASTNAME    PIC X(20).
+           03 SQL-CUS-FIRSTNAME   PIC X(20).
+           03 SQL-CUS-ADRESS1     PIC X(50).
+           03 SQL-CUS-ADRESS2     PIC X(50).
+           03 SQL-CUS-ZIPCODE     PIC X(15).
+           03 SQL-CUS-TOWN        PIC X(30).
+           03 SQL-CUS-COUNTRY     PIC X(20).
+           03 SQL-CUS-PHONE       PIC X(10).
+           03 SQL-CUS-MAIL        PIC X(50).
+           03 SQL-CUS-BIRTH-DATE  PIC X(10).
+           03 SQL-CUS-DOCTOR      PIC X(20).
+           03 SQL-CUS-CODE-SECU   PIC X(15).
+           03 SQL-CUS-CODE-IBAN   PIC X(34).
+           03 SQL-CUS-NBCHILDREN  PIC 9(03).
+           03 SQL-CUS-COUPLE      PIC X(05).
+           03 SQL-CUS-CREATE-DATE PIC X(10).
+           03 SQL-CUS-UPDATE-DATE PIC X(10).
+           03 SQL-CUS-CLOSE-DATE  PIC X(10).
+           03 SQL-CUS-ACTIVE      PIC X(01).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+       01  LK-NB-INVOICE          PIC 9(05).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-NB-INVOICE.
+       0000-MAIN-START.
+      *    [RD] La connexion est ouverte par l'appelant (bilinvofront
+      *    ou batsched.cbl), qui peut avoir d'autres travaux en cours
+      *    sur cette meme connexion : on ne la rouvre pas ici et on ne
+      *    la ferme pas en fin de programme.
+           PERFORM 1000-FACTURE-ADHERENTS-START
+              THRU END-1000-FACTURE-ADHERENTS.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'COMMIT FACTURATION' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           MOVE WS-NB-INVOICE TO LK-NB-INVOICE.
+
+           PERFORM 9100-DISPLAY-REPORT-START
+              THRU END-9100-DISPLAY-REPORT.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Parcourt les adhérents actifs ayant un contrat en      *
+      *    cours et génère la facture de chacun d'eux.                 *
+      ******************************************************************
+       1000-FACTURE-ADHERENTS-START.
+           EXEC SQL
+               DECLARE CRSBILL CURSOR FOR
+               SELECT UUID_CUSTOMER,
+                      CUSTOMER_GENDER,
+                      CUSTOMER_LASTNAME,
+                      CUSTOMER_FIRSTNAME,
+                      CUSTOMER_ADRESS1,
+                      CUSTOMER_ADRESS2,
+                      CUSTOMER_ZIPCODE,
+                      CUSTOMER_TOWN,
+                      CUSTOMER_COUNTRY,
+                      CUSTOMER_PHONE,
+                      CUSTOMER_MAIL,
+                      CUSTOMER_BIRTH_DATE,
+                      CUSTOMER_DOCTOR,
+                      CUSTOMER_CODE_SECU,
+                      CUSTOMER_CODE_IBAN,
+                      CUSTOMER_NBCHILDREN,
+                      CUSTOMER_COUPLE,
+                      CUSTOMER_CREATE_DATE,
+                      CUSTOMER_UPDATE_DATE,
+                      CUSTOMER_CLOSE_DATE,
+                      CUSTOMER_ACTIVE
+               FROM CUSTOMER
+               WHERE CUSTOMER_ACTIVE = '1'
+                 AND EXISTS (SELECT 1 FROM CUSTOMER_REIMBURSEMENT
+                             WHERE CUSTOMER_REIMBURSEMENT.UUID_CUSTOMER
+                                 = CUSTOMER.UUID_CUSTOMER)
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSBILL
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSBILL
+                   INTO :SQL-CUS-UUID,
+                        :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME,
+                        :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1,
+                        :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE,
+                        :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY,
+                        :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL,
+                        :SQL-CUS-BIRTH-DATE,
+                        :SQL-CUS-DOCTOR,
+                        :SQL-CUS-CODE-SECU,
+                        :SQL-CUS-CODE-IBAN,
+                        :SQL-CUS-NBCHILDREN,
+                        :SQL-CUS-COUPLE,
+                        :SQL-CUS-CREATE-DATE,
+                        :SQL-CUS-UPDATE-DATE,
+                        :SQL-CUS-CLOSE-DATE,
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       ADD 1 TO WS-NB-CUSTOMER
+                       MOVE SQL-CUSTOMER TO WS-CUSTOMER
+                       PERFORM 1100-FACTURE-UN-ADHERENT-START
+                          THRU END-1100-FACTURE-UN-ADHERENT
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSBILL :'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+           EXEC SQL
+               CLOSE CRSBILL
+           END-EXEC.
+       END-1000-FACTURE-ADHERENTS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Calcule le reste à payer de l'adhérent courant de la   *
+      *    même façon que l'écran facture (menuinvo) puis génère sa    *
+      *    facture.                                                    *
+      ******************************************************************
+       1100-FACTURE-UN-ADHERENT-START.
+           INITIALIZE WS-INVOICE-UUID
+                      WS-INITIAL-AMOUNT
+                      WS-MADE-AMOUNT
+                      WS-REMAINING-AMOUNT.
+
+           EXEC SQL
+               SELECT
+                   REIMBURSEMENT_COST * 3
+               INTO
+                   :WS-INITIAL-AMOUNT
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID
+           END-EXEC.
+
+           EXEC SQL
+               SELECT UUID_INVOICE, INVOICE_INCOME
+               INTO :WS-INVOICE-UUID, :WS-REMAINING-AMOUNT
+               FROM INVOICE
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID
+               ORDER BY INVOICE_CREATE_DATE DESC,
+                        INVOICE_NUMBER DESC
+               LIMIT 1
+           END-EXEC.
+
+           IF WS-INVOICE-UUID EQUAL SPACE THEN
+               MOVE WS-INITIAL-AMOUNT TO WS-REMAINING-AMOUNT
+           END-IF.
+
+           CALL
+               'geneinvo'
+               USING BY CONTENT
+               WS-CUSTOMER, WS-REMAINING-AMOUNT, WS-MADE-AMOUNT
+           END-CALL.
+
+           ADD 1 TO WS-NB-INVOICE.
+       END-1100-FACTURE-UN-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Affiche le compte-rendu du traitement.                 *
+      ******************************************************************
+       9100-DISPLAY-REPORT-START.
+           MOVE ALL '-' TO WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE.
+           DISPLAY 'FACTURATION MENSUELLE - COMPTE-RENDU'.
+           DISPLAY 'Adherents actifs examines  : ' WS-NB-CUSTOMER.
+           DISPLAY 'Factures generees          : ' WS-NB-INVOICE.
+           DISPLAY WS-REPORT-LINE.
+       END-9100-DISPLAY-REPORT.
+           EXIT.
+
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+      *    [RD] Rend la main a l'appelant (batsched.cbl ou
+      *    bilinvofront.cbl) au lieu d'arreter tout le run unit.
+           GOBACK.
