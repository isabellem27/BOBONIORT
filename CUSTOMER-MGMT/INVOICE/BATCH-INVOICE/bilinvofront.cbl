@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Facturation mensuelle de l'ensemble des adherents.              *
+      *    Programme precedent: menu des fonctionnalites annexes       *
+      *                         (menudata.cbl)                         *
+      *    Programme suivant : bilinvo.cbl puis menudata.cbl           *
+      *    L'ecran affiche un bouton valider et un bouton retour au    *
+      *    menu ; apres traitement le nombre de factures generees      *
+      *    est affiche dans le message de l'ecran.                     *
+      * Auteur: Remi                                                   *
+      * Date de creation : le 09/08/2026                                *
+      ******************************************************************
+      * MAJ [RD] le 09/08/2026 bilinvo.cbl ne gere plus sa propre      *
+      *    connexion (necessaire pour etre appele par batsched.cbl     *
+      *    sans lui couper la sienne) : c'est desormais bilinvofront   *
+      *    qui ouvre puis ferme la connexion autour de l'appel, sur    *
+      *    le modele de devifront.cbl.                                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bilinvofront RECURSIVE.
+       AUTHOR. Remi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BUTTONS-SCREEN.
+           05 WS-VALIDATE          PIC X(01)                     .
+           05 WS-RETURN            PIC X(01)                     .
+       01  WS-NB-INVOICE           PIC 9(05)      VALUE ZERO     .
+       01  SC-MESSAGE              PIC X(70)      VALUE SPACES   .
+       01  WS-SQL-LIB              PIC X(80)      VALUE SPACES   .
+
+      *    [RD] Connexion ouverte par bilinvofront.cbl autour de
+      *    l'appel a bilinvo.cbl, qui ne gere plus lui-meme sa
+      *    connexion.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-MESSAGE.
+           05 WS-MESSAGE1          PIC X(31)
+               VALUE 'ERREUR DE SAISIE, VEUILLEZ SELE'           .
+           05 WS-MESSAGE2          PIC X(31)
+               VALUE 'CTIONNER VOTRE CHOIX AVEC "O".'            .
+
+       01 WS-REPORT-MESSAGE.
+           05 WS-REPORT-MESSAGE1   PIC X(19)
+               VALUE 'FACTURES GENEREES :'                       .
+           05 WS-REPORT-MESSAGE2   PIC Z(04)9                     .
+
+       01 WS-SELECT-OPTION         PIC X(05)      VALUE 'FALSE'  .
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-batch-invoice.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           PERFORM 1000-CONTROL-IMPUT-START
+           THRU END-1000-CONTROL-IMPUT.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    [RD] Boucle d'affichage de la gestion de l'ecran en cas de
+      *    erreur de saisie de l'utilisateur
+      ******************************************************************
+       1000-CONTROL-IMPUT-START.
+           INITIALIZE WS-BUTTONS-SCREEN SC-MESSAGE.
+           PERFORM UNTIL WS-SELECT-OPTION = 'TRUE'
+              ACCEPT SCREEN-BATCH-INVOICE
+              PERFORM 1100-CHECK-CHOICE-START
+              THRU END-1100-CHECK-CHOICE
+           END-PERFORM.
+       END-1000-CONTROL-IMPUT.
+           EXIT.
+
+      ******************************************************************
+      *     [RD] Verifie la saisie utilisateur : 'O' dans l'input
+      *     et appelle le traitement ou le programme correspondant.
+      ******************************************************************
+       1100-CHECK-CHOICE-START.
+            IF FUNCTION UPPER-CASE(WS-VALIDATE)
+            EQUAL 'O' THEN
+               PERFORM 1200-RUN-BATCH-START
+               THRU END-1200-RUN-BATCH
+            ELSE IF FUNCTION UPPER-CASE(WS-RETURN)
+                 EQUAL 'O' THEN
+                    CALL 'menudata'
+                 ELSE
+                    PERFORM 9200-ERROR-MESSAGE-START
+                    THRU END-9200-ERROR-MESSAGE
+            END-IF.
+       END-1100-CHECK-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *     [RD] Lance la facturation mensuelle et affiche le nombre
+      *     de factures generees a l'ecran.
+      ******************************************************************
+       1200-RUN-BATCH-START.
+           PERFORM 1210-SQL-CONNECTION-START
+              THRU END-1210-SQL-CONNECTION.
+           CALL 'bilinvo' USING BY REFERENCE WS-NB-INVOICE
+           END-CALL.
+           PERFORM 1220-SQL-DISCONNECTION-START
+              THRU END-1220-SQL-DISCONNECTION.
+           MOVE WS-NB-INVOICE TO WS-REPORT-MESSAGE2.
+           INITIALIZE SC-MESSAGE.
+           STRING
+               WS-REPORT-MESSAGE1
+               SPACE WS-REPORT-MESSAGE2
+               DELIMITED BY SIZE
+               INTO SC-MESSAGE
+           END-STRING.
+           INITIALIZE WS-BUTTONS-SCREEN.
+       END-1200-RUN-BATCH.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ouvre la connexion utilisee par bilinvo.cbl pour la
+      *    facturation mensuelle : bilinvo.cbl ne la gere plus
+      *    lui-meme, pour pouvoir aussi etre appele depuis
+      *    batsched.cbl sur une connexion deja ouverte.
+      ******************************************************************
+       1210-SQL-CONNECTION-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+       END-1210-SQL-CONNECTION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Valide et ferme la connexion ouverte en 1210 une fois
+      *    la facturation de bilinvo.cbl terminee.
+      ******************************************************************
+       1220-SQL-DISCONNECTION-START.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+       END-1220-SQL-DISCONNECTION.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS                       *
+      ******************************************************************
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                        *
+      *    J'envoie un message si erreur de saisie et efface la saisie *
+      ******************************************************************
+       9200-ERROR-MESSAGE-START.
+           INITIALIZE SC-MESSAGE.
+           STRING
+               'ERREUR DE SAISIE, VEUILLEZ SELECTIONNER VOTRE CHOIX'
+               SPACE 'AVEC "O"'
+               DELIMITED BY SIZE
+               INTO SC-MESSAGE
+           END-STRING.
+       END-9200-ERROR-MESSAGE.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS SQL                   *
+      ******************************************************************
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
+
+      ******************************************************************
