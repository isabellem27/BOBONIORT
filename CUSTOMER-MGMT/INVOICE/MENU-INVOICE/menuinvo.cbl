@@ -1,5 +1,10 @@
-      ****************************************************************** 
+      ******************************************************************
       *
+      * MAJ [RD] le 09/08/2026 Le paiement accepté est désormais
+      *    répercuté sur la facture elle-même (INVOICE_STATUS,
+      *    INVOICE_PAYMENT_DATE) au lieu de rester uniquement en
+      *    mémoire, et le statut distingue un paiement à temps d'un
+      *    paiement effectué après la date d'écheance.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -20,6 +25,9 @@
        01  WS-ERROR-MESSAGE      PIC X(70).
        01  WS-GENERATED-INVOICE  PIC X(01).
        01  WS-RETURN-MENU        PIC X(01).
+       01  WS-INVOICE-DUE-DATE   PIC X(10).
+       01  WS-PAYMENT-DATE       PIC 9(08).
+       01  WS-INVOICE-STATUS     PIC X(10).
 
        01 WS-CUSTOMER.
            03 WS-CUS-UUID        PIC X(36).
@@ -60,6 +68,10 @@
        01  DBNAME   PIC X(11) VALUE 'boboniortdb'.
        01  USERNAME PIC X(05) VALUE 'cobol'.
        01  PASSWD   PIC X(10) VALUE 'cbl85'.
+       01  SQL-INVOICE-UUID      PIC X(36).
+       01  SQL-INVOICE-DUE-DATE  PIC X(10).
+       01  SQL-INVOICE-STATUS    PIC X(10).
+       01  SQL-PAYMENT-DATE      PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -118,13 +130,50 @@
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
            
+           PERFORM 1050-ENSURE-INVOICE-PAYMENT-COLS-START
+              THRU END-1050-ENSURE-INVOICE-PAYMENT-COLS.
+
            PERFORM 1000-START-INITIALIZATION
               THRU END-1000-INITIALIZATION.
-           
+
            PERFORM 2000-START-SCREEN
               THRU END-2000-SCREEN.
        END-0000-MAIN.
            GOBACK.
+
+      ******************************************************************
+      *    [RD] Ajoute (si elles n'existent pas encore) les colonnes   *
+      *    de suivi du paiement de la facture, au cas où ce programme  *
+      *    serait exécuté avant que geneinvo ait eu l'occasion de les  *
+      *    créer (même logique que 1050 dans geneinvo.cbl).            *
+      ******************************************************************
+       1050-ENSURE-INVOICE-PAYMENT-COLS-START.
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_STATUS VARCHAR(10)
+               DEFAULT 'UNPAID'
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO THEN
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_DUE_DATE VARCHAR(10)
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO THEN
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_PAYMENT_DATE VARCHAR(10)
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO THEN
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       END-1050-ENSURE-INVOICE-PAYMENT-COLS.
+           EXIT.
            
       ******************************************************************
       *    [RD-MF] Initialisation des variables utilisées dans ce      *
@@ -157,11 +206,12 @@
            END-EXEC.
 
            EXEC SQL
-               SELECT UUID_INVOICE, INVOICE_INCOME 
-               INTO :WS-INVOICE-UUID, :WS-REMAINING-AMOUNT
+               SELECT UUID_INVOICE, INVOICE_INCOME, INVOICE_DUE_DATE
+               INTO :WS-INVOICE-UUID, :WS-REMAINING-AMOUNT,
+                    :WS-INVOICE-DUE-DATE
                FROM INVOICE
                WHERE UUID_CUSTOMER = :WS-CUS-UUID
-               ORDER BY INVOICE_CREATE_DATE DESC, 
+               ORDER BY INVOICE_CREATE_DATE DESC,
                         INVOICE_NUMBER DESC
                LIMIT 1
            END-EXEC.
@@ -267,8 +317,10 @@
 
                    ADD WS-PAYMENT-AMOUNT TO WS-MADE-AMOUNT
 
-                   SUBTRACT WS-REMAINING-AMOUNT FROM WS-PAYMENT-AMOUNT 
-                   GIVING WS-REMAINING-AMOUNT
+                   SUBTRACT WS-PAYMENT-AMOUNT FROM WS-REMAINING-AMOUNT
+
+                   PERFORM 2310-START-RECORD-PAYMENT
+                      THRU END-2310-RECORD-PAYMENT
 
                    INITIALIZE WS-PAYMENT-AMOUNT WS-ACCEPT-PAYMENT
 
@@ -297,6 +349,48 @@
        END-2300-ACCEPT-PAYMENT.
            EXIT.
 
+      ******************************************************************
+      *    [RD] Répercute le paiement accepté sur la facture : le      *
+      *    statut passe à "PAID" (ou "PAID_LATE" si la date du jour    *
+      *    est postérieure à l'écheance) lorsque le reste à payer      *
+      *    atteint zéro, ou à "PARTIAL" sinon, et la date du paiement  *
+      *    est enregistrée.                                            *
+      ******************************************************************
+       2310-START-RECORD-PAYMENT.
+           ACCEPT WS-PAYMENT-DATE FROM DATE YYYYMMDD.
+           STRING
+               WS-PAYMENT-DATE(1:4) '-'
+               WS-PAYMENT-DATE(5:2) '-'
+               WS-PAYMENT-DATE(7:2)
+               DELIMITED BY SIZE
+               INTO SQL-PAYMENT-DATE
+           END-STRING.
+
+           IF WS-REMAINING-AMOUNT EQUAL ZERO THEN
+               IF WS-INVOICE-DUE-DATE NOT EQUAL SPACES
+               AND SQL-PAYMENT-DATE GREATER THAN WS-INVOICE-DUE-DATE
+                   MOVE 'PAID_LATE' TO WS-INVOICE-STATUS
+               ELSE
+                   MOVE 'PAID' TO WS-INVOICE-STATUS
+               END-IF
+           ELSE
+               MOVE 'PARTIAL' TO WS-INVOICE-STATUS
+           END-IF.
+           MOVE WS-INVOICE-STATUS TO SQL-INVOICE-STATUS.
+           MOVE WS-INVOICE-UUID TO SQL-INVOICE-UUID.
+
+           EXEC SQL
+               UPDATE INVOICE
+               SET INVOICE_STATUS = :SQL-INVOICE-STATUS,
+                   INVOICE_PAYMENT_DATE = :SQL-PAYMENT-DATE
+               WHERE UUID_INVOICE = :SQL-INVOICE-UUID
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO THEN
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       END-2310-RECORD-PAYMENT.
+           EXIT.
+
       ******************************************************************
       *    [RD-MF] Gestion si l'utilisateur n'a rien saisi dans aucun  *
       *    input.                                                      *
@@ -307,3 +401,11 @@
            GO TO 2000-START-SCREEN.
        END-2400-NO-ENTRY.
            EXIT.
+
+      ******************************************************************
+      *    [RD] Affiche l'erreur SQL rencontrée et arrête le           *
+      *    programme.                                                  *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           DISPLAY 'ERREUR SQL FACTURE : ' SQLERRMC.
+           STOP RUN.
