@@ -0,0 +1,1176 @@
+      ******************************************************************
+      *    [MF-RD] Ce programme génère un fichier '.dat' qui est       *
+      *    la facture pour un adhérent.                                *
+      *    La facture contient divers informations sur la mutuelle     *
+      *    Boboniort, sur l'adhérent, sur les prestations. Ainsi que   *
+      *    des informations sur la facture comme sa date de création,  *
+      *    le coût mensuel, le montant total à payer et la date        *
+      *    d'écheance.                                                 *
+      * MAJ [RD] le 09/08/2026 Numérotation de facture séquentielle et *
+      *    garantie unique (verrou + MAX+1) à la place du numéro basé  *
+      *    sur l'heure courante.                                       *
+      * MAJ [RD] le 09/08/2026 Détail du coût mensuel par membre de la *
+      *    famille (adhérent/conjoint et un poste par enfant).        *
+      * MAJ [RD] le 09/08/2026 Ajout du statut de paiement et de la   *
+      *    date d'écheance persistés sur la facture (colonnes         *
+      *    INVOICE_STATUS/INVOICE_DUE_DATE), au lieu d'une écheance   *
+      *    calculée en mémoire et jamais conservée.                   *
+      * MAJ [RD] le 09/08/2026 Le délai de paiement utilisé pour      *
+      *    calculer l'écheance est désormais lu dans INVOICE_PARAM    *
+      *    (modifiable via invparam.cbl) au lieu d'être fixé à 2      *
+      *    mois en dur.                                                *
+      * MAJ [RD] le 09/08/2026 En plus du fichier '.dat' ci-dessus,    *
+      *    produit une copie de la facture au format '.txt', document *
+      *    prêt à imprimer ou à transmettre tel quel à l'adhérent,     *
+      *    sans avoir à être remis en forme à la main au préalable.   *
+      * MAJ [RD] le 09/08/2026 Ne gère plus sa propre connexion SQL :  *
+      *    ce programme n'est jamais appelé autrement que depuis un   *
+      *    appelant déjà connecté (menuinvo.cbl, bilinvo.cbl), qui     *
+      *    commit/déconnecte lui-même en fin de traitement. L'ouvrir/ *
+      *    la fermer ici coupait la connexion de l'appelant au milieu *
+      *    de son propre curseur.                                      *
+      * MAJ [RD] le 09/08/2026 INVOICE_CREATE_DATE est désormais        *
+      *    alimentée par la date d'émission du jour (WS-INVOICE-DATE)  *
+      *    au lieu de la date de création du contrat (WS-CREATE-DATE,  *
+      *    figée) : la facture était toujours datée du contrat,        *
+      *    faussant les rapports filtrant par mois d'émission          *
+      *    (rptfin.cbl).                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. geneinvo.
+       AUTHOR. Martial&Remi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUTPUT ASSIGN TO WS-INVOICE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      *    [RD] - le 09/08/2026: copie prête à imprimer de la facture,
+      *    cf. 5200-MAKE-PRINT-READY-START.
+           SELECT F-PRINT ASSIGN TO WS-PRINT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-OUTPUT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-OUTPUT PIC X(80).
+
+       FD  F-PRINT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-PRINT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INVOICE-PATH.
+           03 WS-INVOICE-FOLDER PIC X(28)
+           VALUE './INVOICE/INVOICE-GENERATED/'.
+           03 WS-INVOICE-FILE   PIC X(11).
+           03 WS-INVOICE-FORMAT PIC X(04) VALUE '.dat'.
+
+      *    [RD] - le 09/08/2026: document pret a imprimer, meme nom de
+      *    fichier que la facture '.dat' mais avec l'extension '.txt',
+      *    cf. 5200-MAKE-PRINT-READY-START.
+       01  WS-PRINT-PATH.
+           03 WS-PRINT-FOLDER   PIC X(28)
+           VALUE './INVOICE/INVOICE-GENERATED/'.
+           03 WS-PRINT-FILE     PIC X(11).
+           03 WS-PRINT-FORMAT   PIC X(04) VALUE '.txt'.
+
+       01  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+           88  WS-EOF-REPORT                   VALUE 'Y'.
+
+       01  WS-CUS-UUID                 PIC X(36).
+       01  WS-INVOICE-NUM              PIC 9(08)  VALUE ZERO.
+       01  FIN                         PIC S9(09) VALUE 100.
+       01  WS-INVOICE-DATE             PIC 9(08).
+       01  WS-INVOICE-DATE-DAY         PIC 9(02).
+       01  WS-INVOICE-DATE-START-MONTH PIC 9(02).
+       01  WS-INVOICE-DATE-END-MONTH   PIC 9(02).
+       01  WS-INVOICE-DATE-YEAR        PIC 9(04).
+       01  WS-INVOICE-DATE-END-YEAR    PIC 9(04).
+       01  WS-INVOICE-DUE-DATE.
+           03 WS-DUE-YEAR              PIC 9(04).
+           03 WS-DUE-SEP1              PIC X(01) VALUE '-'.
+           03 WS-DUE-MONTH             PIC 9(02).
+           03 WS-DUE-SEP2              PIC X(01) VALUE '-'.
+           03 WS-DUE-DAY                PIC 9(02).
+       01  WS-INVOICE-CREATE-DATE.
+           03 WS-CREA-YEAR             PIC 9(04).
+           03 WS-CREA-SEP1             PIC X(01) VALUE '-'.
+           03 WS-CREA-MONTH            PIC 9(02).
+           03 WS-CREA-SEP2             PIC X(01) VALUE '-'.
+           03 WS-CREA-DAY              PIC 9(02).
+       01  WS-INVOICE-STATUS           PIC X(10) VALUE 'UNPAID'.
+       01  WS-PAYMENT-TERM-MONTHS      PIC 99    VALUE 2.
+       01  WS-TOTAL-AMOUNT             PIC 9(05)V9(02).
+       01  WS-Z-TOTAL-AMOUNT           PIC Z(09)9.99.
+       01  WS-INVOICE-EXPECT           PIC 9(05)V9(02).
+
+       01  WS-CHILD-COST               PIC 9(03)  VALUE ZERO.
+       01  WS-Z-CHILD-COST             PIC ZZ9.
+       01  WS-CHILDREN-TOTAL           PIC 9(05)  VALUE ZERO.
+       01  WS-SUBSCRIBER-COST          PIC 9(05)  VALUE ZERO.
+       01  WS-Z-SUBSCRIBER-COST        PIC Z(04)9.
+       01  WS-CHILD-COUNTER            PIC 9(03)  VALUE ZERO.
+       01  WS-Z-CHILD-COUNTER          PIC Z9.
+
+       01  WS-CUS-REIMBURSEMENT.
+           03 WS-REIM-UUID             PIC X(36).
+           03 WS-REIM-NUM              PIC X(10).
+           03 WS-CREATE-DATE           PIC X(10).
+           03 WS-COST                  PIC ZZ9.
+           03 WS-DOCTOR                PIC ZZ9.
+           03 WS-PARMEDICAL            PIC ZZ9.
+           03 WS-HOSPITAL              PIC ZZ9.
+           03 WS-S-GLASSES             PIC ZZ9.
+           03 WS-P-GLASSES             PIC ZZ9.
+           03 WS-MOLAR                 PIC ZZ9.
+           03 WS-NON-MOLAR             PIC ZZ9.
+           03 WS-DESCALINGS            PIC ZZ9.
+
+       01  WS-REIM-TYPE                PIC X(15).
+
+       01  WS-REPORT.
+           03 WS-R-SPACES-ALL          PIC X(80) VALUE SPACES.
+           03 WS-R-SPACES-25           PIC X(25) VALUE ALL SPACES.
+           03 WS-R-SPACES-30           PIC X(30) VALUE ALL SPACES.
+           03 WS-R-DASH                PIC X(80) VALUE ALL '-'.
+           03 WS-R-INVOICE-TITLE       PIC X(26)
+           VALUE 'FACTURE MUTUELLE BOBONIORT'.
+           03 WS-R-INSURANCE-NAME      PIC X(18)
+           VALUE 'MUTUELLE BOBONIORT'.
+           03 WS-R-INSURANCE-ADRESS-1  PIC X(16)
+           VALUE '12 rue des Bobos'.
+           03 WS-R-INSURANCE-ADRESS-2  PIC X(22)
+           VALUE '75007 Boboland, France'.
+           03 WS-R-INVOICE-NUM         PIC X(21)
+           VALUE 'Numéro de facture  :'.
+           03 WS-R-INVOICE-DATE        PIC X(20)
+           VALUE 'Date de la facture :'.
+           03 WS-R-CUS-INFO            PIC X(25)
+           VALUE 'Informations personnelles'.
+           03 WS-R-CUS-NAME            PIC X(28)
+           VALUE 'Nom complet                :'.
+           03 WS-R-CUS-BIRTH-DATE      PIC X(28)
+           VALUE 'Date de naissance          :'.
+           03 WS-R-CUS-ADRESS          PIC X(28)
+           VALUE 'Adresse                    :'.
+           03 WS-R-CUS-TOWN            PIC X(28)
+           VALUE 'Ville                      :'.
+           03 WS-R-CUS-COUNTRY         PIC X(28)
+           VALUE 'Pays                       :'.
+           03 WS-R-CUS-CODE-SECU       PIC X(31)
+           VALUE 'Numéro de sécurité sociale :'.
+           03 WS-R-CUS-IBAN            PIC X(28)
+           VALUE 'IBAN                       :'.
+           03 WS-R-CUS-DETAILS-TITLE   PIC X(29)
+           VALUE 'Informations de votre contrat'.
+           03 WS-R-REIM-NUM            PIC X(20)
+           VALUE 'Numéro de contrat :'.
+           03 WS-R-REIM-TYPE           PIC X(19)
+           VALUE 'Type de contrat   :'.
+           03 WS-R-ROUTINE-CARE        PIC X(16)
+           VALUE 'Soins courants :'.
+           03 WS-R-MEDICAL-FEES        PIC X(28)
+           VALUE '- Honoraires médecins      '.
+           03 WS-R-PARAMEDICAL-REGULATIONS PIC X(29)
+           VALUE '- Réglements paramédicaux  '.
+           03 WS-R-HOSPITALIZATION     PIC X(27)
+           VALUE 'Hospitalisation :          '.
+           03 WS-R-OPTICS              PIC X(09)
+           VALUE 'Optique :'.
+           03 WS-R-SINGLE-LENSES       PIC X(27)
+           VALUE '- Verres simples           '.
+           03 WS-R-PROGRESSIVE-LENSES  PIC X(27)
+           VALUE '- Verres progressifs       '.
+           03 WS-R-DENTAL              PIC X(10)
+           VALUE 'Dentaire :'.
+           03 WS-R-MOLAR-CROWNS        PIC X(27)
+           VALUE '- Couronnes (molaires)     '.
+           03 WS-R-NON-MOLAR-CROWNS    PIC X(27)
+           VALUE '- Couronnes (hors molaires)'.
+           03 WS-R-SCALING             PIC X(28)
+           VALUE '- Détartrage               '.
+           03 WS-R-MONTHLY-COST PIC X(15)
+           VALUE 'Coût mensuel :'.
+           03 WS-R-DETAIL-COST-TITLE PIC X(24)
+           VALUE 'Détail du coût mensuel'.
+           03 WS-R-SUBSCRIBER-COUPLE PIC X(29)
+           VALUE 'Part adhérent + conjoint   :'.
+           03 WS-R-SUBSCRIBER-ALONE PIC X(29)
+           VALUE 'Part adhérent              :'.
+           03 WS-R-CHILD-COST PIC X(12)
+           VALUE 'Part enfant '.
+           03 WS-R-TOTAL-AMOUNT PIC X(16)
+           VALUE 'Total à payer :'.
+           03 WS-R-INFO-PAYMENT PIC X(24)
+           VALUE 'Informations de paiement'.
+           03 WS-R-INFO-PAYMENT-MESSAGE PIC X(41)
+           VALUE 'Veuillez effectuer le paiement avant le :'.
+           03 WS-R-INFO-PAYMENT-MESSAGE-MODE PIC X(29)
+           VALUE 'Modes de paiement acceptés :'.
+           03 WS-R-INFO-PAYMENT-MODE-1 PIC X(19)
+           VALUE '- Virement bancaire'.
+           03 WS-R-INFO-PAYMENT-MODE-2 PIC X(09)
+           VALUE '- Chèque'.
+           03 WS-R-INFO-PAYMENT-MODE-3 PIC X(18)
+           VALUE '- Carte de crédit'.
+           03 WS-R-MESSAGE-THANK PIC X(25)
+           VALUE 'Merci de votre confiance.'.
+           03 WS-R-CONTACT-US PIC X(14)
+           VALUE 'Nous contacter'.
+           03 WS-R-INSURANCE-MESSAGE-CONTACT-1 PIC X(45)
+           VALUE 'En cas de questions, veuillez contacter notre'.
+           03 WS-R-INSURANCE-MESSAGE-CONTACT-2 PIC X(16)
+           VALUE 'service client :'.
+           03 WS-R-INSURANCE-PHONE PIC X(31)
+           VALUE 'Téléphone : +33 1 23 45 67 89'.
+           03 WS-R-INSURANCE-MAIL PIC X(32)
+           VALUE 'Email     : contact@boboniort.fr'.
+           03 WS-R-INSURANCE-SLOGAN PIC X(30)
+           VALUE 'Votre santé, notre priorité.'.
+           03 WS-R-INSURANCE-URL PIC X(16)
+           VALUE 'www.boboniort.fr'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-CUS-REIMBURSEMENT.
+           03 SQL-REIM-UUID   PIC X(36).
+           03 SQL-REIM-NUM    PIC X(10).
+           03 SQL-CREATE-DATE PIC X(10).
+           03 SQL-COST        PIC 9(03).
+           03 SQL-DOCTOR      PIC 9(03).
+           03 SQL-PARMEDICAL  PIC 9(03).
+           03 SQL-HOSPITAL    PIC 9(03).
+           03 SQL-S-GLASSES   PIC 9(03).
+           03 SQL-P-GLASSES   PIC 9(03).
+           03 SQL-MOLAR       PIC 9(03).
+           03 SQL-NON-MOLAR   PIC 9(03).
+           03 SQL-DESCALINGS  PIC 9(03).
+
+       01  SQL-LOCK-KEY       PIC X(15)   VALUE SPACES.
+       01  SQL-MAX-INVOICE-NUM PIC 9(08)  VALUE ZERO.
+       01  SQL-CHILD-COST     PIC 9(03)   VALUE ZERO.
+       01  SQL-INVOICE-STATUS  PIC X(10)  VALUE 'UNPAID'.
+       01  SQL-INVOICE-DUE-DATE PIC X(10) VALUE SPACES.
+       01  SQL-INVOICE-CREATE-DATE PIC X(10) VALUE SPACES.
+       01  SQL-PAYMENT-TERM-MONTHS PIC 9(02) VALUE 2.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-CUSTOMER.
+           03 LK-CUS-UUID        PIC X(36).
+           03 LK-CUS-GENDER      PIC X(10).
+           03 LK-CUS-LASTNAME    PIC X(20).
+           03 LK-CUS-FIRSTNAME   PIC X(20).
+           03 LK-CUS-ADRESS1	 PIC X(50).
+           03 LK-CUS-ADRESS2	 PIC X(50).
+           03 LK-CUS-ZIPCODE	 PIC X(15).
+           03 LK-CUS-TOWN	     PIC X(30).
+           03 LK-CUS-COUNTRY	 PIC X(20).
+           03 LK-CUS-PHONE	     PIC X(10).
+           03 LK-CUS-MAIL	     PIC X(50).
+           03 LK-CUS-BIRTH-DATE.
+               05 LK-YEAR        PIC X(04).
+               05 LK-SEPARATOR1  PIC X(01).
+               05 LK-MONTH       PIC X(02).
+               05 LK-SEPARATOR2  PIC X(01).
+               05 LK-DAY         PIC X(02).
+           03 LK-CUS-DOCTOR	     PIC X(20).
+           03 LK-CUS-CODE-SECU.
+               05 LK-SECU-1      PIC X(01).
+               05 LK-SECU-2      PIC X(02).
+               05 LK-SECU-3      PIC X(02).
+               05 LK-SECU-4      PIC X(02).
+               05 LK-SECU-5      PIC X(03).
+               05 LK-SECU-6      PIC X(03).
+               05 LK-SECU-7      PIC X(02).
+           03 LK-CUS-CODE-IBAN   PIC X(34).
+           03 LK-CUS-NBCHILDREN  PIC 9(03).
+           03 LK-CUS-COUPLE      PIC X(05).
+           03 LK-CUS-CREATE-DATE PIC X(10).
+           03 LK-CUS-UPDATE-DATE PIC X(10).
+           03 LK-CUS-CLOSE-DATE  PIC X(10).
+           03 LK-CUS-ACTIVE	     PIC X(01).
+
+       01  LK-INVOICE-INCOME       PIC 9(05)V9(02).
+       01  LK-INVOICE-EXPECT       PIC 9(05)V9(02).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER, LK-INVOICE-INCOME,
+           LK-INVOICE-EXPECT.
+
+       0000-START-MAIN.
+           PERFORM 1050-ENSURE-INVOICE-PAYMENT-COLS-START
+              THRU END-1050-ENSURE-INVOICE-PAYMENT-COLS.
+
+           PERFORM 1060-LOAD-PAYMENT-TERM-START
+              THRU END-1060-LOAD-PAYMENT-TERM.
+
+           PERFORM 1000-START-INITIALIZATION
+              THRU END-1000-INITIALIZATION.
+
+           PERFORM 2000-START-SELECT-CONTRACT
+              THRU END-2000-SELECT-CONTRACT.
+
+           PERFORM 3000-START-HANDLE-REIMBURSEMENT
+              THRU 3000-END-HANDLE-REIMBURSEMENT.
+
+           PERFORM 3500-START-CALC-FAMILY-COST
+              THRU END-3500-CALC-FAMILY-COST.
+
+           PERFORM 4000-START-INSERT-INVOICE
+              THRU END-4000-INSERT-INVOICE.
+
+           PERFORM 5000-START-WRITE
+              THRU END-5000-WRITE.
+
+           PERFORM 5200-MAKE-PRINT-READY-START
+              THRU END-5200-MAKE-PRINT-READY.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Initialise les différentes variables utilisées dans ce *
+      *    programme.                                                  *
+      ******************************************************************
+      *    [RD] Ajoute (si elles n'existent pas encore) les colonnes   *
+      *    de suivi du paiement de la facture : le statut              *
+      *    (INVOICE_STATUS, 'UNPAID' par défaut) et la date à laquelle *
+      *    le paiement a été comptabilisé (INVOICE_PAYMENT_DATE), de   *
+      *    sorte qu'une facture plus ancienne que cet ajout continue à *
+      *    être considérée comme impayée. Même logique que            *
+      *    siback.cbl/stfront.cbl pour étendre une table existante.    *
+      ******************************************************************
+       1050-ENSURE-INVOICE-PAYMENT-COLS-START.
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_STATUS VARCHAR(10)
+               DEFAULT 'UNPAID'
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO THEN
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_DUE_DATE VARCHAR(10)
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO THEN
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_PAYMENT_DATE VARCHAR(10)
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO THEN
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       END-1050-ENSURE-INVOICE-PAYMENT-COLS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Charge le delai de paiement (en mois) configure via    *
+      *    invparam.cbl dans INVOICE_PARAM, a la place du delai de 2   *
+      *    mois fige en dur. Cree et amorce la table au besoin, comme  *
+      *    pour les colonnes de la facture ci-dessus, au cas ou        *
+      *    invparam.cbl n'aurait pas encore ete execute ; si la ligne  *
+      *    reste malgre tout introuvable, conserve le delai par        *
+      *    defaut de 2 mois deja utilise jusqu'ici.                    *
+      ******************************************************************
+       1060-LOAD-PAYMENT-TERM-START.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS INVOICE_PARAM (
+                  PARAM_NUM           INT,
+                  PAYMENT_TERM_MONTHS INT
+               )
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO THEN
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+
+           EXEC SQL
+               SELECT PAYMENT_TERM_MONTHS INTO :SQL-PAYMENT-TERM-MONTHS
+               FROM INVOICE_PARAM
+               WHERE PARAM_NUM = 1
+           END-EXEC.
+           IF SQLCODE EQUAL ZERO THEN
+               MOVE SQL-PAYMENT-TERM-MONTHS TO WS-PAYMENT-TERM-MONTHS
+           ELSE
+               IF SQLCODE NOT EQUAL FIN THEN
+                   GO TO 9020-SQL-ERROR-START
+               END-IF
+           END-IF.
+       END-1060-LOAD-PAYMENT-TERM.
+           EXIT.
+
+      ******************************************************************
+       1000-START-INITIALIZATION.
+      *    [RD] Génére un numéro de facture séquentiel et garanti
+      *    unique (MAX(INVOICE_NUMBER) + 1 sous verrou applicatif),
+      *    remplace l'ancien numéro basé sur l'heure courante qui
+      *    pouvait entrer en collision entre deux factures proches.
+           PERFORM 1100-SQL-LOCK-NUMBERING-START
+              THRU END-1100-SQL-LOCK-NUMBERING.
+           PERFORM 1200-SQL-GENERATE-NUMBER-START
+              THRU END-1200-SQL-GENERATE-NUMBER.
+
+      *    [RD] Initialise le nom du fichier généré.
+           STRING
+               FUNCTION UPPER-CASE(LK-CUS-FIRSTNAME(1:1))
+               FUNCTION UPPER-CASE(LK-CUS-LASTNAME(1:1))
+               '-'
+               WS-INVOICE-NUM
+               DELIMITED BY SIZE
+               INTO WS-INVOICE-FILE
+           END-STRING.
+
+      *    [RD] Initialise la date de création de la facture.
+           ACCEPT WS-INVOICE-DATE FROM DATE YYYYMMDD.
+
+           MOVE WS-INVOICE-DATE(1:4)
+           TO WS-INVOICE-DATE-YEAR.
+           MOVE WS-INVOICE-DATE(5:2)
+           TO WS-INVOICE-DATE-START-MONTH.
+           MOVE WS-INVOICE-DATE(7:2)
+           TO WS-INVOICE-DATE-DAY.
+
+      *    [RD] Mémorise la date d'émission au format AAAA-MM-JJ pour
+      *         qu'elle soit persistée sur la facture
+      *         (INVOICE_CREATE_DATE).
+           MOVE WS-INVOICE-DATE-YEAR        TO WS-CREA-YEAR.
+           MOVE WS-INVOICE-DATE-START-MONTH TO WS-CREA-MONTH.
+           MOVE WS-INVOICE-DATE-DAY         TO WS-CREA-DAY.
+           MOVE WS-INVOICE-CREATE-DATE      TO SQL-INVOICE-CREATE-DATE.
+
+      *    [RD] Calcul le mois (et, si besoin, l'année) d'écheance à
+      *         partir du mois de la création de la facture.
+           MOVE WS-INVOICE-DATE-START-MONTH
+           TO WS-INVOICE-DATE-END-MONTH.
+           MOVE WS-INVOICE-DATE-YEAR
+           TO WS-INVOICE-DATE-END-YEAR.
+
+           ADD WS-PAYMENT-TERM-MONTHS TO WS-INVOICE-DATE-END-MONTH.
+
+           IF WS-INVOICE-DATE-END-MONTH GREATER THAN 12 THEN
+               SUBTRACT 12 FROM WS-INVOICE-DATE-END-MONTH
+               ADD 1 TO WS-INVOICE-DATE-END-YEAR
+           END-IF.
+
+      *    [RD] Mémorise l'écheance au format AAAA-MM-JJ pour qu'elle
+      *         soit persistée sur la facture (INVOICE_DUE_DATE).
+           MOVE WS-INVOICE-DATE-END-YEAR  TO WS-DUE-YEAR.
+           MOVE WS-INVOICE-DATE-END-MONTH TO WS-DUE-MONTH.
+           MOVE WS-INVOICE-DATE-DAY       TO WS-DUE-DAY.
+           MOVE WS-INVOICE-DUE-DATE       TO SQL-INVOICE-DUE-DATE.
+
+      *    [RD] Déplace LK-INVOICE vers WS.
+           MOVE LK-INVOICE-INCOME TO WS-TOTAL-AMOUNT.
+           MOVE LK-INVOICE-INCOME TO WS-Z-TOTAL-AMOUNT.
+           MOVE LK-INVOICE-EXPECT TO WS-INVOICE-EXPECT.
+
+      *    [RD] Déplace l'UUID de LK vers celui de la WS.
+           MOVE LK-CUS-UUID TO WS-CUS-UUID.
+       END-1000-INITIALIZATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Pose un verrou applicatif PostgreSQL au niveau de la   *
+      *    transaction (pg_advisory_xact_lock) sur la numérotation des *
+      *    factures, de sorte que deux factures générées au même       *
+      *    instant (écran ou traitement de masse) ne puissent jamais   *
+      *    lire le même MAX(INVOICE_NUMBER) : le verrou sérialise les  *
+      *    appels concurrents, comme pour la numérotation des          *
+      *    contrats (clascont.cbl/speccont.cbl).                       *
+      ******************************************************************
+       1100-SQL-LOCK-NUMBERING-START.
+           STRING 'INVOICE' DELIMITED BY SIZE INTO SQL-LOCK-KEY.
+           EXEC SQL
+               SELECT pg_advisory_xact_lock(hashtext(:SQL-LOCK-KEY))
+           END-EXEC.
+       END-1100-SQL-LOCK-NUMBERING.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Calcule le prochain numéro de facture à partir du plus *
+      *    grand INVOICE_NUMBER déjà attribué (MAX + 1), sous la       *
+      *    protection du verrou posé en 1100.                          *
+      ******************************************************************
+       1200-SQL-GENERATE-NUMBER-START.
+           EXEC SQL
+               SELECT MAX(INVOICE_NUMBER)
+               INTO :SQL-MAX-INVOICE-NUM
+               FROM INVOICE
+           END-EXEC.
+           IF SQLCODE NOT EQUAL FIN THEN
+               MOVE SQL-MAX-INVOICE-NUM TO WS-INVOICE-NUM
+           END-IF.
+           ADD 1 TO WS-INVOICE-NUM.
+       END-1200-SQL-GENERATE-NUMBER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Requête SQL pour récupérer le contrat de l'adhérent en *
+      *    fonction de l'UUID de l'adhérent.                           *
+      ******************************************************************
+       2000-START-SELECT-CONTRACT.
+           EXEC SQL
+               SELECT UUID_CUSTOMER_REIMBOURSEMENT,
+                      REIMBURSEMENT_NUM,
+                      REIMBURSEMENT_CREATE_DATE,
+                      REIMBURSEMENT_COST,
+                      REIMBURSEMENT_DOCTOR,
+                      REIMBURSEMENT_PARMEDICAL,
+                      REIMBURSEMENT_HOSPITAL,
+                      REIMBURSEMENT_SINGLE_GLASSES,
+                      REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                      REIMBURSEMENT_MOLAR_CROWNS,
+                      REIMBURSEMENT_NON_MOLAR_CROWNS,
+                      REIMBURSEMENT_DESCALINGS
+               INTO :SQL-REIM-UUID,
+                    :SQL-REIM-NUM,
+                    :SQL-CREATE-DATE,
+                    :SQL-COST,
+                    :SQL-DOCTOR,
+                    :SQL-PARMEDICAL,
+                    :SQL-HOSPITAL,
+                    :SQL-S-GLASSES,
+                    :SQL-P-GLASSES,
+                    :SQL-MOLAR,
+                    :SQL-NON-MOLAR,
+                    :SQL-DESCALINGS
+               FROM CUSTOMER_REIMBURSEMENT
+           WHERE UUID_CUSTOMER = :WS-CUS-UUID
+           LIMIT 1
+           END-EXEC.
+       END-2000-SELECT-CONTRACT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Initialise les données qui concernent les informations *
+      *    du contrat de l'adhérent pour l'écriture de la factue.      *
+      ******************************************************************
+       3000-START-HANDLE-REIMBURSEMENT.
+           MOVE SQL-REIM-UUID   TO WS-REIM-UUID   .
+           MOVE SQL-REIM-NUM    TO WS-REIM-NUM    .
+           MOVE SQL-CREATE-DATE TO WS-CREATE-DATE .
+           MOVE SQL-COST        TO WS-COST        .
+           MOVE SQL-DOCTOR      TO WS-DOCTOR      .
+           MOVE SQL-PARMEDICAL  TO WS-PARMEDICAL  .
+           MOVE SQL-HOSPITAL    TO WS-HOSPITAL    .
+           MOVE SQL-S-GLASSES   TO WS-S-GLASSES   .
+           MOVE SQL-P-GLASSES   TO WS-P-GLASSES   .
+           MOVE SQL-MOLAR       TO WS-MOLAR       .
+           MOVE SQL-NON-MOLAR   TO WS-NON-MOLAR   .
+           MOVE SQL-DESCALINGS  TO WS-DESCALINGS  .
+
+           IF WS-REIM-NUM(1:3) EQUAL 'ALL'
+               MOVE 'Allégé' TO WS-REIM-TYPE
+           ELSE IF WS-REIM-NUM(1:3) EQUAL 'MOD'
+               MOVE 'Modéré' TO WS-REIM-TYPE
+           ELSE IF WS-REIM-NUM(1:3) EQUAL 'EXC'
+               MOVE 'Excellence' TO WS-REIM-TYPE
+           ELSE IF WS-REIM-NUM(1:3) EQUAL 'SPE'
+               MOVE 'Spécifique' TO WS-REIM-TYPE
+           ELSE
+               MOVE 'Inconnu' TO WS-REIM-TYPE
+           END-IF.
+       3000-END-HANDLE-REIMBURSEMENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Répartit le coût mensuel du contrat entre l'adhérent   *
+      *    (et son conjoint le cas échéant) et chacun de ses enfants,  *
+      *    pour permettre l'impression du détail sur la facture. Le    *
+      *    coût par enfant est le même quel que soit le palier du      *
+      *    contrat (ALLEGE/MODERE/EXCELLENCE/SPE) : c'est la même      *
+      *    constante que celle utilisée par clascont.cbl/speccont.cbl  *
+      *    pour calculer REIMBURSEMENT_COST ; la part de l'adhérent    *
+      *    (et de son conjoint) est donc le reste du coût mensuel une  *
+      *    fois la part des enfants retirée.                           *
+      ******************************************************************
+       3500-START-CALC-FAMILY-COST.
+           EXEC SQL
+               SELECT COST_CONDITION_COST
+               INTO :SQL-CHILD-COST
+               FROM COST_CONDITION
+               WHERE COST_CONDITION_TYPE = '1'
+               AND CLASSIC_REIMBURSEMENT_NUMBER = 1
+           END-EXEC.
+
+           MOVE SQL-CHILD-COST TO WS-CHILD-COST.
+           MOVE SQL-CHILD-COST TO WS-Z-CHILD-COST.
+           MULTIPLY WS-CHILD-COST BY LK-CUS-NBCHILDREN
+                    GIVING WS-CHILDREN-TOTAL.
+           SUBTRACT WS-CHILDREN-TOTAL FROM SQL-COST
+                    GIVING WS-SUBSCRIBER-COST.
+           MOVE WS-SUBSCRIBER-COST TO WS-Z-SUBSCRIBER-COST.
+       END-3500-CALC-FAMILY-COST.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Insert dans la table INVOICE.                          *
+      ******************************************************************
+       4000-START-INSERT-INVOICE.
+           EXEC SQL
+               INSERT INTO INVOICE (
+                   UUID_CUSTOMER_REIMBOURSEMENT,
+                   UUID_CUSTOMER,
+                   INVOICE_NUMBER,
+                   INVOICE_INCOME,
+                   INVOICE_EXPECT,
+                   INVOICE_CREATE_DATE,
+                   INVOICE_STATUS,
+                   INVOICE_DUE_DATE
+               )
+               VALUES (
+                   :WS-REIM-UUID,
+                   :WS-CUS-UUID,
+                   :WS-INVOICE-NUM,
+                   :WS-TOTAL-AMOUNT,
+                   :WS-INVOICE-EXPECT,
+                   :SQL-INVOICE-CREATE-DATE,
+                   :SQL-INVOICE-STATUS,
+                   :SQL-INVOICE-DUE-DATE
+              )
+           END-EXEC.
+       END-4000-INSERT-INVOICE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecris le rapport généré.                               *
+      ******************************************************************
+       5000-START-WRITE.
+           OPEN OUTPUT F-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Titre facture
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-SPACES-25 SPACE SPACE WS-R-INVOICE-TITLE
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] BOBONIORT NAME
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INSURANCE-NAME.
+
+      *    [RD] BOBONIORT rue
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INSURANCE-ADRESS-1.
+
+      *    [RD] BOBONIORT Code postal, Ville, Pays
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INSURANCE-ADRESS-2.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Numéro de facture
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-INVOICE-NUM SPACE WS-INVOICE-NUM
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Date de la facture
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-INVOICE-DATE SPACE
+               WS-INVOICE-DATE-DAY '/'
+               WS-INVOICE-DATE-START-MONTH '/'
+               WS-INVOICE-DATE-YEAR
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Vos informations personnelles
+           WRITE R-OUTPUT FROM WS-R-CUS-INFO.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Nom complet de l'adhérent
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CUS-NAME SPACE FUNCTION TRIM(LK-CUS-FIRSTNAME)
+               SPACE FUNCTION TRIM(LK-CUS-LASTNAME)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Date de naissance de l'adhérent
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CUS-BIRTH-DATE SPACE
+               LK-DAY '/' LK-MONTH '/' LK-YEAR
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Adresse
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CUS-ADRESS SPACE
+               FUNCTION TRIM(LK-CUS-ADRESS1)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Code postal Ville
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CUS-TOWN SPACE
+               FUNCTION TRIM(LK-CUS-ZIPCODE) SPACE
+               FUNCTION TRIM(LK-CUS-TOWN)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Pays
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CUS-COUNTRY SPACE
+               FUNCTION TRIM(LK-CUS-COUNTRY)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Numéro de sécurité sociale
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CUS-CODE-SECU SPACE
+               LK-CUS-CODE-SECU(1:1) SPACE
+               LK-CUS-CODE-SECU(2:2) SPACE
+               LK-CUS-CODE-SECU(4:2) SPACE
+               LK-CUS-CODE-SECU(6:2) SPACE
+               LK-CUS-CODE-SECU(8:3) SPACE
+               LK-CUS-CODE-SECU(11:3) SPACE
+               LK-CUS-CODE-SECU(14:2)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] IBAN
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CUS-IBAN SPACE
+               LK-CUS-CODE-IBAN(1:4) SPACE
+               LK-CUS-CODE-IBAN(5:4) SPACE
+               LK-CUS-CODE-IBAN(9:4) SPACE
+               LK-CUS-CODE-IBAN(13:4) SPACE
+               LK-CUS-CODE-IBAN(17:4) SPACE
+               LK-CUS-CODE-IBAN(21:4) SPACE
+               LK-CUS-CODE-IBAN(25:4) SPACE
+               LK-CUS-CODE-IBAN(29:4) SPACE
+               LK-CUS-CODE-IBAN(33:2)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Informations contrat
+           WRITE R-OUTPUT FROM WS-R-CUS-DETAILS-TITLE.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Numéro de contrat
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-REIM-NUM SPACE
+               WS-REIM-NUM
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Type de contrat
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-REIM-TYPE SPACE
+               WS-REIM-TYPE
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Soins courants
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-ROUTINE-CARE
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Honoraires médecins
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-MEDICAL-FEES SPACE
+               WS-DOCTOR SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Réglements paramédicaux
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-PARAMEDICAL-REGULATIONS SPACE
+               WS-PARMEDICAL SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Hospitalisation
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-HOSPITALIZATION SPACE
+               WS-HOSPITAL SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Optique
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-OPTICS
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Verres simples
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-SINGLE-LENSES SPACE
+               WS-S-GLASSES SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Verres progressifs
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-PROGRESSIVE-LENSES SPACE
+               WS-P-GLASSES SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Dentaire
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-DENTAL
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Couronnes (molaires)
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-MOLAR-CROWNS SPACE
+               WS-MOLAR SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Couronnes (hors molaires)
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-NON-MOLAR-CROWNS SPACE
+               WS-NON-MOLAR SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Détartrage
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-SCALING SPACE
+               WS-DESCALINGS SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Coût mensuel
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-MONTHLY-COST SPACE
+               FUNCTION TRIM(WS-COST) SPACE 'euros'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Détail du coût mensuel par membre de la famille
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-DETAIL-COST-TITLE.
+
+      *    [RD] Part de l'adhérent (et de son conjoint le cas échéant)
+           INITIALIZE R-OUTPUT.
+           IF LK-CUS-COUPLE EQUAL 't' THEN
+               STRING
+                   WS-R-SUBSCRIBER-COUPLE SPACE
+                   FUNCTION TRIM(WS-Z-SUBSCRIBER-COST) SPACE 'euros'
+                   DELIMITED BY SIZE
+                   INTO R-OUTPUT
+               END-STRING
+           ELSE
+               STRING
+                   WS-R-SUBSCRIBER-ALONE SPACE
+                   FUNCTION TRIM(WS-Z-SUBSCRIBER-COST) SPACE 'euros'
+                   DELIMITED BY SIZE
+                   INTO R-OUTPUT
+               END-STRING
+           END-IF.
+           WRITE R-OUTPUT.
+
+      *    [RD] Part de chaque enfant à charge
+           MOVE ZERO TO WS-CHILD-COUNTER.
+           PERFORM 5100-WRITE-CHILD-LINE-START
+              THRU END-5100-WRITE-CHILD-LINE
+              UNTIL WS-CHILD-COUNTER NOT LESS THAN LK-CUS-NBCHILDREN.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Total à payer
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TOTAL-AMOUNT SPACE
+               FUNCTION TRIM(WS-Z-TOTAL-AMOUNT) SPACE 'euros'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Informations de paiement
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INFO-PAYMENT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Informations de paiement message
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-INFO-PAYMENT-MESSAGE SPACE
+               WS-INVOICE-DATE-DAY '/'
+               WS-INVOICE-DATE-END-MONTH '/'
+               WS-INVOICE-DATE-YEAR
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Informations de paiement message
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INFO-PAYMENT-MESSAGE-MODE.
+
+      *    [RD] Informations de paiement mode 1
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INFO-PAYMENT-MODE-1.
+
+      *    [RD] Informations de paiement mode 2
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INFO-PAYMENT-MODE-2.
+
+      *    [RD] Informations de paiement mode 3
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INFO-PAYMENT-MODE-3.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Message de remerciement
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-MESSAGE-THANK.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Nous contacter
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-CONTACT-US.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] Boboniort message de contact
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-INSURANCE-MESSAGE-CONTACT-1 SPACE
+               WS-R-INSURANCE-MESSAGE-CONTACT-2
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+
+      *    [RD] Boboniort téléphone
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INSURANCE-PHONE.
+
+      *    [RD] Boboniort mail
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-INSURANCE-MAIL.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+      *    [RD] BOBONIORT NAME
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-SPACES-30 WS-R-INSURANCE-NAME
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] Boboniort slogan
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-SPACES-25 SPACE WS-R-INSURANCE-SLOGAN
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+      *    [RD] URL de Boboniort
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-SPACES-30 SPACE SPACE WS-R-INSURANCE-URL
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+           CLOSE F-OUTPUT.
+       END-5000-WRITE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecris la ligne de détail du coût d'un enfant à charge  *
+      *    et avance le compteur d'enfants ; appelée une fois par      *
+      *    enfant par la boucle de 5000-START-WRITE.                  *
+      ******************************************************************
+      ******************************************************************
+      *    [RD] Affiche l'erreur SQL rencontrée et arrête le           *
+      *    programme.                                                  *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           DISPLAY 'ERREUR SQL GENERATION FACTURE : ' SQLERRMC.
+           STOP RUN.
+
+      ******************************************************************
+       5100-WRITE-CHILD-LINE-START.
+           ADD 1 TO WS-CHILD-COUNTER.
+           MOVE WS-CHILD-COUNTER TO WS-Z-CHILD-COUNTER.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CHILD-COST
+               FUNCTION TRIM(WS-Z-CHILD-COUNTER) SPACE ':' SPACE
+               FUNCTION TRIM(WS-Z-CHILD-COST) SPACE 'euros'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+       END-5100-WRITE-CHILD-LINE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Produit, à partir du fichier '.dat' qui vient d'être   *
+      *    écrit par 5000-START-WRITE, une copie au format '.txt' :    *
+      *    un document prêt à être imprimé ou joint à un courriel,     *
+      *    sans avoir à être remis en forme à la main au préalable.    *
+      ******************************************************************
+       5200-MAKE-PRINT-READY-START.
+           MOVE WS-INVOICE-FILE TO WS-PRINT-FILE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+           OPEN INPUT F-OUTPUT.
+           OPEN OUTPUT F-PRINT.
+
+           PERFORM 5210-COPY-PRINT-LINE-START
+              THRU END-5210-COPY-PRINT-LINE
+              UNTIL WS-EOF-REPORT.
+
+           CLOSE F-OUTPUT.
+           CLOSE F-PRINT.
+       END-5200-MAKE-PRINT-READY.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recopie une ligne de la facture '.dat' vers le         *
+      *    document '.txt' prêt à imprimer ; appelée jusqu'à la fin du *
+      *    fichier source par 5200-MAKE-PRINT-READY-START.             *
+      ******************************************************************
+       5210-COPY-PRINT-LINE-START.
+           READ F-OUTPUT INTO R-PRINT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   WRITE R-PRINT
+           END-READ.
+       END-5210-COPY-PRINT-LINE.
+           EXIT.
