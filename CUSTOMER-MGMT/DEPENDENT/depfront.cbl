@@ -0,0 +1,237 @@
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. depfront RECURSIVE.
+       AUTHOR. Alexandre.
+
+      ******************************************************************
+      * MAJ RD le 09/08/2026 : consultation et ajout des ayants-droit  *
+      *      (conjoint, enfants) rattaches au contrat de l'adherent,  *
+      *      identifies individuellement par nom et date de naissance.*
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-RETURN       PIC X(01).
+       01  WS-DEP-ENTRY         PIC X(01).
+       01  WS-DEP-LOOKUP        PIC X(01).
+       01  WS-ERROR-MESSAGE     PIC X(45).
+       01  WS-DEP-INDEX         PIC 9(01) VALUE 0.
+       01  WS-DEP-ROW-1.
+           03 WS-DEP1-RELATION   PIC X(10).
+           03 WS-DEP1-LASTNAME   PIC X(20).
+           03 WS-DEP1-FIRSTNAME  PIC X(20).
+           03 WS-DEP1-BIRTH-DATE PIC X(10).
+       01  WS-DEP-ROW-2.
+           03 WS-DEP2-RELATION   PIC X(10).
+           03 WS-DEP2-LASTNAME   PIC X(20).
+           03 WS-DEP2-FIRSTNAME  PIC X(20).
+           03 WS-DEP2-BIRTH-DATE PIC X(10).
+       01  WS-DEP-ROW-3.
+           03 WS-DEP3-RELATION   PIC X(10).
+           03 WS-DEP3-LASTNAME   PIC X(20).
+           03 WS-DEP3-FIRSTNAME  PIC X(20).
+           03 WS-DEP3-BIRTH-DATE PIC X(10).
+       01  WS-DEP-ROW-4.
+           03 WS-DEP4-RELATION   PIC X(10).
+           03 WS-DEP4-LASTNAME   PIC X(20).
+           03 WS-DEP4-FIRSTNAME  PIC X(20).
+           03 WS-DEP4-BIRTH-DATE PIC X(10).
+       01  WS-DEP-ROW-5.
+           03 WS-DEP5-RELATION   PIC X(10).
+           03 WS-DEP5-LASTNAME   PIC X(20).
+           03 WS-DEP5-FIRSTNAME  PIC X(20).
+           03 WS-DEP5-BIRTH-DATE PIC X(10).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME               PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME             PIC X(05) VALUE 'cobol'.
+       01  PASSWD               PIC X(05) VALUE 'cbl85'.
+       01  SQL-DEP-RELATION     PIC X(10).
+       01  SQL-DEP-LASTNAME     PIC X(20).
+       01  SQL-DEP-FIRSTNAME    PIC X(20).
+       01  SQL-DEP-BIRTH-DATE   PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  FIN                  PIC S9(9) VALUE 100.
+
+       LINKAGE SECTION.
+       01 LK-CUSTOMER.
+           03 LK-CUS-UUID        PIC X(36).
+           03 LK-CUS-GENDER      PIC X(10).
+           03 LK-CUS-LASTNAME    PIC X(20).
+           03 LK-CUS-FIRSTNAME   PIC X(20).
+           03 LK-CUS-ADRESS1	 PIC X(50).
+           03 LK-CUS-ADRESS2	 PIC X(50).
+           03 LK-CUS-ZIPCODE	 PIC X(15).
+           03 LK-CUS-TOWN	     PIC X(30).
+           03 LK-CUS-COUNTRY	 PIC X(20).
+           03 LK-CUS-PHONE	     PIC X(10).
+           03 LK-CUS-MAIL	     PIC X(50).
+           03 LK-CUS-BIRTH-DATE  PIC X(10).
+           03 LK-CUS-DOCTOR	     PIC X(20).
+           03 LK-CUS-CODE-SECU.
+               05 LK-SECU-1      PIC X(01).
+               05 LK-SECU-2      PIC X(02).
+               05 LK-SECU-3      PIC X(02).
+               05 LK-SECU-4      PIC X(02).
+               05 LK-SECU-5      PIC X(03).
+               05 LK-SECU-6      PIC X(03).
+               05 LK-SECU-7      PIC X(02).
+           03 LK-CUS-CODE-IBAN   PIC X(34).
+           03 LK-CUS-NBCHILDREN  PIC 9(03).
+           03 LK-CUS-COUPLE      PIC X(05).
+           03 LK-CUS-CREATE-DATE PIC X(10).
+           03 LK-CUS-UPDATE-DATE PIC X(10).
+           03 LK-CUS-CLOSE-DATE  PIC X(10).
+           03 LK-CUS-ACTIVE	     PIC X(01).
+
+       SCREEN SECTION.
+       COPY 'screen-dependent-customer.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+
+       0000-START-MAIN.
+           INITIALIZE WS-MENU-RETURN WS-DEP-ENTRY WS-DEP-LOOKUP
+               WS-ERROR-MESSAGE WS-DEP-ROW-1 WS-DEP-ROW-2
+               WS-DEP-ROW-3 WS-DEP-ROW-4 WS-DEP-ROW-5.
+
+           PERFORM 2000-START-SCREEN
+              THRU END-2000-SCREEN.
+       END-0000-MAIN.
+           GOBACK.
+
+       2000-START-SCREEN.
+           ACCEPT SCREEN-DEPENDENT-CUSTOMER.
+
+           PERFORM 2100-START-CHECK-CHOICE
+              THRU 2100-END-CHECK-CHOICE.
+       END-2000-SCREEN.
+           EXIT.
+
+       2100-START-CHECK-CHOICE.
+           IF FUNCTION UPPER-CASE(WS-MENU-RETURN)
+              EQUAL 'O' THEN
+               CALL 'mcfront' USING LK-CUS-UUID
+           ELSE IF FUNCTION UPPER-CASE(WS-DEP-ENTRY)
+               EQUAL 'O' THEN
+               CALL 'depsave' USING LK-CUSTOMER
+               MOVE SPACES TO WS-DEP-ENTRY
+               GO TO 2000-START-SCREEN
+           ELSE IF FUNCTION UPPER-CASE(WS-DEP-LOOKUP)
+               EQUAL 'O' THEN
+               PERFORM 2200-START-LOOKUP-DEPS
+                  THRU 2200-END-LOOKUP-DEPS
+               MOVE SPACES TO WS-DEP-LOOKUP
+               GO TO 2000-START-SCREEN
+           ELSE
+              MOVE 'Veuillez entrer "O" pour confirmer.'
+              TO WS-ERROR-MESSAGE
+              GO TO 2000-START-SCREEN
+           END-IF.
+       2100-END-CHECK-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recherche les cinq ayants-droit enregistres pour le    *
+      *    contrat de l'adherent et les affiche a l'ecran.             *
+      ******************************************************************
+       2200-START-LOOKUP-DEPS.
+           INITIALIZE WS-DEP-ROW-1 WS-DEP-ROW-2 WS-DEP-ROW-3
+               WS-DEP-ROW-4 WS-DEP-ROW-5.
+           MOVE 0 TO WS-DEP-INDEX.
+
+           EXEC SQL
+               CONNECT TO :DBNAME USER :USERNAME USING :PASSWD
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur de connexion a la base de donnees.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-DEPS
+           END-IF.
+
+           EXEC SQL
+               DECLARE CRS-DEP CURSOR FOR
+               SELECT DEPENDENT_RELATION, DEPENDENT_LASTNAME,
+                      DEPENDENT_FIRSTNAME, DEPENDENT_BIRTH_DATE
+               FROM CUSTOMER_DEPENDENT
+               WHERE UUID_CUSTOMER = :LK-CUS-UUID
+               ORDER BY DEPENDENT_NUM DESC
+               LIMIT 5
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur declaration curseur ayants-droit.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-DEPS
+           END-IF.
+
+           EXEC SQL OPEN CRS-DEP END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur ouverture curseur ayants-droit.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-DEPS
+           END-IF.
+
+           PERFORM 2210-CRS-DEP-READ-START
+               THRU END-2210-CRS-DEP-READ.
+
+           EXEC SQL CLOSE CRS-DEP END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       2200-END-LOOKUP-DEPS.
+           EXIT.
+
+       2210-CRS-DEP-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+               EXEC SQL
+                   FETCH CRS-DEP
+                   INTO :SQL-DEP-RELATION, :SQL-DEP-LASTNAME,
+                        :SQL-DEP-FIRSTNAME, :SQL-DEP-BIRTH-DATE
+               END-EXEC
+               IF (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                   MOVE 'Erreur lecture des ayants-droit.'
+                       TO WS-ERROR-MESSAGE
+                   MOVE FIN TO SQLCODE
+               END-IF
+               IF SQLCODE NOT = FIN THEN
+                   ADD 1 TO WS-DEP-INDEX
+                   PERFORM 2220-CHARGE-DEP-ROW-START
+                       THRU END-2220-CHARGE-DEP-ROW
+               END-IF
+           END-PERFORM.
+       END-2210-CRS-DEP-READ.
+           EXIT.
+
+       2220-CHARGE-DEP-ROW-START.
+           EVALUATE WS-DEP-INDEX
+               WHEN 1
+                   MOVE SQL-DEP-RELATION TO WS-DEP1-RELATION
+                   MOVE SQL-DEP-LASTNAME TO WS-DEP1-LASTNAME
+                   MOVE SQL-DEP-FIRSTNAME TO WS-DEP1-FIRSTNAME
+                   MOVE SQL-DEP-BIRTH-DATE TO WS-DEP1-BIRTH-DATE
+               WHEN 2
+                   MOVE SQL-DEP-RELATION TO WS-DEP2-RELATION
+                   MOVE SQL-DEP-LASTNAME TO WS-DEP2-LASTNAME
+                   MOVE SQL-DEP-FIRSTNAME TO WS-DEP2-FIRSTNAME
+                   MOVE SQL-DEP-BIRTH-DATE TO WS-DEP2-BIRTH-DATE
+               WHEN 3
+                   MOVE SQL-DEP-RELATION TO WS-DEP3-RELATION
+                   MOVE SQL-DEP-LASTNAME TO WS-DEP3-LASTNAME
+                   MOVE SQL-DEP-FIRSTNAME TO WS-DEP3-FIRSTNAME
+                   MOVE SQL-DEP-BIRTH-DATE TO WS-DEP3-BIRTH-DATE
+               WHEN 4
+                   MOVE SQL-DEP-RELATION TO WS-DEP4-RELATION
+                   MOVE SQL-DEP-LASTNAME TO WS-DEP4-LASTNAME
+                   MOVE SQL-DEP-FIRSTNAME TO WS-DEP4-FIRSTNAME
+                   MOVE SQL-DEP-BIRTH-DATE TO WS-DEP4-BIRTH-DATE
+               WHEN 5
+                   MOVE SQL-DEP-RELATION TO WS-DEP5-RELATION
+                   MOVE SQL-DEP-LASTNAME TO WS-DEP5-LASTNAME
+                   MOVE SQL-DEP-FIRSTNAME TO WS-DEP5-FIRSTNAME
+                   MOVE SQL-DEP-BIRTH-DATE TO WS-DEP5-BIRTH-DATE
+           END-EVALUATE.
+       END-2220-CHARGE-DEP-ROW.
+           EXIT.
