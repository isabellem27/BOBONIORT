@@ -0,0 +1,387 @@
+      ******************************************************************
+      *    [RD] Detection et relance des factures en retard.           *
+      *    Parcourt toutes les factures non soldees (INVOICE_STATUS    *
+      *    different de PAID et PAID_LATE) dont l'echeance             *
+      *    (INVOICE_DUE_DATE) est depassee, les marque OVERDUE et      *
+      *    genere pour chacune un courrier de relance via rptbill,     *
+      *    comme le ferait un operateur depuis l'ecran de suivi des    *
+      *    paiements (rptmenu). Affiche un compte-rendu du nombre de   *
+      *    factures examinees, marquees en retard et relances          *
+      *    produites en fin de traitement.                             *
+      *                                                                *
+      *    Auteur : Remi                                               *
+      *    Date creation 09/08/2026                                    *
+      ******************************************************************
+      * MAJ [RD] le 09/08/2026 Une erreur inattendue sur FETCH CRSOVER*
+      *    (WHEN OTHER) force desormais la sortie de la boucle au lieu*
+      *    de se contenter d'un DISPLAY : sans cela, le meme FETCH en *
+      *    echec se represente indefiniment (SQLCODE ne redevenant    *
+      *    jamais 100) et traite la nuit en boucle infinie.            *
+      * MAJ [RD] le 09/08/2026 CRSOVER ne retient plus que la derniere *
+      *    facture de chaque adherent (meme convention que             *
+      *    menuinvo.cbl/rptbord.cbl) : une facture regeneree laissait  *
+      *    une ancienne ligne non soldee, qui declenchait une relance  *
+      *    en double chaque nuit.                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptover RECURSIVE.
+       AUTHOR. Remi.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SQL-LIB             PIC X(80)  VALUE SPACES.
+       01  WS-NB-CHECKED          PIC 9(05)  VALUE ZERO.
+       01  WS-NB-OVERDUE          PIC 9(05)  VALUE ZERO.
+       01  WS-NB-REMINDER         PIC 9(05)  VALUE ZERO.
+       01  WS-INVOICE-UUID        PIC X(36).
+       01  WS-REMAINING-AMOUNT    PIC 9(07)V99.
+       01  WS-REPORT-LINE         PIC X(80)  VALUE SPACES.
+
+       01  WS-TODAY                PIC 9(08).
+       01  WS-TODAY-DATE.
+           03 WS-TODAY-YEAR        PIC 9(04).
+           03 WS-TODAY-SEP1        PIC X(01) VALUE '-'.
+           03 WS-TODAY-MONTH       PIC 9(02).
+           03 WS-TODAY-SEP2        PIC X(01) VALUE '-'.
+           03 WS-TODAY-DAY         PIC 9(02).
+
+       01  WS-CUSTOMER.
+           03 WS-CUS-UUID         PIC X(36).
+           03 WS-CUS-GENDER       PIC X(10).
+           03 WS-CUS-LASTNAME     PIC X(20).
+           03 WS-CUS-FIRSTNAME    PIC X(20).
+           03 WS-CUS-ADRESS1      PIC X(50).
+           03 WS-CUS-ADRESS2      PIC X(50).
+           03 WS-CUS-ZIPCODE      PIC X(15).
+           03 WS-CUS-TOWN         PIC X(50).
+           03 WS-CUS-COUNTRY      PIC X(20).
+           03 WS-CUS-PHONE        PIC X(10).
+           03 WS-CUS-MAIL         PIC X(50).
+           03 WS-CUS-BIRTH-DATE.
+               05 WS-YEAR         PIC X(04).
+               05 WS-SEPARATOR1   PIC X(01).
+               05 WS-MONTH        PIC X(02).
+               05 WS-SEPARATOR2   PIC X(01).
+               05 WS-DAY          PIC X(02).
+           03 WS-CUS-DOCTOR       PIC X(50).
+           03 WS-CUS-CODE-SECU.
+               05 WS-SECU-1       PIC X(01).
+               05 WS-SECU-2       PIC X(02).
+               05 WS-SECU-3       PIC X(02).
+               05 WS-SECU-4       PIC X(02).
+               05 WS-SECU-5       PIC X(03).
+               05 WS-SECU-6       PIC X(03).
+               05 WS-SECU-7       PIC X(02).
+           03 WS-CUS-CODE-IBAN    PIC X(34).
+           03 WS-CUS-NBCHILDREN   PIC 9(03).
+           03 WS-CUS-COUPLE       PIC X(05).
+           03 WS-CUS-CREATE-DATE  PIC X(10).
+           03 WS-CUS-UPDATE-DATE  PIC X(10).
+           03 WS-CUS-CLOSE-DATE   PIC X(10).
+           03 WS-CUS-ACTIVE       PIC X(01).
+
+      ******************************************************************
+      * Declaration des variables correspondant a sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME              PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME            PIC X(05) VALUE 'cobol'.
+       01  PASSWD              PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-TODAY            PIC X(10).
+       01  SQL-INVOICE-UUID     PIC X(36).
+       01  SQL-REMAINING-AMOUNT PIC 9(07)V99.
+
+       01  SQL-CUSTOMER.
+           03 SQL-CUS-UUID        PIC X(36).
+           03 SQL-CUS-GENDER      PIC X(10).
+           03 SQL-CUS-LASTNAME    PIC X(20).
+           03 SQL-CUS-FIRSTNAME   PIC X(20).
+           03 SQL-CUS-ADRESS1     PIC X(50).
+           03 SQL-CUS-ADRESS2     PIC X(50).
+           03 SQL-CUS-ZIPCODE     PIC X(15).
+           03 SQL-CUS-TOWN        PIC X(50).
+           03 SQL-CUS-COUNTRY     PIC X(20).
+           03 SQL-CUS-PHONE       PIC X(10).
+           03 SQL-CUS-MAIL        PIC X(50).
+           03 SQL-CUS-BIRTH-DATE  PIC X(10).
+           03 SQL-CUS-DOCTOR      PIC X(50).
+           03 SQL-CUS-CODE-SECU   PIC X(15).
+           03 SQL-CUS-CODE-IBAN   PIC X(34).
+           03 SQL-CUS-NBCHILDREN  PIC 9(03).
+           03 SQL-CUS-COUPLE      PIC X(05).
+           03 SQL-CUS-CREATE-DATE PIC X(10).
+           03 SQL-CUS-UPDATE-DATE PIC X(10).
+           03 SQL-CUS-CLOSE-DATE  PIC X(10).
+           03 SQL-CUS-ACTIVE      PIC X(01).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+       01  LK-NB-REMINDER          PIC 9(05).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-NB-REMINDER.
+       0000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           PERFORM 1050-ENSURE-INVOICE-PAYMENT-COLS-START
+              THRU END-1050-ENSURE-INVOICE-PAYMENT-COLS.
+
+           PERFORM 1060-LOAD-TODAY-START
+              THRU END-1060-LOAD-TODAY.
+
+           PERFORM 1000-FIND-OVERDUE-START
+              THRU END-1000-FIND-OVERDUE.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           MOVE WS-NB-REMINDER TO LK-NB-REMINDER.
+
+           PERFORM 9100-DISPLAY-REPORT-START
+              THRU END-9100-DISPLAY-REPORT.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Garanti la presence des colonnes de suivi des          *
+      *    paiements sur la table INVOICE, au cas ou ce traitement     *
+      *    serait lance avant toute facturation (cf. geneinvo).        *
+      ******************************************************************
+       1050-ENSURE-INVOICE-PAYMENT-COLS-START.
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_STATUS VARCHAR(10)
+               DEFAULT 'UNPAID'
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'ALTER INVOICE_STATUS' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_DUE_DATE VARCHAR(10)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'ALTER INVOICE_DUE_DATE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           EXEC SQL
+               ALTER TABLE INVOICE
+               ADD COLUMN IF NOT EXISTS INVOICE_PAYMENT_DATE VARCHAR(10)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'ALTER INVOICE_PAYMENT_DATE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+       END-1050-ENSURE-INVOICE-PAYMENT-COLS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Construit la date du jour au format AAAA-MM-JJ pour la *
+      *    comparer a l'echeance des factures (INVOICE_DUE_DATE).      *
+      ******************************************************************
+       1060-LOAD-TODAY-START.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YEAR.
+           MOVE WS-TODAY(5:2) TO WS-TODAY-MONTH.
+           MOVE WS-TODAY(7:2) TO WS-TODAY-DAY.
+           MOVE WS-TODAY-DATE TO SQL-TODAY.
+       END-1060-LOAD-TODAY.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Parcourt les factures non soldees dont l'echeance est  *
+      *    depassee, les marque en retard et relance l'adherent.       *
+      ******************************************************************
+       1000-FIND-OVERDUE-START.
+           EXEC SQL
+               DECLARE CRSOVER CURSOR FOR
+               SELECT INVOICE.UUID_INVOICE,
+                      INVOICE.INVOICE_INCOME,
+                      CUSTOMER.UUID_CUSTOMER,
+                      CUSTOMER.CUSTOMER_GENDER,
+                      CUSTOMER.CUSTOMER_LASTNAME,
+                      CUSTOMER.CUSTOMER_FIRSTNAME,
+                      CUSTOMER.CUSTOMER_ADRESS1,
+                      CUSTOMER.CUSTOMER_ADRESS2,
+                      CUSTOMER.CUSTOMER_ZIPCODE,
+                      CUSTOMER.CUSTOMER_TOWN,
+                      CUSTOMER.CUSTOMER_COUNTRY,
+                      CUSTOMER.CUSTOMER_PHONE,
+                      CUSTOMER.CUSTOMER_MAIL,
+                      CUSTOMER.CUSTOMER_BIRTH_DATE,
+                      CUSTOMER.CUSTOMER_DOCTOR,
+                      CUSTOMER.CUSTOMER_CODE_SECU,
+                      CUSTOMER.CUSTOMER_CODE_IBAN,
+                      CUSTOMER.CUSTOMER_NBCHILDREN,
+                      CUSTOMER.CUSTOMER_COUPLE,
+                      CUSTOMER.CUSTOMER_CREATE_DATE,
+                      CUSTOMER.CUSTOMER_UPDATE_DATE,
+                      CUSTOMER.CUSTOMER_CLOSE_DATE,
+                      CUSTOMER.CUSTOMER_ACTIVE
+               FROM INVOICE
+               INNER JOIN CUSTOMER
+                   ON CUSTOMER.UUID_CUSTOMER = INVOICE.UUID_CUSTOMER
+               WHERE INVOICE.INVOICE_STATUS NOT IN ('PAID', 'PAID_LATE')
+                 AND INVOICE.INVOICE_DUE_DATE IS NOT NULL
+                 AND INVOICE.INVOICE_DUE_DATE < :SQL-TODAY
+                 AND INVOICE.INVOICE_INCOME > 0
+      *          [RD] Ne retient que la derniere facture de chaque
+      *          adherent : une regeneration de facture (menuinvo.cbl)
+      *          laisse d'anciennes lignes INVOICE non soldees, qui ne
+      *          doivent plus etre relancees.
+                 AND INVOICE.UUID_INVOICE =
+                     (SELECT I2.UUID_INVOICE
+                        FROM INVOICE I2
+                       WHERE I2.UUID_CUSTOMER = INVOICE.UUID_CUSTOMER
+                       ORDER BY I2.INVOICE_CREATE_DATE DESC,
+                                I2.INVOICE_NUMBER DESC
+                       LIMIT 1)
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSOVER
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSOVER
+                   INTO :SQL-INVOICE-UUID,
+                        :SQL-REMAINING-AMOUNT,
+                        :SQL-CUS-UUID,
+                        :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME,
+                        :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1,
+                        :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE,
+                        :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY,
+                        :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL,
+                        :SQL-CUS-BIRTH-DATE,
+                        :SQL-CUS-DOCTOR,
+                        :SQL-CUS-CODE-SECU,
+                        :SQL-CUS-CODE-IBAN,
+                        :SQL-CUS-NBCHILDREN,
+                        :SQL-CUS-COUPLE,
+                        :SQL-CUS-CREATE-DATE,
+                        :SQL-CUS-UPDATE-DATE,
+                        :SQL-CUS-CLOSE-DATE,
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       ADD 1 TO WS-NB-CHECKED
+                       MOVE SQL-INVOICE-UUID TO WS-INVOICE-UUID
+                       MOVE SQL-REMAINING-AMOUNT TO WS-REMAINING-AMOUNT
+                       MOVE SQL-CUSTOMER TO WS-CUSTOMER
+                       PERFORM 1100-RELANCE-UNE-FACTURE-START
+                          THRU END-1100-RELANCE-UNE-FACTURE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSOVER :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+           EXEC SQL
+               CLOSE CRSOVER
+           END-EXEC.
+       END-1000-FIND-OVERDUE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Marque la facture courante en retard et genere son     *
+      *    courrier de relance via rptbill, comme le ferait un         *
+      *    operateur depuis l'ecran de suivi des paiements (rptmenu).  *
+      ******************************************************************
+       1100-RELANCE-UNE-FACTURE-START.
+           EXEC SQL
+               UPDATE INVOICE
+               SET INVOICE_STATUS = 'OVERDUE'
+               WHERE UUID_INVOICE = :SQL-INVOICE-UUID
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'UPDATE INVOICE_STATUS OVERDUE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+           ADD 1 TO WS-NB-OVERDUE.
+
+           CALL
+               'rptbill'
+               USING BY CONTENT
+               WS-CUSTOMER, WS-REMAINING-AMOUNT
+           END-CALL.
+
+           ADD 1 TO WS-NB-REMINDER.
+       END-1100-RELANCE-UNE-FACTURE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Affiche le compte-rendu du traitement.                 *
+      ******************************************************************
+       9100-DISPLAY-REPORT-START.
+           MOVE ALL '-' TO WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE.
+           DISPLAY 'RELANCE DES FACTURES EN RETARD - COMPTE-RENDU'.
+           DISPLAY 'Factures impayees examinees : ' WS-NB-CHECKED.
+           DISPLAY 'Factures marquees en retard : ' WS-NB-OVERDUE.
+           DISPLAY 'Relances generees           : ' WS-NB-REMINDER.
+           DISPLAY WS-REPORT-LINE.
+       END-9100-DISPLAY-REPORT.
+           EXIT.
+
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
