@@ -0,0 +1,428 @@
+      ******************************************************************
+      *    [RD] Synthese financiere mensuelle consolidee, tous         *
+      *    contrats confondus, pour la revue comptable / conseil       *
+      *    d'administration.                                          *
+      *    Parcourt les factures emises dans le mois en cours          *
+      *    (INVOICE_CREATE_DATE) et les regroupe par palier de         *
+      *    contrat (ALLEGE/MODERE/EXCELLENCE/SPECIFIQUE), d'apres le    *
+      *    prefixe du numero de contrat (CUSTOMER_REIMBURSEMENT.       *
+      *    REIMBURSEMENT_NUM), pour en tirer le montant total attendu  *
+      *    et le montant total effectivement encaisse de chaque        *
+      *    palier, ainsi que le total general, dans un unique fichier  *
+      *    recapitulatif.                                              *
+      *    Programme precedent: menu des fonctionnalites annexes       *
+      *                         (menudata.cbl, via rptfinfront.cbl)    *
+      *                                                                *
+      *    Auteur : Remi                                               *
+      *    Date creation 09/08/2026                                   *
+      ******************************************************************
+      * MAJ [RD] le 09/08/2026 WS-RECAP-FILE elargi a PIC X(17)        *
+      *    ('RECAP-' (6) + date AAAAMMJJ (8) tronquait en silence et   *
+      *    ecrasait toujours le meme fichier) ; WS-MONTH-PREFIX /      *
+      *    SQL-MONTH-PREFIX elargis a PIC X(08) et termines par '%'    *
+      *    car INVOICE_CREATE_DATE est sur 10 caracteres (AAAA-MM-JJ)  *
+      *    et un LIKE sans joker sur 7 caracteres ne correspondait     *
+      *    jamais : la synthese etait toujours vide.                  *
+      * MAJ [RD] le 09/08/2026 Une erreur inattendue sur FETCH CRSFIN *
+      *    (WHEN OTHER) force desormais la sortie de la boucle, meme  *
+      *    correctif que rptover.cbl. CRSFIN ne retient plus non plus *
+      *    que la derniere facture de chaque adherent (meme           *
+      *    convention que menuinvo.cbl/rptbord.cbl), sans quoi une    *
+      *    facture regeneree faisait compter deux fois le meme        *
+      *    adherent dans la synthese.                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptfin RECURSIVE.
+       AUTHOR. Remi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUTPUT ASSIGN TO WS-RECAP-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-OUTPUT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-OUTPUT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RECAP-PATH.
+           03 WS-RECAP-FOLDER     PIC X(26)
+           VALUE './RAPPORT/RECAP-GENERATED/'.
+           03 WS-RECAP-FILE       PIC X(17) VALUE 'RECAP-'.
+           03 WS-RECAP-FORMAT     PIC X(04) VALUE '.dat'.
+
+       01  WS-SQL-LIB              PIC X(80) VALUE SPACES.
+       01  WS-NB-TIER              PIC 9(05) VALUE ZERO.
+
+       01  WS-RECAP-DATE           PIC 9(08).
+       01  WS-RECAP-DAY            PIC X(02).
+       01  WS-RECAP-MONTH          PIC X(02).
+       01  WS-RECAP-YEAR           PIC X(04).
+
+       01  WS-MONTH-PREFIX         PIC X(08).
+
+       01  WS-TIER-CODE            PIC X(03).
+       01  WS-TIER-LABEL           PIC X(15).
+       01  WS-TIER-EXPECTED        PIC 9(09)V99.
+       01  WS-TIER-COLLECTED       PIC 9(09)V99.
+       01  WS-TIER-NB-INVOICE      PIC 9(05).
+       01  WS-Z-TIER-EXPECTED      PIC Z(08)9.99.
+       01  WS-Z-TIER-COLLECTED     PIC Z(08)9.99.
+
+       01  WS-TOTAL-EXPECTED       PIC 9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-COLLECTED      PIC 9(09)V99 VALUE ZERO.
+       01  WS-TOTAL-NB-INVOICE     PIC 9(05)    VALUE ZERO.
+       01  WS-Z-TOTAL-EXPECTED     PIC Z(08)9.99.
+       01  WS-Z-TOTAL-COLLECTED    PIC Z(08)9.99.
+
+       01  WS-REPORT.
+           03 WS-R-SPACES-ALL    PIC X(80) VALUE SPACES.
+           03 WS-R-DASH          PIC X(80) VALUE ALL '-'.
+           03 WS-R-TITLE PIC X(49)
+           VALUE 'SYNTHESE FINANCIERE MENSUELLE - BOBONIORT'.
+           03 WS-R-DATE PIC X(15)
+           VALUE 'Mois traite  :'.
+           03 WS-R-TIER PIC X(16)
+           VALUE 'Palier        :'.
+           03 WS-R-TIER-EXPECTED PIC X(31)
+           VALUE '- Montant total attendu      :'.
+           03 WS-R-TIER-COLLECTED PIC X(31)
+           VALUE '- Montant total encaisse     :'.
+           03 WS-R-TIER-NB PIC X(31)
+           VALUE '- Nombre de factures         :'.
+           03 WS-R-TOTAL-TITLE PIC X(21)
+           VALUE 'TOTAL GENERAL'.
+           03 WS-R-TOTAL-EXPECTED PIC X(31)
+           VALUE '- Montant total attendu      :'.
+           03 WS-R-TOTAL-COLLECTED PIC X(31)
+           VALUE '- Montant total encaisse     :'.
+           03 WS-R-TOTAL-NB PIC X(31)
+           VALUE '- Nombre de factures         :'.
+
+      ******************************************************************
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME             PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME           PIC X(05) VALUE 'cobol'.
+       01  PASSWD             PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-MONTH-PREFIX     PIC X(08).
+       01  SQL-TIER-CODE        PIC X(03).
+       01  SQL-TIER-EXPECTED    PIC 9(09)V99.
+       01  SQL-TIER-COLLECTED   PIC 9(09)V99.
+       01  SQL-TIER-NB-INVOICE  PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+       01  LK-NB-TIER              PIC 9(05).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-NB-TIER.
+       0000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           PERFORM 1000-START-INITIALIZATION
+              THRU END-1000-INITIALIZATION.
+
+           PERFORM 2000-ECRIS-ENTETE-START
+              THRU END-2000-ECRIS-ENTETE.
+
+           PERFORM 3000-PARCOURS-PALIERS-START
+              THRU END-3000-PARCOURS-PALIERS.
+
+           PERFORM 4000-ECRIS-PIED-START
+              THRU END-4000-ECRIS-PIED.
+
+           CLOSE F-OUTPUT.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           MOVE WS-NB-TIER TO LK-NB-TIER.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Initialise la date, le prefixe du mois courant pour    *
+      *    la selection des factures, le nom du fichier et ouvre le    *
+      *    recapitulatif en ecriture.                                  *
+      ******************************************************************
+       1000-START-INITIALIZATION.
+           ACCEPT WS-RECAP-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RECAP-DATE(1:4) TO WS-RECAP-YEAR.
+           MOVE WS-RECAP-DATE(5:2) TO WS-RECAP-MONTH.
+           MOVE WS-RECAP-DATE(7:2) TO WS-RECAP-DAY.
+
+           STRING
+               WS-RECAP-YEAR '-' WS-RECAP-MONTH '%'
+               DELIMITED BY SIZE
+               INTO WS-MONTH-PREFIX
+           END-STRING.
+           MOVE WS-MONTH-PREFIX TO SQL-MONTH-PREFIX.
+
+           STRING
+               'RECAP-' WS-RECAP-DATE
+               DELIMITED BY SIZE
+               INTO WS-RECAP-FILE
+           END-STRING.
+
+           OPEN OUTPUT F-OUTPUT.
+       END-1000-INITIALIZATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecris l'entete du recapitulatif.                       *
+      ******************************************************************
+       2000-ECRIS-ENTETE-START.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-TITLE.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-DATE SPACE
+               WS-RECAP-MONTH '/' WS-RECAP-YEAR
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+       END-2000-ECRIS-ENTETE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Parcourt, pour le mois courant, le total attendu et le *
+      *    total encaisse de chaque palier de contrat. Le montant      *
+      *    attendu d'une facture est la somme du reste a payer         *
+      *    (INVOICE_INCOME) et du deja encaisse (INVOICE_EXPECT), le   *
+      *    montant encaisse etant INVOICE_EXPECT seul (meme           *
+      *    convention que menuinvo.cbl/rptover.cbl).                   *
+      ******************************************************************
+       3000-PARCOURS-PALIERS-START.
+           EXEC SQL
+               DECLARE CRSFIN CURSOR FOR
+               SELECT SUBSTRING(CUSTOMER_REIMBURSEMENT.REIMBURSEMENT_NUM,
+                                 1, 3),
+                      SUM(INVOICE.INVOICE_INCOME
+                          + INVOICE.INVOICE_EXPECT),
+                      SUM(INVOICE.INVOICE_EXPECT),
+                      COUNT(*)
+               FROM INVOICE
+               INNER JOIN CUSTOMER_REIMBURSEMENT
+                   ON CUSTOMER_REIMBURSEMENT.UUID_CUSTOMER_REIMBOURSEMENT
+                    = INVOICE.UUID_CUSTOMER_REIMBOURSEMENT
+               WHERE INVOICE.INVOICE_CREATE_DATE LIKE :SQL-MONTH-PREFIX
+      *          [RD] Ne retient que la derniere facture de chaque
+      *          adherent : sans ce filtre, une facture regeneree
+      *          laisse une ancienne ligne INVOICE qui fait compter
+      *          deux fois le meme adherent dans la synthese.
+                 AND INVOICE.UUID_INVOICE =
+                     (SELECT I2.UUID_INVOICE
+                        FROM INVOICE I2
+                       WHERE I2.UUID_CUSTOMER = INVOICE.UUID_CUSTOMER
+                       ORDER BY I2.INVOICE_CREATE_DATE DESC,
+                                I2.INVOICE_NUMBER DESC
+                       LIMIT 1)
+               GROUP BY
+                   SUBSTRING(CUSTOMER_REIMBURSEMENT.REIMBURSEMENT_NUM,
+                             1, 3)
+               ORDER BY 1
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSFIN
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSFIN
+                   INTO :SQL-TIER-CODE,
+                        :SQL-TIER-EXPECTED,
+                        :SQL-TIER-COLLECTED,
+                        :SQL-TIER-NB-INVOICE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       ADD 1 TO WS-NB-TIER
+                       MOVE SQL-TIER-CODE       TO WS-TIER-CODE
+                       MOVE SQL-TIER-EXPECTED   TO WS-TIER-EXPECTED
+                       MOVE SQL-TIER-COLLECTED  TO WS-TIER-COLLECTED
+                       MOVE SQL-TIER-NB-INVOICE TO WS-TIER-NB-INVOICE
+                       PERFORM 3100-ECRIS-UN-PALIER-START
+                          THRU END-3100-ECRIS-UN-PALIER
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSFIN :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+           EXEC SQL
+               CLOSE CRSFIN
+           END-EXEC.
+       END-3000-PARCOURS-PALIERS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Traduit le prefixe du palier courant, cumule ses       *
+      *    montants dans le total general et ecrit son bloc dans le    *
+      *    recapitulatif.                                              *
+      ******************************************************************
+       3100-ECRIS-UN-PALIER-START.
+           IF WS-TIER-CODE EQUAL 'ALL'
+               MOVE 'Allege' TO WS-TIER-LABEL
+           ELSE IF WS-TIER-CODE EQUAL 'MOD'
+               MOVE 'Modere' TO WS-TIER-LABEL
+           ELSE IF WS-TIER-CODE EQUAL 'EXC'
+               MOVE 'Excellence' TO WS-TIER-LABEL
+           ELSE IF WS-TIER-CODE EQUAL 'SPE'
+               MOVE 'Specifique' TO WS-TIER-LABEL
+           ELSE
+               MOVE 'Inconnu' TO WS-TIER-LABEL
+           END-IF.
+
+           ADD WS-TIER-EXPECTED   TO WS-TOTAL-EXPECTED.
+           ADD WS-TIER-COLLECTED  TO WS-TOTAL-COLLECTED.
+           ADD WS-TIER-NB-INVOICE TO WS-TOTAL-NB-INVOICE.
+
+           MOVE WS-TIER-EXPECTED  TO WS-Z-TIER-EXPECTED.
+           MOVE WS-TIER-COLLECTED TO WS-Z-TIER-COLLECTED.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TIER SPACE FUNCTION TRIM(WS-TIER-LABEL)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TIER-EXPECTED SPACE
+               FUNCTION TRIM(WS-Z-TIER-EXPECTED) SPACE 'euros'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TIER-COLLECTED SPACE
+               FUNCTION TRIM(WS-Z-TIER-COLLECTED) SPACE 'euros'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TIER-NB SPACE WS-TIER-NB-INVOICE
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+       END-3100-ECRIS-UN-PALIER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecris le pied du recapitulatif avec le total general,  *
+      *    tous paliers confondus.                                     *
+      ******************************************************************
+       4000-ECRIS-PIED-START.
+           MOVE WS-TOTAL-EXPECTED  TO WS-Z-TOTAL-EXPECTED.
+           MOVE WS-TOTAL-COLLECTED TO WS-Z-TOTAL-COLLECTED.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-TOTAL-TITLE.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TOTAL-EXPECTED SPACE
+               FUNCTION TRIM(WS-Z-TOTAL-EXPECTED) SPACE 'euros'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TOTAL-COLLECTED SPACE
+               FUNCTION TRIM(WS-Z-TOTAL-COLLECTED) SPACE 'euros'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TOTAL-NB SPACE WS-TOTAL-NB-INVOICE
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+       END-4000-ECRIS-PIED.
+           EXIT.
+
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
