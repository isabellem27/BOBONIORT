@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Generation du bordereau de facturation de tout le portefeuille. *
+      *    Programme precedent: menu des fonctionnalites annexes       *
+      *                         (menudata.cbl)                         *
+      *    Programme suivant : rptbord.cbl puis menudata.cbl           *
+      *    L'ecran affiche un bouton valider et un bouton retour au    *
+      *    menu ; apres traitement le nombre d'adherents figurant      *
+      *    dans le bordereau est affiche dans le message de l'ecran.   *
+      * Auteur: Remi                                                   *
+      * Date de creation : le 09/08/2026                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptbordfront RECURSIVE.
+       AUTHOR. Remi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BUTTONS-SCREEN.
+           05 WS-VALIDATE          PIC X(01)                     .
+           05 WS-RETURN            PIC X(01)                     .
+       01  WS-NB-CUSTOMER          PIC 9(05)      VALUE ZERO     .
+       01  SC-MESSAGE              PIC X(70)      VALUE SPACES   .
+
+       01 WS-MESSAGE.
+           05 WS-MESSAGE1          PIC X(31)
+               VALUE 'ERREUR DE SAISIE, VEUILLEZ SELE'           .
+           05 WS-MESSAGE2          PIC X(31)
+               VALUE 'CTIONNER VOTRE CHOIX AVEC "O".'            .
+
+       01 WS-REPORT-MESSAGE.
+           05 WS-REPORT-MESSAGE1   PIC X(29)
+               VALUE 'ADHERENTS DANS LE BORDEREAU :'              .
+           05 WS-REPORT-MESSAGE2   PIC Z(04)9                     .
+
+       01 WS-SELECT-OPTION         PIC X(05)      VALUE 'FALSE'  .
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-bordereau.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           PERFORM 1000-CONTROL-IMPUT-START
+           THRU END-1000-CONTROL-IMPUT.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    [RD] Boucle d'affichage de la gestion de l'ecran en cas de
+      *    erreur de saisie de l'utilisateur
+      ******************************************************************
+       1000-CONTROL-IMPUT-START.
+           INITIALIZE WS-BUTTONS-SCREEN SC-MESSAGE.
+           PERFORM UNTIL WS-SELECT-OPTION = 'TRUE'
+              ACCEPT SCREEN-BORDEREAU
+              PERFORM 1100-CHECK-CHOICE-START
+              THRU END-1100-CHECK-CHOICE
+           END-PERFORM.
+       END-1000-CONTROL-IMPUT.
+           EXIT.
+
+      ******************************************************************
+      *     [RD] Verifie la saisie utilisateur : 'O' dans l'input
+      *     et appelle le traitement ou le programme correspondant.
+      ******************************************************************
+       1100-CHECK-CHOICE-START.
+            IF FUNCTION UPPER-CASE(WS-VALIDATE)
+            EQUAL 'O' THEN
+               PERFORM 1200-RUN-BATCH-START
+               THRU END-1200-RUN-BATCH
+            ELSE IF FUNCTION UPPER-CASE(WS-RETURN)
+                 EQUAL 'O' THEN
+                    CALL 'menudata'
+                 ELSE
+                    PERFORM 9200-ERROR-MESSAGE-START
+                    THRU END-9200-ERROR-MESSAGE
+            END-IF.
+       END-1100-CHECK-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *     [RD] Lance la generation du bordereau et affiche le nombre
+      *     d'adherents qui y figurent.
+      ******************************************************************
+       1200-RUN-BATCH-START.
+           CALL 'rptbord' USING BY REFERENCE WS-NB-CUSTOMER
+           END-CALL.
+           MOVE WS-NB-CUSTOMER TO WS-REPORT-MESSAGE2.
+           INITIALIZE SC-MESSAGE.
+           STRING
+               WS-REPORT-MESSAGE1
+               SPACE WS-REPORT-MESSAGE2
+               DELIMITED BY SIZE
+               INTO SC-MESSAGE
+           END-STRING.
+           INITIALIZE WS-BUTTONS-SCREEN.
+       END-1200-RUN-BATCH.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS                       *
+      ******************************************************************
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                        *
+      *    J'envoie un message si erreur de saisie et efface la saisie *
+      ******************************************************************
+       9200-ERROR-MESSAGE-START.
+           INITIALIZE SC-MESSAGE.
+           STRING
+               'ERREUR DE SAISIE, VEUILLEZ SELECTIONNER VOTRE CHOIX'
+               SPACE 'AVEC "O"'
+               DELIMITED BY SIZE
+               INTO SC-MESSAGE
+           END-STRING.
+       END-9200-ERROR-MESSAGE.
+           EXIT.
+
+      ******************************************************************
