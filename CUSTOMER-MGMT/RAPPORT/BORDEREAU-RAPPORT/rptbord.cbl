@@ -0,0 +1,482 @@
+      ******************************************************************
+      *    [RD] Bordereau de facturation de l'ensemble du portefeuille *
+      *    des adhérents, pour la revue comptable / conseil            *
+      *    d'administration.                                          *
+      *    Parcourt tous les adhérents CUSTOMER_ACTIVE = '1' possédant *
+      *    une ligne CUSTOMER_REIMBOURSEMENT (même périmètre que       *
+      *    bilinvo.cbl) et écrit, pour chacun, le détail des           *
+      *    prestations de son contrat et son reste à payer dans un     *
+      *    unique fichier récapitulatif.                               *
+      *    Programme précédent: menu des fonctionnalités annexes       *
+      *                         (menudata.cbl, via rptbordfront.cbl)   *
+      *                                                                *
+      *    Auteur : Remi                                               *
+      *    Date création 09/08/2026                                   *
+      ******************************************************************
+      * MAJ [RD] le 09/08/2026 WS-BORDEREAU-FILE elargi a PIC X(20) :  *
+      *    il ne faisait que PIC X(12), trop court pour 'BORDEREAU-'   *
+      *    (10) + la date AAAAMMJJ (8) ; le STRING tronquait en        *
+      *    silence et ecrasait le meme fichier BORDEREAU-20 a chaque   *
+      *    execution.                                                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptbord RECURSIVE.
+       AUTHOR. Remi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUTPUT ASSIGN TO WS-BORDEREAU-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-OUTPUT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-OUTPUT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BORDEREAU-PATH.
+           03 WS-BORDEREAU-FOLDER PIC X(30)
+           VALUE './RAPPORT/BORDEREAU-GENERATED/'.
+           03 WS-BORDEREAU-FILE   PIC X(20) VALUE 'BORDEREAU-'.
+           03 WS-BORDEREAU-FORMAT PIC X(04) VALUE '.dat'.
+
+       01  WS-SQL-LIB              PIC X(80) VALUE SPACES.
+       01  WS-NB-CUSTOMER          PIC 9(05) VALUE ZERO.
+       01  WS-BORDEREAU-DATE       PIC 9(08).
+       01  WS-BORDEREAU-DAY        PIC X(02).
+       01  WS-BORDEREAU-MONTH      PIC X(02).
+       01  WS-BORDEREAU-YEAR       PIC X(04).
+       01  WS-INITIAL-AMOUNT       PIC 9(05).
+       01  WS-REMAINING-AMOUNT     PIC 9(05)V99.
+       01  WS-INVOICE-UUID         PIC X(36).
+       01  WS-Z-REMAINING-AMOUNT   PIC Z(04)9.99.
+
+       01  WS-CUSTOMER.
+           03 WS-CUS-UUID        PIC X(36).
+           03 WS-CUS-GENDER      PIC X(10).
+           03 WS-CUS-LASTNAME    PIC X(20).
+           03 WS-CUS-FIRSTNAME   PIC X(20).
+           03 WS-CUS-NBCHILDREN  PIC 9(03).
+           03 WS-CUS-COUPLE      PIC X(05).
+           03 WS-CUS-ACTIVE	     PIC X(01).
+
+       01  WS-CUS-REIMBURSEMENT.
+           03 WS-REIM-NUM              PIC X(10).
+           03 WS-DOCTOR                PIC ZZ9.
+           03 WS-PARMEDICAL            PIC ZZ9.
+           03 WS-HOSPITAL              PIC ZZ9.
+           03 WS-S-GLASSES             PIC ZZ9.
+           03 WS-P-GLASSES             PIC ZZ9.
+           03 WS-MOLAR                 PIC ZZ9.
+           03 WS-NON-MOLAR             PIC ZZ9.
+           03 WS-DESCALINGS            PIC ZZ9.
+
+       01  WS-REPORT.
+           03 WS-R-SPACES-ALL        PIC X(80) VALUE SPACES.
+           03 WS-R-DASH              PIC X(80) VALUE ALL '-'.
+           03 WS-R-TITLE PIC X(42)
+           VALUE 'BORDEREAU DE FACTURATION - BOBONIORT'.
+           03 WS-R-DATE PIC X(15)
+           VALUE 'Date édition :'.
+           03 WS-R-CUS-NAME           PIC X(16)
+           VALUE 'Adhérent      :'.
+           03 WS-R-MEDICAL-FEES          PIC X(28)
+           VALUE '- Honoraires médecins      '.
+           03 WS-R-PARAMEDICAL-REGULATIONS PIC X(29)
+           VALUE '- Réglements paramédicaux  '.
+           03 WS-R-HOSPITALIZATION       PIC X(27)
+           VALUE 'Hospitalisation :          '.
+           03 WS-R-SINGLE-LENSES         PIC X(27)
+           VALUE '- Verres simples           '.
+           03 WS-R-PROGRESSIVE-LENSES    PIC X(27)
+           VALUE '- Verres progressifs       '.
+           03 WS-R-MOLAR-CROWNS          PIC X(27)
+           VALUE '- Couronnes (molaires)     '.
+           03 WS-R-NON-MOLAR-CROWNS      PIC X(27)
+           VALUE '- Couronnes (hors molaires)'.
+           03 WS-R-SCALING               PIC X(28)
+           VALUE '- Détartrage               '.
+           03 WS-R-TOTAL-REST PIC X(21)
+           VALUE 'Reste à payer      :'.
+           03 WS-R-TOTAL-CUSTOMER PIC X(31)
+           VALUE 'Nombre d''adhérents facturés :'.
+
+      ******************************************************************
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME             PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME           PIC X(05) VALUE 'cobol'.
+       01  PASSWD             PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-CUSTOMER.
+           03 SQL-CUS-UUID        PIC X(36).
+           03 SQL-CUS-GENDER      PIC X(10).
+           03 SQL-CUS-LASTNAME    PIC X(20).
+           03 SQL-CUS-FIRSTNAME   PIC X(20).
+           03 SQL-CUS-NBCHILDREN  PIC 9(03).
+           03 SQL-CUS-COUPLE      PIC X(05).
+           03 SQL-CUS-ACTIVE      PIC X(01).
+
+       01  SQL-CUS-REIMBURSEMENT.
+           03 SQL-REIM-NUM    PIC X(10).
+           03 SQL-DOCTOR      PIC 9(03).
+           03 SQL-PARMEDICAL  PIC 9(03).
+           03 SQL-HOSPITAL    PIC 9(03).
+           03 SQL-S-GLASSES   PIC 9(03).
+           03 SQL-P-GLASSES   PIC 9(03).
+           03 SQL-MOLAR       PIC 9(03).
+           03 SQL-NON-MOLAR   PIC 9(03).
+           03 SQL-DESCALINGS  PIC 9(03).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       LINKAGE SECTION.
+       01  LK-NB-CUSTOMER          PIC 9(05).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-NB-CUSTOMER.
+       0000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           PERFORM 1000-START-INITIALIZATION
+              THRU END-1000-INITIALIZATION.
+
+           PERFORM 2000-ECRIS-ENTETE-START
+              THRU END-2000-ECRIS-ENTETE.
+
+           PERFORM 3000-PARCOURS-ADHERENTS-START
+              THRU END-3000-PARCOURS-ADHERENTS.
+
+           PERFORM 4000-ECRIS-PIED-START
+              THRU END-4000-ECRIS-PIED.
+
+           CLOSE F-OUTPUT.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           MOVE WS-NB-CUSTOMER TO LK-NB-CUSTOMER.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Initialise la date et le nom du fichier puis ouvre     *
+      *    le bordereau en écriture.                                  *
+      ******************************************************************
+       1000-START-INITIALIZATION.
+           ACCEPT WS-BORDEREAU-DATE FROM DATE YYYYMMDD.
+           MOVE WS-BORDEREAU-DATE(1:4) TO WS-BORDEREAU-YEAR.
+           MOVE WS-BORDEREAU-DATE(5:2) TO WS-BORDEREAU-MONTH.
+           MOVE WS-BORDEREAU-DATE(7:2) TO WS-BORDEREAU-DAY.
+
+           STRING
+               'BORDEREAU-' WS-BORDEREAU-DATE
+               DELIMITED BY SIZE
+               INTO WS-BORDEREAU-FILE
+           END-STRING.
+
+           OPEN OUTPUT F-OUTPUT.
+       END-1000-INITIALIZATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecris l'entête du bordereau.                           *
+      ******************************************************************
+       2000-ECRIS-ENTETE-START.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+           INITIALIZE R-OUTPUT.
+           WRITE R-OUTPUT FROM WS-R-TITLE.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-DATE SPACE
+               WS-BORDEREAU-DAY '/' WS-BORDEREAU-MONTH '/'
+               WS-BORDEREAU-YEAR
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+       END-2000-ECRIS-ENTETE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Parcourt les adhérents actifs ayant un contrat en      *
+      *    cours (même critère que bilinvo.cbl) et écrit le détail     *
+      *    de chacun dans le bordereau.                                *
+      ******************************************************************
+       3000-PARCOURS-ADHERENTS-START.
+           EXEC SQL
+               DECLARE CRSBORD CURSOR FOR
+               SELECT UUID_CUSTOMER,
+                      CUSTOMER_GENDER,
+                      CUSTOMER_LASTNAME,
+                      CUSTOMER_FIRSTNAME,
+                      CUSTOMER_NBCHILDREN,
+                      CUSTOMER_COUPLE,
+                      CUSTOMER_ACTIVE
+               FROM CUSTOMER
+               WHERE CUSTOMER_ACTIVE = '1'
+                 AND EXISTS (SELECT 1 FROM CUSTOMER_REIMBURSEMENT
+                             WHERE CUSTOMER_REIMBURSEMENT.UUID_CUSTOMER
+                                 = CUSTOMER.UUID_CUSTOMER)
+               ORDER BY CUSTOMER_LASTNAME, CUSTOMER_FIRSTNAME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSBORD
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSBORD
+                   INTO :SQL-CUS-UUID,
+                        :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME,
+                        :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-NBCHILDREN,
+                        :SQL-CUS-COUPLE,
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       MOVE SQL-CUSTOMER TO WS-CUSTOMER
+                       ADD 1 TO WS-NB-CUSTOMER
+                       PERFORM 3100-ECRIS-UN-ADHERENT-START
+                          THRU END-3100-ECRIS-UN-ADHERENT
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSBORD :'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+           EXEC SQL
+               CLOSE CRSBORD
+           END-EXEC.
+       END-3000-PARCOURS-ADHERENTS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Calcule le reste à payer de l'adhérent courant (même   *
+      *    méthode que bilinvo/menuinvo), récupère le détail de son    *
+      *    contrat et écrit son bloc dans le bordereau.                *
+      ******************************************************************
+       3100-ECRIS-UN-ADHERENT-START.
+           INITIALIZE WS-INVOICE-UUID
+                      WS-INITIAL-AMOUNT
+                      WS-REMAINING-AMOUNT
+                      WS-CUS-REIMBURSEMENT.
+
+           EXEC SQL
+               SELECT
+                   REIMBURSEMENT_NUM,
+                   REIMBURSEMENT_DOCTOR,
+                   REIMBURSEMENT_PARMEDICAL,
+                   REIMBURSEMENT_HOSPITAL,
+                   REIMBURSEMENT_SINGLE_GLASSES,
+                   REIMBURSEMENT_PROGRESSIVE_GLASSES,
+                   REIMBURSEMENT_MOLAR_CROWNS,
+                   REIMBURSEMENT_NON_MOLAR_CROWNS,
+                   REIMBURSEMENT_DESCALINGS,
+                   REIMBURSEMENT_COST * 3
+               INTO
+                   :SQL-REIM-NUM,
+                   :SQL-DOCTOR,
+                   :SQL-PARMEDICAL,
+                   :SQL-HOSPITAL,
+                   :SQL-S-GLASSES,
+                   :SQL-P-GLASSES,
+                   :SQL-MOLAR,
+                   :SQL-NON-MOLAR,
+                   :SQL-DESCALINGS,
+                   :WS-INITIAL-AMOUNT
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID
+           END-EXEC.
+
+           MOVE SQL-REIM-NUM    TO WS-REIM-NUM.
+           MOVE SQL-DOCTOR      TO WS-DOCTOR.
+           MOVE SQL-PARMEDICAL  TO WS-PARMEDICAL.
+           MOVE SQL-HOSPITAL    TO WS-HOSPITAL.
+           MOVE SQL-S-GLASSES   TO WS-S-GLASSES.
+           MOVE SQL-P-GLASSES   TO WS-P-GLASSES.
+           MOVE SQL-MOLAR       TO WS-MOLAR.
+           MOVE SQL-NON-MOLAR   TO WS-NON-MOLAR.
+           MOVE SQL-DESCALINGS  TO WS-DESCALINGS.
+
+           EXEC SQL
+               SELECT UUID_INVOICE, INVOICE_INCOME
+               INTO :WS-INVOICE-UUID, :WS-REMAINING-AMOUNT
+               FROM INVOICE
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID
+               ORDER BY INVOICE_CREATE_DATE DESC,
+                        INVOICE_NUMBER DESC
+               LIMIT 1
+           END-EXEC.
+
+           IF WS-INVOICE-UUID EQUAL SPACE THEN
+               MOVE WS-INITIAL-AMOUNT TO WS-REMAINING-AMOUNT
+           END-IF.
+
+           MOVE WS-REMAINING-AMOUNT TO WS-Z-REMAINING-AMOUNT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-CUS-NAME SPACE
+               FUNCTION TRIM(WS-CUS-FIRSTNAME) SPACE
+               FUNCTION TRIM(WS-CUS-LASTNAME)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-MEDICAL-FEES SPACE WS-DOCTOR SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-PARAMEDICAL-REGULATIONS SPACE WS-PARMEDICAL
+               SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-HOSPITALIZATION SPACE WS-HOSPITAL SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-SINGLE-LENSES SPACE WS-S-GLASSES SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-PROGRESSIVE-LENSES SPACE WS-P-GLASSES SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-MOLAR-CROWNS SPACE WS-MOLAR SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-NON-MOLAR-CROWNS SPACE WS-NON-MOLAR SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-SCALING SPACE WS-DESCALINGS SPACE '%'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TOTAL-REST SPACE
+               FUNCTION TRIM(WS-Z-REMAINING-AMOUNT) SPACE 'euros'
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+           WRITE R-OUTPUT FROM WS-R-DASH.
+           WRITE R-OUTPUT FROM WS-R-SPACES-ALL.
+       END-3100-ECRIS-UN-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecris le pied de bordereau avec le nombre total        *
+      *    d'adhérents facturés.                                       *
+      ******************************************************************
+       4000-ECRIS-PIED-START.
+           INITIALIZE R-OUTPUT.
+           STRING
+               WS-R-TOTAL-CUSTOMER SPACE WS-NB-CUSTOMER
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+
+           WRITE R-OUTPUT FROM WS-R-DASH.
+       END-4000-ECRIS-PIED.
+           EXIT.
+
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
