@@ -0,0 +1,225 @@
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. docfront RECURSIVE.
+       AUTHOR. Alexandre.
+
+      ******************************************************************
+      * MAJ RD le 09/08/2026 : consultation et ajout des documents     *
+      *      rattaches au dossier de l'adherent (piece d'identite,     *
+      *      justificatif de domicile, bulletin d'adhesion signe).     *
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-RETURN       PIC X(01).
+       01  WS-DOC-ENTRY         PIC X(01).
+       01  WS-DOC-LOOKUP        PIC X(01).
+       01  WS-ERROR-MESSAGE     PIC X(45).
+       01  WS-DOC-INDEX         PIC 9(01) VALUE 0.
+       01  WS-DOC-ROW-1.
+           03 WS-DOC1-DATE      PIC X(08).
+           03 WS-DOC1-TYPE      PIC X(20).
+           03 WS-DOC1-FILENAME  PIC X(20).
+       01  WS-DOC-ROW-2.
+           03 WS-DOC2-DATE      PIC X(08).
+           03 WS-DOC2-TYPE      PIC X(20).
+           03 WS-DOC2-FILENAME  PIC X(20).
+       01  WS-DOC-ROW-3.
+           03 WS-DOC3-DATE      PIC X(08).
+           03 WS-DOC3-TYPE      PIC X(20).
+           03 WS-DOC3-FILENAME  PIC X(20).
+       01  WS-DOC-ROW-4.
+           03 WS-DOC4-DATE      PIC X(08).
+           03 WS-DOC4-TYPE      PIC X(20).
+           03 WS-DOC4-FILENAME  PIC X(20).
+       01  WS-DOC-ROW-5.
+           03 WS-DOC5-DATE      PIC X(08).
+           03 WS-DOC5-TYPE      PIC X(20).
+           03 WS-DOC5-FILENAME  PIC X(20).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME               PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME             PIC X(05) VALUE 'cobol'.
+       01  PASSWD               PIC X(05) VALUE 'cbl85'.
+       01  SQL-DOC-DATE         PIC X(08).
+       01  SQL-DOC-TYPE         PIC X(20).
+       01  SQL-DOC-FILENAME     PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  FIN                  PIC S9(9) VALUE 100.
+
+       LINKAGE SECTION.
+       01 LK-CUSTOMER.
+           03 LK-CUS-UUID        PIC X(36).
+           03 LK-CUS-GENDER      PIC X(10).
+           03 LK-CUS-LASTNAME    PIC X(20).
+           03 LK-CUS-FIRSTNAME   PIC X(20).
+           03 LK-CUS-ADRESS1	 PIC X(50).
+           03 LK-CUS-ADRESS2	 PIC X(50).
+           03 LK-CUS-ZIPCODE	 PIC X(15).
+           03 LK-CUS-TOWN	     PIC X(30).
+           03 LK-CUS-COUNTRY	 PIC X(20).
+           03 LK-CUS-PHONE	     PIC X(10).
+           03 LK-CUS-MAIL	     PIC X(50).
+           03 LK-CUS-BIRTH-DATE  PIC X(10).
+           03 LK-CUS-DOCTOR	     PIC X(20).
+           03 LK-CUS-CODE-SECU.
+               05 LK-SECU-1      PIC X(01).
+               05 LK-SECU-2      PIC X(02).
+               05 LK-SECU-3      PIC X(02).
+               05 LK-SECU-4      PIC X(02).
+               05 LK-SECU-5      PIC X(03).
+               05 LK-SECU-6      PIC X(03).
+               05 LK-SECU-7      PIC X(02).
+           03 LK-CUS-CODE-IBAN   PIC X(34).
+           03 LK-CUS-NBCHILDREN  PIC 9(03).
+           03 LK-CUS-COUPLE      PIC X(05).
+           03 LK-CUS-CREATE-DATE PIC X(10).
+           03 LK-CUS-UPDATE-DATE PIC X(10).
+           03 LK-CUS-CLOSE-DATE  PIC X(10).
+           03 LK-CUS-ACTIVE	     PIC X(01).
+
+       SCREEN SECTION.
+       COPY 'screen-document-customer.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+
+       0000-START-MAIN.
+           INITIALIZE WS-MENU-RETURN WS-DOC-ENTRY WS-DOC-LOOKUP
+               WS-ERROR-MESSAGE WS-DOC-ROW-1 WS-DOC-ROW-2
+               WS-DOC-ROW-3 WS-DOC-ROW-4 WS-DOC-ROW-5.
+
+           PERFORM 2000-START-SCREEN
+              THRU END-2000-SCREEN.
+       END-0000-MAIN.
+           GOBACK.
+
+       2000-START-SCREEN.
+           ACCEPT SCREEN-DOCUMENT-CUSTOMER.
+
+           PERFORM 2100-START-CHECK-CHOICE
+              THRU 2100-END-CHECK-CHOICE.
+       END-2000-SCREEN.
+           EXIT.
+
+       2100-START-CHECK-CHOICE.
+           IF FUNCTION UPPER-CASE(WS-MENU-RETURN)
+              EQUAL 'O' THEN
+               CALL 'mcfront' USING LK-CUS-UUID
+           ELSE IF FUNCTION UPPER-CASE(WS-DOC-ENTRY)
+               EQUAL 'O' THEN
+               CALL 'docsave' USING LK-CUSTOMER
+               MOVE SPACES TO WS-DOC-ENTRY
+               GO TO 2000-START-SCREEN
+           ELSE IF FUNCTION UPPER-CASE(WS-DOC-LOOKUP)
+               EQUAL 'O' THEN
+               PERFORM 2200-START-LOOKUP-DOCS
+                  THRU 2200-END-LOOKUP-DOCS
+               MOVE SPACES TO WS-DOC-LOOKUP
+               GO TO 2000-START-SCREEN
+           ELSE
+              MOVE 'Veuillez entrer "O" pour confirmer.'
+              TO WS-ERROR-MESSAGE
+              GO TO 2000-START-SCREEN
+           END-IF.
+       2100-END-CHECK-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recherche les cinq derniers documents enregistres      *
+      *    pour l'adherent et les affiche a l'ecran.                   *
+      ******************************************************************
+       2200-START-LOOKUP-DOCS.
+           INITIALIZE WS-DOC-ROW-1 WS-DOC-ROW-2 WS-DOC-ROW-3
+               WS-DOC-ROW-4 WS-DOC-ROW-5.
+           MOVE 0 TO WS-DOC-INDEX.
+
+           EXEC SQL
+               CONNECT TO :DBNAME USER :USERNAME USING :PASSWD
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur de connexion a la base de donnees.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-DOCS
+           END-IF.
+
+           EXEC SQL
+               DECLARE CRS-DOC CURSOR FOR
+               SELECT DOCUMENT_DATE, DOCUMENT_TYPE, DOCUMENT_FILENAME
+               FROM CUSTOMER_DOCUMENT
+               WHERE UUID_CUSTOMER = :LK-CUS-UUID
+               ORDER BY DOCUMENT_NUM DESC
+               LIMIT 5
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur declaration curseur documents.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-DOCS
+           END-IF.
+
+           EXEC SQL OPEN CRS-DOC END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur ouverture curseur documents.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 2200-END-LOOKUP-DOCS
+           END-IF.
+
+           PERFORM 2210-CRS-DOC-READ-START
+               THRU END-2210-CRS-DOC-READ.
+
+           EXEC SQL CLOSE CRS-DOC END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       2200-END-LOOKUP-DOCS.
+           EXIT.
+
+       2210-CRS-DOC-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+               EXEC SQL
+                   FETCH CRS-DOC
+                   INTO :SQL-DOC-DATE, :SQL-DOC-TYPE,
+                        :SQL-DOC-FILENAME
+               END-EXEC
+               IF (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                   MOVE 'Erreur lecture des documents.'
+                       TO WS-ERROR-MESSAGE
+                   MOVE FIN TO SQLCODE
+               END-IF
+               IF SQLCODE NOT = FIN THEN
+                   ADD 1 TO WS-DOC-INDEX
+                   PERFORM 2220-CHARGE-DOC-ROW-START
+                       THRU END-2220-CHARGE-DOC-ROW
+               END-IF
+           END-PERFORM.
+       END-2210-CRS-DOC-READ.
+           EXIT.
+
+       2220-CHARGE-DOC-ROW-START.
+           EVALUATE WS-DOC-INDEX
+               WHEN 1
+                   MOVE SQL-DOC-DATE TO WS-DOC1-DATE
+                   MOVE SQL-DOC-TYPE TO WS-DOC1-TYPE
+                   MOVE SQL-DOC-FILENAME(1:20) TO WS-DOC1-FILENAME
+               WHEN 2
+                   MOVE SQL-DOC-DATE TO WS-DOC2-DATE
+                   MOVE SQL-DOC-TYPE TO WS-DOC2-TYPE
+                   MOVE SQL-DOC-FILENAME(1:20) TO WS-DOC2-FILENAME
+               WHEN 3
+                   MOVE SQL-DOC-DATE TO WS-DOC3-DATE
+                   MOVE SQL-DOC-TYPE TO WS-DOC3-TYPE
+                   MOVE SQL-DOC-FILENAME(1:20) TO WS-DOC3-FILENAME
+               WHEN 4
+                   MOVE SQL-DOC-DATE TO WS-DOC4-DATE
+                   MOVE SQL-DOC-TYPE TO WS-DOC4-TYPE
+                   MOVE SQL-DOC-FILENAME(1:20) TO WS-DOC4-FILENAME
+               WHEN 5
+                   MOVE SQL-DOC-DATE TO WS-DOC5-DATE
+                   MOVE SQL-DOC-TYPE TO WS-DOC5-TYPE
+                   MOVE SQL-DOC-FILENAME(1:20) TO WS-DOC5-FILENAME
+           END-EVALUATE.
+       END-2220-CHARGE-DOC-ROW.
+           EXIT.
