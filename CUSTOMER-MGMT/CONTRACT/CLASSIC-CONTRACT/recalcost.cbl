@@ -0,0 +1,431 @@
+      ******************************************************************
+      * Un adherent a change de situation familiale (naissance,        *
+      * changement de statut de couple...) et possede deja un contrat  *
+      * classique (Allege/Modere/Excellence) en cours : ce programme   *
+      * recalcule sa cotisation mensuelle avec le nouveau nombre       *
+      * d'enfants, sans changer de palier ni de numero de contrat, et  *
+      * met a jour CUSTOMER_REIMBURSEMENT.REIMBURSEMENT_COST en place. *
+      * Reprend le calcul de cout de clascont.cbl (cotisation de base  *
+      * selon l'age et le palier, plus cotisation par enfant).         *
+      *    Programme precedent: mise a jour de l'adherent (ucback.cbl) *
+      *    Programme suivant : aucun, retour a ucback.cbl              *
+      *    Les contrats personnalises (prefixe 'SPE') sont negocies au *
+      *    cas par cas dans speccont.cbl et ne sont pas concernes par  *
+      *    ce recalcul automatique.                                   *
+      *    N'ouvre pas sa propre connexion SQL : appele uniquement     *
+      *    par ucback.cbl, qui est deja connecte et qui commit/        *
+      *    deconnecte lui-meme en fin de traitement.                   *
+      * Auteur: RD.                                                    *
+      * Date de creation : le 09/08/2026                               *
+      * MAJ [RD] le 09/08/2026 9020-SQL-ERROR-START rend desormais la  *
+      *    main a l'appelant (GOBACK) au lieu d'arreter tout le run    *
+      *    unit (STOP RUN) : ucback.cbl appelle ce programme une fois  *
+      *    par adherent modifie dans une meme session, une erreur SQL  *
+      *    sur l'un d'eux ne doit pas terminer la session en cours.    *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. recalcost.
+       AUTHOR. RD.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FOUND-CONTRACT        PIC X(01)   VALUE 'N'           .
+       01  WS-TIER-LABEL            PIC X(12)   VALUE SPACES        .
+       01  WS-ZONE                  PIC X(05)   VALUE 'METRO'       .
+       01  WS-AGE                   PIC 9(03)   VALUE 0             .
+       01  WS-BIRTHD                PIC 9(08)   VALUE 0             .
+       01  WS-NBCHILDREN            PIC 9(03)   VALUE 0             .
+       01  WS-CHILDREN-COST         PIC 9(03)   VALUE 0             .
+
+       01  WS-ALLEGE-COST-65        PIC 9(03)   VALUE 0             .
+       01  WS-ALLEGE-COST-30        PIC 9(03)   VALUE 0             .
+       01  WS-ALLEGE-COST           PIC 9(03)   VALUE 0             .
+       01  WS-MODERE-COST-65        PIC 9(03)   VALUE 0             .
+       01  WS-MODERE-COST-30        PIC 9(03)   VALUE 0             .
+       01  WS-MODERE-COST           PIC 9(03)   VALUE 0             .
+       01  WS-EXCELL-COST-65        PIC 9(03)   VALUE 0             .
+       01  WS-EXCELL-COST-30        PIC 9(03)   VALUE 0             .
+       01  WS-EXCELL-COST           PIC 9(03)   VALUE 0             .
+
+       01  WS-NEW-COST              PIC 9(05)   VALUE 0             .
+
+      ******************************************************************
+      * Gestion de sql (fin de lecture et erreur)
+       01  WS-SQL-LIB               PIC X(80)                       .
+       01  FIN                      PIC S9(9)   VALUE 100           .
+      ******************************************************************
+      * Declaration des variables correspondant a sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC                     .
+       01  SQL-CUSTOMER-UUID        PIC X(36)   VALUE SPACES        .
+       01  SQL-REIMBURSEMENT-NUM    PIC X(10)   VALUE SPACES        .
+       01  SQL-NEW-COST             PIC 9(05)   VALUE 0             .
+
+       01  SQL-ZIPCODE              PIC X(15)   VALUE SPACES        .
+       01  SQL-NBCHILDREN           PIC 9(03)   VALUE 0             .
+       01  SQL-ZONE                 PIC X(05)   VALUE 'METRO'       .
+
+       01  SQL-BIRTHD               PIC X(10)   VALUE SPACES        .
+       01  SQL-BIRTH REDEFINES SQL-BIRTHD.
+           05 SQL-YEAR              PIC 9(04)                       .
+           05 FILLER                PIC X(01)   VALUE '-'           .
+           05 SQL-MOUNTH            PIC 9(02)                       .
+           05 FILLER                PIC X(01)   VALUE '-'           .
+           05 SQL-DAY               PIC 9(02)                       .
+      * Gestion de la date systeme
+       01  SQL-CDATE.
+           05 SQL-CSIECLE           PIC X(02)   VALUE SPACES        .
+           05 SQL-CYEAR             PIC X(02)   VALUE SPACES        .
+           05 SQL-CMOUNTH           PIC X(02)   VALUE SPACES        .
+           05 SQL-CDAY              PIC X(02)   VALUE SPACES        .
+
+      * CURSEUR POUR RECUPERER LES COUTS CONTRAT (cf. clascont.cbl)
+       01  CURS-COUT.
+           05 SQL-COUT-LABEL        PIC X(12)   VALUE SPACE         .
+           05 SQL-COUT-AGEMIN       PIC 9(02)   VALUE 0             .
+           05 SQL-COUT-AGEMAX       PIC 9(02)   VALUE 0             .
+           05 SQL-COUT-COST         PIC 9(03)   VALUE 0             .
+           05 SQL-COUT-CHILDREN     PIC 9(03)   VALUE 0             .
+       EXEC SQL END DECLARE SECTION END-EXEC                       .
+       EXEC SQL INCLUDE SQLCA END-EXEC                             .
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-CUS-UUID              PIC X(36)                       .
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUS-UUID.
+       0000-START-MAIN.
+           MOVE LK-CUS-UUID TO SQL-CUSTOMER-UUID.
+
+           PERFORM 1000-LOAD-CONTRACT-START
+              THRU END-1000-LOAD-CONTRACT.
+
+           IF  WS-FOUND-CONTRACT EQUAL 'O'
+               PERFORM 1260-ENSURE-COST-CONDITION-COLS-START
+                  THRU END-1260-ENSURE-COST-CONDITION-COLS
+               PERFORM 1100-LOAD-CUSTOMER-START
+                  THRU END-1100-LOAD-CUSTOMER
+               PERFORM 1450-PREPARE-CRS-COUT-START
+                  THRU END-1450-PREPARE-CRS-COUT
+               PERFORM 1700-COMPUTE-COST-START
+                  THRU END-1700-COMPUTE-COST
+               PERFORM 1800-UPDATE-COST-START
+                  THRU END-1800-UPDATE-COST
+           END-IF.
+
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Recupere le numero de contrat en cours de l'adherent et *
+      *    en deduit le palier ; les contrats personnalises ('SPE') ne  *
+      *    sont pas recalcules ici.                                    *
+      ******************************************************************
+       1000-LOAD-CONTRACT-START.
+           EXEC SQL
+               SELECT REIMBURSEMENT_NUM
+               INTO :SQL-REIMBURSEMENT-NUM
+               FROM CUSTOMER_REIMBURSEMENT
+               WHERE UUID_CUSTOMER = :SQL-CUSTOMER-UUID
+           END-EXEC.
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT EQUAL FIN) THEN
+               MOVE 'RECHERCHE CONTRAT ADHERENT' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
+           END-IF.
+
+           IF  SQLCODE EQUAL FIN
+               MOVE 'N' TO WS-FOUND-CONTRACT
+           ELSE IF  SQL-REIMBURSEMENT-NUM(1:3) EQUAL 'ALL'
+               MOVE 'O' TO WS-FOUND-CONTRACT
+               MOVE 'ALLEGE' TO WS-TIER-LABEL
+           ELSE IF  SQL-REIMBURSEMENT-NUM(1:3) EQUAL 'MOD'
+               MOVE 'O' TO WS-FOUND-CONTRACT
+               MOVE 'MODERE' TO WS-TIER-LABEL
+           ELSE IF  SQL-REIMBURSEMENT-NUM(1:3) EQUAL 'EXC'
+               MOVE 'O' TO WS-FOUND-CONTRACT
+               MOVE 'EXCELLENCE' TO WS-TIER-LABEL
+           ELSE
+               MOVE 'N' TO WS-FOUND-CONTRACT
+           END-IF.
+       END-1000-LOAD-CONTRACT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recupere la composition familiale et la zone de        *
+      *    tarification de l'adherent, a partir des donnees deja mises *
+      *    a jour par ucback.cbl.                                      *
+      ******************************************************************
+       1100-LOAD-CUSTOMER-START.
+           EXEC SQL
+               SELECT CUSTOMER_NBCHILDREN, CUSTOMER_ZIPCODE,
+                      CUSTOMER_BIRTH_DATE
+               INTO :SQL-NBCHILDREN, :SQL-ZIPCODE, :SQL-BIRTHD
+               FROM CUSTOMER
+               WHERE UUID_CUSTOMER = :SQL-CUSTOMER-UUID
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'RECHERCHE ADHERENT' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
+           END-IF.
+
+           MOVE SQL-NBCHILDREN TO WS-NBCHILDREN.
+
+           IF  SQL-ZIPCODE(1:2) EQUAL '97' OR
+               SQL-ZIPCODE(1:2) EQUAL '98' THEN
+               MOVE 'DOM' TO WS-ZONE
+           ELSE
+               MOVE 'METRO' TO WS-ZONE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SQL-CDATE.
+           STRING SQL-YEAR SQL-MOUNTH SQL-DAY
+               DELIMITED BY SIZE
+               INTO WS-BIRTHD.
+           SUBTRACT WS-BIRTHD FROM FUNCTION NUMVAL(SQL-CDATE(1:8))
+                                GIVING WS-BIRTHD.
+           MOVE WS-BIRTHD(3:2) TO WS-AGE.
+       END-1100-LOAD-CUSTOMER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ajoute la colonne de zone tarifaire si elle n'existe   *
+      *    pas encore (cf. clascont.cbl).                              *
+      ******************************************************************
+       1260-ENSURE-COST-CONDITION-COLS-START.
+           EXEC SQL
+               ALTER TABLE COST_CONDITION
+               ADD COLUMN IF NOT EXISTS COST_CONDITION_ZONE
+                   VARCHAR(5) DEFAULT 'METRO'
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'MAJ COLONNE COST_CONDITION_ZONE' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1260-ENSURE-COST-CONDITION-COLS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Charge, pour les trois paliers, le cout de base par    *
+      *    tranche d'age et le cout par enfant, comme clascont.cbl     *
+      *    (1450/1550/1650), afin de reprendre exactement le meme      *
+      *    calcul de tarification.                                    *
+      ******************************************************************
+       1450-PREPARE-CRS-COUT-START.
+           MOVE WS-ZONE TO SQL-ZONE.
+           EXEC SQL
+              DECLARE CRSCOUTR CURSOR FOR
+                 SELECT   cr.CLASSIC_REIMBURSEMENT_LABEL,
+                          cc.COST_CONDITION_AGEMIN,
+                          cc.COST_CONDITION_AGEMAX,
+                          cc.COST_CONDITION_COST,
+                          (SELECT c2.COST_CONDITION_COST
+                          FROM COST_CONDITION as c2
+                          WHERE c2.COST_CONDITION_TYPE = '1'
+                          AND c2.CLASSIC_REIMBURSEMENT_NUMBER = 1)
+                 FROM CLASSIC_REIMBURSEMENT as cr
+                 INNER JOIN COST_CONDITION as cc
+                 ON  cr.CLASSIC_REIMBURSEMENT_NUMBER
+                     =  cc.CLASSIC_REIMBURSEMENT_NUMBER
+                 WHERE cc.COST_CONDITION_TYPE ='2'
+                 AND cc.COST_CONDITION_COUPLE = False
+                 AND cc.COST_CONDITION_ZONE IN (:SQL-ZONE, 'METRO')
+                 ORDER BY (cc.COST_CONDITION_ZONE = :SQL-ZONE)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CRS-COUT' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              OPEN CRSCOUTR
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CRS-COUT' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM 1550-CRS-COUT-READ-START
+                 THRU END-1550-CRS-COUT-READ.
+
+           EXEC SQL
+              CLOSE CRSCOUTR
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CRS-COUT' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1450-PREPARE-CRS-COUT.
+           EXIT.
+
+       1550-CRS-COUT-READ-START.
+           EXEC SQL
+              FETCH CRSCOUTR
+              INTO
+              :SQL-COUT-LABEL, :SQL-COUT-AGEMIN, :SQL-COUT-AGEMAX,
+              :SQL-COUT-COST, :SQL-COUT-CHILDREN
+           END-EXEC.
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              MOVE 'LECTURE CRS-COUT' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = FIN
+              PERFORM 1650-CHARGE-CRS-COUT-START
+                       THRU END-1650-CHARGE-CRS-COUT
+
+           EXEC SQL
+                 FETCH CRSCOUTR
+                 INTO
+                    :SQL-COUT-LABEL, :SQL-COUT-AGEMIN, :SQL-COUT-AGEMAX,
+                    :SQL-COUT-COST, :SQL-COUT-CHILDREN
+           END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE SUIVANTE CRS-COUT' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START
+                       THRU END-9020-SQL-ERROR
+              END-IF
+           END-PERFORM.
+       END-1550-CRS-COUT-READ.
+           EXIT.
+
+       1650-CHARGE-CRS-COUT-START.
+           EVALUATE (FUNCTION UPPER-CASE(FUNCTION TRIM(SQL-COUT-LABEL)))
+              WHEN  'ALLEGE'
+                 IF (SQL-COUT-AGEMIN EQUAL 30) THEN
+                    MOVE SQL-COUT-COST TO WS-ALLEGE-COST
+                 ELSE
+                    IF (SQL-COUT-AGEMAX EQUAL 30) THEN
+                        MOVE SQL-COUT-COST TO WS-ALLEGE-COST-30
+                    ELSE
+                        MOVE SQL-COUT-COST TO WS-ALLEGE-COST-65
+                    END-IF
+                 END-IF
+                 MOVE SQL-COUT-CHILDREN TO WS-CHILDREN-COST
+              WHEN  'MODERE'
+                 IF (SQL-COUT-AGEMIN EQUAL 30) THEN
+                    MOVE SQL-COUT-COST TO WS-MODERE-COST
+                 ELSE
+                    IF (SQL-COUT-AGEMAX EQUAL 30) THEN
+                        MOVE SQL-COUT-COST TO WS-MODERE-COST-30
+                    ELSE
+                        MOVE SQL-COUT-COST TO WS-MODERE-COST-65
+                    END-IF
+                 END-IF
+              WHEN  'EXCELLENCE'
+                 IF (SQL-COUT-AGEMIN EQUAL 30) THEN
+                    MOVE SQL-COUT-COST TO WS-EXCELL-COST
+                 ELSE
+                    IF (SQL-COUT-AGEMAX EQUAL 30) THEN
+                        MOVE SQL-COUT-COST TO WS-EXCELL-COST-30
+                    ELSE
+                        MOVE SQL-COUT-COST TO WS-EXCELL-COST-65
+                    END-IF
+                 END-IF
+           END-EVALUATE.
+       END-1650-CHARGE-CRS-COUT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Calcule la nouvelle cotisation (base selon l'age et le *
+      *    palier, plus cotisation par enfant), exactement comme le    *
+      *    fait clascont.cbl en 3150-CALCULATE-COST-PREVIEW-START.     *
+      ******************************************************************
+       1700-COMPUTE-COST-START.
+           EVALUATE (WS-TIER-LABEL)
+              WHEN 'ALLEGE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-ALLEGE-COST-30 TO WS-NEW-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-ALLEGE-COST-65 TO WS-NEW-COST
+                      ELSE
+                          MOVE WS-ALLEGE-COST TO WS-NEW-COST
+                      END-IF
+                 END-IF
+              WHEN 'MODERE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-MODERE-COST-30 TO WS-NEW-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-MODERE-COST-65 TO WS-NEW-COST
+                      ELSE
+                          MOVE WS-MODERE-COST TO WS-NEW-COST
+                      END-IF
+                 END-IF
+              WHEN 'EXCELLENCE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-EXCELL-COST-30 TO WS-NEW-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-EXCELL-COST-65 TO WS-NEW-COST
+                      ELSE
+                          MOVE WS-EXCELL-COST TO WS-NEW-COST
+                      END-IF
+                 END-IF
+           END-EVALUATE.
+
+           MULTIPLY WS-NBCHILDREN BY WS-CHILDREN-COST
+                    GIVING WS-CHILDREN-COST.
+           ADD WS-CHILDREN-COST TO WS-NEW-COST.
+           MOVE WS-NEW-COST TO SQL-NEW-COST.
+       END-1700-COMPUTE-COST.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Enregistre la nouvelle cotisation sur le contrat en     *
+      *    cours, sans changer ni son numero ni sa date de signature.  *
+      ******************************************************************
+       1800-UPDATE-COST-START.
+           EXEC SQL
+               UPDATE CUSTOMER_REIMBURSEMENT
+               SET REIMBURSEMENT_COST = :SQL-NEW-COST
+               WHERE UUID_CUSTOMER = :SQL-CUSTOMER-UUID
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'MAJ REIMBURSEMENT_COST' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1800-UPDATE-COST.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] gestion d'erreur SQL                                   *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           DISPLAY '*** SQL ERROR ***'.
+           DISPLAY WS-SQL-LIB SPACE 'SQLCODE: ' SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY 'Record not found'
+              WHEN  -01
+                 DISPLAY 'Connection failed'
+              WHEN  -20
+                 DISPLAY 'Internal error'
+              WHEN  -30
+                 DISPLAY 'PostgreSQL error'
+                 DISPLAY 'ERRCODE:' SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY 'Undefined error'
+                 DISPLAY 'ERRCODE:' SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-SQL-ERROR.
+      *    [RD] Rend la main a l'appelant (ucback.cbl) au lieu
+      *    d'arreter tout le run unit : ucback.cbl est appele une fois
+      *    par adherent modifie dans la meme session, une erreur SQL
+      *    sur le recalcul de l'un d'eux ne doit pas terminer la
+      *    session de l'utilisateur connecte.
+           GOBACK.
