@@ -14,7 +14,23 @@
       * MAJV2 [IM] le 18-06-2024 1 client = 1 contrat                  *
       *          gestion d'une alerte affichée en haut de l'écran      *
       *        + conditionnement à l'existance du contrat pour charger *
-      ******************************************************************        
+      * [RD] - le 09/08/2026 - Verrou applicatif sur la numérotation   *
+      *        du contrat pour empêcher deux affectations concurrentes *
+      *        d'obtenir le même REIMBURSEMENT_NUM.                    *
+      * [RD] - le 09/08/2026 - L'écran de confirmation affiche         *
+      *        desormais le detail du calcul (cotisation de base selon *
+      *        l'age, cotisation enfants, total) avant que l'adherent  *
+      *        ne confirme, et non plus seulement apres coup.          *
+      * [RD] - le 09/08/2026 - L'écran de confirmation permet de       *
+      *        saisir un delai de carence (en jours) et une exclusion  *
+      *        pour affection preexistante, enregistres avec le        *
+      *        contrat dans CUSTOMER_REIMBURSEMENT.                    *
+      * [RD] - le 09/08/2026 - Le tarif applique tient compte de la    *
+      *        zone de residence de l'adherent : une ligne specifique  *
+      *        COST_CONDITION_ZONE='DOM' prend le pas sur la ligne     *
+      *        'METRO' pour les adherents d'outre-mer (code postal     *
+      *        commencant par 97 ou 98).                                *
+      ******************************************************************
        
        IDENTIFICATION DIVISION.
        PROGRAM-ID. clascont RECURSIVE.
@@ -62,6 +78,9 @@
        01  WS-NBCHILDREN           PIC 9(02)   VALUE 0           .
        01  WS-CHILDREN-COST        PIC 9(03)   VALUE 0           .
 
+      * [RD] - le 09/08/2026: zone de tarification (metropole/outre-mer)
+       01  WS-ZONE                  PIC X(05)   VALUE 'METRO'     .
+
       *    variable pour gérer l'affichage des informations sql
        01  WS-ALLEGE-NUM           PIC 9(01)   VALUE 0           . 
        01  WS-ALLEGE-LABEL         PIC X(12)   VALUE SPACES      .  
@@ -100,10 +119,23 @@
        01  WS-MODERE-COST-65       PIC Z(02)9  VALUE 0           .  
        01  WS-MODERE-COST-30       PIC Z(02)9  VALUE 0           . 
        01  WS-MODERE-COST          PIC Z(02)9  VALUE 0           .
-       01  WS-EXCELL-COST-65       PIC Z(02)9  VALUE 0           .  
-       01  WS-EXCELL-COST-30       PIC Z(02)9  VALUE 0           . 
+       01  WS-EXCELL-COST-65       PIC Z(02)9  VALUE 0           .
+       01  WS-EXCELL-COST-30       PIC Z(02)9  VALUE 0           .
        01  WS-EXCELL-COST          PIC Z(02)9  VALUE 0           .
-       
+
+      * [RD] - le 09/08/2026: detail du calcul affiche a la confirmation
+       01  WS-PREVIEW-BASE-COST     PIC 9(05)   VALUE 0           .
+       01  WS-PREVIEW-CHILDREN-COST PIC 9(05)   VALUE 0           .
+       01  WS-PREVIEW-TOTAL-COST    PIC 9(05)   VALUE 0           .
+       01  WS-PREVIEW-BASE-DISPLAY     PIC Z(04)9                 .
+       01  WS-PREVIEW-CHILDREN-DISPLAY PIC Z(04)9                 .
+       01  WS-PREVIEW-TOTAL-DISPLAY    PIC Z(04)9                 .
+
+      * [RD] - le 09/08/2026: delai de carence et exclusion pour
+      *        affection preexistante, saisis a la confirmation.
+       01  SC-WAITING-DAYS          PIC 9(03)   VALUE 0           .
+       01  SC-EXCLUSION             PIC X(40)   VALUE SPACES      .
+
       ******************************************************************
       *    [IM] - le 12/06/2024: SQL                                   *
       *    CHARGEMENT DES ELEMENTS DES CONTRATS AVEC LES INFORMATIONS  *
@@ -141,16 +173,27 @@
            05 SQL-COUT-AGEMIN      PIC 9(02)   VALUE 0           .  
            05 SQL-COUT-AGEMAX      PIC 9(02)   VALUE 0           . 
            05 SQL-COUT-COST        PIC 9(03)   VALUE 0           .
-           05 SQL-COUT-CHILDREN    PIC 9(03)   VALUE 0           .  
-      
-      * MAJV2 [IM] le 18-06-2024 1 client = 1 contrat         
-       01  SQL-CUSTOMER-UUID       PIC X(36)   VALUE SPACES      .   
+           05 SQL-COUT-CHILDREN    PIC 9(03)   VALUE 0           .
+
+      * [RD] - le 09/08/2026: zone de tarification de l'adherent
+       01  SQL-ZONE                PIC X(05)   VALUE 'METRO'     .
+
+      * MAJV2 [IM] le 18-06-2024 1 client = 1 contrat
+       01  SQL-CUSTOMER-UUID       PIC X(36)   VALUE SPACES      .
+
+      * [RD] - le 09/08/2026: verrou applicatif pour que deux postes
+      *      en train d'affecter un contrat en meme temps ne puissent
+      *      jamais calculer le meme REIMBURSEMENT_NUM.
+       01  SQL-LOCK-KEY            PIC X(15)   VALUE SPACES      .
 
       * VARIABLES POUR PREPARER L'INSERT
        01  SQL-MAX                 PIC X(10)   VALUE SPACES      .
        01  SQL-REIMBURSEMENT-NUM   PIC X(10)   VALUE SPACES      .
-       01  SQL-REIMBURSEMENT-COST  PIC 9(05)   VALUE 0           .       
+       01  SQL-REIMBURSEMENT-COST  PIC 9(05)   VALUE 0           .
        01  SQL-SECU                PIC 9(15)   VALUE 0           .
+      * [RD] - le 09/08/2026: delai de carence et exclusion
+       01  SQL-WAITING-DAYS        PIC 9(03)   VALUE 0           .
+       01  SQL-EXCLUSION           PIC X(40)   VALUE SPACES      .
        01  SQL-NBCHILDREN          PIC 9(02)   VALUE 0           .
        01  SQL-BIRTHD              PIC X(10)   VALUE SPACES      .
        01  SQL-BIRTH REDEFINES SQL-BIRTHD.
@@ -272,12 +315,16 @@
                   LK-CUS-CODE-SECU(14:2) 
            DELIMITED BY SIZE 
            INTO WS-CUSTOMER.  
+           PERFORM 1120-CALC-CUSTOMER-ZONE-START
+                 THRU END-1120-CALC-CUSTOMER-ZONE.
            PERFORM 1200-SQL-CONNECTION-START
                  THRU END-1200-SQL-CONNECTION.
+           PERFORM 1260-ENSURE-COST-CONDITION-COLS-START
+                 THRU END-1260-ENSURE-COST-CONDITION-COLS.
            PERFORM 1400-PREPARE-CRS-CLASSIC-SCREEN-START
-                 THRU END-1400-PREPARE-CRS-CLASSIC-SCREEN. 
+                 THRU END-1400-PREPARE-CRS-CLASSIC-SCREEN.
            PERFORM 1450-PREPARE-CRS-COUT-SCREEN-START
-                 THRU END-1450-PREPARE-CRS-COUT-SCREEN. 
+                 THRU END-1450-PREPARE-CRS-COUT-SCREEN.
       * MAJV2 [IM] le 18-06-2024 1 client = 1 contrat                  *        
       *    On vérifie s'il existe un contrat pour le client            *             
            PERFORM 1560-CONTRACT-CUSTOMER-NUMBER-START
@@ -288,6 +335,22 @@
        END-1100-PREPARE-SCREEN.
            EXIT.
 
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                        *
+      *    Determine la zone de tarification de l'adherent à partir    *
+      *    des deux premiers chiffres de son code postal : les DOM-TOM *
+      *    commencent par 97 ou 98, le reste est la metropole.         *
+      ******************************************************************
+       1120-CALC-CUSTOMER-ZONE-START.
+           IF  LK-CUS-ZIPCODE(1:2) EQUAL '97' OR
+               LK-CUS-ZIPCODE(1:2) EQUAL '98' THEN
+               MOVE 'DOM' TO WS-ZONE
+           ELSE
+               MOVE 'METRO' TO WS-ZONE
+           END-IF.
+       END-1120-CALC-CUSTOMER-ZONE.
+           EXIT.
+
        1200-SQL-CONNECTION-START.
            EXEC SQL 
               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
@@ -309,6 +372,24 @@
        END-1300-SQL-DISCONNECTION.
            EXIT.
 
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                        *
+      *    Ajoute la colonne de zone tarifaire si elle n'existe pas    *
+      *    encore, pour permettre un tarif distinct outre-mer/metropole*
+      ******************************************************************
+       1260-ENSURE-COST-CONDITION-COLS-START.
+           EXEC SQL
+               ALTER TABLE COST_CONDITION
+               ADD COLUMN IF NOT EXISTS COST_CONDITION_ZONE
+                   VARCHAR(5) DEFAULT 'METRO'
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'MAJ COLONNE COST_CONDITION_ZONE' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1260-ENSURE-COST-CONDITION-COLS.
+           EXIT.
+
        1400-PREPARE-CRS-CLASSIC-SCREEN-START.
            EXEC SQL 
               DECLARE CRSCLASSIC CURSOR FOR
@@ -354,22 +435,28 @@
            EXIT.    
 
        1450-PREPARE-CRS-COUT-SCREEN-START.
-           EXEC SQL 
+           MOVE WS-ZONE TO SQL-ZONE.
+      *    [RD] - le 09/08/2026: les lignes de la zone de l'adherent
+      *    sont lues apres les lignes 'METRO', afin d'ecraser le tarif
+      *    metropolitain par le tarif outre-mer quand il est saisi.
+           EXEC SQL
               DECLARE CRSCOUT CURSOR FOR
                  SELECT   cr.CLASSIC_REIMBURSEMENT_LABEL,
                           cc.COST_CONDITION_AGEMIN,
                           cc.COST_CONDITION_AGEMAX,
                           cc.COST_CONDITION_COST,
-                          (SELECT c2.COST_CONDITION_COST 
+                          (SELECT c2.COST_CONDITION_COST
                           FROM COST_CONDITION as c2
                           WHERE c2.COST_CONDITION_TYPE = '1'
                           AND c2.CLASSIC_REIMBURSEMENT_NUMBER = 1)
-                 FROM CLASSIC_REIMBURSEMENT as cr 
+                 FROM CLASSIC_REIMBURSEMENT as cr
                  INNER JOIN COST_CONDITION as cc
-                 ON  cr.CLASSIC_REIMBURSEMENT_NUMBER 
-                     =  cc.CLASSIC_REIMBURSEMENT_NUMBER 
+                 ON  cr.CLASSIC_REIMBURSEMENT_NUMBER
+                     =  cc.CLASSIC_REIMBURSEMENT_NUMBER
                  WHERE cc.COST_CONDITION_TYPE ='2'
-                 AND cc.COST_CONDITION_COUPLE = False 
+                 AND cc.COST_CONDITION_COUPLE = False
+                 AND cc.COST_CONDITION_ZONE IN (:SQL-ZONE, 'METRO')
+                 ORDER BY (cc.COST_CONDITION_ZONE = :SQL-ZONE)
            END-EXEC.
            IF  SQLCODE NOT = ZERO 
               MOVE 'DECLARATION CRS-COUT' TO WS-SQL-LIB 
@@ -613,10 +700,15 @@
                MOVE WS-ALLEGE-LABEL  TO WS-CONTRACT
            ELSE IF FUNCTION UPPER-CASE(SC-BUTTON-MODERE) EQUAL 'O' THEN
                     MOVE WS-MODERE-LABEL TO WS-CONTRACT
-               ELSE  
-                    MOVE WS-EXCELL-LABEL TO WS-CONTRACT               
-           END-IF.  
-      
+               ELSE
+                    MOVE WS-EXCELL-LABEL TO WS-CONTRACT
+           END-IF.
+
+      * [RD] - le 09/08/2026: calcule le detail du cout avant de
+      *        demander la confirmation a l'adherent.
+           PERFORM 3150-CALCULATE-COST-PREVIEW-START
+              THRU END-3150-CALCULATE-COST-PREVIEW.
+
            ACCEPT SCREEN-CLASSIC-CONFIRM.
            IF (FUNCTION UPPER-CASE(SC-BUTTON-OUI) EQUAL 'O') THEN
       *    Si choix confirmé on enregistre et on revient au menu
@@ -626,9 +718,10 @@
               CALL 'menucont' USING CONTENT LK-CUSTOMER 
            ELSE IF (FUNCTION UPPER-CASE(SC-BUTTON-NON) EQUAL 'O') THEN
       *    Si choix non confirmé, on revient à l'écran de sélection
-                    INITIALIZE SC-BUTTON-PERSO SC-BUTTON-CONFIRM    
+                    INITIALIZE SC-BUTTON-PERSO SC-BUTTON-CONFIRM
                                SC-BUTTON-RETURN WS-ERROR-MESSAGE1
-                               WS-ERROR-MESSAGE2   
+                               WS-ERROR-MESSAGE2 SC-WAITING-DAYS
+                               SC-EXCLUSION
                     ACCEPT SCREEN-CLASSIC-CONTRACT
                     PERFORM 3000-WITCH-CHOICE-START
                           THRU END-3000-WITCH-CHOICE  
@@ -640,7 +733,64 @@
            END-IF.
        END-3100-DISPLAY-CONFIRM.
            EXIT.
-   
+
+      ******************************************************************
+      *    [RD] - le 09-08-2026                                        *
+      *    Calcule la cotisation de base (selon l'age et le palier     *
+      *    choisi), la cotisation enfants et le total, a partir des    *
+      *    couts deja charges en working-storage par 1450/1650, pour   *
+      *    les afficher a l'adherent avant qu'il ne confirme son choix.*
+      ******************************************************************
+       3150-CALCULATE-COST-PREVIEW-START.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SQL-CDATE.
+           MOVE LK-CUS-NBCHILDREN TO WS-NBCHILDREN.
+           PERFORM 6125-CALC-CUSTOMER-AGE-START
+                    THRU END-6125-CALC-CUSTOMER-AGE.
+
+           EVALUATE (WS-CONTRACT)
+              WHEN 'ALLEGE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-ALLEGE-COST-30 TO WS-PREVIEW-BASE-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-ALLEGE-COST-65
+                                TO WS-PREVIEW-BASE-COST
+                      ELSE
+                          MOVE WS-ALLEGE-COST TO WS-PREVIEW-BASE-COST
+                      END-IF
+                 END-IF
+              WHEN 'MODERE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-MODERE-COST-30 TO WS-PREVIEW-BASE-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-MODERE-COST-65
+                                TO WS-PREVIEW-BASE-COST
+                      ELSE
+                          MOVE WS-MODERE-COST TO WS-PREVIEW-BASE-COST
+                      END-IF
+                 END-IF
+              WHEN 'EXCELLENCE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-EXCELL-COST-30 TO WS-PREVIEW-BASE-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-EXCELL-COST-65
+                                TO WS-PREVIEW-BASE-COST
+                      ELSE
+                          MOVE WS-EXCELL-COST TO WS-PREVIEW-BASE-COST
+                      END-IF
+                 END-IF
+           END-EVALUATE.
+
+           MULTIPLY WS-NBCHILDREN BY WS-CHILDREN-COST
+                    GIVING WS-PREVIEW-CHILDREN-COST.
+           ADD WS-PREVIEW-BASE-COST WS-PREVIEW-CHILDREN-COST
+                    GIVING WS-PREVIEW-TOTAL-COST.
+
+           MOVE WS-PREVIEW-BASE-COST     TO WS-PREVIEW-BASE-DISPLAY.
+           MOVE WS-PREVIEW-CHILDREN-COST TO WS-PREVIEW-CHILDREN-DISPLAY.
+           MOVE WS-PREVIEW-TOTAL-COST    TO WS-PREVIEW-TOTAL-DISPLAY.
+       END-3150-CALCULATE-COST-PREVIEW.
+           EXIT.
+
        6000-SQL-ACTION-START.
            PERFORM 1200-SQL-CONNECTION-START
                  THRU END-1200-SQL-CONNECTION.
@@ -655,41 +805,108 @@
       *    Si confirmation du choix d'un contrat type sans modification*
       *    on crée directement l'enregistrement dans la table          *
       ****************************************************************** 
-       6100-SQL-INSERT-START. 
-      * [IM] récupère année et mois 
-           MOVE FUNCTION CURRENT-DATE(1:8) TO SQL-CDATE.  
-      * MAJ [IM] le 14-06-2024 Gestion du LK-CUSTOMER complet          *     
+       6100-SQL-INSERT-START.
+      * [IM] récupère année et mois
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SQL-CDATE.
+      * MAJ [IM] le 14-06-2024 Gestion du LK-CUSTOMER complet          *
            MOVE LK-CUS-CODE-SECU TO SQL-SECU.
+      * [RD] - le 09/08/2026: s'assure que les colonnes de delai de
+      *      carence et d'exclusion existent avant l'INSERT.
+           PERFORM 1250-ENSURE-REIMBURSEMENT-COLS-START
+                 THRU END-1250-ENSURE-REIMBURSEMENT-COLS.
+           MOVE SC-WAITING-DAYS TO SQL-WAITING-DAYS.
+           MOVE FUNCTION TRIM(SC-EXCLUSION) TO SQL-EXCLUSION.
+      * [RD] - le 09/08/2026: verrouille la numerotation du contrat
+      *      avant de lire le MAX courant, pour que deux enregistrements
+      *      concurrents sur le meme palier/mois ne se chevauchent pas.
+           PERFORM 6110-SQL-LOCK-NUMBERING-START
+                 THRU END-6110-SQL-LOCK-NUMBERING.
            PERFORM 6120-PREPARE-SQL-VARIABLE-START
                  THRU END-6120-PREPARE-SQL-VARIABLE.
            EXEC SQL
                  INSERT INTO CUSTOMER_REIMBURSEMENT
-                 (UUID_CUSTOMER, REIMBURSEMENT_NUM,  
-                 REIMBURSEMENT_CREATE_DATE, REIMBURSEMENT_COST, 
+                 (UUID_CUSTOMER, REIMBURSEMENT_NUM,
+                 REIMBURSEMENT_CREATE_DATE, REIMBURSEMENT_COST,
                  REIMBURSEMENT_DOCTOR, REIMBURSEMENT_PARMEDICAL,
-                 REIMBURSEMENT_HOSPITAL, REIMBURSEMENT_SINGLE_GLASSES, 
-                 REIMBURSEMENT_PROGRESSIVE_GLASSES, 
+                 REIMBURSEMENT_HOSPITAL, REIMBURSEMENT_SINGLE_GLASSES,
+                 REIMBURSEMENT_PROGRESSIVE_GLASSES,
                  REIMBURSEMENT_MOLAR_CROWNS, REIMBURSEMENT_DESCALINGS,
-                 REIMBURSEMENT_NON_MOLAR_CROWNS)
-                 VALUES 
-                 ((SELECT UUID_CUSTOMER FROM CUSTOMER 
-                    WHERE CUSTOMER_CODE_SECU = :SQL-SECU), 
+                 REIMBURSEMENT_NON_MOLAR_CROWNS,
+                 REIMBURSEMENT_WAITING_DAYS, REIMBURSEMENT_EXCLUSION)
+                 VALUES
+                 ((SELECT UUID_CUSTOMER FROM CUSTOMER
+                    WHERE CUSTOMER_CODE_SECU = :SQL-SECU),
                     :SQL-REIMBURSEMENT-NUM, CURRENT_DATE,
-                    :SQL-REIMBURSEMENT-COST, 
+                    :SQL-REIMBURSEMENT-COST,
                     :SQL-CLAS-DOCTOR, :SQL-CLAS-PARMEDICAL,
                     :SQL-CLAS-HOSPITAL, :SQL-CLAS-S-GLASSES,
                     :SQL-CLAS-P-GLASSES, :SQL-CLAS-MOLAR,
-                    :SQL-CLAS-DESCALINGS,:SQL-CLAS-NON-MOLAR                     
+                    :SQL-CLAS-DESCALINGS,:SQL-CLAS-NON-MOLAR,
+                    :SQL-WAITING-DAYS, :SQL-EXCLUSION
                  )
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-                 MOVE 'INSERT CUSTOMER_REIMBURSEMENT' TO WS-SQL-LIB                     
-                 PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR                
+           IF  SQLCODE NOT = ZERO
+                 MOVE 'INSERT CUSTOMER_REIMBURSEMENT' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
            END-IF.
            EXEC SQL COMMIT WORK END-EXEC.
        END-6100-SQL-INSERT.
-           EXIT. 
+           EXIT.
+
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                        *
+      *    Ajoute, si elles n'existent pas encore, les colonnes         *
+      *    portant le delai de carence (en jours) et l'exclusion pour  *
+      *    affection preexistante convenus avec l'adherent a la        *
+      *    signature du contrat.                                       *
+      ******************************************************************
+       1250-ENSURE-REIMBURSEMENT-COLS-START.
+           EXEC SQL
+               ALTER TABLE CUSTOMER_REIMBURSEMENT
+               ADD COLUMN IF NOT EXISTS REIMBURSEMENT_WAITING_DAYS
+                   INTEGER DEFAULT 0
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'MAJ COLONNE WAITING_DAYS' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+               ALTER TABLE CUSTOMER_REIMBURSEMENT
+               ADD COLUMN IF NOT EXISTS REIMBURSEMENT_EXCLUSION
+                   VARCHAR(40)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'MAJ COLONNE EXCLUSION' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1250-ENSURE-REIMBURSEMENT-COLS.
+           EXIT.
+
 
+      ******************************************************************
+      *    [RD] - le 09-08-2026                                        *
+      *    Prend un verrou applicatif PostgreSQL le temps de la         *
+      *    transaction (pg_advisory_xact_lock), sur une clé dérivée du  *
+      *    palier/année/mois du contrat. Deux saisies concurrentes sur  *
+      *    le même palier/mois sont ainsi sérialisées : la seconde      *
+      *    attend que la première ait validé son INSERT avant de lire  *
+      *    le MAX(REIMBURSEMENT_NUM), donc elles ne peuvent plus se     *
+      *    voir attribuer le même numéro de contrat.                   *
+      ******************************************************************
+       6110-SQL-LOCK-NUMBERING-START.
+           STRING WS-CONTRACT DELIMITED BY SPACE
+                  SQL-CYEAR DELIMITED BY SIZE
+                  SQL-CMOUNTH DELIMITED BY SIZE
+           INTO SQL-LOCK-KEY.
+           EXEC SQL
+                 SELECT pg_advisory_xact_lock(hashtext(:SQL-LOCK-KEY))
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+                 MOVE 'VERROU NUMEROTATION CONTRAT' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START THRU END-9020-SQL-ERROR
+           END-IF.
+       END-6110-SQL-LOCK-NUMBERING.
+           EXIT.
 
        6120-PREPARE-SQL-VARIABLE-START.
       * [IM] récupère le numéro de contrat max pour le type de contrat
