@@ -8,9 +8,11 @@
       * Auteur: Isabelle                                               *     
       * Date de création : le 11/06/2024                               *
       *                                                                *
-      *    [IM] - le 11/06/2024 - Modification pour intégrer le        *       
-      *                        LK-CUSTOMER complet                     *      
-      ****************************************************************** 
+      *    [IM] - le 11/06/2024 - Modification pour intégrer le        *
+      *                        LK-CUSTOMER complet                     *
+      *    [RD] - le 09/08/2026 - Active l'option Modification pour    *
+      *                        changer de palier en cours de contrat   *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. menucont RECURSIVE.
        AUTHOR. Isabelle.
@@ -137,11 +139,15 @@
                    LK-CUSTOMER, WS-ERROR-MESSAGE
                END-CALL
 
-      *    ELSE IF FUNCTION UPPER-CASE(WS-UPDATE-CHOICE)
-      *            EQUAL 'O' THEN
-      *        CALL 'updacont' USING CONTENT LK-CUSTOMER
+           ELSE IF FUNCTION UPPER-CASE(WS-UPDATE-CHOICE)
+                   EQUAL 'O' THEN
+               CALL
+                   'updacont'
+                   USING BY REFERENCE
+                   LK-CUSTOMER, WS-ERROR-MESSAGE
+               END-CALL
 
-           ELSE  
+           ELSE
                PERFORM 9200-ERROR-MESSAGE-START 
                   THRU END-9200-ERROR-MESSAGE
            END-IF.
