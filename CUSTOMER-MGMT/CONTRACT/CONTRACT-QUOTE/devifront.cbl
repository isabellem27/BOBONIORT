@@ -0,0 +1,425 @@
+      ******************************************************************
+      * Simulation du cout d'une cotisation avant qu'un prospect ne    *
+      * devienne adherent. L'utilisateur saisit un age, un statut de   *
+      * couple et un nombre d'enfants, choisit un palier (Allege,      *
+      * Modere, Excellence) et obtient le detail du calcul sans        *
+      * qu'aucun enregistrement CUSTOMER ni CUSTOMER_REIMBURSEMENT ne   *
+      * soit cree.                                                     *
+      *    Programme precedent: menu des fonctionnalites annexes       *
+      *                         (menudata.cbl)                         *
+      *    Programme suivant : menudata.cbl                            *
+      * Auteur: RD                                                     *
+      * Date de creation : le 09/08/2026                                *
+      * MAJ [RD] le 09/08/2026 Le cout simule tient compte de la zone  *
+      * DOM/METRO (nouveau champ Outre-mer), comme clascont.cbl.       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. devifront RECURSIVE.
+       AUTHOR. RD.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    gestion des erreurs de saisie
+       01  WS-SELECT-OPTION        PIC X(05)   VALUE 'FALSE'     .
+       01  WS-SCREEN-ERROR         PIC X(70)                     .
+       01  WS-ERROR-MESSAGE        PIC X(70)
+           VALUE 'Veuillez choisir un palier puis "Simuler".'     .
+
+      *    gestion de la saisie
+       01  WS-AGE                  PIC 9(03)   VALUE 0           .
+       01  WS-COUPLE                PIC X(01)   VALUE SPACE       .
+       01  WS-NBCHILDREN           PIC 9(02)   VALUE 0           .
+       01  WS-DOM-ZONE              PIC X(01)   VALUE SPACE       .
+       01  WS-ZONE                  PIC X(05)   VALUE 'METRO'     .
+       01  WS-CHILDREN-COST        PIC 9(03)   VALUE 0           .
+       01  WS-CONTRACT             PIC X(10)   VALUE SPACE       .
+
+       01  SC-BUTTON.
+           05 SC-BUTTON-ALLEGE     PIC X       VALUE SPACE       .
+           05 SC-BUTTON-MODERE     PIC X       VALUE SPACE       .
+           05 SC-BUTTON-EXCELLENCE PIC X       VALUE SPACE       .
+           05 SC-BUTTON-QUOTE   PIC X       VALUE SPACE       .
+           05 SC-BUTTON-RETURN     PIC X       VALUE SPACE       .
+
+      *    variables pour gerer les couts charges depuis COST_CONDITION
+       01  WS-ALLEGE-COST-65       PIC Z(02)9  VALUE 0           .
+       01  WS-ALLEGE-COST-30       PIC Z(02)9  VALUE 0           .
+       01  WS-ALLEGE-COST          PIC Z(02)9  VALUE 0           .
+       01  WS-MODERE-COST-65       PIC Z(02)9  VALUE 0           .
+       01  WS-MODERE-COST-30       PIC Z(02)9  VALUE 0           .
+       01  WS-MODERE-COST          PIC Z(02)9  VALUE 0           .
+       01  WS-EXCELL-COST-65       PIC Z(02)9  VALUE 0           .
+       01  WS-EXCELL-COST-30       PIC Z(02)9  VALUE 0           .
+       01  WS-EXCELL-COST          PIC Z(02)9  VALUE 0           .
+
+      *    detail du calcul affiche a l'ecran
+       01  WS-PREVIEW-BASE-COST     PIC 9(05)   VALUE 0           .
+       01  WS-PREVIEW-CHILDREN-COST PIC 9(05)   VALUE 0           .
+       01  WS-PREVIEW-TOTAL-COST    PIC 9(05)   VALUE 0           .
+       01  WS-PREVIEW-BASE-DISPLAY     PIC Z(04)9                 .
+       01  WS-PREVIEW-CHILDREN-DISPLAY PIC Z(04)9                 .
+       01  WS-PREVIEW-TOTAL-DISPLAY    PIC Z(04)9                 .
+
+      ******************************************************************
+      * Gestion de sql (fin de lecture et erreur)
+       01  WS-SQL-LIB               PIC X(80)                     .
+       01  FIN                      PIC S9(9)   VALUE 100         .
+      ******************************************************************
+      * Declaration des variables correspondant a sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC                    .
+       01  DBNAME                   PIC X(11)   VALUE 'boboniortdb'.
+       01  USERNAME                 PIC X(05)   VALUE 'cobol'     .
+       01  PASSWD                   PIC X(05)   VALUE 'cbl85'     .
+
+      * CURSEUR POUR RECUPERER LES COUTS CONTRAT (meme requete que
+      * clascont.cbl, aucune ecriture n'est faite a partir d'ici)
+       01  CURS-COUT.
+           05 SQL-COUT-LABEL        PIC X(12)   VALUE SPACE       .
+           05 SQL-COUT-AGEMIN       PIC 9(02)   VALUE 0           .
+           05 SQL-COUT-AGEMAX       PIC 9(02)   VALUE 0           .
+           05 SQL-COUT-COST         PIC 9(03)   VALUE 0           .
+           05 SQL-COUT-CHILDREN     PIC 9(03)   VALUE 0           .
+       01  SQL-ZONE                 PIC X(05)   VALUE 'METRO'     .
+       EXEC SQL END DECLARE SECTION END-EXEC                      .
+       EXEC SQL INCLUDE SQLCA END-EXEC                            .
+
+      ******************************************************************
+       SCREEN SECTION.
+           COPY 'screen-devis.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    [RD] Le paragraphe affiche la screen, controle la saisie et *
+      *    appelle le traitement correspondant au choix de l'utilisateur*
+      ******************************************************************
+       0000-START-MAIN.
+           PERFORM 1000-SCREEN-LOOP-START THRU END-1000-SCREEN-LOOP.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    [RD] Pour permettre de boucler sur l'affichage en cas       *
+      *    d'erreur de saisie de l'utilisateur                         *
+      ******************************************************************
+       1000-SCREEN-LOOP-START.
+           PERFORM 1100-PREPARE-SCREEN-START
+                    THRU END-1100-PREPARE-SCREEN.
+           PERFORM UNTIL WS-SELECT-OPTION = 'TRUE'
+              ACCEPT SCREEN-DEVIS
+
+              PERFORM 3000-WITCH-CHOICE-START
+                 THRU END-3000-WITCH-CHOICE
+           END-PERFORM.
+       END-1000-SCREEN-LOOP.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                        *
+      *    Ne charge plus les couts par palier/age a l'ouverture de    *
+      *    l'ecran : la zone de tarification (Outre-mer O/N) n'est     *
+      *    connue qu'une fois la saisie de l'utilisateur acceptee, le  *
+      *    chargement est donc deplace dans 3100-CALCULATE-QUOTE-START.*
+      ******************************************************************
+       1100-PREPARE-SCREEN-START.
+       END-1100-PREPARE-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                        *
+      *    Determine la zone de tarification a partir de la reponse    *
+      *    O/N saisie par l'utilisateur (pas de fiche adherent a ce     *
+      *    stade, contrairement a clascont.cbl/speccont.cbl).          *
+      ******************************************************************
+       1120-CALC-QUOTE-ZONE-START.
+           IF  FUNCTION UPPER-CASE(WS-DOM-ZONE) EQUAL 'O' THEN
+               MOVE 'DOM' TO WS-ZONE
+           ELSE
+               MOVE 'METRO' TO WS-ZONE
+           END-IF.
+       END-1120-CALC-QUOTE-ZONE.
+           EXIT.
+
+       1200-SQL-CONNECTION-START.
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1200-SQL-CONNECTION.
+           EXIT.
+
+       1300-SQL-DISCONNECTION-START.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1300-SQL-DISCONNECTION.
+           EXIT.
+
+       1450-PREPARE-CRS-COUT-SCREEN-START.
+           EXEC SQL
+              DECLARE CRSCOUT CURSOR FOR
+                 SELECT   cr.CLASSIC_REIMBURSEMENT_LABEL,
+                          cc.COST_CONDITION_AGEMIN,
+                          cc.COST_CONDITION_AGEMAX,
+                          cc.COST_CONDITION_COST,
+                          (SELECT c2.COST_CONDITION_COST
+                          FROM COST_CONDITION as c2
+                          WHERE c2.COST_CONDITION_TYPE = '1'
+                          AND c2.CLASSIC_REIMBURSEMENT_NUMBER = 1)
+                 FROM CLASSIC_REIMBURSEMENT as cr
+                 INNER JOIN COST_CONDITION as cc
+                 ON  cr.CLASSIC_REIMBURSEMENT_NUMBER
+                     =  cc.CLASSIC_REIMBURSEMENT_NUMBER
+                 WHERE cc.COST_CONDITION_TYPE ='2'
+                 AND cc.COST_CONDITION_COUPLE = False
+      *          [RD] - le 09/08/2026
+      *          Meme traitement DOM/METRO que clascont.cbl/updacont.cbl :
+      *          la ligne METRO sert de repli, la ligne de la zone
+      *          saisie (si elle existe) est lue en dernier et ecrase
+      *          donc la valeur METRO dans 1650-CHARGE-CRS-COUT-SCREEN.
+                 AND cc.COST_CONDITION_ZONE IN (:SQL-ZONE, 'METRO')
+                 ORDER BY (cc.COST_CONDITION_ZONE = :SQL-ZONE)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CRS-COUT' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           MOVE WS-ZONE TO SQL-ZONE.
+           EXEC SQL
+              OPEN CRSCOUT
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CRS-COUT' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM 1550-CRS-COUT-READ-START
+                   THRU END-1550-CRS-COUT-READ.
+
+           EXEC SQL
+              CLOSE CRSCOUT
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CRS-COUT' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1450-PREPARE-CRS-COUT-SCREEN.
+           EXIT.
+
+       1550-CRS-COUT-READ-START.
+           EXEC SQL
+              FETCH CRSCOUT
+              INTO
+              :SQL-COUT-LABEL, :SQL-COUT-AGEMIN, :SQL-COUT-AGEMAX,
+              :SQL-COUT-COST, :SQL-COUT-CHILDREN
+           END-EXEC.
+           IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+              MOVE 'LECTURE CRS-COUT' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = FIN
+              PERFORM 1650-CHARGE-CRS-COUT-SCREEN-START
+                       THRU END-1650-CHARGE-CRS-COUT-SCREEN
+
+           EXEC SQL
+                 FETCH CRSCOUT
+                 INTO
+                    :SQL-COUT-LABEL, :SQL-COUT-AGEMIN, :SQL-COUT-AGEMAX,
+                    :SQL-COUT-COST, :SQL-COUT-CHILDREN
+           END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE SUIVANTE CRS-COUT' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START
+                       THRU END-9020-SQL-ERROR
+              END-IF
+           END-PERFORM.
+       END-1550-CRS-COUT-READ.
+           EXIT.
+
+       1650-CHARGE-CRS-COUT-SCREEN-START.
+           EVALUATE (FUNCTION UPPER-CASE(FUNCTION TRIM(SQL-COUT-LABEL)))
+              WHEN  'ALLEGE'
+                 IF (SQL-COUT-AGEMIN EQUAL 30) THEN
+                    MOVE SQL-COUT-COST TO WS-ALLEGE-COST
+                 ELSE
+                    IF (SQL-COUT-AGEMAX EQUAL 30) THEN
+                        MOVE SQL-COUT-COST TO WS-ALLEGE-COST-30
+                    ELSE
+                        MOVE SQL-COUT-COST TO WS-ALLEGE-COST-65
+                    END-IF
+                 END-IF
+                 MOVE SQL-COUT-CHILDREN TO WS-CHILDREN-COST
+              WHEN  'MODERE'
+                 IF (SQL-COUT-AGEMIN EQUAL 30) THEN
+                    MOVE SQL-COUT-COST TO WS-MODERE-COST
+                 ELSE
+                    IF (SQL-COUT-AGEMAX EQUAL 30) THEN
+                        MOVE SQL-COUT-COST TO WS-MODERE-COST-30
+                    ELSE
+                        MOVE SQL-COUT-COST TO WS-MODERE-COST-65
+                    END-IF
+                 END-IF
+              WHEN  'EXCELLENCE'
+                 IF (SQL-COUT-AGEMIN EQUAL 30) THEN
+                    MOVE SQL-COUT-COST TO WS-EXCELL-COST
+                 ELSE
+                    IF (SQL-COUT-AGEMAX EQUAL 30) THEN
+                        MOVE SQL-COUT-COST TO WS-EXCELL-COST-30
+                    ELSE
+                        MOVE SQL-COUT-COST TO WS-EXCELL-COST-65
+                    END-IF
+                 END-IF
+           END-EVALUATE.
+       END-1650-CHARGE-CRS-COUT-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Je verifie la saisie                                  *
+      ******************************************************************
+       3000-WITCH-CHOICE-START.
+           IF FUNCTION UPPER-CASE(SC-BUTTON-RETURN) EQUAL 'O' THEN
+               MOVE 'TRUE' TO WS-SELECT-OPTION
+               CALL 'menudata'
+
+           ELSE IF FUNCTION UPPER-CASE(SC-BUTTON-QUOTE) EQUAL 'O' THEN
+
+               IF (FUNCTION UPPER-CASE(SC-BUTTON-ALLEGE)
+                  EQUAL 'O') OR
+                  (FUNCTION UPPER-CASE(SC-BUTTON-MODERE)
+                  EQUAL 'O') OR
+                  (FUNCTION UPPER-CASE(SC-BUTTON-EXCELLENCE)
+                  EQUAL 'O') THEN
+
+      *           [RD] - le 09/08/2026
+      *           La zone (DOM/METRO) depend de la reponse saisie par
+      *           l'utilisateur : on ne peut donc charger les couts
+      *           qu'ici, une fois la saisie validee, et non plus une
+      *           fois pour toutes a l'ouverture de l'ecran.
+                  PERFORM 1120-CALC-QUOTE-ZONE-START
+                     THRU END-1120-CALC-QUOTE-ZONE
+                  PERFORM 1200-SQL-CONNECTION-START
+                     THRU END-1200-SQL-CONNECTION
+                  PERFORM 1450-PREPARE-CRS-COUT-SCREEN-START
+                     THRU END-1450-PREPARE-CRS-COUT-SCREEN
+                  PERFORM 1300-SQL-DISCONNECTION-START
+                     THRU END-1300-SQL-DISCONNECTION
+
+                  PERFORM 3100-CALCULATE-QUOTE-START
+                     THRU END-3100-CALCULATE-QUOTE
+                  INITIALIZE WS-SCREEN-ERROR
+
+               ELSE
+      *        Aucun palier selectionne
+                  MOVE WS-ERROR-MESSAGE TO WS-SCREEN-ERROR
+               END-IF
+
+           ELSE
+      *    Aucun bouton action selectionne
+               MOVE WS-ERROR-MESSAGE TO WS-SCREEN-ERROR
+           END-IF.
+       END-3000-WITCH-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Calcule la cotisation de base (selon l'age saisi et le *
+      *    palier choisi), la cotisation enfants et le total, a partir *
+      *    des couts deja charges en working-storage par 1450/1650.    *
+      *    Aucune connexion base n'est necessaire ici : l'age et le    *
+      *    nombre d'enfants sont saisis directement par l'utilisateur. *
+      ******************************************************************
+       3100-CALCULATE-QUOTE-START.
+           IF FUNCTION UPPER-CASE(SC-BUTTON-ALLEGE) EQUAL 'O' THEN
+               MOVE 'ALLEGE' TO WS-CONTRACT
+           ELSE IF FUNCTION UPPER-CASE(SC-BUTTON-MODERE) EQUAL 'O' THEN
+                    MOVE 'MODERE' TO WS-CONTRACT
+               ELSE
+                    MOVE 'EXCELLENCE' TO WS-CONTRACT
+           END-IF.
+
+           EVALUATE (WS-CONTRACT)
+              WHEN 'ALLEGE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-ALLEGE-COST-30 TO WS-PREVIEW-BASE-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-ALLEGE-COST-65
+                                TO WS-PREVIEW-BASE-COST
+                      ELSE
+                          MOVE WS-ALLEGE-COST TO WS-PREVIEW-BASE-COST
+                      END-IF
+                 END-IF
+              WHEN 'MODERE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-MODERE-COST-30 TO WS-PREVIEW-BASE-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-MODERE-COST-65
+                                TO WS-PREVIEW-BASE-COST
+                      ELSE
+                          MOVE WS-MODERE-COST TO WS-PREVIEW-BASE-COST
+                      END-IF
+                 END-IF
+              WHEN 'EXCELLENCE'
+                 IF (WS-AGE < 30) THEN
+                    MOVE WS-EXCELL-COST-30 TO WS-PREVIEW-BASE-COST
+                 ELSE IF (WS-AGE > 65) THEN
+                          MOVE WS-EXCELL-COST-65
+                                TO WS-PREVIEW-BASE-COST
+                      ELSE
+                          MOVE WS-EXCELL-COST TO WS-PREVIEW-BASE-COST
+                      END-IF
+                 END-IF
+           END-EVALUATE.
+
+           MULTIPLY WS-NBCHILDREN BY WS-CHILDREN-COST
+                    GIVING WS-PREVIEW-CHILDREN-COST.
+           ADD WS-PREVIEW-BASE-COST WS-PREVIEW-CHILDREN-COST
+                    GIVING WS-PREVIEW-TOTAL-COST.
+
+           MOVE WS-PREVIEW-BASE-COST     TO WS-PREVIEW-BASE-DISPLAY.
+           MOVE WS-PREVIEW-CHILDREN-COST TO WS-PREVIEW-CHILDREN-DISPLAY.
+           MOVE WS-PREVIEW-TOTAL-COST    TO WS-PREVIEW-TOTAL-DISPLAY.
+       END-3100-CALCULATE-QUOTE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] gestion d'erreur SQL                                  *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           DISPLAY '*** SQL ERROR ***'.
+           DISPLAY WS-SQL-LIB SPACE 'SQLCODE: ' SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY 'Record not found'
+              WHEN  -01
+                 DISPLAY 'Connection failed'
+              WHEN  -20
+                 DISPLAY 'Internal error'
+              WHEN  -30
+                 DISPLAY 'PostgreSQL error'
+                 DISPLAY 'ERRCODE:' SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY 'Undefined error'
+                 DISPLAY 'ERRCODE:' SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-SQL-ERROR.
+           STOP RUN.
