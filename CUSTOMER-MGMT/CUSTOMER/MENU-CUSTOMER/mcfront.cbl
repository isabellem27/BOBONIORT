@@ -16,8 +16,10 @@
            03 WS-CUST-ARCHIVE       PIC X(01).
            03 WS-CONTRACT-LIST      PIC X(01). 
            03 WS-MENU-FACTURE       PIC X(01).  
-           03 WS-MENU-REMBOURSEMENT PIC X(01).             
-           03 WS-MENU-RETURN        PIC X(01).    
+           03 WS-MENU-REMBOURSEMENT PIC X(01).
+           03 WS-MENU-DOCUMENT      PIC X(01).
+           03 WS-MENU-DEPENDENT     PIC X(01).
+           03 WS-MENU-RETURN        PIC X(01).
            03 WS-ERROR-MESSAGE      PIC X(62).    
 
        01  WS-CUSTOMER.
@@ -135,10 +137,18 @@
                CALL 'menuinvo' USING WS-CUSTOMER
 
            ELSE IF FUNCTION UPPER-CASE(WS-MENU-REMBOURSEMENT)
-                   EQUAL 'O' THEN           
+                   EQUAL 'O' THEN
                CALL 'rembmenu' USING WS-CUSTOMER
 
-           ELSE  
+           ELSE IF FUNCTION UPPER-CASE(WS-MENU-DOCUMENT)
+                   EQUAL 'O' THEN
+               CALL 'docfront' USING WS-CUSTOMER
+
+           ELSE IF FUNCTION UPPER-CASE(WS-MENU-DEPENDENT)
+                   EQUAL 'O' THEN
+               CALL 'depfront' USING WS-CUSTOMER
+
+           ELSE
               MOVE 'Veuillez entrer "O" pour confirmer.' 
               TO WS-ERROR-MESSAGE
               GO TO 2000-START-SCREEN
