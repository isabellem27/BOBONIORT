@@ -0,0 +1,291 @@
+      ******************************************************************
+      *    [SK-RD] Ce programme effectue les modifications dans la DB  *
+      *    en fonction des informations saisies  par l'utilisateur     *
+      *    dans le formulaire de modification.                         *
+      ******************************************************************
+      * [RD]- le 09/08/2026 - N'applique plus la modification si la    *
+      *    date de modification en base ne correspond plus a celle     *
+      *    chargee par le FRONT (fiche modifiee entre-temps par un     *
+      *    autre utilisateur) ; renvoie un indicateur au FRONT au lieu *
+      *    d'ecraser silencieusement les changements concurrents.      *
+      ******************************************************************
+      * [RD]- le 09/08/2026 - Recalcule automatiquement la cotisation  *
+      *    du contrat de l'adherent (recalcost.cbl) lorsque le nombre  *
+      *    d'enfants ou le statut de couple changent.                  *
+      ******************************************************************
+      * [RD]- le 09/08/2026 - WS-FAMILY-CHANGED est desormais remis a  *
+      *    'N' a chaque appel (et non plus seulement au chargement du  *
+      *    programme), pour ne pas declencher recalcost.cbl pour un    *
+      *    adherent dont la situation familiale n'a pas change.        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ucback.
+       AUTHOR. Safaa.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER.
+           03 WS-CUS-UUID        PIC X(36).
+           03 WS-CUS-GENDER      PIC X(10).
+           03 WS-CUS-LASTNAME    PIC X(20).
+           03 WS-CUS-FIRSTNAME   PIC X(20).
+           03 WS-CUS-ADRESS1	 PIC X(50).
+           03 WS-CUS-ADRESS2	 PIC X(50).
+           03 WS-CUS-ZIPCODE	 PIC X(15).
+           03 WS-CUS-TOWN	     PIC X(30).
+           03 WS-CUS-COUNTRY	 PIC X(20).
+           03 WS-CUS-PHONE	     PIC X(10).
+           03 WS-CUS-MAIL	     PIC X(50).
+           03 WS-CUS-BIRTH-DATE  PIC X(10).
+           03 WS-CUS-DOCTOR	     PIC X(20).
+           03 WS-CUS-CODE-SECU   PIC 9(15).
+           03 WS-CUS-CODE-IBAN   PIC X(34).
+           03 WS-CUS-NBCHILDREN  PIC 9(03).
+           03 WS-CUS-COUPLE      PIC X(05).
+           03 WS-CUS-CREATE-DATE PIC X(10).
+           03 WS-CUS-UPDATE-DATE PIC X(08).
+           03 WS-CUS-CLOSE-DATE  PIC X(10).
+           03 WS-CUS-ACTIVE	     PIC X(01).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME PIC X(11) VALUE 'boboniortdb'.
+       01 USERNAME PIC X(05) VALUE 'cobol'.
+       01 PASSWD PIC X(10) VALUE 'cbl85'.
+
+       01 SQL-CUS-UPDATE-DATE PIC X(10).
+       01 SQL-OLD-NBCHILDREN PIC 9(03).
+       01 SQL-OLD-COUPLE     PIC X(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-FAMILY-CHANGED  PIC X(01) VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER.
+           03 LK-CUS-UUID        PIC X(36).
+           03 LK-CUS-GENDER      PIC X(10).
+           03 LK-CUS-LASTNAME    PIC X(20).
+           03 LK-CUS-FIRSTNAME   PIC X(20).
+           03 LK-CUS-ADRESS1	 PIC X(50).
+           03 LK-CUS-ADRESS2	 PIC X(50).
+           03 LK-CUS-ZIPCODE	 PIC X(15).
+           03 LK-CUS-TOWN	     PIC X(30).
+           03 LK-CUS-COUNTRY	 PIC X(20).
+           03 LK-CUS-PHONE	     PIC X(10).
+           03 LK-CUS-MAIL	     PIC X(50).
+           03 LK-CUS-BIRTH-DATE  PIC X(10).
+           03 LK-CUS-DOCTOR	     PIC X(20).
+           03 LK-CUS-CODE-SECU.
+               05 LK-SECU-1      PIC X(01).
+               05 LK-SECU-2      PIC X(02).
+               05 LK-SECU-3      PIC X(02).
+               05 LK-SECU-4      PIC X(02).
+               05 LK-SECU-5      PIC X(03).
+               05 LK-SECU-6      PIC X(03).
+               05 LK-SECU-7      PIC X(02).
+           03 LK-CUS-CODE-IBAN   PIC X(34).
+           03 LK-CUS-NBCHILDREN  PIC 9(03).
+           03 LK-CUS-COUPLE      PIC X(05).
+           03 LK-CUS-CREATE-DATE PIC X(10).
+           03 LK-CUS-UPDATE-DATE PIC X(10).
+           03 LK-CUS-CLOSE-DATE  PIC X(10).
+           03 LK-CUS-ACTIVE	     PIC X(01).
+
+       01  LK-ORIG-UPDATE-DATE   PIC X(10).
+       01  LK-STALE-UPDATE       PIC X(01).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER, LK-ORIG-UPDATE-DATE,
+           LK-STALE-UPDATE.
+
+       0000-START-MAIN.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           PERFORM 1000-START-INITIALIZATION
+              THRU END-1000-INITIALIZATION.
+
+           PERFORM 1500-START-CHECK-STALE
+              THRU END-1500-CHECK-STALE.
+
+           IF LK-STALE-UPDATE NOT EQUAL 'O' THEN
+               PERFORM 1800-START-SAVE-HISTORY
+                  THRU END-1800-SAVE-HISTORY
+
+               PERFORM 2000-START-UPDATE-DATA-DB
+                  THRU END-2000-UPDATE-DATA-DB
+
+               IF WS-FAMILY-CHANGED EQUAL 'O' THEN
+                   CALL 'recalcost' USING BY CONTENT WS-CUS-UUID
+                   END-CALL
+               END-IF
+
+               MOVE WS-CUSTOMER TO LK-CUSTOMER
+           END-IF.
+       END-0000-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    [SK-RD] Initialisation des données pour la requête SQL.     *
+      ******************************************************************
+       1000-START-INITIALIZATION.
+      *    [RD] ucback est appele par son nom a chaque adherent modifie
+      *    dans le meme run unit : WS-FAMILY-CHANGED n'est initialise
+      *    qu'au chargement du programme, pas a chaque appel, donc on
+      *    la remet a 'N' ici pour ne pas recalculer le cout des
+      *    adherents suivants a cause d'un changement de situation
+      *    familiale detecte chez un adherent precedent.
+           MOVE 'N' TO WS-FAMILY-CHANGED.
+
+      *    [SK] Convertit le statut de couple en 't' ou 'f' pour la DB.
+           IF LK-CUS-COUPLE EQUAL 'oui' THEN
+               MOVE 't' TO LK-CUS-COUPLE
+           ELSE IF LK-CUS-COUPLE EQUAL 'non' THEN
+               MOVE 'f' TO LK-CUS-COUPLE
+           END-IF.
+
+           MOVE LK-CUSTOMER TO WS-CUSTOMER.
+
+           ACCEPT WS-CUS-UPDATE-DATE FROM DATE YYYYMMDD.
+       END-1000-INITIALIZATION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Compare la date de modification actuellement en base à *
+      *    celle chargée par le FRONT au début de la saisie : si elles *
+      *    diffèrent, un autre utilisateur a modifié la fiche entre-   *
+      *    temps et la mise à jour en cours ne doit pas l'écraser.     *
+      ******************************************************************
+       1500-START-CHECK-STALE.
+           INITIALIZE LK-STALE-UPDATE.
+
+           EXEC SQL
+               DECLARE CRSCHKDATE CURSOR FOR
+               SELECT customer_update_date, customer_nbchildren,
+                      customer_couple
+               FROM customer
+               WHERE uuid_customer = :WS-CUS-UUID
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSCHKDATE
+           END-EXEC.
+
+           EXEC SQL
+               FETCH CRSCHKDATE
+               INTO :SQL-CUS-UPDATE-DATE, :SQL-OLD-NBCHILDREN,
+                   :SQL-OLD-COUPLE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   IF SQL-CUS-UPDATE-DATE NOT EQUAL LK-ORIG-UPDATE-DATE
+                       THEN
+                       MOVE 'O' TO LK-STALE-UPDATE
+                   END-IF
+                   IF (SQL-OLD-NBCHILDREN NOT EQUAL WS-CUS-NBCHILDREN)
+                       OR (SQL-OLD-COUPLE NOT EQUAL WS-CUS-COUPLE)
+                       THEN
+                       MOVE 'O' TO WS-FAMILY-CHANGED
+                   END-IF
+               WHEN 100
+                   DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+               WHEN OTHER
+                   DISPLAY 'ERROR FETCHING CURSOR CRSCHKDATE :'
+                   SPACE SQLCODE
+           END-EVALUATE.
+
+           EXEC SQL
+               CLOSE CRSCHKDATE
+           END-EXEC.
+       END-1500-CHECK-STALE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Conserve un instantané de l'adhérent tel qu'il était   *
+      *    avant la modification dans CUSTOMER_HISTORY, afin de garder *
+      *    un historique des changements apportés à la fiche.          *
+      ******************************************************************
+       1800-START-SAVE-HISTORY.
+           EXEC SQL
+               INSERT INTO CUSTOMER_HISTORY (
+                 HISTORY_CUSTOMER_UUID,
+                 HISTORY_GENDER,
+                 HISTORY_LASTNAME,
+                 HISTORY_FIRSTNAME,
+                 HISTORY_ADRESS1,
+                 HISTORY_ADRESS2,
+                 HISTORY_ZIPCODE,
+                 HISTORY_TOWN,
+                 HISTORY_COUNTRY,
+                 HISTORY_PHONE,
+                 HISTORY_MAIL,
+                 HISTORY_BIRTH_DATE,
+                 HISTORY_DOCTOR,
+                 HISTORY_CODE_SECU,
+                 HISTORY_CODE_IBAN,
+                 HISTORY_NBCHILDREN,
+                 HISTORY_COUPLE,
+                 HISTORY_UPDATE_DATE
+               )
+               SELECT
+                 UUID_CUSTOMER,
+                 CUSTOMER_GENDER,
+                 CUSTOMER_LASTNAME,
+                 CUSTOMER_FIRSTNAME,
+                 CUSTOMER_ADRESS1,
+                 CUSTOMER_ADRESS2,
+                 CUSTOMER_ZIPCODE,
+                 CUSTOMER_TOWN,
+                 CUSTOMER_COUNTRY,
+                 CUSTOMER_PHONE,
+                 CUSTOMER_MAIL,
+                 CUSTOMER_BIRTH_DATE,
+                 CUSTOMER_DOCTOR,
+                 CUSTOMER_CODE_SECU,
+                 CUSTOMER_CODE_IBAN,
+                 CUSTOMER_NBCHILDREN,
+                 CUSTOMER_COUPLE,
+                 CUSTOMER_UPDATE_DATE
+               FROM CUSTOMER
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID
+           END-EXEC.
+       END-1800-SAVE-HISTORY.
+           EXIT.
+
+      ******************************************************************
+      *    [SK-RD] Met à jour les données de l'adhérent en fonction des*
+      *    modifications saisies par l'utilisateur dans le formulaire  *
+      *    de modification.                                            *
+      ******************************************************************
+       2000-START-UPDATE-DATA-DB.
+           EXEC SQL
+               UPDATE CUSTOMER SET
+                   CUSTOMER_GENDER      = TRIM(:WS-CUS-GENDER),
+                   CUSTOMER_LASTNAME    = TRIM(:WS-CUS-LASTNAME),
+                   CUSTOMER_FIRSTNAME   = TRIM(:WS-CUS-FIRSTNAME),
+                   CUSTOMER_ADRESS1     = TRIM(:WS-CUS-ADRESS1),
+                   CUSTOMER_ADRESS2     = TRIM(:WS-CUS-ADRESS2),
+                   CUSTOMER_ZIPCODE     = TRIM(:WS-CUS-ZIPCODE),
+                   CUSTOMER_TOWN        = TRIM(:WS-CUS-TOWN),
+                   CUSTOMER_COUNTRY     = TRIM(:WS-CUS-COUNTRY),
+                   CUSTOMER_PHONE       = TRIM(:WS-CUS-PHONE),
+                   CUSTOMER_MAIL        = TRIM(:WS-CUS-MAIL),
+                   CUSTOMER_BIRTH_DATE  = :WS-CUS-BIRTH-DATE,
+                   CUSTOMER_DOCTOR      = TRIM(:WS-CUS-DOCTOR),
+                   CUSTOMER_CODE_SECU   = :WS-CUS-CODE-SECU,
+                   CUSTOMER_CODE_IBAN   = TRIM(:WS-CUS-CODE-IBAN),
+                   CUSTOMER_NBCHILDREN  = :WS-CUS-NBCHILDREN,
+                   CUSTOMER_COUPLE      = :WS-CUS-COUPLE,
+                   CUSTOMER_UPDATE_DATE = :WS-CUS-UPDATE-DATE
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID
+           END-EXEC.
+       END-2000-UPDATE-DATA-DB.
+           EXIT.
