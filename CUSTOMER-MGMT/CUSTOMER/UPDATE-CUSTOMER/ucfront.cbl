@@ -2,7 +2,12 @@
       *    [SK-RD] Ce programme affiche le formulaire de modification  *
       *    d'un adhérent et appel le sous-programme "ucback" qui       *
       *    effectue la modification dans la DB.                        *
-      ****************************************************************** 
+      ******************************************************************
+      * [RD]- le 09/08/2026 - Detecte une modification concurrente de  *
+      *    la fiche (faite par un autre utilisateur entre le           *
+      *    chargement de l'ecran et la validation) et avertit au lieu  *
+      *    d'ecraser silencieusement les changements.                  *
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ucfront RECURSIVE.
@@ -28,6 +33,8 @@
        01  WS-COUNT-AROBASE      PIC 9(02).
        01  WS-COUNT-IBAN-SPACE   PIC 9(02).
        01  WS-LENGTH-IBAN        PIC 9(02).
+       01  WS-ORIG-UPDATE-DATE   PIC X(10).
+       01  WS-STALE-UPDATE       PIC X(01).
 
        LINKAGE SECTION.
        01 LK-CUSTOMER.
@@ -78,12 +85,18 @@
 
        0000-START-MAIN.
            INITIALIZE WS-ERROR-MESSAGE1
-                      WS-ERROR-MESSAGE2 
+                      WS-ERROR-MESSAGE2
                       WS-UPDATE-VALIDATION
+                      WS-STALE-UPDATE
                       WS-MENU-RETURN.
 
-      *    [SK] Convertit le statut de couple en 'oui' ou 'non' pour 
-      *         la screen section. 
+      *    [RD] Conserve la date de modification telle que chargee,
+      *         pour detecter une modification concurrente au moment
+      *         de la validation.
+           MOVE LK-CUS-UPDATE-DATE TO WS-ORIG-UPDATE-DATE.
+
+      *    [SK] Convertit le statut de couple en 'oui' ou 'non' pour
+      *         la screen section.
            IF LK-CUS-COUPLE EQUAL 't'
                MOVE 'oui' TO LK-CUS-COUPLE
            ELSE IF LK-CUS-COUPLE EQUAL 'f'
@@ -130,14 +143,17 @@
            CALL
                'ucback'
                USING BY REFERENCE
-               LK-CUSTOMER
-           END-CALL.  
+               LK-CUSTOMER, WS-ORIG-UPDATE-DATE, WS-STALE-UPDATE
+           END-CALL.
+
+           PERFORM 1400-START-STALE-UPDATE
+              THRU END-1400-STALE-UPDATE.
 
            CALL
                'mcfront'
                USING BY REFERENCE
                LK-CUS-UUID
-           END-CALL. 
+           END-CALL.
        END-1000-INITIALIZATION.
            EXIT.
 
@@ -456,4 +472,26 @@
                GO TO 1000-START-INITIALIZATION
            END-IF.
        END-1300-ERROR-FIELDS.
-           EXIT.    
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Si le BACK a détecté que la fiche a été modifiée par   *
+      *    quelqu'un d'autre entre le chargement de l'écran et la      *
+      *    validation, la modification n'a pas été appliquée ; on      *
+      *    prévient l'utilisateur au lieu d'écraser silencieusement    *
+      *    les changements concurrents.                                *
+      ******************************************************************
+       1400-START-STALE-UPDATE.
+           IF FUNCTION UPPER-CASE(WS-STALE-UPDATE) EQUAL 'O' THEN
+               MOVE SPACES TO WS-ERROR-MESSAGE1
+               STRING
+                   'Cet adherent a ete modifie entre-temps.'
+                   SPACE 'Retournez au menu pour recharger la'
+                   SPACE 'fiche a jour avant de modifier a nouveau.'
+                   DELIMITED BY SIZE
+                   INTO WS-ERROR-MESSAGE1
+               END-STRING
+               GO TO 1000-START-INITIALIZATION
+           END-IF.
+       END-1400-STALE-UPDATE.
+           EXIT.
