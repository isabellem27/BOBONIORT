@@ -0,0 +1,437 @@
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                         *
+      *    Reprend les memes criteres de recherche et les memes         *
+      *    requetes que scback.cbl, mais au lieu de ne retourner que    *
+      *    le dernier UUID trouve, ecrit les coordonnees completes de   *
+      *    chaque adherent trouve dans un fichier '.dat' exploitable    *
+      *    comme liste de diffusion.                                   *
+      * MAJ [RD] le 09/08/2026 Une erreur inattendue sur FETCH (WHEN    *
+      *    OTHER), sur chacun des 5 curseurs, force desormais la       *
+      *    sortie de sa boucle au lieu de se contenter d'un DISPLAY :  *
+      *    sans cela, le meme FETCH en echec se represente             *
+      *    indefiniment.                                                *
+      * MAJ [RD] le 09/08/2026 R-OUTPUT et le FD associe elargis a     *
+      *    PIC X(280) : a 200, le STRING de 4000-START-HANDLE pouvait  *
+      *    tronquer en silence les colonnes de fin de ligne (telephone,*
+      *    mail) pour un adherent aux champs d'adresse longs.          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scexport.
+       AUTHOR.       RD.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUTPUT ASSIGN TO WS-EXPORT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-OUTPUT
+           RECORD CONTAINS 280 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-OUTPUT PIC X(280).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXPORT-PATH.
+           03 WS-EXPORT-FOLDER PIC X(28)
+           VALUE './RAPPORT/RAPPORT-GENERATED/'.
+           03 WS-EXPORT-FILE   PIC X(12) VALUE 'MAILING-LIST'.
+           03 WS-EXPORT-FORMAT PIC X(04) VALUE '.dat'.
+
+       01  WS-SCREEN-CUSTOMER.
+           05 WS-SC-FIRSTNAME PIC X(20).
+           05 WS-SC-LASTNAME  PIC X(20).
+           05 WS-SC-BIRTHDATE PIC X(10).
+           05 WS-SC-CODE-SECU PIC 9(15).
+           05 WS-SC-PHONE     PIC X(10).
+           05 WS-SC-MAIL      PIC X(50).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-CUS-CONTACT.
+           03 SQL-CUS-LASTNAME   PIC X(20).
+           03 SQL-CUS-FIRSTNAME  PIC X(20).
+           03 SQL-CUS-ADRESS1    PIC X(50).
+           03 SQL-CUS-ADRESS2    PIC X(50).
+           03 SQL-CUS-ZIPCODE    PIC X(15).
+           03 SQL-CUS-TOWN       PIC X(30).
+           03 SQL-CUS-COUNTRY    PIC X(20).
+           03 SQL-CUS-PHONE      PIC X(10).
+           03 SQL-CUS-MAIL       PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-SCREEN-CUSTOMER.
+           05 LK-SC-FIRSTNAME    PIC X(20).
+           05 LK-SC-LASTNAME     PIC X(20).
+           05 LK-SC-BIRTHDATE    PIC X(10).
+           05 LK-SC-CODE-SECU    PIC X(15).
+           05 LK-SC-PHONE        PIC X(10).
+           05 LK-SC-MAIL         PIC X(50).
+       01  LK-REQUEST-CODE       PIC 9(01).
+       01  LK-COUNT-CUSTOMER     PIC 9(05).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-SCREEN-CUSTOMER, LK-REQUEST-CODE,
+           LK-COUNT-CUSTOMER.
+
+       0000-START-MAIN.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           PERFORM 1000-START-HANDLE-CUSTOMER-ACCEPT
+              THRU END-1000-HANDLE-CUSTOMER-ACCEPT.
+
+           PERFORM 2000-START-SQL-REQUEST
+              THRU END-2000-SQL-REQUEST.
+
+           OPEN OUTPUT F-OUTPUT.
+
+           PERFORM 3000-START-FETCH-CURSOR
+              THRU END-3000-FETCH-CURSOR.
+
+           CLOSE F-OUTPUT.
+       END-0000-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Transfert les données de LK-CUSTOMER vers               *
+      *    WS-CUSTOMER et initialise le compteur exporté.               *
+      ******************************************************************
+       1000-START-HANDLE-CUSTOMER-ACCEPT.
+           INITIALIZE WS-SCREEN-CUSTOMER.
+           INITIALIZE SQL-CUS-CONTACT.
+           INITIALIZE LK-COUNT-CUSTOMER.
+
+           MOVE LK-SCREEN-CUSTOMER TO WS-SCREEN-CUSTOMER.
+       END-1000-HANDLE-CUSTOMER-ACCEPT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Requêtes SQL identiques a celles de scback.cbl, mais    *
+      *    qui retournent les coordonnées completes de l'adhérent au    *
+      *    lieu du seul UUID.                                          *
+      ******************************************************************
+       2000-START-SQL-REQUEST.
+      *    Recherche en fonction du code_secu
+           EXEC SQL
+               DECLARE XCRSCODESECU CURSOR FOR
+               SELECT customer_lastname, customer_firstname,
+                      customer_adress1, customer_adress2,
+                      customer_zipcode, customer_town,
+                      customer_country, customer_phone, customer_mail
+               FROM customer
+               WHERE customer_code_secu = :WS-SC-CODE-SECU
+           END-EXEC.
+
+      *    Recherche en fonction du lastname, firstname (recherche
+      *    partielle) et birth_date
+           EXEC SQL
+               DECLARE XCRSNAMEDATE CURSOR FOR
+               SELECT customer_lastname, customer_firstname,
+                      customer_adress1, customer_adress2,
+                      customer_zipcode, customer_town,
+                      customer_country, customer_phone, customer_mail
+               FROM customer
+               WHERE UPPER(customer_lastname)
+                   LIKE '%' || UPPER(TRIM(:WS-SC-LASTNAME)) || '%'
+               AND UPPER(customer_firstname)
+                   LIKE '%' || UPPER(TRIM(:WS-SC-FIRSTNAME)) || '%'
+               AND customer_birth_date = :WS-SC-BIRTHDATE
+           END-EXEC.
+
+      *    Recherche en fonction du code_secu, lastname, firstname
+      *    (recherche partielle) et birth_date
+           EXEC SQL
+               DECLARE XCRSALL CURSOR FOR
+               SELECT customer_lastname, customer_firstname,
+                      customer_adress1, customer_adress2,
+                      customer_zipcode, customer_town,
+                      customer_country, customer_phone, customer_mail
+               FROM customer
+               WHERE customer_code_secu = :WS-SC-CODE-SECU
+               AND UPPER(customer_lastname)
+                   LIKE '%' || UPPER(TRIM(:WS-SC-LASTNAME)) || '%'
+               AND UPPER(customer_firstname)
+                   LIKE '%' || UPPER(TRIM(:WS-SC-FIRSTNAME)) || '%'
+               AND customer_birth_date = :WS-SC-BIRTHDATE
+           END-EXEC.
+
+      *    Recherche en fonction du telephone
+           EXEC SQL
+               DECLARE XCRSPHONE CURSOR FOR
+               SELECT customer_lastname, customer_firstname,
+                      customer_adress1, customer_adress2,
+                      customer_zipcode, customer_town,
+                      customer_country, customer_phone, customer_mail
+               FROM customer
+               WHERE customer_phone = :WS-SC-PHONE
+           END-EXEC.
+
+      *    Recherche en fonction de l'adresse mail
+           EXEC SQL
+               DECLARE XCRSMAIL CURSOR FOR
+               SELECT customer_lastname, customer_firstname,
+                      customer_adress1, customer_adress2,
+                      customer_zipcode, customer_town,
+                      customer_country, customer_phone, customer_mail
+               FROM customer
+               WHERE UPPER(customer_mail)
+                   = UPPER(TRIM(:WS-SC-MAIL))
+           END-EXEC.
+       END-2000-SQL-REQUEST.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Appel le paragraphe qui s'occupe de FETCH en fonction  *
+      *    du numéro de LK-REQUEST-CODE.                               *
+      ******************************************************************
+       3000-START-FETCH-CURSOR.
+           EVALUATE LK-REQUEST-CODE
+               WHEN 1
+                   PERFORM 3100-START-FETCH-XCRSCODESECU
+                      THRU END-3100-FETCH-XCRSCODESECU
+               WHEN 2
+                   PERFORM 3200-START-FETCH-XCRSNAMEDATE
+                      THRU END-3200-FETCH-XCRSNAMEDATE
+               WHEN 3
+                   PERFORM 3300-START-FETCH-XCRSALL
+                      THRU END-3300-FETCH-XCRSALL
+               WHEN 4
+                   PERFORM 3400-START-FETCH-XCRSPHONE
+                      THRU END-3400-FETCH-XCRSPHONE
+               WHEN 5
+                   PERFORM 3500-START-FETCH-XCRSMAIL
+                      THRU END-3500-FETCH-XCRSMAIL
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE.
+       END-3000-FETCH-CURSOR.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FETCH pour le CURSOR de code_secu.         *
+      ******************************************************************
+       3100-START-FETCH-XCRSCODESECU.
+           EXEC SQL
+               OPEN XCRSCODESECU
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH XCRSCODESECU
+                   INTO :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR XCRSCODESECU :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE XCRSCODESECU
+           END-EXEC.
+       END-3100-FETCH-XCRSCODESECU.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FETCH pour le CURSOR de lastname,          *
+      *    firstname et birth_date.                                   *
+      ******************************************************************
+       3200-START-FETCH-XCRSNAMEDATE.
+           EXEC SQL
+               OPEN XCRSNAMEDATE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH XCRSNAMEDATE
+                   INTO :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR XCRSNAMEDATE :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE XCRSNAMEDATE
+           END-EXEC.
+       END-3200-FETCH-XCRSNAMEDATE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FETCH pour le CURSOR de code_secu,         *
+      *    lastname, firstname et birth_date.                         *
+      ******************************************************************
+       3300-START-FETCH-XCRSALL.
+           EXEC SQL
+               OPEN XCRSALL
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH XCRSALL
+                   INTO :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR XCRSALL :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE XCRSALL
+           END-EXEC.
+       END-3300-FETCH-XCRSALL.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FETCH pour le CURSOR du telephone.         *
+      ******************************************************************
+       3400-START-FETCH-XCRSPHONE.
+           EXEC SQL
+               OPEN XCRSPHONE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH XCRSPHONE
+                   INTO :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR XCRSPHONE :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE XCRSPHONE
+           END-EXEC.
+       END-3400-FETCH-XCRSPHONE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FETCH pour le CURSOR de l'adresse mail.    *
+      ******************************************************************
+       3500-START-FETCH-XCRSMAIL.
+           EXEC SQL
+               OPEN XCRSMAIL
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH XCRSMAIL
+                   INTO :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR XCRSMAIL :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE XCRSMAIL
+           END-EXEC.
+       END-3500-FETCH-XCRSMAIL.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit une ligne de la liste de diffusion pour          *
+      *    l'adhérent courant et incrémente le compteur exporté.       *
+      ******************************************************************
+       4000-START-HANDLE.
+           ADD 1 TO LK-COUNT-CUSTOMER.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               FUNCTION TRIM(SQL-CUS-FIRSTNAME) SPACE
+               FUNCTION TRIM(SQL-CUS-LASTNAME) ';'
+               FUNCTION TRIM(SQL-CUS-ADRESS1) ';'
+               FUNCTION TRIM(SQL-CUS-ADRESS2) ';'
+               FUNCTION TRIM(SQL-CUS-ZIPCODE) SPACE
+               FUNCTION TRIM(SQL-CUS-TOWN) ';'
+               FUNCTION TRIM(SQL-CUS-COUNTRY) ';'
+               FUNCTION TRIM(SQL-CUS-PHONE) ';'
+               FUNCTION TRIM(SQL-CUS-MAIL)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+       END-4000-HANDLE.
+           EXIT.
