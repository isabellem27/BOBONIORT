@@ -6,6 +6,14 @@
       *    - soit au code_secu.                                        *
       *    - soit au nom, prénom et date de naissance.                 *
       *    - soit au code_secu, nom, prénom et date de naissance.      *
+      *    - soit au telephone.                                        *
+      *    - soit a l'adresse mail.                                    *
+      ******************************************************************
+      * [RD]- le 09/08/2026 - Ajout de la recherche par telephone et   *
+      *    par adresse mail (CRSPHONE, CRSMAIL).                        *
+      * [RD]- le 09/08/2026 - La recherche par nom/prenom (CRSNAMEDATE *
+      *    et CRSALL) accepte desormais une correspondance partielle   *
+      *    au lieu d'une egalite stricte.                               *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. scback.
@@ -19,7 +27,9 @@
            05 WS-SC-FIRSTNAME PIC X(20).
            05 WS-SC-LASTNAME  PIC X(20).
            05 WS-SC-BIRTHDATE PIC X(10).
-           05 WS-SC-CODE-SECU PIC 9(15). 
+           05 WS-SC-CODE-SECU PIC 9(15).
+           05 WS-SC-PHONE     PIC X(10).
+           05 WS-SC-MAIL      PIC X(50).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
@@ -36,6 +46,8 @@
            05 LK-SC-LASTNAME     PIC X(20).
            05 LK-SC-BIRTHDATE    PIC X(10).
            05 LK-SC-CODE-SECU    PIC X(15).
+           05 LK-SC-PHONE        PIC X(10).
+           05 LK-SC-MAIL         PIC X(50).
        01  LK-CUS-UUID           PIC X(36).
        01  LK-REQUEST-CODE       PIC 9(01).
        01  LK-COUNT-CUSTOMER     PIC 9(05).
@@ -89,31 +101,49 @@
                WHERE customer_code_secu = :WS-SC-CODE-SECU
            END-EXEC.
 
-      *    Recherche en fonction du lastname, firstname et birth_date
+      *    Recherche en fonction du lastname, firstname (recherche
+      *    partielle) et birth_date
            EXEC SQL
                DECLARE CRSNAMEDATE CURSOR FOR
                SELECT uuid_customer
                FROM customer
-               WHERE UPPER(customer_lastname) 
-                   = UPPER(TRIM(:WS-SC-LASTNAME))
-               AND UPPER(customer_firstname) 
-                 = UPPER(TRIM(:WS-SC-FIRSTNAME))
+               WHERE UPPER(customer_lastname)
+                   LIKE '%' || UPPER(TRIM(:WS-SC-LASTNAME)) || '%'
+               AND UPPER(customer_firstname)
+                   LIKE '%' || UPPER(TRIM(:WS-SC-FIRSTNAME)) || '%'
                AND customer_birth_date = :WS-SC-BIRTHDATE
            END-EXEC.
 
-      *    Recherche en fonction du code_secu, lastname, firstname 
-      *    et birth_date
+      *    Recherche en fonction du code_secu, lastname, firstname
+      *    (recherche partielle) et birth_date
            EXEC SQL
                DECLARE CRSALL CURSOR FOR
                SELECT uuid_customer
                FROM customer
                WHERE customer_code_secu = :WS-SC-CODE-SECU
-               AND UPPER(customer_lastname) 
-                 = UPPER(TRIM(:WS-SC-LASTNAME))
-               AND UPPER(customer_firstname) 
-                 = UPPER(TRIM(:WS-SC-FIRSTNAME))
+               AND UPPER(customer_lastname)
+                   LIKE '%' || UPPER(TRIM(:WS-SC-LASTNAME)) || '%'
+               AND UPPER(customer_firstname)
+                   LIKE '%' || UPPER(TRIM(:WS-SC-FIRSTNAME)) || '%'
                AND customer_birth_date = :WS-SC-BIRTHDATE
            END-EXEC.
+
+      *    Recherche en fonction du telephone
+           EXEC SQL
+               DECLARE CRSPHONE CURSOR FOR
+               SELECT uuid_customer
+               FROM customer
+               WHERE customer_phone = :WS-SC-PHONE
+           END-EXEC.
+
+      *    Recherche en fonction de l'adresse mail
+           EXEC SQL
+               DECLARE CRSMAIL CURSOR FOR
+               SELECT uuid_customer
+               FROM customer
+               WHERE UPPER(customer_mail)
+                   = UPPER(TRIM(:WS-SC-MAIL))
+           END-EXEC.
        END-2000-SQL-REQUEST.
            EXIT.
 
@@ -133,6 +163,12 @@
                WHEN 3
                    PERFORM 3300-START-FETCH-CRSALL
                       THRU END-3300-FETCH-CRSALL
+               WHEN 4
+                   PERFORM 3400-START-FETCH-CRSPHONE
+                      THRU END-3400-FETCH-CRSPHONE
+               WHEN 5
+                   PERFORM 3500-START-FETCH-CRSMAIL
+                      THRU END-3500-FETCH-CRSMAIL
                WHEN OTHER
                   CONTINUE
            END-EVALUATE.
@@ -226,12 +262,72 @@
                END-EVALUATE
            END-PERFORM.
 
-           EXEC SQL  
-               CLOSE CRSALL    
+           EXEC SQL
+               CLOSE CRSALL
            END-EXEC.
        END-3300-FETCH-CRSALL.
            EXIT.
 
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR du telephone.         *
+      ******************************************************************
+       3400-START-FETCH-CRSPHONE.
+           EXEC SQL
+               OPEN CRSPHONE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSPHONE
+                   INTO :SQL-CUS-UUID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSPHONE :'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSPHONE
+           END-EXEC.
+       END-3400-FETCH-CRSPHONE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR de l'adresse mail.    *
+      ******************************************************************
+       3500-START-FETCH-CRSMAIL.
+           EXEC SQL
+               OPEN CRSMAIL
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSMAIL
+                   INTO :SQL-CUS-UUID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSMAIL :'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSMAIL
+           END-EXEC.
+       END-3500-FETCH-CRSMAIL.
+           EXIT.
+
       ******************************************************************
       *    [RD] Stock le ou les résultats de la requête SQL dans la    * 
       *    TABLE customer.                                             *
