@@ -2,7 +2,11 @@
       *    [RD] Ce programme affiche le formulaire de creation         *
       *    d'un adhérent et appel le sous-programme "ccback" qui       *
       *    effectue le INSERT dans la DB.                              *
-      ****************************************************************** 
+      ******************************************************************
+      * [RD]- le 09/08/2026 - Avertit l'utilisateur en cas de doublon  *
+      *    probable (meme nom/prenom/date de naissance) et demande une *
+      *    confirmation avant de creer quand meme l'adherent.          *
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ccfront RECURSIVE.
@@ -59,6 +63,8 @@
            03 WS-CUB-YEAR        PIC X(04).
 
        01  WS-COUNT-CUSTOMER     PIC 9(05).
+       01  WS-COUNT-LIKELY-DUPLICATE PIC 9(05).
+       01  WS-DUPLICATE-OVERRIDE PIC X(01).
        01  WS-ERROR-MESSAGE1     PIC X(140).
        01  WS-ERROR-MESSAGE2     PIC X(120).
        01  WS-ERROR-MESSAGE-POS  PIC 9(03).   
@@ -77,11 +83,12 @@
        PROCEDURE DIVISION.
 
        0000-START-MAIN.
-           INITIALIZE WS-CUSTOMER 
+           INITIALIZE WS-CUSTOMER
                       WS-ERROR-MESSAGE1
-                      WS-ERROR-MESSAGE2 
+                      WS-ERROR-MESSAGE2
                       WS-CREATE-VALIDATION
-                      WS-MENU-RETURN.  
+                      WS-DUPLICATE-OVERRIDE
+                      WS-MENU-RETURN.
 
            PERFORM 1000-START-INITIALIZATION
               THRU END-1000-INITIALIZATION.
@@ -126,8 +133,9 @@
            CALL
                'ccback'
                USING BY REFERENCE
-               WS-CUSTOMER, WS-COUNT-CUSTOMER
-           END-CALL.  
+               WS-CUSTOMER, WS-COUNT-CUSTOMER,
+               WS-COUNT-LIKELY-DUPLICATE, WS-DUPLICATE-OVERRIDE
+           END-CALL.
 
            PERFORM 1400-START-ALREADY-EXISTING
               THRU END-1400-ALREADY-EXISTING.
@@ -466,12 +474,30 @@
                INITIALIZE WS-ERROR-MESSAGE1
                           WS-ERROR-MESSAGE2
 
-               STRING 
+               STRING
                    'Erreur de saisie : Numero de securite sociale'
-                   SPACE  'deja existant.' 
+                   SPACE  'deja existant.'
                    DELIMITED BY SIZE
                    INTO WS-ERROR-MESSAGE1
                END-STRING
+               GO TO 1000-START-INITIALIZATION
+           ELSE IF WS-COUNT-LIKELY-DUPLICATE GREATER THAN 0
+              AND FUNCTION UPPER-CASE(WS-DUPLICATE-OVERRIDE)
+                  NOT EQUAL 'O' THEN
+               INITIALIZE WS-ERROR-MESSAGE1
+                          WS-ERROR-MESSAGE2
+
+               STRING
+                   'Doublon probable : un adherent avec ce nom,'
+                   SPACE 'prenom et cette date de naissance existe'
+                   SPACE 'deja.'
+                   DELIMITED BY SIZE
+                   INTO WS-ERROR-MESSAGE1
+               END-STRING
+
+               MOVE 'Confirmer la creation malgre le doublon : "O".'
+               TO WS-ERROR-MESSAGE2
+
                GO TO 1000-START-INITIALIZATION
            ELSE
                CALL
