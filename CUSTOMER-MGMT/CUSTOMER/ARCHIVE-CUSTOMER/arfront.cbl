@@ -0,0 +1,249 @@
+      ******************************************************************
+      *    [RD] Le programme affiche la SCREEN SECTION permettant de    *
+      *    rechercher un adhérent archivé par son numéro de sécurité    *
+      *    sociale et de le restaurer dans la table 'customer' s'il a   *
+      *    été archivé par erreur.                                      *
+      ******************************************************************
+      * [RD]- le 09/08/2026 - La restauration transmet desormais        *
+      *    explicitement UUID_CUSTOMER a l'INSERT INTO CUSTOMER au lieu *
+      *    de laisser la base en generer un nouveau : sans cela, les    *
+      *    contrats, factures, ayants droit et documents de l'adherent  *
+      *    restaient orphelins de l'ancien UUID.                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. arfront RECURSIVE.
+       AUTHOR.  RD.
+      ******************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * [RD] Variables de travail pour accepter la saisie du numéro de
+      * sécurité sociale et gérer la restauration.
+
+       01  WS-SECU-CODE-GROUP.
+           05 ARCS-SECU-1        PIC X(01).
+           05 ARCS-SECU-2        PIC X(02).
+           05 ARCS-SECU-3        PIC X(02).
+           05 ARCS-SECU-4        PIC X(02).
+           05 ARCS-SECU-5        PIC X(03).
+           05 ARCS-SECU-6        PIC X(03).
+           05 ARCS-SECU-7        PIC X(02).
+       01  WS-SECU-CODE          PIC X(15).
+
+       01  WS-CUS-NAME           PIC X(41).
+       01  WS-CUS-UUID-FOUND     PIC X(36).
+       01  WS-COUNT-CUSTOMER     PIC 9(05).
+
+       01  WS-SEARCH-VALIDATION  PIC X(01).
+       01  WS-ACCEPT             PIC X(01).
+       01  WS-SELECT-OPTION      PIC X(05).
+
+       01  LK-RETURN-CHOICE      PIC X(01)   VALUE SPACE.
+       01  WS-ERROR-MESSAGE      PIC X(35).
+
+      * [RD] Messages affichés à l'utilisateur.
+
+       01  WS-RESTORE-MESSAGE    PIC X(35)
+           VALUE 'Veuillez entrer "O" pour confirmer.'.
+       01  WS-NOT-FOUND-MESSAGE  PIC X(35)
+           VALUE 'Aucun adherent archive trouve.'.
+       01  WS-RESTORE-SUCCES     PIC X(21)
+           VALUE 'Restauration reussie.'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+      * [RD] Informations de connexion à la base de données.
+
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+       01  WS-CUS-UPDATE-DATE PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+      ******************************************************************
+       SCREEN SECTION.
+
+      * [RD] Inclusion de la section d'écran pour la restauration
+      * d'un adhérent archivé.
+
+           COPY 'screen-restore-customer.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       0000-START-MAIN.
+           PERFORM 1000-SCREEN-LOOP-START THRU END-1000-SCREEN-LOOP.
+       END-0000-MAIN.
+           GOBACK.
+      ******************************************************************
+      * [RD] Boucle principale pour afficher l'écran jusqu'à ce qu'une
+      * option valide soit sélectionnée.
+      ******************************************************************
+       1000-SCREEN-LOOP-START.
+           INITIALIZE WS-SECU-CODE-GROUP
+                      WS-SEARCH-VALIDATION
+                      WS-ACCEPT
+                      LK-RETURN-CHOICE
+                      WS-CUS-NAME
+                      WS-CUS-UUID-FOUND
+                      WS-ERROR-MESSAGE .
+           MOVE ZERO TO WS-COUNT-CUSTOMER.
+           MOVE 'FALSE' TO WS-SELECT-OPTION.
+
+           PERFORM UNTIL WS-SELECT-OPTION EQUAL 'TRUE'
+               ACCEPT SCREEN-RESTORE-CUSTOMER
+
+               PERFORM 3000-WITCH-CHOICE-START
+                  THRU END-3000-WITCH-CHOICE
+           END-PERFORM.
+       END-1000-SCREEN-LOOP.
+           EXIT.
+
+      ******************************************************************
+      * [RD] Vérification de l'option choisie par l'utilisateur.
+      ******************************************************************
+       3000-WITCH-CHOICE-START.
+           IF FUNCTION UPPER-CASE(LK-RETURN-CHOICE) EQUAL 'O' THEN
+               MOVE 'TRUE' TO WS-SELECT-OPTION
+               CALL 'manacust'
+
+           ELSE IF FUNCTION UPPER-CASE(WS-SEARCH-VALIDATION)
+                   EQUAL 'O' THEN
+               PERFORM 3100-START-SEARCH THRU END-3100-SEARCH
+
+           ELSE IF FUNCTION UPPER-CASE(WS-ACCEPT) EQUAL 'O' THEN
+               PERFORM 3200-START-RESTORE THRU END-3200-RESTORE
+
+           ELSE
+               MOVE WS-RESTORE-MESSAGE TO WS-ERROR-MESSAGE
+           END-IF.
+       END-3000-WITCH-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      * [RD] Recherche l'adhérent archivé correspondant au numéro de
+      * sécurité sociale saisi.
+      ******************************************************************
+       3100-START-SEARCH.
+           STRING
+               ARCS-SECU-1 ARCS-SECU-2 ARCS-SECU-3 ARCS-SECU-4
+               ARCS-SECU-5 ARCS-SECU-6 ARCS-SECU-7
+               DELIMITED BY SIZE
+               INTO WS-SECU-CODE
+           END-STRING.
+
+           MOVE ZERO TO WS-COUNT-CUSTOMER.
+           INITIALIZE WS-CUS-UUID-FOUND.
+           INITIALIZE WS-CUS-NAME.
+
+           CALL 'arback' USING WS-SECU-CODE, WS-CUS-UUID-FOUND,
+               WS-CUS-NAME, WS-COUNT-CUSTOMER.
+
+           IF WS-COUNT-CUSTOMER EQUAL ZERO THEN
+               MOVE WS-NOT-FOUND-MESSAGE TO WS-ERROR-MESSAGE
+           ELSE
+               INITIALIZE WS-ERROR-MESSAGE
+           END-IF.
+
+           INITIALIZE WS-SEARCH-VALIDATION.
+       END-3100-SEARCH.
+           EXIT.
+
+      ******************************************************************
+      * [RD] Restaure l'adhérent archivé trouvé dans la table
+      * 'customer' et le retire de la table 'customer_archive'.
+      ******************************************************************
+       3200-START-RESTORE.
+           IF WS-CUS-UUID-FOUND EQUAL SPACE THEN
+               MOVE WS-NOT-FOUND-MESSAGE TO WS-ERROR-MESSAGE
+               INITIALIZE WS-ACCEPT
+           ELSE
+               PERFORM 3210-SQL-START THRU END-3210-SQL
+           END-IF.
+       END-3200-RESTORE.
+           EXIT.
+
+      ******************************************************************
+      * [RD] Insertion des informations de l'adhérent archivé dans la
+      * table principale et suppression de la table d'archivage.
+      ******************************************************************
+       3210-SQL-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           ACCEPT WS-CUS-UPDATE-DATE FROM DATE YYYYMMDD.
+
+           EXEC SQL
+               INSERT INTO CUSTOMER (
+                 UUID_CUSTOMER,
+                 CUSTOMER_GENDER,
+                 CUSTOMER_LASTNAME,
+                 CUSTOMER_FIRSTNAME,
+                 CUSTOMER_ADRESS1,
+                 CUSTOMER_ADRESS2,
+                 CUSTOMER_ZIPCODE,
+                 CUSTOMER_TOWN,
+                 CUSTOMER_COUNTRY,
+                 CUSTOMER_PHONE,
+                 CUSTOMER_MAIL,
+                 CUSTOMER_BIRTH_DATE,
+                 CUSTOMER_DOCTOR,
+                 CUSTOMER_CODE_SECU,
+                 CUSTOMER_CODE_IBAN,
+                 CUSTOMER_NBCHILDREN,
+                 CUSTOMER_COUPLE,
+                 CUSTOMER_CREATE_DATE,
+                 CUSTOMER_UPDATE_DATE,
+                 CUSTOMER_ACTIVE
+               )
+               SELECT
+                 UUID_CUSTOMER,
+                 ARCHIVE_GENDER,
+                 ARCHIVE_LASTNAME,
+                 ARCHIVE_FIRSTNAME,
+                 ARCHIVE_ADRESS1,
+                 ARCHIVE_ADRESS2,
+                 ARCHIVE_ZIPCODE,
+                 ARCHIVE_TOWN,
+                 ARCHIVE_COUNTRY,
+                 ARCHIVE_PHONE,
+                 ARCHIVE_MAIL,
+                 ARCHIVE_BIRTH_DATE,
+                 ARCHIVE_DOCTOR,
+                 ARCHIVE_CODE_SECU,
+                 ARCHIVE_CODE_IBAN,
+                 ARCHIVE_NBCHILDREN,
+                 ARCHIVE_COUPLE,
+                 ARCHIVE_CREATE_DATE,
+                 :WS-CUS-UPDATE-DATE,
+                 '1'
+               FROM CUSTOMER_ARCHIVE
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID-FOUND
+           END-EXEC.
+
+           EXEC SQL
+               DELETE FROM CUSTOMER_ARCHIVE
+               WHERE UUID_CUSTOMER = :WS-CUS-UUID-FOUND
+           END-EXEC.
+
+      ******************************************************************
+      * [RD] Affichage du message de succès.
+           INITIALIZE WS-ERROR-MESSAGE.
+           MOVE WS-RESTORE-SUCCES TO WS-ERROR-MESSAGE.
+
+      * [RD] Validation des transactions et déconnexion de la base de
+      * données.
+           INITIALIZE WS-ACCEPT
+                      WS-CUS-NAME
+                      WS-CUS-UUID-FOUND
+                      WS-SECU-CODE-GROUP .
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-3210-SQL.
+           EXIT.
