@@ -0,0 +1,217 @@
+      ******************************************************************
+      *    [RD] Identifie les archives (CUSTOMER_ARCHIVE) dont la date *
+      *    d'archivage remonte a plus de WS-RETENTION-YEARS annees et  *
+      *    les purge definitivement, conformement a la duree legale    *
+      *    de conservation des donnees des adherents archives.         *
+      *    Auteur : RD                                                 *
+      *    Date de creation : le 09/08/2026                             *
+      * MAJ [RD] le 09/08/2026 Une erreur inattendue sur FETCH          *
+      *    CRSPURGE (WHEN OTHER) force desormais la sortie de la       *
+      *    boucle au lieu de se contenter d'un DISPLAY : sans cela, le *
+      *    meme FETCH en echec se represente indefiniment.              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. arcpgback RECURSIVE.
+       AUTHOR. RD.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SQL-LIB             PIC X(80)  VALUE SPACES.
+       01  WS-NB-EXAMINED          PIC 9(05) VALUE ZERO.
+       01  WS-NB-PURGED            PIC 9(05) VALUE ZERO.
+       01  WS-RETENTION-YEARS      PIC 99    VALUE 10.
+
+      *    [RD] Date du jour et date seuil de conservation (AAAAMMJJ)
+       01  WS-TODAY-DATE           PIC 9(08).
+       01  WS-TODAY-YEAR           PIC 9(04).
+       01  WS-THRESHOLD-YEAR       PIC 9(04).
+       01  WS-THRESHOLD-DATE.
+           03 WS-THR-YEAR          PIC 9(04).
+           03 WS-THR-REST          PIC X(04).
+
+       01  WS-ARC-UUID             PIC X(36)  VALUE SPACES.
+
+      ******************************************************************
+      * Declaration des variables correspondant a sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME              PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME            PIC X(05) VALUE 'cobol'.
+       01  PASSWD              PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-PURGE-UUID      PIC X(36)  VALUE SPACES.
+       01  SQL-THRESHOLD-DATE  PIC X(08)  VALUE SPACES.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-NB-EXAMINED          PIC 9(05).
+       01  LK-NB-PURGED            PIC 9(05).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-NB-EXAMINED, LK-NB-PURGED.
+       0000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           PERFORM 1000-ENSURE-ARCHIVE-COLS-START
+              THRU END-1000-ENSURE-ARCHIVE-COLS.
+
+           PERFORM 1100-CALCULATE-THRESHOLD-START
+              THRU END-1100-CALCULATE-THRESHOLD.
+
+           PERFORM 2000-PURGE-ARCHIVES-START
+              THRU END-2000-PURGE-ARCHIVES.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           MOVE WS-NB-EXAMINED TO LK-NB-EXAMINED.
+           MOVE WS-NB-PURGED TO LK-NB-PURGED.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Ajoute, si necessaire, la colonne ARCHIVE_DATE qui     *
+      *    horodate la mise en archive, utilisee pour appliquer la     *
+      *    duree de conservation.                                      *
+      ******************************************************************
+       1000-ENSURE-ARCHIVE-COLS-START.
+           EXEC SQL
+               ALTER TABLE CUSTOMER_ARCHIVE
+               ADD COLUMN IF NOT EXISTS ARCHIVE_DATE TIMESTAMP
+               DEFAULT CURRENT_TIMESTAMP
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'AJOUT COLONNE ARCHIVE_DATE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+       END-1000-ENSURE-ARCHIVE-COLS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Calcule la date seuil (aujourd'hui moins WS-RETENTION- *
+      *    YEARS annees) au format AAAAMMJJ, utilisee pour comparer    *
+      *    ARCHIVE_DATE.                                                *
+      ******************************************************************
+       1100-CALCULATE-THRESHOLD-START.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+           MOVE WS-TODAY-DATE(1:4) TO WS-TODAY-YEAR.
+           SUBTRACT WS-RETENTION-YEARS FROM WS-TODAY-YEAR
+               GIVING WS-THRESHOLD-YEAR.
+
+           MOVE WS-THRESHOLD-YEAR  TO WS-THR-YEAR.
+           MOVE WS-TODAY-DATE(5:4) TO WS-THR-REST.
+           MOVE WS-THRESHOLD-DATE  TO SQL-THRESHOLD-DATE.
+       END-1100-CALCULATE-THRESHOLD.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Parcourt les archives horodatees depuis plus de la     *
+      *    duree legale de conservation et les purge une a une. Les    *
+      *    archives sans ARCHIVE_DATE (anterieures a l'ajout de cette  *
+      *    colonne) ne sont pas eligibles a la purge automatique.      *
+      ******************************************************************
+       2000-PURGE-ARCHIVES-START.
+           EXEC SQL
+               DECLARE CRSPURGE CURSOR FOR
+               SELECT UUID_CUSTOMER
+               FROM CUSTOMER_ARCHIVE
+               WHERE ARCHIVE_DATE IS NOT NULL
+                 AND TO_CHAR(ARCHIVE_DATE, 'YYYYMMDD') < :SQL-THRESHOLD-DATE
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSPURGE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSPURGE
+                   INTO :SQL-PURGE-UUID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       ADD 1 TO WS-NB-EXAMINED
+                       MOVE SQL-PURGE-UUID TO WS-ARC-UUID
+                       PERFORM 2100-PURGE-UNE-ARCHIVE-START
+                          THRU END-2100-PURGE-UNE-ARCHIVE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSPURGE :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSPURGE
+           END-EXEC.
+       END-2000-PURGE-ARCHIVES.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Supprime definitivement l'archive courante, sa duree   *
+      *    de conservation legale etant depassee.                      *
+      ******************************************************************
+       2100-PURGE-UNE-ARCHIVE-START.
+           EXEC SQL
+               DELETE FROM CUSTOMER_ARCHIVE
+               WHERE UUID_CUSTOMER = :SQL-PURGE-UUID
+           END-EXEC.
+
+           IF  SQLCODE NOT = ZERO
+               MOVE 'PURGE ARCHIVE EXPIREE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           ELSE
+               ADD 1 TO WS-NB-PURGED
+           END-IF.
+       END-2100-PURGE-UNE-ARCHIVE.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS                       *
+      ******************************************************************
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
