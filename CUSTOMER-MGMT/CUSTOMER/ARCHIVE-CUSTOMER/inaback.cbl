@@ -0,0 +1,259 @@
+      ******************************************************************
+      *    [RD] Identifie les adherents actifs sans aucun contrat      *
+      *    (CUSTOMER_REIMBURSEMENT) ni aucune facture (INVOICE) et     *
+      *    dont la date de creation remonte a plus de WS-INACTIVITY-   *
+      *    YEARS annees, puis les archive en masse de la meme facon   *
+      *    que acfront (insertion dans CUSTOMER_ARCHIVE avec un motif  *
+      *    fixe, puis suppression de CUSTOMER).                        *
+      *    Auteur : RD                                                 *
+      *    Date de creation : le 09/08/2026                             *
+      * MAJ [RD] le 09/08/2026 Une erreur inattendue sur FETCH          *
+      *    CRSINACTIF (WHEN OTHER) force desormais la sortie de la     *
+      *    boucle au lieu de se contenter d'un DISPLAY : sans cela, le *
+      *    meme FETCH en echec se represente indefiniment.              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. inaback RECURSIVE.
+       AUTHOR. RD.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SQL-LIB             PIC X(80)  VALUE SPACES.
+       01  WS-NB-EXAMINED          PIC 9(05) VALUE ZERO.
+       01  WS-NB-ARCHIVED          PIC 9(05) VALUE ZERO.
+       01  WS-INACTIVITY-YEARS     PIC 99    VALUE 2.
+       01  WS-ARCHIVE-REASON       PIC X(40)
+           VALUE 'ARCHIVAGE AUTOMATIQUE - INACTIVITE'.
+
+      *    [RD] Date du jour et date seuil d'inactivite (AAAAMMJJ)
+       01  WS-TODAY-DATE           PIC 9(08).
+       01  WS-TODAY-YEAR           PIC 9(04).
+       01  WS-THRESHOLD-YEAR       PIC 9(04).
+       01  WS-THRESHOLD-DATE.
+           03 WS-THR-YEAR          PIC 9(04).
+           03 WS-THR-REST          PIC X(04).
+
+       01  WS-CUS-UUID             PIC X(36)  VALUE SPACES.
+
+      ******************************************************************
+      * Declaration des variables correspondant a sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME              PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME            PIC X(05) VALUE 'cobol'.
+       01  PASSWD              PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-INA-UUID        PIC X(36)  VALUE SPACES.
+       01  SQL-THRESHOLD-DATE  PIC X(08)  VALUE SPACES.
+       01  SQL-ARCHIVE-REASON  PIC X(40)  VALUE SPACES.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-NB-EXAMINED          PIC 9(05).
+       01  LK-NB-ARCHIVED          PIC 9(05).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-NB-EXAMINED, LK-NB-ARCHIVED.
+       0000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           PERFORM 1000-CALCULATE-THRESHOLD-START
+              THRU END-1000-CALCULATE-THRESHOLD.
+
+           PERFORM 2000-FLAG-INACTIFS-START
+              THRU END-2000-FLAG-INACTIFS.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           MOVE WS-NB-EXAMINED TO LK-NB-EXAMINED.
+           MOVE WS-NB-ARCHIVED TO LK-NB-ARCHIVED.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Calcule la date seuil (aujourd'hui moins WS-INACTIVITY-*
+      *    YEARS annees) au format AAAAMMJJ, utilisee pour comparer    *
+      *    CUSTOMER_CREATE_DATE.                                       *
+      ******************************************************************
+       1000-CALCULATE-THRESHOLD-START.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+           MOVE WS-TODAY-DATE(1:4) TO WS-TODAY-YEAR.
+           SUBTRACT WS-INACTIVITY-YEARS FROM WS-TODAY-YEAR
+               GIVING WS-THRESHOLD-YEAR.
+
+           MOVE WS-THRESHOLD-YEAR  TO WS-THR-YEAR.
+           MOVE WS-TODAY-DATE(5:4) TO WS-THR-REST.
+           MOVE WS-THRESHOLD-DATE  TO SQL-THRESHOLD-DATE.
+       END-1000-CALCULATE-THRESHOLD.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Parcourt les adherents actifs sans contrat ni facture, *
+      *    crees avant la date seuil, et les archive un a un.          *
+      ******************************************************************
+       2000-FLAG-INACTIFS-START.
+           EXEC SQL
+               DECLARE CRSINACTIF CURSOR FOR
+               SELECT UUID_CUSTOMER
+               FROM CUSTOMER
+               WHERE CUSTOMER_ACTIVE = '1'
+                 AND TRIM(CUSTOMER_CREATE_DATE) < :SQL-THRESHOLD-DATE
+                 AND NOT EXISTS (SELECT 1 FROM CUSTOMER_REIMBURSEMENT
+                             WHERE CUSTOMER_REIMBURSEMENT.UUID_CUSTOMER
+                                 = CUSTOMER.UUID_CUSTOMER)
+                 AND NOT EXISTS (SELECT 1 FROM INVOICE
+                             WHERE INVOICE.UUID_CUSTOMER
+                                 = CUSTOMER.UUID_CUSTOMER)
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSINACTIF
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSINACTIF
+                   INTO :SQL-INA-UUID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       ADD 1 TO WS-NB-EXAMINED
+                       MOVE SQL-INA-UUID TO WS-CUS-UUID
+                       PERFORM 2100-ARCHIVE-UN-ADHERENT-START
+                          THRU END-2100-ARCHIVE-UN-ADHERENT
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSINACTIF :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSINACTIF
+           END-EXEC.
+       END-2000-FLAG-INACTIFS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Archive l'adherent courant comme le ferait acfront :   *
+      *    insertion dans CUSTOMER_ARCHIVE avec un motif fixe, puis     *
+      *    suppression de CUSTOMER.                                    *
+      ******************************************************************
+       2100-ARCHIVE-UN-ADHERENT-START.
+           MOVE WS-ARCHIVE-REASON TO SQL-ARCHIVE-REASON.
+
+           EXEC SQL
+               INSERT INTO CUSTOMER_ARCHIVE (
+                 UUID_CUSTOMER,
+                 ARCHIVE_GENDER,
+                 ARCHIVE_LASTNAME,
+                 ARCHIVE_FIRSTNAME,
+                 ARCHIVE_ADRESS1,
+                 ARCHIVE_ADRESS2,
+                 ARCHIVE_ZIPCODE,
+                 ARCHIVE_TOWN,
+                 ARCHIVE_COUNTRY,
+                 ARCHIVE_PHONE,
+                 ARCHIVE_MAIL,
+                 ARCHIVE_BIRTH_DATE,
+                 ARCHIVE_DOCTOR,
+                 ARCHIVE_CODE_SECU,
+                 ARCHIVE_CODE_IBAN,
+                 ARCHIVE_NBCHILDREN,
+                 ARCHIVE_COUPLE,
+                 ARCHIVE_CREATE_DATE,
+                 ARCHIVE_UPDATE_DATE,
+                 ARCHIVE_CLOSE_DATE,
+                 ARCHIVE_ACTIVE,
+                 ARCHIVE_REASON
+               )
+               SELECT
+                 UUID_CUSTOMER,
+                 CUSTOMER_GENDER,
+                 CUSTOMER_LASTNAME,
+                 CUSTOMER_FIRSTNAME,
+                 CUSTOMER_ADRESS1,
+                 CUSTOMER_ADRESS2,
+                 CUSTOMER_ZIPCODE,
+                 CUSTOMER_TOWN,
+                 CUSTOMER_COUNTRY,
+                 CUSTOMER_PHONE,
+                 CUSTOMER_MAIL,
+                 CUSTOMER_BIRTH_DATE,
+                 CUSTOMER_DOCTOR,
+                 CUSTOMER_CODE_SECU,
+                 CUSTOMER_CODE_IBAN,
+                 CUSTOMER_NBCHILDREN,
+                 CUSTOMER_COUPLE,
+                 CUSTOMER_CREATE_DATE,
+                 CUSTOMER_UPDATE_DATE,
+                 CUSTOMER_CLOSE_DATE,
+                 CUSTOMER_ACTIVE,
+                 :SQL-ARCHIVE-REASON
+               FROM CUSTOMER
+               WHERE UUID_CUSTOMER = :SQL-INA-UUID
+           END-EXEC.
+
+           EXEC SQL
+               DELETE FROM CUSTOMER
+               WHERE UUID_CUSTOMER = :SQL-INA-UUID
+           END-EXEC.
+
+           IF  SQLCODE NOT = ZERO
+               MOVE 'ARCHIVAGE ADHERENT INACTIF' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           ELSE
+               ADD 1 TO WS-NB-ARCHIVED
+           END-IF.
+       END-2100-ARCHIVE-UN-ADHERENT.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS                       *
+      ******************************************************************
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
