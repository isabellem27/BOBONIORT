@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Purge des archives de plus de 10 ans (duree legale de         *
+      * conservation).                                                  *
+      *    Programme precedent: menu des fonctionnalites annexes       *
+      *                         (menudata.cbl)                         *
+      *    Programme suivant : arcpgback.cbl puis menudata.cbl         *
+      *    L'ecran affiche un bouton valider et un bouton retour au    *
+      *    menu ; apres traitement le nombre d'archives examinees et   *
+      *    purgees est affiche dans le message de l'ecran.              *
+      * Auteur: RD                                                     *
+      * Date de creation : le 09/08/2026                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. arcpgfront RECURSIVE.
+       AUTHOR. RD.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BUTTONS-SCREEN.
+           05 WS-VALIDATE          PIC X(01)                     .
+           05 WS-RETURN            PIC X(01)                     .
+       01  WS-NB-EXAMINED          PIC 9(05)      VALUE ZERO     .
+       01  WS-NB-PURGED            PIC 9(05)      VALUE ZERO     .
+       01  SC-MESSAGE              PIC X(70)      VALUE SPACES   .
+
+       01 WS-MESSAGE.
+           05 WS-MESSAGE1          PIC X(31)
+               VALUE 'ERREUR DE SAISIE, VEUILLEZ SELE'           .
+           05 WS-MESSAGE2          PIC X(31)
+               VALUE 'CTIONNER VOTRE CHOIX AVEC "O".'            .
+
+       01 WS-REPORT-MESSAGE.
+           05 WS-REPORT-MESSAGE1   PIC X(20)
+               VALUE 'ARCHIVES EXAMINEES :'                      .
+           05 WS-REPORT-MESSAGE2   PIC Z(04)9                     .
+           05 WS-REPORT-MESSAGE3   PIC X(13)
+               VALUE ' PURGEES :   '                              .
+           05 WS-REPORT-MESSAGE4   PIC Z(04)9                     .
+
+       01 WS-SELECT-OPTION         PIC X(05)      VALUE 'FALSE'  .
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-archive-purge.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           PERFORM 1000-CONTROL-IMPUT-START
+           THRU END-1000-CONTROL-IMPUT.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    [RD] Boucle d'affichage de la gestion de l'ecran en cas de
+      *    erreur de saisie de l'utilisateur
+      ******************************************************************
+       1000-CONTROL-IMPUT-START.
+           INITIALIZE WS-BUTTONS-SCREEN SC-MESSAGE.
+           PERFORM UNTIL WS-SELECT-OPTION = 'TRUE'
+              ACCEPT SCREEN-ARCHIVE-PURGE
+              PERFORM 1100-CHECK-CHOICE-START
+              THRU END-1100-CHECK-CHOICE
+           END-PERFORM.
+       END-1000-CONTROL-IMPUT.
+           EXIT.
+
+      ******************************************************************
+      *     [RD] Verifie la saisie utilisateur : 'O' dans l'input
+      *     et appelle le traitement ou le programme correspondant.
+      ******************************************************************
+       1100-CHECK-CHOICE-START.
+            IF FUNCTION UPPER-CASE(WS-VALIDATE)
+            EQUAL 'O' THEN
+               PERFORM 1200-RUN-BATCH-START
+               THRU END-1200-RUN-BATCH
+            ELSE IF FUNCTION UPPER-CASE(WS-RETURN)
+                 EQUAL 'O' THEN
+                    CALL 'menudata'
+                 ELSE
+                    PERFORM 9200-ERROR-MESSAGE-START
+                    THRU END-9200-ERROR-MESSAGE
+            END-IF.
+       END-1100-CHECK-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *     [RD] Lance la purge en masse et affiche le nombre
+      *     d'archives examinees et purgees a l'ecran.
+      ******************************************************************
+       1200-RUN-BATCH-START.
+           CALL 'arcpgback' USING BY REFERENCE
+               WS-NB-EXAMINED, WS-NB-PURGED
+           END-CALL.
+           MOVE WS-NB-EXAMINED TO WS-REPORT-MESSAGE2.
+           MOVE WS-NB-PURGED TO WS-REPORT-MESSAGE4.
+           INITIALIZE SC-MESSAGE.
+           STRING
+               WS-REPORT-MESSAGE1
+               SPACE WS-REPORT-MESSAGE2
+               WS-REPORT-MESSAGE3
+               WS-REPORT-MESSAGE4
+               DELIMITED BY SIZE
+               INTO SC-MESSAGE
+           END-STRING.
+           INITIALIZE WS-BUTTONS-SCREEN.
+       END-1200-RUN-BATCH.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS                       *
+      ******************************************************************
+      ******************************************************************
+      *    [RD] - le 09/08/2026                                        *
+      *    J'envoie un message si erreur de saisie et efface la saisie *
+      ******************************************************************
+       9200-ERROR-MESSAGE-START.
+           INITIALIZE SC-MESSAGE.
+           STRING
+               'ERREUR DE SAISIE, VEUILLEZ SELECTIONNER VOTRE CHOIX'
+               SPACE 'AVEC "O"'
+               DELIMITED BY SIZE
+               INTO SC-MESSAGE
+           END-STRING.
+       END-9200-ERROR-MESSAGE.
+           EXIT.
+
+      ******************************************************************
