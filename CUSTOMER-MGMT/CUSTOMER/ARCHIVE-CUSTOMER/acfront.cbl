@@ -1,7 +1,15 @@
       ******************************************************************
       *    [SK-AL] Le programme affiche la SCREEN SECTION pour la      *
       *    archifage d'un adhérent                                     *
-      ****************************************************************** 
+      ******************************************************************
+      * [RD]- le 09/08/2026 - Le motif de l'archivage est desormais    *
+      *    obligatoire et conserve dans CUSTOMER_ARCHIVE.               *
+      ******************************************************************
+      * [RD]- le 09/08/2026 - UUID_CUSTOMER est desormais conserve     *
+      *    dans CUSTOMER_ARCHIVE (comme le fait acback.cbl) au lieu    *
+      *    d'etre omis : sans lui, arfront.cbl ne peut pas restaurer   *
+      *    un adherent sous son UUID d'origine.                         *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. acfront RECURSIVE.
        AUTHOR.  safaa&Alex.
@@ -13,10 +21,11 @@
       * [SK-AL] Variables de travail pour accepter les entrées 
       * utilisateur et gérer l'archivage.
 
-       01  WS-CUS-NAME           PIC X(41).  
+       01  WS-CUS-NAME           PIC X(41).
        01  WS-ACCEPT             PIC X(01).
+       01  WS-ARCHIVE-REASON     PIC X(40).
        01  WS-CUS-UUID           PIC X(36).
-       01  WS-SELECT-OPTION      PIC X(05). 
+       01  WS-SELECT-OPTION      PIC X(05).
 
        01  LK-RETURN-CHOICE      PIC X(01)   VALUE SPACE.
        01  WS-ERROR-MESSAGE      PIC X(35).
@@ -26,6 +35,8 @@
 
        01  WS-ARCHIVE-MESSAGE      PIC X(35)
            VALUE 'Veuillez entrer "O" pour confirmer.'.
+       01  WS-REASON-MESSAGE      PIC X(35)
+           VALUE 'Veuillez indiquer un motif.'.
        01  WS-ARCHIVE-SUCCES      PIC X(18)
            VALUE 'Archivage reussi.' .
 
@@ -92,8 +103,9 @@
       * [SK-AL] Boucle principale pour afficher l'écran jusqu'à ce qu'une 
       * option valide soit sélectionnée.
       ****************************************************************** 
-       1000-SCREEN-LOOP-START. 
+       1000-SCREEN-LOOP-START.
            INITIALIZE WS-ACCEPT
+                      WS-ARCHIVE-REASON
                       LK-RETURN-CHOICE .
            MOVE 'FALSE' TO WS-SELECT-OPTION.
 
@@ -120,10 +132,14 @@
       ******************************************************************      
        3000-WITCH-CHOICE-START.
            IF FUNCTION UPPER-CASE(WS-ACCEPT) EQUAL 'O' THEN
+               IF FUNCTION TRIM(WS-ARCHIVE-REASON) EQUAL SPACE THEN
+                   MOVE WS-REASON-MESSAGE TO WS-ERROR-MESSAGE
+                   INITIALIZE WS-ACCEPT
+               ELSE
+                   PERFORM 3210-SQL-START
+                      THRU END-3210-SQL
+               END-IF
 
-               PERFORM 3210-SQL-START
-                  THRU END-3210-SQL
-           
            ELSE IF FUNCTION UPPER-CASE(LK-RETURN-CHOICE) EQUAL 'O' THEN
                MOVE 'TRUE' TO WS-SELECT-OPTION 
                CALL 'manacust' USING LK-CUS-UUID
@@ -149,6 +165,7 @@
 
            EXEC SQL
                INSERT INTO CUSTOMER_ARCHIVE (
+                 UUID_CUSTOMER,
                  ARCHIVE_GENDER,
                  ARCHIVE_LASTNAME,
                  ARCHIVE_FIRSTNAME,
@@ -168,9 +185,11 @@
                  ARCHIVE_CREATE_DATE,
                  ARCHIVE_UPDATE_DATE,
                  ARCHIVE_CLOSE_DATE,
-                 ARCHIVE_ACTIVE
+                 ARCHIVE_ACTIVE,
+                 ARCHIVE_REASON
                )
-               SELECT 
+               SELECT
+                 UUID_CUSTOMER,
                  CUSTOMER_GENDER,
                  CUSTOMER_LASTNAME,
                  CUSTOMER_FIRSTNAME,
@@ -190,7 +209,8 @@
                  CUSTOMER_CREATE_DATE,
                  CUSTOMER_UPDATE_DATE,
                  CUSTOMER_CLOSE_DATE,
-                 CUSTOMER_ACTIVE
+                 CUSTOMER_ACTIVE,
+                 :WS-ARCHIVE-REASON
                FROM CUSTOMER
                WHERE UUID_CUSTOMER = :WS-CUS-UUID
                END-EXEC.
@@ -211,6 +231,7 @@
       *     de la base de données.
 
            INITIALIZE WS-ACCEPT
+                      WS-ARCHIVE-REASON
                       LK-RETURN-CHOICE .
 
            EXEC SQL COMMIT WORK END-EXEC.
