@@ -0,0 +1,133 @@
+      ******************************************************************
+      *    [RD] Le programme 'restore logic' recherche dans la table   *
+      *    'customer_archive' un adhérent archivé en fonction du       *
+      *    code_secu saisi par l'utilisateur, pour permettre sa        *
+      *    restauration.                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. arback.
+       AUTHOR.       RD.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SECU-CODE        PIC 9(15).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+
+       01  SQL-ARC-UUID        PIC X(36).
+       01  SQL-ARC-LASTNAME    PIC X(20).
+       01  SQL-ARC-FIRSTNAME   PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-SECU-CODE          PIC X(15).
+       01  LK-CUS-UUID           PIC X(36).
+       01  LK-CUS-NAME           PIC X(41).
+       01  LK-COUNT-CUSTOMER     PIC 9(05).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-SECU-CODE, LK-CUS-UUID,
+           LK-CUS-NAME, LK-COUNT-CUSTOMER.
+
+       0000-START-MAIN.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           PERFORM 1000-START-HANDLE-SECU-ACCEPT
+              THRU END-1000-HANDLE-SECU-ACCEPT.
+
+           PERFORM 2000-START-SQL-REQUEST
+              THRU END-2000-SQL-REQUEST.
+
+           PERFORM 3000-START-FETCH-CRSARCSECU
+              THRU END-3000-FETCH-CRSARCSECU.
+       END-0000-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Transfert les données de LK-SECU-CODE vers              *
+      *    WS-SECU-CODE.                                                *
+      ******************************************************************
+       1000-START-HANDLE-SECU-ACCEPT.
+           INITIALIZE WS-SECU-CODE.
+           INITIALIZE LK-CUS-UUID.
+           INITIALIZE LK-CUS-NAME.
+           MOVE ZERO TO LK-COUNT-CUSTOMER.
+
+           MOVE LK-SECU-CODE TO WS-SECU-CODE.
+       END-1000-HANDLE-SECU-ACCEPT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Requête SQL qui retourne l'adhérent archivé en         *
+      *    fonction du code_secu saisi par l'utilisateur.               *
+      ******************************************************************
+       2000-START-SQL-REQUEST.
+           EXEC SQL
+               DECLARE CRSARCSECU CURSOR FOR
+               SELECT uuid_customer, archive_lastname,
+               archive_firstname
+               FROM customer_archive
+               WHERE archive_code_secu = :WS-SECU-CODE
+           END-EXEC.
+       END-2000-SQL-REQUEST.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FETCH pour le CURSOR CRSARCSECU.           *
+      ******************************************************************
+       3000-START-FETCH-CRSARCSECU.
+           EXEC SQL
+               OPEN CRSARCSECU
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSARCSECU
+                   INTO :SQL-ARC-UUID, :SQL-ARC-LASTNAME,
+                        :SQL-ARC-FIRSTNAME
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 4000-START-HANDLE THRU END-4000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSARCSECU :'
+                       SPACE SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSARCSECU
+           END-EXEC.
+       END-3000-FETCH-CRSARCSECU.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Stock le résultat de la requête SQL dans les champs    *
+      *    de la LINKAGE SECTION.                                       *
+      ******************************************************************
+       4000-START-HANDLE.
+           ADD 1 TO LK-COUNT-CUSTOMER.
+           MOVE SQL-ARC-UUID TO LK-CUS-UUID.
+
+           STRING
+               FUNCTION TRIM(SQL-ARC-FIRSTNAME) SPACE
+               FUNCTION TRIM(SQL-ARC-LASTNAME)
+               DELIMITED BY SIZE
+               INTO LK-CUS-NAME
+           END-STRING.
+       END-4000-HANDLE.
+           EXIT.
