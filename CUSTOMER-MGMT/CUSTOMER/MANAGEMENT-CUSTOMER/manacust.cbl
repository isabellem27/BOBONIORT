@@ -0,0 +1,219 @@
+      ******************************************************************
+      * [IM]- le 06/06/2024                                            *
+      *    Gestion du menu pour créer, chercher ou restaurer un        *
+      *    adhérent.                                                   *
+      *    Programme précédent: menu principal(tableau de bord)        *
+      *    Programme suivant : dépend du choix de l'utilisateur        *
+      *    Le menu affiche les options et un bouton retour             *
+      ******************************************************************
+      * [RD]- le 09/08/2026 - Ajout de l'option de restauration d'un   *
+      *    adhérent archivé par erreur (programme arfront).            *
+      * [RD]- le 09/08/2026 - Ajout des options directes de            *
+      *    modification et d'archivage : plus besoin de passer par la  *
+      *    recherche pour atteindre ucfront/acfront, un code secu      *
+      *    saisi sur ce menu suffit.                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. manacust RECURSIVE.
+       AUTHOR. Isabelle.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    gestion des erreurs de saisie
+       01  WS-SELECT-OPTION      PIC X(05)                    .
+       01  WS-SCREEN-ERROR       PIC X(35)                    .
+       01  WS-ERROR-MESSAGE      PIC X(35)
+           VALUE 'Veuillez entrer "O" pour confirmer.'        .
+       01  WS-NOTFOUND-MESSAGE   PIC X(35)
+           VALUE 'Adherent introuvable pour ce secu.'         .
+      *    gestion de la saisie
+       01  WS-CREATE-CHOICE     PIC X(01)   VALUE SPACE       .
+       01  WS-SEARCH-CHOICE     PIC X(01)   VALUE SPACE       .
+       01  WS-RESTORE-CHOICE    PIC X(01)   VALUE SPACE       .
+       01  WS-UPDATE-CHOICE     PIC X(01)   VALUE SPACE       .
+       01  WS-ARCHIVE-CHOICE    PIC X(01)   VALUE SPACE       .
+       01  WS-TARGET-SECU       PIC 9(15)   VALUE ZERO        .
+
+       01  LK-RETURN-CHOICE     PIC X(01)   VALUE SPACE       .
+
+      *    [RD] Adhérent chargé par code secu pour la modification ou
+      *    l'archivage direct.
+       01  WS-TARGET-UUID        PIC X(36)  VALUE SPACES      .
+       01  WS-CUSTOMER.
+           03 WS-CUS-UUID        PIC X(36).
+           03 WS-CUS-GENDER      PIC X(10).
+           03 WS-CUS-LASTNAME    PIC X(20).
+           03 WS-CUS-FIRSTNAME   PIC X(20).
+           03 WS-CUS-ADRESS1	  PIC X(50).
+           03 WS-CUS-ADRESS2	  PIC X(50).
+           03 WS-CUS-ZIPCODE	  PIC X(15).
+           03 WS-CUS-TOWN	      PIC X(30).
+           03 WS-CUS-COUNTRY	  PIC X(20).
+           03 WS-CUS-PHONE	      PIC X(10).
+           03 WS-CUS-MAIL	      PIC X(50).
+           03 WS-CUS-BIRTH-DATE  PIC X(10).
+           03 WS-CUS-DOCTOR	  PIC X(20).
+           03 WS-CUS-CODE-SECU   PIC 9(15).
+           03 WS-CUS-CODE-IBAN   PIC X(34).
+           03 WS-CUS-NBCHILDREN  PIC 9(03).
+           03 WS-CUS-COUPLE      PIC X(05).
+           03 WS-CUS-CREATE-DATE PIC X(10).
+           03 WS-CUS-UPDATE-DATE PIC X(10).
+           03 WS-CUS-CLOSE-DATE  PIC X(10).
+           03 WS-CUS-ACTIVE	  PIC X(01).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME       PIC X(11)  VALUE 'boboniortdb'.
+       01  USERNAME     PIC X(05)  VALUE 'cobol'.
+       01  PASSWD       PIC X(10)  VALUE 'cbl85'.
+       01  SQL-CUS-SECU PIC 9(15)  VALUE ZERO.
+       01  SQL-CUS-UUID PIC X(36)  VALUE SPACES.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+           COPY 'screen-management-customer.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * [IM]- le 06-06-2024                                            *
+      *    Le paragraphe affiche la screen, contrôle la saisie et      *
+      *    appelle le programme correspondant au choix de l'utilisateur*
+      ******************************************************************
+       0000-START-MAIN.
+           PERFORM 1000-SCREEN-LOOP-START THRU END-1000-SCREEN-LOOP.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [IM] - le 05-06-2024                                        *
+      *    Pour permettre de boucler sur l'affichage en cas d'erreur   *
+      *    de saisie de l'utilisateur                                  *
+      ******************************************************************
+       1000-SCREEN-LOOP-START.
+           INITIALIZE WS-CREATE-CHOICE
+                      WS-SEARCH-CHOICE
+                      WS-RESTORE-CHOICE
+                      WS-UPDATE-CHOICE
+                      WS-ARCHIVE-CHOICE
+                      WS-TARGET-SECU
+                      LK-RETURN-CHOICE
+                      WS-SCREEN-ERROR  .
+           MOVE 'FALSE' TO WS-SELECT-OPTION.
+
+           PERFORM UNTIL WS-SELECT-OPTION EQUAL 'TRUE'
+              ACCEPT SCREEN-MANAGEMENT-CUSTOMER
+
+              PERFORM 3000-WITCH-CHOICE-START
+                 THRU END-3000-WITCH-CHOICE
+           END-PERFORM.
+       END-1000-SCREEN-LOOP.
+           EXIT.
+
+      ******************************************************************
+      *    [IM] - le 06-06-2024                                        *
+      *    Je vérifie la saisie                                        *
+      ******************************************************************
+       3000-WITCH-CHOICE-START.
+           IF FUNCTION UPPER-CASE(LK-RETURN-CHOICE)
+                   EQUAL 'O' THEN
+               MOVE 'TRUE' TO WS-SELECT-OPTION
+               CALL 'sifront'
+
+           ELSE IF FUNCTION UPPER-CASE(WS-CREATE-CHOICE)
+                   EQUAL 'O' THEN
+               MOVE 'TRUE' TO WS-SELECT-OPTION
+               CALL 'ccfront'
+
+           ELSE IF FUNCTION UPPER-CASE(WS-SEARCH-CHOICE)
+                   EQUAL 'O' THEN
+               MOVE 'TRUE' TO WS-SELECT-OPTION
+               CALL 'scfront'
+
+           ELSE IF FUNCTION UPPER-CASE(WS-RESTORE-CHOICE)
+                   EQUAL 'O' THEN
+               MOVE 'TRUE' TO WS-SELECT-OPTION
+               CALL 'arfront'
+
+           ELSE IF FUNCTION UPPER-CASE(WS-UPDATE-CHOICE)
+                   EQUAL 'O' THEN
+               PERFORM 4000-FIND-TARGET-START
+                  THRU END-4000-FIND-TARGET
+               IF WS-TARGET-UUID NOT EQUAL SPACES THEN
+                  MOVE 'TRUE' TO WS-SELECT-OPTION
+                  CALL 'ucfront' USING WS-CUSTOMER
+               ELSE
+                  MOVE WS-NOTFOUND-MESSAGE TO WS-SCREEN-ERROR
+                  INITIALIZE WS-UPDATE-CHOICE
+               END-IF
+
+           ELSE IF FUNCTION UPPER-CASE(WS-ARCHIVE-CHOICE)
+                   EQUAL 'O' THEN
+               PERFORM 4000-FIND-TARGET-START
+                  THRU END-4000-FIND-TARGET
+               IF WS-TARGET-UUID NOT EQUAL SPACES THEN
+                  MOVE 'TRUE' TO WS-SELECT-OPTION
+                  CALL 'acfront' USING WS-CUSTOMER
+               ELSE
+                  MOVE WS-NOTFOUND-MESSAGE TO WS-SCREEN-ERROR
+                  INITIALIZE WS-ARCHIVE-CHOICE
+               END-IF
+
+           ELSE
+              PERFORM 9000-ERROR-MESSAGE-START
+                 THRU END-9000-ERROR-MESSAGE
+           END-IF.
+       END-3000-WITCH-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Recherche l'adhérent correspondant au code secu saisi  *
+      *    et charge son enregistrement complet dans WS-CUSTOMER, pour *
+      *    permettre d'atteindre directement ucfront/acfront sans      *
+      *    passer par l'écran de recherche.                            *
+      ******************************************************************
+       4000-FIND-TARGET-START.
+           INITIALIZE WS-TARGET-UUID WS-CUSTOMER.
+           MOVE WS-TARGET-SECU TO SQL-CUS-SECU.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           EXEC SQL
+               SELECT UUID_CUSTOMER INTO :SQL-CUS-UUID
+               FROM CUSTOMER
+               WHERE CUSTOMER_CODE_SECU = :SQL-CUS-SECU
+           END-EXEC.
+
+           IF SQLCODE EQUAL ZERO THEN
+              MOVE SQL-CUS-UUID TO WS-TARGET-UUID
+           END-IF.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           IF WS-TARGET-UUID NOT EQUAL SPACES THEN
+              CALL 'mcback' USING BY REFERENCE
+                 WS-TARGET-UUID, WS-CUSTOMER
+              END-CALL
+           END-IF.
+       END-4000-FIND-TARGET.
+           EXIT.
+
+      ******************************************************************
+      *    [IM] - le 06-06-2024                                        *
+      *    J'envoie un message si erreur de saisie et efface la saisie *
+      ******************************************************************
+       9000-ERROR-MESSAGE-START.
+           MOVE WS-ERROR-MESSAGE TO WS-SCREEN-ERROR.
+           INITIALIZE WS-CREATE-CHOICE
+                      WS-SEARCH-CHOICE
+                      WS-RESTORE-CHOICE
+                      WS-UPDATE-CHOICE
+                      WS-ARCHIVE-CHOICE
+                      LK-RETURN-CHOICE .
+       END-9000-ERROR-MESSAGE.
+           EXIT.
