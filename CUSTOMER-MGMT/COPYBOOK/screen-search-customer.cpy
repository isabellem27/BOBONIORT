@@ -132,24 +132,59 @@
            FOREGROUND-COLOR IS 2.
 
            05 FILLER PIC X(04) USING SCB-YEAR
-           LINE 22 COL 131 AUTO 
+           LINE 22 COL 131 AUTO
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0.
 
-      *    [RD-MF] Zone de message d'erreur.    
+      *    [RD] Champ de saisi pour le telephone.
+           05 FILLER PIC X(09) VALUE 'Telephone'
+           LINE 24 COL 60.
+
+           05 FILLER PIC X(01) VALUE ':'
+           LINE 24 COL 92.
+
+           05 FILLER PIC X(10) USING SC-PHONE
+           LINE 24 COL 115 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour l'adresse mail.
+           05 FILLER PIC X(05) VALUE 'Email'
+           LINE 26 COL 60.
+
+           05 FILLER PIC X(01) VALUE ':'
+           LINE 26 COL 92.
+
+           05 FILLER PIC X(50) USING SC-MAIL
+           LINE 26 COL 115 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD-MF] Zone de message d'erreur.
            05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE
-           LINE 25 COL 60 
+           LINE 29 COL 60
            FOREGROUND-COLOR IS 8.
 
-      *    [RD-MF] Bouton rechercher. 
-           05 FILLER PIC X(10) VALUE 'Rechercher' 
-           LINE 27 COL 60 
-           FOREGROUND-COLOR IS 2. 
+      *    [RD-MF] Bouton rechercher.
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 31 COL 60
+           FOREGROUND-COLOR IS 2.
 
            05 FILLER PIC X(01) USING WS-SEARCH-VALIDATION
-           LINE 27 COL 71
+           LINE 31 COL 71
            BACKGROUND-COLOR IS 2
-           FOREGROUND-COLOR IS 0. 
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton exporter en liste de diffusion.
+           05 FILLER PIC X(35)
+           VALUE 'Exporter en liste de diffusion'
+           LINE 32 COL 60
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-EXPORT-VALIDATION
+           LINE 32 COL 96
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
 
       *    [RD-MF] Bouton retour au menu. 
            05 FILLER PIC X(11) VALUE 'Retour' 
