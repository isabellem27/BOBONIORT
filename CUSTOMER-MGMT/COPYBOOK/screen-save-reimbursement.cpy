@@ -0,0 +1,281 @@
+       01 SCREEN-SAVE-REIMBURSEMENT FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(38) VALUE
+           'SAISIE D''UNE DEMANDE DE REMBOURSEMENT'
+           LINE 6 COL 71
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] CHOIX DE LA PRESTATION.                                *
+      ******************************************************************
+           05 FILLER PIC X(30) VALUE 'Consultation medecin       :'
+           LINE 10 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-CLAIM-DOCTOR
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Auxiliaire medical         :'
+           LINE 12 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-CLAIM-PARMEDICAL
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Hospitalisation            :'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-CLAIM-HOSPITAL
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Lunettes simples           :'
+           LINE 16 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-CLAIM-S-GLASSES
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Lunettes progressives      :'
+           LINE 18 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-CLAIM-P-GLASSES
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Couronne dentaire molaire  :'
+           LINE 20 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-CLAIM-MOLAR
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Couronne dentaire non molaire:'
+           LINE 22 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-CLAIM-NON-MOLAR
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Detartrage                 :'
+           LINE 24 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-CLAIM-DESCALINGS
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] MONTANT DE LA DEPENSE.                                 *
+      ******************************************************************
+           05 FILLER PIC X(30) VALUE 'Montant de la depense (en euro)'
+           LINE 27 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC 9(05) USING WS-CLAIM-AMOUNT
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] zone message d'erreur ou de confirmation.
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE
+           LINE 30 COL 45 AUTO
+           FOREGROUND-COLOR IS 8.
+
+      *    [RD] Bouton valider la demande.
+           05 FILLER PIC X(7) VALUE 'Valider'
+           LINE 34 COL 38
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-UPDATE-VALIDATION
+           COL 47
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton retour au menu.
+           05 PIC X(01) USING WS-MENU-RETURN LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE 'Quitter' LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+
+      *    [RD] Bordure du haut pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure de separation entre le HEADER et le BODY.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 8 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure du bas pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 37 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Cote du cadre (Ligne 5 a 36).
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 5 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 5 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 6 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 6 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 7 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 7 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 9 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 9 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 10 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 10 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 11 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 11 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 12 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 12 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 13 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 13 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 14 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 14 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 15 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 15 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 16 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 16 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 18 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 18 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 19 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 19 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 20 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 20 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 21 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 21 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 22 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 22 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 23 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 23 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 24 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 24 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 25 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 25 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 26 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 26 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 27 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 27 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 28 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 28 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 29 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 29 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 30 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 30 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 31 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 31 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 32 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 32 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 33 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 33 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 34 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 34 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 35 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 35 COL 190
+           BACKGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 36 COL 10
+           BACKGROUND-COLOR IS 2.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 36 COL 190
+           BACKGROUND-COLOR IS 2.
