@@ -0,0 +1,156 @@
+           01 SCREEN-DEPENDENT-CUSTOMER FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(26) VALUE 'AYANTS-DROIT DE L ADHERENT'
+           LINE 6 COL 86
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] CHAMPS DE SAISIS.                                      *
+      ******************************************************************
+
+      *    [RD] zone message d'erreur.
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE
+           LINE 30 COL 45 AUTO
+           FOREGROUND-COLOR IS 8.
+
+      *    [RD] Bouton ajouter un ayant-droit.
+           05 FILLER PIC X(36) VALUE
+           'Ajouter un ayant-droit'
+           LINE 32 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(01) USING WS-DEP-ENTRY LINE 32 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton consulter mes ayants-droit.
+           05 FILLER PIC X(01) USING WS-DEP-LOOKUP LINE 33 COL 60
+           BACKGROUND-COLOR IS 4
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(26) VALUE 'Consulter mes ayants-droit'
+           LINE 33 COL 62
+           FOREGROUND-COLOR IS 2.
+
+      *    [RD] Bouton retour au menu.
+           05 FILLER PIC X(01) TO WS-MENU-RETURN LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE 'Retour' LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE DE CONSULTATION.                   *
+      ******************************************************************
+
+      *    [RD] Bordure du haut pour le cadre.
+           05 FILLER PIC X(88) VALUE ALL SPACES LINE 15 COL 56
+           BACKGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 16 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 16 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(24) VALUE 'MES AYANTS-DROIT'
+           LINE 16 COL 90
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) VALUE 'Lien' LINE 17 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) VALUE 'Nom' LINE 17 COL 72
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) VALUE 'Prenom' LINE 17 COL 94
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(12) VALUE 'Naissance' LINE 17 COL 116
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 18 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 18 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP1-RELATION LINE 18 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP1-LASTNAME LINE 18 COL 72
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP1-FIRSTNAME LINE 18 COL 94
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP1-BIRTH-DATE LINE 18 COL 116
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 19 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 19 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP2-RELATION LINE 19 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP2-LASTNAME LINE 19 COL 72
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP2-FIRSTNAME LINE 19 COL 94
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP2-BIRTH-DATE LINE 19 COL 116
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 20 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 20 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP3-RELATION LINE 20 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP3-LASTNAME LINE 20 COL 72
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP3-FIRSTNAME LINE 20 COL 94
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP3-BIRTH-DATE LINE 20 COL 116
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 21 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 21 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP4-RELATION LINE 21 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP4-LASTNAME LINE 21 COL 72
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP4-FIRSTNAME LINE 21 COL 94
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP4-BIRTH-DATE LINE 21 COL 116
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 22 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 22 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP5-RELATION LINE 22 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP5-LASTNAME LINE 22 COL 72
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DEP5-FIRSTNAME LINE 22 COL 94
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(10) FROM WS-DEP5-BIRTH-DATE LINE 22 COL 116
+           FOREGROUND-COLOR IS 4.
+
+      *    [RD] Bordure du bas pour le cadre.
+           05 FILLER PIC X(88) VALUE ALL SPACES LINE 25 COL 56
+           BACKGROUND-COLOR IS 4
+           .
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+
+      *    [RD] Bordure du haut pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure de separation entre le HEADER et le BODY.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 8 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure du bas pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 37 COL 10
+           BACKGROUND-COLOR IS 2.
