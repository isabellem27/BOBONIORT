@@ -0,0 +1,93 @@
+       01 SCREEN-SAVE-DOCUMENT FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(38) VALUE
+           'AJOUT D''UN DOCUMENT DE L ADHERENT'
+           LINE 6 COL 71
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] CHOIX DU TYPE DE DOCUMENT.                             *
+      ******************************************************************
+           05 FILLER PIC X(30) VALUE 'Justificatif d''identite    :'
+           LINE 10 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-DOC-ID-PROOF
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Justificatif de domicile   :'
+           LINE 12 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-DOC-ADDRESS-PROOF
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Bulletin d''adhesion signe  :'
+           LINE 14 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-DOC-ENROLLMENT-FORM
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Autre document             :'
+           LINE 16 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-DOC-OTHER
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] REFERENCE DU FICHIER.                                  *
+      ******************************************************************
+           05 FILLER PIC X(30) VALUE 'Nom du fichier              :'
+           LINE 19 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(50) USING WS-DOC-FILENAME
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] zone message d'erreur ou de confirmation.
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE
+           LINE 30 COL 45 AUTO
+           FOREGROUND-COLOR IS 8.
+
+      *    [RD] Bouton valider l'ajout.
+           05 FILLER PIC X(7) VALUE 'Valider'
+           LINE 34 COL 38
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-UPDATE-VALIDATION
+           COL 47
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton retour au menu.
+           05 PIC X(01) USING WS-MENU-RETURN LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE 'Quitter' LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+
+      *    [RD] Bordure du haut pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure de separation entre le HEADER et le BODY.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 8 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure du bas pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 37 COL 10
+           BACKGROUND-COLOR IS 2.
