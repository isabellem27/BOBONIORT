@@ -0,0 +1,93 @@
+       01 SCREEN-SAVE-DEPENDENT FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(33) VALUE
+           'AJOUT D''UN AYANT-DROIT DU CONTRAT'
+           LINE 6 COL 74
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] CHOIX DU LIEN DE PARENTE.                              *
+      ******************************************************************
+           05 FILLER PIC X(30) VALUE 'Conjoint                   :'
+           LINE 10 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-DEP-SPOUSE
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Enfant                     :'
+           LINE 12 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-DEP-CHILD
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] IDENTITE DE L AYANT-DROIT.                             *
+      ******************************************************************
+           05 FILLER PIC X(30) VALUE 'Nom                         :'
+           LINE 15 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(20) USING WS-DEP-LASTNAME
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(30) VALUE 'Prenom                      :'
+           LINE 17 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(20) USING WS-DEP-FIRSTNAME
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(32) VALUE 'Date de naissance (AAAA-MM-JJ) :'
+           LINE 19 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(10) USING WS-DEP-BIRTH-DATE
+           COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] zone message d'erreur ou de confirmation.
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE
+           LINE 30 COL 45 AUTO
+           FOREGROUND-COLOR IS 8.
+
+      *    [RD] Bouton valider l'ajout.
+           05 FILLER PIC X(7) VALUE 'Valider'
+           LINE 34 COL 38
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(1) USING WS-UPDATE-VALIDATION
+           COL 47
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton retour au menu.
+           05 PIC X(01) USING WS-MENU-RETURN LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE 'Quitter' LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+
+      *    [RD] Bordure du haut pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure de separation entre le HEADER et le BODY.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 8 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure du bas pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 37 COL 10
+           BACKGROUND-COLOR IS 2.
