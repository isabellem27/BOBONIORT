@@ -392,11 +392,31 @@
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0. 
 
+      *    [RD] Bouton Documents.
+           05 FILLER PIC X(09) VALUE "Documents"
+           LINE 34 COL 122
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-MENU-DOCUMENT
+           LINE 34 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton Ayants-droit.
+           05 FILLER PIC X(13) VALUE "Ayants-droit"
+           LINE 34 COL 135
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-MENU-DEPENDENT
+           LINE 34 COL 149
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
       *    [RD-AL] Bouton retour au menu.
-           05 FILLER PIC X(01) USING WS-MENU-RETURN 
-           LINE 34 COL 170 
+           05 FILLER PIC X(01) USING WS-MENU-RETURN
+           LINE 34 COL 170
            BACKGROUND-COLOR IS 2
-           FOREGROUND-COLOR IS 0. 
+           FOREGROUND-COLOR IS 0.
 
            05 FILLER PIC X(14) VALUE 'Retour menu' 
            LINE 34 COL 172 
