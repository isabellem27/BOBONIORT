@@ -0,0 +1,152 @@
+           01 SCREEN-DOCUMENT-CUSTOMER FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(23) VALUE 'DOCUMENTS DE L ADHERENT'
+           LINE 6 COL 88
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] CHAMPS DE SAISIS.                                      *
+      ******************************************************************
+
+      *    [RD] zone message d'erreur.
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE
+           LINE 30 COL 45 AUTO
+           FOREGROUND-COLOR IS 8.
+
+      *    [RD] Bouton ajouter un document.
+           05 FILLER PIC X(36) VALUE
+           'Ajouter un document'
+           LINE 32 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(01) USING WS-DOC-ENTRY LINE 32 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton retour au menu.
+           05 FILLER PIC X(01) TO WS-MENU-RETURN LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE 'Retour' LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE DE CONSULTATION.                   *
+      ******************************************************************
+
+      *    [RD] Bordure du haut pour le cadre.
+           05 FILLER PIC X(88) VALUE ALL SPACES LINE 15 COL 56
+           BACKGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 16 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 16 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(28) VALUE 'MES DOCUMENTS ENREGISTRES'
+           LINE 16 COL 90
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(01) USING WS-DOC-LOOKUP LINE 17 COL 60
+           BACKGROUND-COLOR IS 4
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(24) VALUE 'Consulter mes documents'
+           LINE 17 COL 62
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE  ALL SPACES LINE 18 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 18 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) VALUE 'Date' LINE 18 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) VALUE 'Type de document' LINE 18 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) VALUE 'Fichier' LINE 18 COL 102
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 19 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 19 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-DOC1-DATE LINE 19 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC1-TYPE LINE 19 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC1-FILENAME LINE 19 COL 102
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 20 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 20 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-DOC2-DATE LINE 20 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC2-TYPE LINE 20 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC2-FILENAME LINE 20 COL 102
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 21 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 21 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-DOC3-DATE LINE 21 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC3-TYPE LINE 21 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC3-FILENAME LINE 21 COL 102
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 22 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 22 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-DOC4-DATE LINE 22 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC4-TYPE LINE 22 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC4-FILENAME LINE 22 COL 102
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 23 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 23 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-DOC5-DATE LINE 23 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC5-TYPE LINE 23 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-DOC5-FILENAME LINE 23 COL 102
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 24 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 24 COL 142
+           BACKGROUND-COLOR IS 4.
+
+      *    [RD] Bordure du bas pour le cadre.
+           05 FILLER PIC X(88) VALUE ALL SPACES LINE 25 COL 56
+           BACKGROUND-COLOR IS 4
+           .
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+
+      *    [RD] Bordure du haut pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 4 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure de separation entre le HEADER et le BODY.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 8 COL 10
+           BACKGROUND-COLOR IS 2.
+
+      *    [RD] Bordure du bas pour le cadre.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 37 COL 10
+           BACKGROUND-COLOR IS 2.
