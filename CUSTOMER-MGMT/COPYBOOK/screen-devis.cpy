@@ -0,0 +1,134 @@
+       01  SCREEN-DEVIS FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(27) VALUE 'SIMULATION DE COTISATION'
+           LINE 6 COL 86
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] CHAMPS DE SAISIE.                                      *
+      ******************************************************************
+           05 FILLER PIC X(18) VALUE 'Age de l''adherent'
+           LINE 10 COL 70
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 10 COL 100.
+
+           05 PIC 9(03) USING WS-AGE
+           LINE 10 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(17) VALUE 'En couple (O/N)'
+           LINE 12 COL 70
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 12 COL 100.
+
+           05 PIC X(01) USING WS-COUPLE
+           LINE 12 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(17) VALUE 'Nombre d''enfants'
+           LINE 14 COL 70
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 14 COL 100.
+
+           05 PIC 9(02) USING WS-NBCHILDREN
+           LINE 14 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(17) VALUE 'Outre-mer (O/N)'
+           LINE 15 COL 70
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 15 COL 100.
+
+           05 PIC X(01) USING WS-DOM-ZONE
+           LINE 15 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] CHOIX DU PALIER A SIMULER.                              *
+      ******************************************************************
+           05 FILLER PIC X(07) VALUE 'Allege'
+           LINE 17 COL 70
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(01) USING SC-BUTTON-ALLEGE
+           LINE 17 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(07) VALUE 'Modere'
+           LINE 18 COL 70
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(01) USING SC-BUTTON-MODERE
+           LINE 18 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE 'Excellence'
+           LINE 19 COL 70
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(01) USING SC-BUTTON-EXCELLENCE
+           LINE 19 COL 132
+           BACKGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [RD] RESULTAT DE LA SIMULATION.                              *
+      ******************************************************************
+           05 FILLER PIC X(20) VALUE 'Cotisation de base :'
+           LINE 22 COL 70
+           FOREGROUND-COLOR IS 7.
+           05 FILLER PIC Z(04)9 FROM WS-PREVIEW-BASE-DISPLAY
+           LINE 22 COL 91
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(20) VALUE 'Cotisation enfants :'
+           LINE 23 COL 70
+           FOREGROUND-COLOR IS 7.
+           05 FILLER PIC Z(04)9 FROM WS-PREVIEW-CHILDREN-DISPLAY
+           LINE 23 COL 91
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(22) VALUE 'Total mensuel       :'
+           LINE 24 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 FILLER PIC Z(04)9 FROM WS-PREVIEW-TOTAL-DISPLAY
+           LINE 24 COL 91
+           FOREGROUND-COLOR IS 3.
+
+      ******************************************************************
+      *    [RD] BOUTONS DE VALIDATION ET DE RETOUR.                    *
+      ******************************************************************
+           05 FILLER PIC X(08) VALUE 'Simuler'
+           LINE 27 COL 70
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(01) USING SC-BUTTON-QUOTE
+           LINE 27 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(11) VALUE 'Retour menu'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(01) USING SC-BUTTON-RETURN
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Zone de message d'erreur.
+           05 FILLER PIC X(70) FROM WS-SCREEN-ERROR
+           LINE 32 COL 70
+           FOREGROUND-COLOR IS 8.
