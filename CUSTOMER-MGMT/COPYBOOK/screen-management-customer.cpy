@@ -16,9 +16,23 @@
       ******************************************************************
       *    [IM-RD] CHAMPS DE SAISIS.                                   *
       ******************************************************************
-      *    [IM-RD] Bouton de recherche d'un adhérent. 
-           05 FILLER PIC X(31) VALUE 'Rechercher un adherent' 
-           LINE 20 COL 70 
+      *    [RD] Code secu de l'adherent cible pour la modification ou
+      *    l'archivage direct depuis ce menu.
+           05 FILLER PIC X(26) VALUE 'Code secu (modif./archive)'
+           LINE 17 COL 70
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 17 COL 97.
+
+           05 PIC 9(15) USING  WS-TARGET-SECU
+           LINE 17 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [IM-RD] Bouton de recherche d'un adhérent.
+           05 FILLER PIC X(31) VALUE 'Rechercher un adherent'
+           LINE 20 COL 70
            FOREGROUND-COLOR IS 2.
 
            05 FILLER PIC X(01) VALUE ":" 
@@ -42,9 +56,50 @@
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0. 
 
-      *    [IM-RD] Bouton de retour au menu. 
-           05 FILLER PIC X(11) VALUE 'Deconnexion' 
-           LINE 34 COL 172 
+      *    [RD] Bouton de restauration d'un adhérent archivé.
+           05 FILLER PIC X(28) VALUE 'Restaurer un adherent archive'
+           LINE 26 COL 70
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 26 COL 100.
+
+           05 PIC X(01) USING  WS-RESTORE-CHOICE
+           LINE 26 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton de modification directe d'un adhérent (code
+      *    secu saisi ci-dessus).
+           05 FILLER PIC X(23) VALUE 'Modifier un adherent'
+           LINE 28 COL 70
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 28 COL 100.
+
+           05 PIC X(01) USING  WS-UPDATE-CHOICE
+           LINE 28 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton d'archivage direct d'un adhérent (code secu
+      *    saisi ci-dessus).
+           05 FILLER PIC X(22) VALUE 'Archiver un adherent'
+           LINE 30 COL 70
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 30 COL 100.
+
+           05 PIC X(01) USING  WS-ARCHIVE-CHOICE
+           LINE 30 COL 132
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [IM-RD] Bouton de retour au menu.
+           05 FILLER PIC X(11) VALUE 'Deconnexion'
+           LINE 34 COL 172
            FOREGROUND-COLOR IS 2.
 
            05 PIC X(01) USING  LK-RETURN-CHOICE  
@@ -53,6 +108,6 @@
            FOREGROUND-COLOR IS 0. 
 
       *    [IM-RD] Zone de message d'erreur.
-           05 FILLER PIC X(70) FROM WS-SCREEN-ERROR 
-           LINE 29 COL 70 
+           05 FILLER PIC X(70) FROM WS-SCREEN-ERROR
+           LINE 32 COL 70
            FOREGROUND-COLOR IS 8.
