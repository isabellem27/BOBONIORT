@@ -14,16 +14,24 @@
 
 
       *    [SK] zone message d'erreur.
-           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE 
-           LINE 30 COL 45 AUTO 
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE
+           LINE 30 COL 45 AUTO
            FOREGROUND-COLOR IS 8.
 
+      *    [RD] Bouton saisir une nouvelle demande.
+           05 FILLER PIC X(36) VALUE
+           'Saisir une demande de remboursement'
+           LINE 32 COL 45
+           FOREGROUND-COLOR IS 2.
+           05 PIC X(01) USING WS-CLAIM-ENTRY LINE 32 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
 
       *    [SK] Bouton retour au menu.
-           05 FILLER PIC X(01) TO WS-MENU-RETURN LINE 34 COL 170 
+           05 FILLER PIC X(01) TO WS-MENU-RETURN LINE 34 COL 170
            BACKGROUND-COLOR IS 2
-           FOREGROUND-COLOR IS 0. 
-           05 FILLER PIC X(14) VALUE 'Retour' LINE 34 COL 172 
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE 'Retour' LINE 34 COL 172
            FOREGROUND-COLOR IS 2.
 
       ******************************************************************
@@ -31,40 +39,113 @@
       ******************************************************************
 
       *    [SK] Bordure du haut pour le cadre.
-           05 FILLER PIC X(88) VALUE ALL SPACES LINE 15 COL 56 
+           05 FILLER PIC X(88) VALUE ALL SPACES LINE 15 COL 56
            BACKGROUND-COLOR IS 4.
 
-=
-
-           05 FILLER PIC X(02) VALUE ALL SPACES LINE 16 COL 56 
-           BACKGROUND-COLOR IS 4.        
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 16 COL 56
+           BACKGROUND-COLOR IS 4.
            05 FILLER PIC X(02) VALUE ALL SPACE LINE 16 COL 142
-           BACKGROUND-COLOR IS 4.   
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(28) VALUE 'MES DEMANDES DE REMBOURSEMENT'
+           LINE 16 COL 90
+           FOREGROUND-COLOR IS 4.
 
-           05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 56 
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 56
            BACKGROUND-COLOR IS 4.
            05 FILLER PIC X(02) VALUE ALL SPACES LINE 17 COL 142
-           BACKGROUND-COLOR IS 4. 
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(01) USING WS-CLAIM-LOOKUP LINE 17 COL 60
+           BACKGROUND-COLOR IS 4
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(24) VALUE 'Consulter mes demandes'
+           LINE 17 COL 62
+           FOREGROUND-COLOR IS 4.
 
-           05 FILLER PIC X(02) VALUE  ALL SPACES LINE 18 COL 56 
-           BACKGROUND-COLOR IS 4.        
+           05 FILLER PIC X(02) VALUE  ALL SPACES LINE 18 COL 56
+           BACKGROUND-COLOR IS 4.
            05 FILLER PIC X(02) VALUE ALL SPACES LINE 18 COL 142
            BACKGROUND-COLOR IS 4.
-           05 FILLER PIC X(19) VALUE '- EN CONSTRUCTION -' COL 90
+           05 FILLER PIC X(08) VALUE 'Date' LINE 18 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) VALUE 'Prestation' LINE 18 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) VALUE 'Montant' LINE 18 COL 102
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) VALUE 'Rembourse' LINE 18 COL 118
            FOREGROUND-COLOR IS 4.
 
-           05 FILLER PIC X(02) VALUE ALL SPACES LINE 19 COL 56 
-           BACKGROUND-COLOR IS 4.        
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 19 COL 56
+           BACKGROUND-COLOR IS 4.
            05 FILLER PIC X(02) VALUE ALL SPACE LINE 19 COL 142
-           BACKGROUND-COLOR IS 4. 
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-CLM1-DATE LINE 19 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-CLM1-CATEGORY LINE 19 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM1-AMOUNT LINE 19 COL 102
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM1-OWED LINE 19 COL 118
+           FOREGROUND-COLOR IS 4.
 
-           05 FILLER PIC X(02) VALUE ALL SPACES LINE 20 COL 56 
-           BACKGROUND-COLOR IS 4.        
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 20 COL 56
+           BACKGROUND-COLOR IS 4.
            05 FILLER PIC X(02) VALUE ALL SPACE LINE 20 COL 142
-           BACKGROUND-COLOR IS 4. 
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-CLM2-DATE LINE 20 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-CLM2-CATEGORY LINE 20 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM2-AMOUNT LINE 20 COL 102
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM2-OWED LINE 20 COL 118
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 21 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 21 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-CLM3-DATE LINE 21 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-CLM3-CATEGORY LINE 21 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM3-AMOUNT LINE 21 COL 102
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM3-OWED LINE 21 COL 118
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 22 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 22 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-CLM4-DATE LINE 22 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-CLM4-CATEGORY LINE 22 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM4-AMOUNT LINE 22 COL 102
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM4-OWED LINE 22 COL 118
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 23 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 23 COL 142
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(08) FROM WS-CLM5-DATE LINE 23 COL 60
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC X(20) FROM WS-CLM5-CATEGORY LINE 23 COL 70
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM5-AMOUNT LINE 23 COL 102
+           FOREGROUND-COLOR IS 4.
+           05 FILLER PIC Z(4)9 FROM WS-CLM5-OWED LINE 23 COL 118
+           FOREGROUND-COLOR IS 4.
+
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 24 COL 56
+           BACKGROUND-COLOR IS 4.
+           05 FILLER PIC X(02) VALUE ALL SPACE LINE 24 COL 142
+           BACKGROUND-COLOR IS 4.
 
       *    [SK] Bordure du bas pour le cadre.
-           05 FILLER PIC X(88) VALUE ALL SPACES LINE 21 COL 56 
+           05 FILLER PIC X(88) VALUE ALL SPACES LINE 25 COL 56
            BACKGROUND-COLOR IS 4
            .
       ******************************************************************
