@@ -37,10 +37,20 @@
            LINE 22 COL 65
            FOREGROUND-COLOR IS 2. 
 
-           05 FILLER PIC X(01) TO WS-ACCEPT 
+           05 FILLER PIC X(01) TO WS-ACCEPT
            LINE 22 COL 100
            BACKGROUND-COLOR IS 2
-           FOREGROUND-COLOR IS 0. 
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Motif de l'archivage (obligatoire).
+           05 FILLER PIC X(22) VALUE "Motif de l'archivage :"
+           LINE 23 COL 65
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(40) TO WS-ARCHIVE-REASON
+           LINE 23 COL 95
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
 
       *    [SK-AL] zone message d'erreur.
            05 FILLER PIC X(35) FROM WS-ERROR-MESSAGE 
