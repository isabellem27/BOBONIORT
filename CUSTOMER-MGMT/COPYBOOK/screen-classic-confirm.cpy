@@ -9,10 +9,54 @@
            LINE 10 COL 123
            FOREGROUND-COLOR IS 7. 
 
+      * [RD] - le 09/08/2026 - detail du calcul avant confirmation.
+           05 FILLER PIC X(20) VALUE 'Cotisation de base :'
+           LINE 11 COL 88
+           FOREGROUND-COLOR IS 7.
+           05 FILLER PIC Z(04)9 FROM WS-PREVIEW-BASE-DISPLAY
+           LINE 11 COL 109
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(20) VALUE 'Cotisation enfants :'
+           LINE 12 COL 88
+           FOREGROUND-COLOR IS 7.
+           05 FILLER PIC Z(04)9 FROM WS-PREVIEW-CHILDREN-DISPLAY
+           LINE 12 COL 109
+           FOREGROUND-COLOR IS 7.
+
+      * [RD] - le 09/08/2026 - champ elargi a X(21) : la literal fait
+      *        21 caracteres, X(20) tronquait le ':' final.
+           05 FILLER PIC X(21) VALUE 'Total mensuel       :'
+           LINE 13 COL 88
+           FOREGROUND-COLOR IS 3.
+           05 FILLER PIC Z(04)9 FROM WS-PREVIEW-TOTAL-DISPLAY
+           LINE 13 COL 109
+           FOREGROUND-COLOR IS 3.
+
+      * [RD] - le 09/08/2026 - delai de carence et exclusion pour
+      *        affection preexistante, saisis a la confirmation.
+           05 FILLER PIC X(25) VALUE 'Delai de carence (jours)'
+           LINE 15 COL 88
+           FOREGROUND-COLOR IS 7.
+           05 PIC 9(03) USING SC-WAITING-DAYS
+           COL 114
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(27) VALUE 'Exclusion (le cas echeant)'
+           LINE 16 COL 88
+           FOREGROUND-COLOR IS 7.
+      * [RD] - le 09/08/2026 - champ resserre a X(20) : X(40) depassait
+      *        le cadre de l'ecran (bordure droite en COL 135).
+           05 PIC X(20) USING SC-EXCLUSION
+           COL 114
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
       * [RD] - Zone de message d'erreur.
            05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE2
-           LINE 14 COL 88 
-           FOREGROUND-COLOR IS 7. 
+           LINE 14 COL 88
+           FOREGROUND-COLOR IS 7.
 
       * [IM] - boutons de confirmation
            05 FILLER PIC X(3) VALUE 'OUI'
