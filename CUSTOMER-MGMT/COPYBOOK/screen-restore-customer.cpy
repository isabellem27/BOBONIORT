@@ -0,0 +1,127 @@
+       01  SCREEN-RESTORE-CUSTOMER FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+           COPY 'screen-border.cpy'.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(29) VALUE 'RESTAURER UN ADHERENT ARCHIVE'
+           LINE 6 COL 85
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] CHAMPS DE SAISIS.                                      *
+      ******************************************************************
+      *    [RD] Champ de saisi pour le num de securite sociale.
+           05 FILLER PIC X(26) VALUE 'Numero de securite sociale'
+           LINE 14 COL 60.
+
+           05 FILLER PIC X(01) VALUE ":"
+           LINE 14 COL 92.
+
+           05 FILLER PIC X(01) USING ARCS-SECU-1
+           LINE 14 COL 114 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 115 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING ARCS-SECU-2
+           LINE 14 COL 116 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 118 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING ARCS-SECU-3
+           LINE 14 COL 119 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 121 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING ARCS-SECU-4
+           LINE 14 COL 122 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 124 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(03) USING ARCS-SECU-5
+           LINE 14 COL 125 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 128 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(03) USING ARCS-SECU-6
+           LINE 14 COL 129 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) VALUE '-'
+           LINE 14 COL 132 AUTO
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(02) USING ARCS-SECU-7
+           LINE 14 COL 133 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Bouton rechercher dans les archives.
+           05 FILLER PIC X(10) VALUE 'Rechercher'
+           LINE 16 COL 60
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-SEARCH-VALIDATION
+           LINE 16 COL 71
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Adhérent archivé trouvé.
+           05 FILLER PIC X(19) VALUE 'Adherent archive :'
+           LINE 20 COL 60
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(41) FROM WS-CUS-NAME
+           LINE 20 COL 92
+           FOREGROUND-COLOR IS 3.
+
+      *    [RD] Confirmation de la restauration.
+           05 FILLER PIC X(27) VALUE 'Restaurer cet adherent    :'
+           LINE 22 COL 60
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(01) USING WS-ACCEPT
+           LINE 22 COL 100
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Zone de message d'erreur.
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE
+           LINE 25 COL 60 AUTO
+           FOREGROUND-COLOR IS 8.
+
+      *    [RD] Bouton retour au menu.
+           05 FILLER PIC X(01) USING LK-RETURN-CHOICE
+           LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Retour'
+           LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
