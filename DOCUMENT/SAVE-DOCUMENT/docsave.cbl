@@ -0,0 +1,297 @@
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. docsave RECURSIVE.
+       AUTHOR. Alexandre.
+
+      ******************************************************************
+      * MAJ RD le 09/08/2026 : saisie et enregistrement effectif d'un  *
+      *      document rattache au dossier de l'adherent.               *
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ERROR-MESSAGE     PIC X(70).
+       01  WS-UPDATE-VALIDATION PIC X(01).
+       01  WS-MENU-RETURN       PIC X(01).
+       01  WS-DOC-ID-PROOF      PIC X(01).
+       01  WS-DOC-ADDRESS-PROOF PIC X(01).
+       01  WS-DOC-ENROLLMENT-FORM PIC X(01).
+       01  WS-DOC-OTHER         PIC X(01).
+       01  WS-DOC-TYPE          PIC X(20).
+       01  WS-DOC-FILENAME      PIC X(50).
+       01  WS-SQL-LIB           PIC X(80).
+       01  FIN                  PIC S9(9) VALUE 100.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME               PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME             PIC X(05) VALUE 'cobol'.
+       01  PASSWD               PIC X(05) VALUE 'cbl85'.
+       01  SQL-LOCK-KEY         PIC X(15) VALUE SPACES.
+       01  SQL-MAX-DOC-NUM      PIC 9(08) VALUE 0.
+       01  SQL-DOC-NUM          PIC 9(08) VALUE 0.
+       01  SQL-DOC-DATE         PIC X(08) VALUE SPACES.
+       01  SQL-DOC-TYPE         PIC X(20) VALUE SPACES.
+       01  SQL-DOC-FILENAME     PIC X(50) VALUE SPACES.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-CUSTOMER.
+           03 LK-CUS-UUID        PIC X(36).
+           03 LK-CUS-GENDER      PIC X(10).
+           03 LK-CUS-LASTNAME    PIC X(20).
+           03 LK-CUS-FIRSTNAME   PIC X(20).
+           03 LK-CUS-ADRESS1	 PIC X(50).
+           03 LK-CUS-ADRESS2	 PIC X(50).
+           03 LK-CUS-ZIPCODE	 PIC X(15).
+           03 LK-CUS-TOWN	     PIC X(30).
+           03 LK-CUS-COUNTRY	 PIC X(20).
+           03 LK-CUS-PHONE	     PIC X(10).
+           03 LK-CUS-MAIL	     PIC X(50).
+           03 LK-CUS-BIRTH-DATE.
+               05 LK-YEAR        PIC X(04).
+               05 LK-SEPARATOR1  PIC X(01).
+               05 LK-MONTH       PIC X(02).
+               05 LK-SEPARATOR2  PIC X(01).
+               05 LK-DAY         PIC X(02).
+           03 LK-CUS-DOCTOR	     PIC X(20).
+           03 LK-CUS-CODE-SECU.
+               05 LK-SECU-1      PIC X(01).
+               05 LK-SECU-2      PIC X(02).
+               05 LK-SECU-3      PIC X(02).
+               05 LK-SECU-4      PIC X(02).
+               05 LK-SECU-5      PIC X(03).
+               05 LK-SECU-6      PIC X(03).
+               05 LK-SECU-7      PIC X(02).
+           03 LK-CUS-CODE-IBAN   PIC X(34).
+           03 LK-CUS-NBCHILDREN  PIC 9(03).
+           03 LK-CUS-COUPLE      PIC X(05).
+           03 LK-CUS-CREATE-DATE PIC X(10).
+           03 LK-CUS-UPDATE-DATE PIC X(10).
+           03 LK-CUS-CLOSE-DATE  PIC X(10).
+           03 LK-CUS-ACTIVE	     PIC X(01).
+
+       SCREEN SECTION.
+       COPY 'screen-save-document.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER.
+
+      ******************************************************************
+      *    0000-START-MAIN.                                            *
+      ******************************************************************
+       0000-START-MAIN.
+           PERFORM 1000-PREPARE-START
+               THRU 1000-PREPARE-START-EXIT.
+           PERFORM 1100-DISPLAY-SCREEN-START
+               THRU 1100-DISPLAY-SCREEN-START-EXIT
+               UNTIL FUNCTION UPPER-CASE(WS-MENU-RETURN) EQUAL 'O'.
+           STOP RUN.
+
+      ******************************************************************
+      *    1000-PREPARE-START.                                         *
+      ******************************************************************
+       1000-PREPARE-START.
+           INITIALIZE WS-ERROR-MESSAGE WS-UPDATE-VALIDATION
+               WS-MENU-RETURN WS-DOC-ID-PROOF WS-DOC-ADDRESS-PROOF
+               WS-DOC-ENROLLMENT-FORM WS-DOC-OTHER WS-DOC-FILENAME.
+           PERFORM 2000-SQL-CONNECTION-START
+               THRU 2000-SQL-CONNECTION-START-EXIT.
+           PERFORM 1010-CREATE-DOC-TAB-START
+               THRU 1010-CREATE-DOC-TAB-START-EXIT.
+           PERFORM 2100-SQL-DISCONNECTION-START
+               THRU 2100-SQL-DISCONNECTION-START-EXIT.
+       1000-PREPARE-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1010-CREATE-DOC-TAB-START.                                  *
+      ******************************************************************
+       1010-CREATE-DOC-TAB-START.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS CUSTOMER_DOCUMENT (
+                   UUID_CUSTOMER    VARCHAR(36),
+                   DOCUMENT_NUM     INT,
+                   DOCUMENT_DATE    VARCHAR(08),
+                   DOCUMENT_TYPE    VARCHAR(20),
+                   DOCUMENT_FILENAME VARCHAR(50)
+               )
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur creation table CUSTOMER_DOCUMENT.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1010-CREATE-DOC-TAB-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-DISPLAY-SCREEN-START.                                  *
+      ******************************************************************
+       1100-DISPLAY-SCREEN-START.
+           ACCEPT SCREEN-SAVE-DOCUMENT.
+           PERFORM 1200-CHECK-CHOICE-START
+               THRU 1200-CHECK-CHOICE-START-EXIT.
+       1100-DISPLAY-SCREEN-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1200-CHECK-CHOICE-START.                                    *
+      ******************************************************************
+       1200-CHECK-CHOICE-START.
+           IF FUNCTION UPPER-CASE(WS-UPDATE-VALIDATION) EQUAL 'O' THEN
+               PERFORM 1300-SAVE-DOC-START
+                   THRU 1300-SAVE-DOC-START-EXIT
+               MOVE SPACES TO WS-UPDATE-VALIDATION
+           END-IF.
+       1200-CHECK-CHOICE-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1300-SAVE-DOC-START.                                        *
+      ******************************************************************
+       1300-SAVE-DOC-START.
+           PERFORM 1310-DETERMINE-TYPE-START
+               THRU 1310-DETERMINE-TYPE-START-EXIT.
+           IF WS-DOC-TYPE EQUAL SPACES THEN
+               MOVE 'Veuillez choisir un type de document.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 1300-SAVE-DOC-START-EXIT
+           END-IF.
+           IF WS-DOC-FILENAME EQUAL SPACES THEN
+               MOVE 'Veuillez saisir le nom du fichier.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 1300-SAVE-DOC-START-EXIT
+           END-IF.
+           PERFORM 2000-SQL-CONNECTION-START
+               THRU 2000-SQL-CONNECTION-START-EXIT.
+           PERFORM 1600-INSERT-DOC-START
+               THRU 1600-INSERT-DOC-START-EXIT.
+           EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM 2100-SQL-DISCONNECTION-START
+               THRU 2100-SQL-DISCONNECTION-START-EXIT.
+           MOVE 'DOCUMENT ENREGISTRE.'
+               TO WS-ERROR-MESSAGE.
+       1300-SAVE-DOC-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1310-DETERMINE-TYPE-START.                                  *
+      ******************************************************************
+       1310-DETERMINE-TYPE-START.
+           MOVE SPACES TO WS-DOC-TYPE.
+           IF FUNCTION UPPER-CASE(WS-DOC-ID-PROOF) EQUAL 'O' THEN
+               MOVE 'ID_PROOF' TO WS-DOC-TYPE
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-DOC-ADDRESS-PROOF) EQUAL 'O' THEN
+               MOVE 'ADDRESS_PROOF' TO WS-DOC-TYPE
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-DOC-ENROLLMENT-FORM)
+               EQUAL 'O' THEN
+               MOVE 'ENROLLMENT_FORM' TO WS-DOC-TYPE
+           ELSE
+           IF FUNCTION UPPER-CASE(WS-DOC-OTHER) EQUAL 'O' THEN
+               MOVE 'OTHER' TO WS-DOC-TYPE
+           END-IF END-IF END-IF.
+       1310-DETERMINE-TYPE-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1600-INSERT-DOC-START.                                      *
+      ******************************************************************
+       1600-INSERT-DOC-START.
+           PERFORM 1610-SQL-LOCK-NUMBERING-START
+               THRU 1610-SQL-LOCK-NUMBERING-START-EXIT.
+           PERFORM 1620-SQL-GENERATE-NUMBER-START
+               THRU 1620-SQL-GENERATE-NUMBER-START-EXIT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SQL-DOC-DATE.
+           MOVE WS-DOC-TYPE TO SQL-DOC-TYPE.
+           MOVE WS-DOC-FILENAME TO SQL-DOC-FILENAME.
+           EXEC SQL
+               INSERT INTO CUSTOMER_DOCUMENT
+                   (UUID_CUSTOMER, DOCUMENT_NUM, DOCUMENT_DATE,
+                    DOCUMENT_TYPE, DOCUMENT_FILENAME)
+               VALUES
+                   (:LK-CUS-UUID, :SQL-DOC-NUM, :SQL-DOC-DATE,
+                    :SQL-DOC-TYPE, :SQL-DOC-FILENAME)
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur enregistrement du document.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1600-INSERT-DOC-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1610-SQL-LOCK-NUMBERING-START.                              *
+      ******************************************************************
+       1610-SQL-LOCK-NUMBERING-START.
+           MOVE 'DOCUMENT' TO SQL-LOCK-KEY.
+           EXEC SQL
+               SELECT pg_advisory_xact_lock(hashtext(:SQL-LOCK-KEY))
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur verrou numerotation document.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       1610-SQL-LOCK-NUMBERING-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1620-SQL-GENERATE-NUMBER-START.                             *
+      ******************************************************************
+       1620-SQL-GENERATE-NUMBER-START.
+           MOVE ZERO TO SQL-MAX-DOC-NUM.
+           EXEC SQL
+               SELECT MAX(DOCUMENT_NUM)
+               INTO :SQL-MAX-DOC-NUM
+               FROM CUSTOMER_DOCUMENT
+           END-EXEC.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = FIN THEN
+               MOVE 'Erreur numerotation document.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+           MOVE SQL-MAX-DOC-NUM TO SQL-DOC-NUM.
+           ADD 1 TO SQL-DOC-NUM.
+       1620-SQL-GENERATE-NUMBER-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-SQL-CONNECTION-START.                                  *
+      ******************************************************************
+       2000-SQL-CONNECTION-START.
+           EXEC SQL
+               CONNECT TO :DBNAME USER :USERNAME USING :PASSWD
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'Erreur de connexion a la base de donnees.'
+                   TO WS-ERROR-MESSAGE
+               GO TO 9020-SQL-ERROR-START
+           END-IF.
+       2000-SQL-CONNECTION-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-SQL-DISCONNECTION-START.                               *
+      ******************************************************************
+       2100-SQL-DISCONNECTION-START.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+       2100-SQL-DISCONNECTION-START-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9020-SQL-ERROR-START.                                       *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           MOVE SQLERRMC TO WS-SQL-LIB.
+           DISPLAY WS-ERROR-MESSAGE.
+           DISPLAY WS-SQL-LIB.
+           STOP RUN.
