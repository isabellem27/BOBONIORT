@@ -8,28 +8,113 @@
       *                                                             *
       *    Auteur : Isabelle Marand                                 *
       *    Date création 16/06/2024                                 *
+      *                                                             *
+      * MAJ [RD] le 09/08/2026 Les lignes en echec d'insertion sont *
+      *    desormais rejetees (SAVEPOINT/ROLLBACK) et tracees dans  *
+      *    un rapport de rejets au lieu d'arreter tout le           *
+      *    chargement.                                              *
+      * MAJ [RD] le 09/08/2026 BOBO_CUSTOMER n'est plus videe a     *
+      *    chaque chargement : la table garde l'historique de       *
+      *    chaque nuit (colonne BATCH_DATE), seule la charge du     *
+      *    jour est recreee en cas de relance.                      *
+      * MAJ [RD] le 09/08/2026 Point de reprise : un commit tous    *
+      *    les 500 enregistrements et un fichier de reprise par     *
+      *    date de traitement permettent de relancer un chargement  *
+      *    interrompu a partir de la derniere ligne validee au lieu *
+      *    de tout reprendre depuis le debut du fichier.            *
+      * MAJ [RD] le 09/08/2026 Rend la main a l'appelant (GOBACK)   *
+      *    au lieu d'arreter tout le run unit (STOP RUN) et de      *
+      *    rappeler menudata lui-meme : ce programme peut desormais *
+      *    etre appele par un ordonnanceur (batsched.cbl) qui doit  *
+      *    pouvoir continuer apres lui. Le retour au menu reste a   *
+      *    la charge de cffront.cbl, le seul appelant interactif.   *
+      * MAJ [RD] le 09/08/2026 Le SQLCODE de l'INSERT en echec est  *
+      *    desormais sauve avant le ROLLBACK TO SAVEPOINT (qui      *
+      *    l'ecrasait) pour que le rapport de rejets affiche le     *
+      *    vrai motif du rejet. Le fichier de reprise memorise      *
+      *    maintenant aussi le nombre de rejets deja comptabilises, *
+      *    et le rapport de rejets est rouvert en EXTEND (et non    *
+      *    ecrase) lors d'une reprise apres interruption.           *
+      * MAJ [RD] le 09/08/2026 Ne gere plus sa propre connexion :   *
+      *    ce programme est desormais aussi appele par batsched.cbl *
+      *    dans une connexion deja ouverte, et un DISCONNECT ALL    *
+      *    ici la fermerait avant que l'ordonnanceur ait fini. La   *
+      *    connexion est a la charge de l'appelant (cffront.cbl     *
+      *    pour un chargement lance depuis l'ecran), comme pour     *
+      *    cfcorrect.cbl depuis cffront.cbl.                        *
+      * MAJ [RD] le 09/08/2026 Le code retour du script externe     *
+      *    IND-UPDATE.sql (CALL 'SYSTEM') est desormais controle :   *
+      *    l'echec du script n'etait auparavant jamais detecte,     *
+      *    ce qui provoquait une fausse alerte ECHEC sans le moindre*
+      *    diagnostic pointant vers la vraie cause.                 *
+      * MAJ [RD] le 09/08/2026 Les paragraphes d'erreur (9000/9020/ *
+      *    9030) rendent desormais la main a l'appelant (GOBACK) au*
+      *    lieu d'arreter tout le run unit (STOP RUN) : appele par *
+      *    batsched.cbl, un echec ici ne doit faire echouer que ce *
+      *    job, pas empecher l'ordonnanceur de lancer les suivants.*
+      ***************************************************************
       ***************************************************************
-      ***************************************************************     
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cfback RECURSIVE.
        AUTHOR . Isabelle.       
       ******************************************************************       
        ENVIRONMENT DIVISION.                  
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT F-INPUT 
-           ASSIGN TO './CHARGE-FILES/Individus.csv' 
-           ORGANIZATION IS LINE SEQUENTIAL 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Le fichier et son format sont desormais transmis par
+      *    cffront.cbl (WS-FILE-PATH/WS-LAYOUT) au lieu d'etre figes,
+      *    pour pouvoir charger un fichier d'une autre source.
+           SELECT F-INPUT
+           ASSIGN TO WS-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS F-INPUT-STATUS.
+
+      *    [RD] Rapport des lignes rejetées de la nuit (insert en échec)
+           SELECT F-REJECT
+           ASSIGN TO WS-REJECT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      *    [RD] Compte-rendu de fin de chargement (succes ou echec)
+      *    a destination de l'equipe exploitation.
+           SELECT F-NOTIFY
+           ASSIGN TO WS-NOTIFY-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      *    [RD] Point de reprise de la nuit : derniere ligne du
+      *    fichier validee (commitee) pour la date de traitement.
+           SELECT F-CHECKPOINT
+           ASSIGN TO WS-CHECKPOINT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS F-CHECKPOINT-STATUS.
       ******************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD  F-INPUT
-           RECORD CONTAINS 2 TO 1000 CHARACTERS 
+           RECORD CONTAINS 2 TO 1000 CHARACTERS
            RECORDING MODE IS V.
       * taille 203?
-       01  REC-F-INPUT        PIC X(300)                   .    
+       01  REC-F-INPUT        PIC X(300)                   .
+
+       FD  F-REJECT
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-REJECT        PIC X(200).
+
+       FD  F-NOTIFY
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-NOTIFY        PIC X(100).
+
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 10 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-CHECKPOINT.
+           05 REC-F-CHECKPOINT-ROW       PIC 9(05).
+           05 REC-F-CHECKPOINT-REJECTED  PIC 9(05).
       ******************************************************************
        WORKING-STORAGE SECTION.
       * gestion des status des fichiers  
@@ -37,6 +122,11 @@
        88  F-INPUT-STATUS-OK                VALUE '00'     .
        88  F-INPUT-STATUS-EOF               VALUE '10'     .
 
+      *    [RD] Statut du fichier de reprise.
+       01  F-CHECKPOINT-STATUS  PIC XX                     .
+       88  F-CHECKPOINT-STATUS-OK            VALUE '00'    .
+       88  F-CHECKPOINT-STATUS-NOTFOUND      VALUE '35'    .
+
       * gestion de la lecture du fichier
        01  WS-LIG-RAP           PIC X(250)  VALUE SPACES   .   
        01  WS-SQL-LIB           PIC X(80)   VALUE SPACES   .  
@@ -47,8 +137,72 @@
        01  WS-CHAMP             PIC X(50)   VALUE SPACES   .
        01  WS-LENGTH-REC        PIC 999     VALUE ZERO     .
 
+      *    [RD] Date de traitement de la nuit, commune au marquage
+      *    d'historique de BOBO_CUSTOMER et au rapport de rejets.
+       01  WS-BATCH-DATE         PIC 9(08)   VALUE ZERO     .
+
+      *    [RD] Fichier et format reçus de cffront.cbl. A defaut
+      *    (appel sans parametre), on retrouve le comportement
+      *    d'origine : fichier et format Individus.csv "maison".
+       01  WS-FILE-PATH          PIC X(100)
+           VALUE './CHARGE-FILES/Individus.csv'              .
+       01  WS-LAYOUT             PIC X(01)   VALUE 'N'        .
+       88  WS-LAYOUT-NATIVE                  VALUE 'N'        .
+       88  WS-LAYOUT-PARTNER                 VALUE 'P'        .
+
+      *    [RD] Point de reprise de la nuit : un fichier par date de
+      *    traitement, contenant le numero de la derniere ligne du
+      *    fichier source validee (commitee) en base.
+       01  WS-CHECKPOINT-PATH.
+           03 WS-CHECKPOINT-FOLDER PIC X(23)
+              VALUE './CHARGE-FILES/Reprise-'            .
+           03 WS-CHECKPOINT-DATE   PIC 9(08)              .
+           03 WS-CHECKPOINT-FORMAT PIC X(04)  VALUE '.dat'.
+       01  WS-RESUME-ROW        PIC 9(05)  VALUE ZERO      .
+       01  WS-COMMIT-FREQUENCY  PIC 9(05)  VALUE 500       .
+       01  WS-ROW-SINCE-COMMIT  PIC 9(05)  VALUE ZERO      .
+
+      *    [RD] Rapport des rejets de la nuit
+       01  WS-REJECT-PATH.
+           03 WS-REJECT-FOLDER  PIC X(22)
+              VALUE './CHARGE-FILES/Rejets-'              .
+           03 WS-REJECT-DATE    PIC 9(08)                  .
+           03 WS-REJECT-FORMAT  PIC X(04)  VALUE '.dat'    .
+       01  WS-NB-ROW            PIC 9(05)  VALUE ZERO      .
+       01  WS-NB-REJECTED       PIC 9(05)  VALUE ZERO      .
+       01  WS-NB-DUPLICATE      PIC S9(05) VALUE ZERO      .
+       01  WS-REJECT-REASON     PIC X(30)  VALUE SPACES    .
+       01  WS-REJECT-SQLCODE    PIC -(9)                   .
+       01  WS-INSERT-SQLCODE    PIC S9(09)                 .
+
+      *    [RD] Compte-rendu de fin de chargement envoye a l'equipe
+      *    exploitation (succes ou echec), pour qu'un incident de nuit
+      *    ne passe plus inapercu faute de console surveillee.
+       01  WS-NOTIFY-PATH.
+           03 WS-NOTIFY-FOLDER  PIC X(22)
+              VALUE './CHARGE-FILES/Notif-'               .
+           03 WS-NOTIFY-DATE    PIC 9(08)                  .
+           03 WS-NOTIFY-FORMAT  PIC X(04)  VALUE '.dat'    .
+       01  WS-NOTIFY-STATUT     PIC X(01)  VALUE SPACE     .
+       88  WS-NOTIFY-STATUT-OK                 VALUE 'O'   .
+       88  WS-NOTIFY-STATUT-ECHEC              VALUE 'E'   .
+       01  WS-NOTIFY-SUBJECT    PIC X(40)  VALUE SPACES    .
+       01  WS-NOTIFY-DETAIL     PIC X(100) VALUE SPACES    .
+       01  WS-NOTIFY-CMD        PIC X(250) VALUE SPACES    .
+       01  WS-NOTIFY-DEST       PIC X(30)
+           VALUE 'exploitation@boboniort.fr'               .
+       01  WS-NOTIFY-SQLCODE    PIC -(9)                   .
+
+      *    [RD] Code retour du script externe IND-UPDATE.sql, lance
+      *    par CALL 'SYSTEM' : l'ancien test (sur SQLCODE, qui n'a
+      *    aucun rapport avec un appel systeme) ne detectait jamais
+      *    l'echec du script et produisait une fausse alerte ECHEC
+      *    sans indiquer que le script de reformatage n'avait pas pu
+      *    tourner (psql absent, droits, chemin...).
+       01  WS-SCRIPT-RETURN-CODE PIC S9(09) VALUE ZERO      .
+
       ******************************************************************
-      * Déclaration des variables correspondant à sql 
+      * Déclaration des variables correspondant à sql
        EXEC SQL BEGIN DECLARE SECTION END-EXEC             .
       * paramètres pour connexion à la base 
        01  DBNAME               PIC X(11)   VALUE'boboniortdb'.
@@ -69,53 +223,86 @@
            03  SQL-REGION       PIC X(025) VALUE SPACE    .
            03  SQL-COUNTRY      PIC X(020) VALUE SPACE    .
            03  SQL-IBAN         PIC X(034) VALUE SPACE    .
-           03  SQL-MARITAL      PIC X(08)  VALUE SPACE    . 
-       01  SQL-NB-CUSTOMER      PIC 999    VALUE ZERO     . 
+           03  SQL-MARITAL      PIC X(08)  VALUE SPACE    .
+           03  SQL-BATCH-DATE   PIC X(08)  VALUE SPACE    .
+       01  SQL-NB-CUSTOMER      PIC 999    VALUE ZERO     .
+       01  SQL-MERGED-COUNT     PIC 999    VALUE ZERO     .
 
-       EXEC SQL END DECLARE SECTION END-EXEC               . 
+       EXEC SQL END DECLARE SECTION END-EXEC               .
        EXEC SQL INCLUDE SQLCA END-EXEC                     .
 
+      ******************************************************************
+       LINKAGE SECTION.
+      *    [RD] Fichier et format choisis par l'utilisateur sur l'écran
+      *    de chargement (cffront.cbl). Optionnels : un appel sans
+      *    paramètre (CALL 'cfback' sans USING) garde le comportement
+      *    d'origine grace aux VALUE par defaut de WS-FILE-PATH/WS-LAYOUT.
+       01  LK-FILE-PATH          PIC X(100)                 .
+       01  LK-LAYOUT             PIC X(01)                  .
+
       ***************************************************************
-       PROCEDURE DIVISION .
+       PROCEDURE DIVISION USING LK-FILE-PATH LK-LAYOUT.
        0000-MAIN-START.
-           EXEC SQL 
-              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
-               PERFORM 9020-ERROR-SQL-START
-                   THRU END-9020-ERROR-SQL
+           IF  LK-FILE-PATH NOT = SPACES THEN
+              MOVE LK-FILE-PATH TO WS-FILE-PATH
            END-IF.
+           IF  LK-LAYOUT NOT = SPACE THEN
+              MOVE LK-LAYOUT TO WS-LAYOUT
+           END-IF.
+
+      *    [RD] Une seule date de traitement pour toute la nuit : sert
+      *    a marquer l'historique de BOBO_CUSTOMER et a nommer le
+      *    rapport de rejets.
+           ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD.
+           MOVE WS-BATCH-DATE TO SQL-BATCH-DATE.
 
+      *    [RD] La connexion est ouverte par l'appelant (cffront.cbl
+      *    ou batsched.cbl), qui peut deja avoir d'autres travaux en
+      *    cours sur cette meme connexion : on ne la rouvre pas ici
+      *    et on ne la ferme pas en fin de programme (voir END-0000).
+           PERFORM 1005-CHECK-RESUME-START THRU END-1005-CHECK-RESUME.
            PERFORM 1000-CREATE-TAB-START THRU END-1000-CREATE-TAB.
+           PERFORM 1010-OPEN-REJECT-START THRU END-1010-OPEN-REJECT.
            PERFORM 1020-LECT1-FILE-START THRU END-1020-LECT1-FILE.
-           PERFORM 2000-CHARGE-HISTOTAB-START 
+           PERFORM 2000-CHARGE-HISTOTAB-START
                     THRU END-2000-CHARGE-HISTOTAB.
-           PERFORM 1040-CLOSE-FILE-START THRU END-1040-CLOSE-FILE. 
+           PERFORM 1040-CLOSE-FILE-START THRU END-1040-CLOSE-FILE.
+           PERFORM 1050-CLOSE-REJECT-START THRU END-1050-CLOSE-REJECT.
            PERFORM 2050-SQL-SCRIPT-EXECUTE-START
                     THRU END-SQL-SCRIPT-EXECUTE.
+       END-0000-MAIN.
+           GOBACK.
 
-           EXEC SQL DISCONNECT ALL END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB 
-              PERFORM 9020-ERROR-SQL-START
-                   THRU END-9020-ERROR-SQL
-           END-IF.  
-       END-0000-MAIN.    
-           STOP RUN.
-      *    GOBACK.    
-
-      * Suppression - Création de la table
-       1000-CREATE-TAB-START.
-           EXEC SQL 
-              DROP TABLE IF EXISTS BOBO_CUSTOMER  
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'DROP TABLE ' TO WS-SQL-LIB 
-              PERFORM 9020-ERROR-SQL-START THRU END-9020-ERROR-SQL
+      *    [RD] Regarde si un fichier de reprise existe pour la date
+      *    de traitement du jour : si oui, le chargement precedent a
+      *    ete interrompu et on repart de la derniere ligne commitee
+      *    au lieu de tout recharger depuis le debut du fichier.
+       1005-CHECK-RESUME-START.
+           MOVE WS-BATCH-DATE TO WS-CHECKPOINT-DATE.
+           OPEN INPUT F-CHECKPOINT.
+           IF  F-CHECKPOINT-STATUS-OK THEN
+              READ F-CHECKPOINT
+              MOVE REC-F-CHECKPOINT-ROW TO WS-RESUME-ROW
+              MOVE REC-F-CHECKPOINT-REJECTED TO WS-NB-REJECTED
+              CLOSE F-CHECKPOINT
+              DISPLAY 'REPRISE DETECTEE A PARTIR DE LA LIGNE '
+                    WS-RESUME-ROW
+           ELSE
+              MOVE ZERO TO WS-RESUME-ROW
+              MOVE ZERO TO WS-NB-REJECTED
            END-IF.
-           EXEC SQL 
-              CREATE TABLE BOBO_CUSTOMER (
+       END-1005-CHECK-RESUME.
+           EXIT.
+
+      *    [RD] Création de la table si elle n'existe pas encore (on
+      *    ne la supprime plus : BOBO_CUSTOMER garde l'historique de
+      *    chaque nuit de chargement via BATCH_DATE). En cas de
+      *    relance du traitement sur la même date, seules les lignes
+      *    de cette date sont recréées - sauf si une reprise est en
+      *    cours, pour conserver ce qui a deja ete charge.
+       1000-CREATE-TAB-START.
+           EXEC SQL
+              CREATE TABLE IF NOT EXISTS BOBO_CUSTOMER (
 	                FIRSTNAME   VARCHAR(20)  ,
 	                LASTNAME    VARCHAR(20)  ,
 	                GENDER      VARCHAR(01)  ,
@@ -129,27 +316,79 @@
                    IBAN        VARCHAR(34)  ,
                    MARITAL     VARCHAR(08)  ,
                    TOWN        VARCHAR(30)  ,
-                   CODE_SECU   BIGINT 
+                   CODE_SECU   BIGINT       ,
+                   BATCH_DATE  VARCHAR(08)
                 )
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE 'TABLE CREATION' TO WS-SQL-LIB 
+           IF  SQLCODE NOT = ZERO
+              MOVE 'TABLE CREATION' TO WS-SQL-LIB
               PERFORM 9020-ERROR-SQL-START THRU END-9020-ERROR-SQL
            END-IF.
+
+           IF  WS-RESUME-ROW = ZERO THEN
+              EXEC SQL
+                 DELETE FROM BOBO_CUSTOMER
+                 WHERE BATCH_DATE = :SQL-BATCH-DATE
+              END-EXEC
+              IF  SQLCODE NOT = ZERO
+                 MOVE 'PURGE CHARGE DU JOUR' TO WS-SQL-LIB
+                 PERFORM 9020-ERROR-SQL-START THRU END-9020-ERROR-SQL
+              END-IF
+           END-IF.
        END-1000-CREATE-TAB.
            EXIT.
 
+      *    [RD] Ouvre le rapport de rejets du chargement de la nuit,
+      *    un fichier par date de traitement. En cas de reprise
+      *    (WS-RESUME-ROW non nul), le fichier existe deja pour cette
+      *    date et contient les rejets des lignes deja traitees avant
+      *    l'interruption : on l'ouvre en EXTEND pour continuer a y
+      *    ecrire au lieu de l'ecraser (OPEN OUTPUT) et de perdre ces
+      *    rejets.
+       1010-OPEN-REJECT-START.
+           MOVE WS-BATCH-DATE TO WS-REJECT-DATE.
+           IF  WS-RESUME-ROW NOT = ZERO THEN
+              OPEN EXTEND F-REJECT
+           ELSE
+              OPEN OUTPUT F-REJECT
+              MOVE
+                 'LIGNE;RAISON DU REJET;SQLCODE;CONTENU DE LA LIGNE'
+                 TO REC-F-REJECT
+              WRITE REC-F-REJECT
+           END-IF.
+       END-1010-OPEN-REJECT.
+           EXIT.
+
+      *    [RD] Ferme le rapport de rejets.
+       1050-CLOSE-REJECT-START.
+           CLOSE F-REJECT.
+       END-1050-CLOSE-REJECT.
+           EXIT.
+
       * Lecture du fichier client et chargement de la table
-       1020-LECT1-FILE-START. 
+       1020-LECT1-FILE-START.
            OPEN INPUT F-INPUT .
-           IF (NOT F-INPUT-STATUS-OK) THEN 
-              PERFORM 9000-TEST-STATUT-START THRU END-9000-TEST-STATUT 
+           IF (NOT F-INPUT-STATUS-OK) THEN
+              PERFORM 9000-TEST-STATUT-START THRU END-9000-TEST-STATUT
            END-IF.
            PERFORM 1030-LECT-FILE-START THRU END-1030-LECT-FILE.
-      * Je passe l'entête du fichier     
+      * Je passe l'entête du fichier
            PERFORM 1030-LECT-FILE-START THRU END-1030-LECT-FILE.
+
+      *    [RD] En cas de reprise, je repasse sans les traiter les
+      *    lignes deja validees lors du chargement precedent.
+           PERFORM 1025-SKIP-RESUMED-ROWS-START
+                 THRU END-1025-SKIP-RESUMED-ROWS.
        END-1020-LECT1-FILE.
            EXIT.
+
+       1025-SKIP-RESUMED-ROWS-START.
+           PERFORM WS-RESUME-ROW TIMES
+              ADD 1 TO WS-NB-ROW
+              PERFORM 1030-LECT-FILE-START THRU END-1030-LECT-FILE
+           END-PERFORM.
+       END-1025-SKIP-RESUMED-ROWS.
+           EXIT.
        
        1030-LECT-FILE-START.
            READ F-INPUT.
@@ -172,39 +411,140 @@
       *    commit quand on est arrivé à la fin du fichier.
        2000-CHARGE-HISTOTAB-START.
            PERFORM UNTIL F-INPUT-STATUS-EOF
+              ADD 1 TO WS-NB-ROW
               PERFORM 2010-CHERCHE-VAR-START 
                           THRU END-2010-CHERCHE-VAR
+
+      *       [RD] Un point de reprise par ligne : si l'insert échoue,
+      *       seule cette ligne est annulée, pas tout le chargement.
+              EXEC SQL
+                 SAVEPOINT SP-INSERT-ROW
+              END-EXEC
+
               EXEC SQL
                  INSERT INTO BOBO_CUSTOMER
                  (FIRSTNAME,LASTNAME,GENDER,EMAIL,BIRTHDATE,PHONE,
-                 ADRESS,ZIPCODE,REGION,COUNTRY,IBAN,MARITAL)
+                 ADRESS,ZIPCODE,REGION,COUNTRY,IBAN,MARITAL,BATCH_DATE)
                  VALUES
                  (:SQL-FIRSTNAME,:SQL-LASTNAME,:SQL-GENDER,:SQL-EMAIL,
                  :SQL-BIRTHDATE,:SQL-PHONE,:SQL-ADRESS, :SQL-ZIPCODE,
-                 :SQL-REGION,:SQL-COUNTRY,:SQL-IBAN,:SQL-MARITAL)
-              END-EXEC 
+                 :SQL-REGION,:SQL-COUNTRY,:SQL-IBAN,:SQL-MARITAL,
+                 :SQL-BATCH-DATE)
+              END-EXEC
 
-              IF  SQLCODE NOT = ZERO 
-                 MOVE 'RECORD BOBO_CUSTOMER WRITE' 
-                       TO WS-SQL-LIB
-                 PERFORM 9020-ERROR-SQL-START THRU END-9020-ERROR-SQL                  
+              PERFORM 2030-CHECK-INSERT-START THRU END-2030-CHECK-INSERT
+
+      *       [RD] Commit et point de reprise tous les
+      *       WS-COMMIT-FREQUENCY enregistrements, pour qu'une
+      *       interruption ne fasse perdre que le dernier lot en
+      *       cours plutot que tout le fichier.
+              ADD 1 TO WS-ROW-SINCE-COMMIT
+              IF  WS-ROW-SINCE-COMMIT >= WS-COMMIT-FREQUENCY THEN
+                 PERFORM 2035-SAVE-CHECKPOINT-START
+                    THRU END-2035-SAVE-CHECKPOINT
               END-IF
 
               PERFORM 1030-LECT-FILE-START THRU END-1030-LECT-FILE
            END-PERFORM.
            EXEC SQL COMMIT WORK END-EXEC.
 
+      *    [RD] Le chargement est arrive a son terme : le point de
+      *    reprise n'a plus lieu d'etre pour cette date de traitement.
+           PERFORM 2036-DELETE-CHECKPOINT-START
+              THRU END-2036-DELETE-CHECKPOINT.
+
            EXEC SQL
-              SELECT COUNT(*) INTO :SQL-NB-CUSTOMER 
+              SELECT COUNT(*) INTO :SQL-NB-CUSTOMER
               FROM BOBO_CUSTOMER
-           END-EXEC. 
-           IF  SQLCODE NOT = ZERO 
-                 MOVE 'NB BOBO_CUSTOMER ' 
+              WHERE BATCH_DATE = :SQL-BATCH-DATE
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+                 MOVE 'NB BOBO_CUSTOMER '
                        TO WS-SQL-LIB
-                 PERFORM 9020-ERROR-SQL-START THRU END-9020-ERROR-SQL                  
-           END-IF.  
+                 PERFORM 9020-ERROR-SQL-START THRU END-9020-ERROR-SQL
+           END-IF.
+
+           DISPLAY 'CHARGEMENT TERMINE'.
+           DISPLAY 'Lignes lues     : ' WS-NB-ROW.
+           DISPLAY 'Lignes chargees : ' SQL-NB-CUSTOMER.
+           DISPLAY 'Lignes rejetees : ' WS-NB-REJECTED.
        END-2000-CHARGE-HISTOTAB.
            EXIT.
+
+      *    [RD] Vérifie le résultat de l'insert de la ligne courante :
+      *    si elle a échoué, on annule juste cette ligne (ROLLBACK TO
+      *    SAVEPOINT) et on la consigne dans le rapport de rejets au
+      *    lieu d'arrêter tout le chargement.
+       2030-CHECK-INSERT-START.
+           IF  SQLCODE NOT = ZERO THEN
+              MOVE SQLCODE TO WS-INSERT-SQLCODE
+              ADD 1 TO WS-NB-REJECTED
+              EXEC SQL
+                 ROLLBACK TO SAVEPOINT SP-INSERT-ROW
+              END-EXEC
+              PERFORM 2040-WRITE-REJECT-START
+                 THRU END-2040-WRITE-REJECT
+           END-IF.
+       END-2030-CHECK-INSERT.
+           EXIT.
+
+      *    [RD] Commit le lot en cours et note la ligne atteinte dans
+      *    le fichier de reprise de la date de traitement.
+       2035-SAVE-CHECKPOINT-START.
+           EXEC SQL COMMIT WORK END-EXEC.
+           MOVE WS-BATCH-DATE TO WS-CHECKPOINT-DATE.
+           OPEN OUTPUT F-CHECKPOINT.
+           MOVE WS-NB-ROW TO REC-F-CHECKPOINT-ROW.
+           MOVE WS-NB-REJECTED TO REC-F-CHECKPOINT-REJECTED.
+           WRITE REC-F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+           MOVE ZERO TO WS-ROW-SINCE-COMMIT.
+       END-2035-SAVE-CHECKPOINT.
+           EXIT.
+
+      *    [RD] Supprime le fichier de reprise une fois le fichier
+      *    entierement charge.
+       2036-DELETE-CHECKPOINT-START.
+           MOVE WS-BATCH-DATE TO WS-CHECKPOINT-DATE.
+           STRING 'rm -f ' DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CHECKPOINT-PATH) DELIMITED BY SIZE
+                 INTO WS-NOTIFY-CMD
+           END-STRING.
+           CALL 'SYSTEM' USING WS-NOTIFY-CMD.
+       END-2036-DELETE-CHECKPOINT.
+           EXIT.
+
+      *    [RD] Ecrit la ligne rejetée et la raison dans le rapport.
+      *    Utilise WS-INSERT-SQLCODE (capture faite en 2030, avant le
+      *    ROLLBACK TO SAVEPOINT) et non SQLCODE, qui a deja ete
+      *    ecrase par ce ROLLBACK au moment ou on arrive ici.
+       2040-WRITE-REJECT-START.
+           EVALUATE WS-INSERT-SQLCODE
+              WHEN  +100
+                 MOVE 'Record not found' TO WS-REJECT-REASON
+              WHEN  -01
+                 MOVE 'Connection failed' TO WS-REJECT-REASON
+              WHEN  -20
+                 MOVE 'Internal error' TO WS-REJECT-REASON
+              WHEN  -30
+                 MOVE 'PostgreSQL error' TO WS-REJECT-REASON
+              WHEN  OTHER
+                 MOVE 'Undefined error' TO WS-REJECT-REASON
+           END-EVALUATE.
+
+           MOVE WS-INSERT-SQLCODE TO WS-REJECT-SQLCODE.
+           INITIALIZE REC-F-REJECT.
+           STRING
+              WS-NB-ROW ';'
+              FUNCTION TRIM(WS-REJECT-REASON) ';'
+              WS-REJECT-SQLCODE ';'
+              FUNCTION TRIM(REC-F-INPUT)
+              DELIMITED BY SIZE
+              INTO REC-F-REJECT
+           END-STRING.
+           WRITE REC-F-REJECT.
+       END-2040-WRITE-REJECT.
+           EXIT.
    
        2010-CHERCHE-VAR-START.     
       * Les enregistrements et les champs sont de taille variable.
@@ -248,9 +588,26 @@
        END-2010-CHERCHE-VAR.    
            EXIT.
 
+      *    [RD] Aiguille vers le decoupage de champs du format recu
+      *    (WS-LAYOUT) : le format "maison" (Individus.csv) ou celui
+      *    d'un partenaire, qui range les colonnes differemment.
        2020-CHARGE-SQLVAR-START.
-           EVALUATE (WS-NBCHAMP) 
-              WHEN 1 
+           IF  WS-LAYOUT-PARTNER THEN
+              PERFORM 2022-CHARGE-SQLVAR-PARTNER-START
+                 THRU END-2022-CHARGE-SQLVAR-PARTNER
+           ELSE
+              PERFORM 2021-CHARGE-SQLVAR-NATIVE-START
+                 THRU END-2021-CHARGE-SQLVAR-NATIVE
+           END-IF.
+       END-2020-CHARGE-SQLVAR.
+           EXIT.
+
+      *    [RD] Decoupage du format "maison" (Individus.csv), avec
+      *    ses regles correctives historiques (telephone/adresse/
+      *    code postal eclates).
+       2021-CHARGE-SQLVAR-NATIVE-START.
+           EVALUATE (WS-NBCHAMP)
+              WHEN 1
                  MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-FIRSTNAME
               WHEN 2
                  MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-LASTNAME
@@ -317,40 +674,159 @@
               WHEN 12
                  MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-MARITAL
            END-EVALUATE.
-       END-2020-CHARGE-SQLVAR.
+       END-2021-CHARGE-SQLVAR-NATIVE.
+           EXIT.
+
+      *    [RD] Decoupage du format "partenaire" : colonnes deja
+      *    propres (telephone complet, code postal a 5 chiffres),
+      *    mais rangees dans un autre ordre que le format maison.
+       2022-CHARGE-SQLVAR-PARTNER-START.
+           EVALUATE (WS-NBCHAMP)
+              WHEN 1
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-LASTNAME
+              WHEN 2
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-FIRSTNAME
+              WHEN 3
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-BIRTHDATE
+              WHEN 4
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-GENDER
+              WHEN 5
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-EMAIL
+              WHEN 6
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-PHONE
+              WHEN 7
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-ADRESS
+              WHEN 8
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-ZIPCODE
+              WHEN 9
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-REGION
+              WHEN 10
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-COUNTRY
+              WHEN 11
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-IBAN
+              WHEN 12
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-MARITAL
+           END-EVALUATE.
+       END-2022-CHARGE-SQLVAR-PARTNER.
            EXIT.
       ******************************************************************
-      * Exécution d'un script SQL pour reformatage des données et      * 
+      * Exécution d'un script SQL pour reformatage des données et      *
       * chargement des enregistrements dans la table CUSTOMER          *
       ******************************************************************
        2050-SQL-SCRIPT-EXECUTE-START.
-           CALL 'SYSTEM' USING      
+           CALL 'SYSTEM' USING
            'psql -h localhost -d boboniortdb -U cobol -f IND-UPDATE.sql'
-           .        
-           IF  SQLCODE NOT = ZERO 
-                 MOVE 'Execution script IND-UPDATE.sql' 
-                       TO WS-SQL-LIB
-                 PERFORM 9020-ERROR-SQL-START THRU END-9020-ERROR-SQL                  
-           END-IF.  
+           .
+           MOVE RETURN-CODE TO WS-SCRIPT-RETURN-CODE.
+           IF  WS-SCRIPT-RETURN-CODE NOT = ZERO
+                 PERFORM 9030-ERROR-SCRIPT-START
+                    THRU END-9030-ERROR-SCRIPT
+           END-IF.
 
-      *    Retour au menu     
-           CALL 'menudata'.
+           PERFORM 2060-RECONCILE-START THRU END-2060-RECONCILE.
        END-SQL-SCRIPT-EXECUTE.
            EXIT.
 
+      *    [RD] Rapproche le nombre de lignes du fichier, le nombre de
+      *    lignes chargees en table de transit (BOBO_CUSTOMER) et le
+      *    nombre de lignes effectivement fusionnees dans CUSTOMER par
+      *    IND-UPDATE.sql, et signale tout ecart (doublons ou echecs
+      *    de fusion).
+       2060-RECONCILE-START.
+           EXEC SQL
+              SELECT COUNT(*) INTO :SQL-MERGED-COUNT
+              FROM CUSTOMER
+              WHERE CUSTOMER_CODE_SECU IN
+                 (SELECT CODE_SECU FROM BOBO_CUSTOMER
+                  WHERE BATCH_DATE = :SQL-BATCH-DATE
+                  AND CODE_SECU IS NOT NULL)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'RECONCILIATION CUSTOMER' TO WS-SQL-LIB
+              PERFORM 9020-ERROR-SQL-START THRU END-9020-ERROR-SQL
+           END-IF.
+
+           DISPLAY 'RECONCILIATION DU CHARGEMENT'.
+           DISPLAY 'Lignes fichier            : ' WS-NB-ROW.
+           DISPLAY 'Lignes rejetees           : ' WS-NB-REJECTED.
+           DISPLAY 'Lignes en transit (BOBO_CUSTOMER) : '
+                    SQL-NB-CUSTOMER.
+           DISPLAY 'Lignes fusionnees (CUSTOMER)      : '
+                    SQL-MERGED-COUNT.
+           IF  SQL-MERGED-COUNT NOT = SQL-NB-CUSTOMER THEN
+              COMPUTE WS-NB-DUPLICATE =
+                    SQL-NB-CUSTOMER - SQL-MERGED-COUNT
+              DISPLAY 'ATTENTION : ecart de ' WS-NB-DUPLICATE
+                    ' ligne(s) entre la table de transit et CUSTOMER'
+                    ' (doublons ou echec de fusion).'
+              STRING 'Ecart de ' WS-NB-DUPLICATE
+                    ' ligne(s) entre la table de transit et CUSTOMER.'
+                    DELIMITED BY SIZE
+                    INTO WS-NOTIFY-DETAIL
+              END-STRING
+           ELSE
+              DISPLAY 'Fusion complete, aucun ecart.'
+              MOVE 'Fusion complete, aucun ecart.' TO WS-NOTIFY-DETAIL
+           END-IF.
+
+           MOVE 'O' TO WS-NOTIFY-STATUT.
+           PERFORM 2070-NOTIFY-OPS-START THRU END-2070-NOTIFY-OPS.
+       END-2060-RECONCILE.
+           EXIT.
+
+      *    [RD] Depose un compte-rendu de fin de chargement dans
+      *    CHARGE-FILES et previent l'equipe exploitation par mail,
+      *    que le chargement se soit termine normalement ou non.
+       2070-NOTIFY-OPS-START.
+           MOVE WS-BATCH-DATE TO WS-NOTIFY-DATE.
+           IF  WS-NOTIFY-STATUT-OK THEN
+              MOVE 'CHARGEMENT NUIT ADHERENTS : SUCCES'
+                 TO WS-NOTIFY-SUBJECT
+           ELSE
+              MOVE 'CHARGEMENT NUIT ADHERENTS : ECHEC'
+                 TO WS-NOTIFY-SUBJECT
+           END-IF.
+
+           OPEN OUTPUT F-NOTIFY.
+           MOVE WS-NOTIFY-SUBJECT TO REC-F-NOTIFY.
+           WRITE REC-F-NOTIFY.
+           MOVE WS-NOTIFY-DETAIL TO REC-F-NOTIFY.
+           WRITE REC-F-NOTIFY.
+           CLOSE F-NOTIFY.
+
+           STRING 'mail -s "' DELIMITED BY SIZE
+                 WS-NOTIFY-SUBJECT DELIMITED BY SIZE
+                 '" ' DELIMITED BY SIZE
+                 WS-NOTIFY-DEST DELIMITED BY SIZE
+                 ' < ' DELIMITED BY SIZE
+                 WS-NOTIFY-PATH DELIMITED BY SIZE
+                 INTO WS-NOTIFY-CMD
+           END-STRING.
+           CALL 'SYSTEM' USING WS-NOTIFY-CMD.
+       END-2070-NOTIFY-OPS.
+           EXIT.
+
        9000-TEST-STATUT-START.
-           IF (NOT F-INPUT-STATUS-OK) 
-              AND (NOT F-INPUT-STATUS-EOF) THEN 
+           IF (NOT F-INPUT-STATUS-OK)
+              AND (NOT F-INPUT-STATUS-EOF) THEN
               MOVE ALL  '/' TO WS-LIG-RAP
-      *        DISPLAY WS-LIG-RAP 
-              DISPLAY 'CODE RETOUR D''ERREUR' SPACE F-INPUT-STATUS 
+      *        DISPLAY WS-LIG-RAP
+              DISPLAY 'CODE RETOUR D''ERREUR' SPACE F-INPUT-STATUS
               MOVE ALL  '/' TO WS-LIG-RAP
       *        DISPLAY WS-LIG-RAP
-              STOP RUN 
-           END-IF. 
-       END-9000-TEST-STATUT.     
+              STRING 'Erreur fichier, code retour ' DELIMITED BY SIZE
+                    F-INPUT-STATUS DELIMITED BY SIZE
+                    INTO WS-NOTIFY-DETAIL
+              END-STRING
+              MOVE 'E' TO WS-NOTIFY-STATUT
+              PERFORM 2070-NOTIFY-OPS-START THRU END-2070-NOTIFY-OPS
+      *       [RD] Rend la main a l'appelant (batsched.cbl ou
+      *       cffront.cbl) au lieu d'arreter tout le run unit.
+              GOBACK
+           END-IF.
+       END-9000-TEST-STATUT.
            EXIT.
- 
+
        9020-ERROR-SQL-START.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
@@ -373,5 +849,40 @@
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+           MOVE SQLCODE TO WS-NOTIFY-SQLCODE.
+           STRING 'Erreur SQL ' DELIMITED BY SIZE
+                 WS-SQL-LIB DELIMITED BY SIZE
+                 ' (SQLCODE ' DELIMITED BY SIZE
+                 WS-NOTIFY-SQLCODE DELIMITED BY SIZE
+                 ')' DELIMITED BY SIZE
+                 INTO WS-NOTIFY-DETAIL
+           END-STRING.
+           MOVE 'E' TO WS-NOTIFY-STATUT.
+           PERFORM 2070-NOTIFY-OPS-START THRU END-2070-NOTIFY-OPS.
        END-9020-ERROR-SQL.
-           STOP RUN.   
+      *    [RD] Rend la main a l'appelant (batsched.cbl ou
+      *    cffront.cbl) au lieu d'arreter tout le run unit.
+           GOBACK.
+
+      *    [RD] Le script IND-UPDATE.sql n'a pas pu s'executer (psql
+      *    absent, droits, chemin...) : sans ce script, CODE_SECU
+      *    n'est jamais renseigne dans BOBO_CUSTOMER et la reconci-
+      *    liation qui suit (2060-RECONCILE-START) ne trouvera aucune
+      *    ligne fusionnee. On le signale explicitement au lieu de
+      *    laisser 2060-RECONCILE-START remonter un simple ecart, qui
+      *    ne pointe pas vers la vraie cause.
+       9030-ERROR-SCRIPT-START.
+           DISPLAY "*** ERREUR SCRIPT EXTERNE ***".
+           DISPLAY "Code retour IND-UPDATE.sql : " WS-SCRIPT-RETURN-CODE.
+           STRING 'Echec execution IND-UPDATE.sql (code retour '
+                 DELIMITED BY SIZE
+                 WS-SCRIPT-RETURN-CODE DELIMITED BY SIZE
+                 ')' DELIMITED BY SIZE
+                 INTO WS-NOTIFY-DETAIL
+           END-STRING.
+           MOVE 'E' TO WS-NOTIFY-STATUT.
+           PERFORM 2070-NOTIFY-OPS-START THRU END-2070-NOTIFY-OPS.
+       END-9030-ERROR-SCRIPT.
+      *    [RD] Rend la main a l'appelant (batsched.cbl ou
+      *    cffront.cbl) au lieu d'arreter tout le run unit.
+           GOBACK.
