@@ -6,42 +6,75 @@
       *    L'écran affiche le nom du fichier à charger                 *
       *                                                                *
       *    un bouton valider et un bouton retour au menu               *
-      * Auteur: Isabelle                                               *     
-      * Date de création : le 18/06/2024                               * 
-      ****************************************************************** 
+      * Auteur: Isabelle                                               *
+      * Date de création : le 18/06/2024                               *
+      *                                                                *
+      * MAJ [RD] le 09/08/2026 Le fichier et son format sont desormais*
+      *    vraiment transmis a cfback.cbl (un bouton permet de        *
+      *    choisir le format du fichier a charger).                  *
+      * MAJ [RD] le 09/08/2026 Un second bouton permet de charger un *
+      *    petit fichier de correction (cfcorrect.cbl) pour corriger *
+      *    un ou deux adherents sans attendre le prochain chargement *
+      *    complet.                                                  *
+      * MAJ [RD] le 09/08/2026 Rappelle explicitement menudata apres *
+      *    cfback.cbl : ce dernier rend maintenant la main (GOBACK)  *
+      *    au lieu de retourner au menu lui-meme, afin de pouvoir    *
+      *    aussi etre appele depuis un ordonnanceur (batsched.cbl).  *
+      * MAJ [RD] le 09/08/2026 cfback.cbl ne gere plus sa propre     *
+      *    connexion (necessaire pour etre appele par batsched.cbl   *
+      *    sans lui couper la sienne) : c'est desormais cffront.cbl  *
+      *    qui ouvre puis ferme la connexion autour de l'appel, sur  *
+      *    le modele de devifront.cbl.                                *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cffront RECURSIVE.
        AUTHOR. Isabelle.
 
       ******************************************************************
        ENVIRONMENT DIVISION.
-      
+
       ******************************************************************
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        01  WS-BUTTONS-SCREEN.
-           05 WS-VALIDATE          PIC X(01)                     .   
+           05 WS-VALIDATE          PIC X(01)                     .
            05 WS-RETURN            PIC X(01)                     .
-       01  SC-FILE              PIC X(100)                    .    
-       01  SC-MESSAGE              PIC X(70)      VALUE SPACES   .                    
-       
+           05 WS-LAYOUT             PIC X(01)                    .
+           05 WS-VALIDATE-CORRECTION PIC X(01)                   .
+       01  SC-FILE              PIC X(100)                    .
+       01  SC-CORRECTION-FILE   PIC X(100)                    .
+       01  SC-MESSAGE              PIC X(70)      VALUE SPACES   .
+
        01 WS-MESSAGE.
            05 WS-MESSAGE1          PIC X(31)
                VALUE 'ERREUR DE SAISIE, VEUILLEZ SELE'           .
            05 WS-MESSAGE2          PIC X(31)
                VALUE 'CTIONNER VOTRE CHOIX AVEC "O".'            .
-       
-       01 WS-SELECT-OPTION         PIC X(05)      VALUE 'FALSE'  .  
- 
+
+       01 WS-SELECT-OPTION         PIC X(05)      VALUE 'FALSE'  .
+
+       01  WS-SQL-LIB              PIC X(80)      VALUE SPACES   .
+
+      *    [RD] Connexion ouverte par cffront.cbl autour de l'appel a
+      *    cfback.cbl, qui ne gere plus lui-meme sa connexion.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME PIC  X(05) VALUE 'cobol'.
+       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
       ******************************************************************
-       SCREEN SECTION.      
-       COPY 'screen-charge-file.cpy'.   
+       SCREEN SECTION.
+       COPY 'screen-charge-file.cpy'.
 
       ******************************************************************
        PROCEDURE DIVISION.      
        0000-START-MAIN.
-           MOVE 'C:\BOBONIORT\CHARGE-FILES\individus.csv' TO SC-FILE.
-           PERFORM 1000-CONTROL-IMPUT-START 
+           MOVE './CHARGE-FILES/Individus.csv' TO SC-FILE.
+           MOVE 'N' TO WS-LAYOUT.
+           MOVE './CHARGE-FILES/Corrections.csv' TO SC-CORRECTION-FILE.
+           PERFORM 1000-CONTROL-IMPUT-START
            THRU END-1000-CONTROL-IMPUT.
        END-0000-MAIN.
            STOP RUN.
@@ -65,22 +98,67 @@
       *     SK - Vérifie la saisine utilisateur : 'O' dans l'input
       *     et appelle le programme correspondant.
       ******************************************************************
-       1100-CHECK-CHOICE-START.      
-            IF FUNCTION UPPER-CASE(WS-VALIDATE) 
+       1100-CHECK-CHOICE-START.
+            IF FUNCTION UPPER-CASE(WS-VALIDATE)
             EQUAL 'O' THEN
-               CALL 'cfback'      
+               PERFORM 1200-SQL-CONNECTION-START
+                  THRU END-1200-SQL-CONNECTION
+               CALL 'cfback' USING BY REFERENCE SC-FILE, WS-LAYOUT
+               END-CALL
+               PERFORM 1300-SQL-DISCONNECTION-START
+                  THRU END-1300-SQL-DISCONNECTION
+               CALL 'menudata'
+            ELSE IF FUNCTION UPPER-CASE(WS-VALIDATE-CORRECTION)
+                 EQUAL 'O' THEN
+                    CALL 'cfcorrect'
+                       USING BY REFERENCE SC-CORRECTION-FILE
+                    END-CALL
             ELSE IF FUNCTION UPPER-CASE(WS-RETURN)
                  EQUAL 'O' THEN
-                    CALL 'menudata'                   
-                 ELSE  
-                    PERFORM 9200-ERROR-MESSAGE-START 
+                    CALL 'menudata'
+                 ELSE
+                    PERFORM 9200-ERROR-MESSAGE-START
                     THRU END-9200-ERROR-MESSAGE
-            END-IF.          
+            END-IF.
        END-1100-CHECK-CHOICE.
-           EXIT.   
-      ******************************************************************     
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ouvre la connexion utilisee par cfback.cbl pour le
+      *    chargement de nuit : cfback.cbl ne la gere plus lui-meme,
+      *    pour pouvoir aussi etre appele depuis batsched.cbl sur une
+      *    connexion deja ouverte.
+      ******************************************************************
+       1200-SQL-CONNECTION-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+       END-1200-SQL-CONNECTION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Valide et ferme la connexion ouverte en 1200 une fois
+      *    le chargement de cfback.cbl termine.
+      ******************************************************************
+       1300-SQL-DISCONNECTION-START.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+       END-1300-SQL-DISCONNECTION.
+           EXIT.
+
+      ******************************************************************
       *                      GESTION DES ERREURS                       *
-      ******************************************************************     
+      ******************************************************************
       ******************************************************************    
       *    [IM] - le 18-06-2024                                        *
       *    J'envoie un message si erreur de saisie et efface la saisie *
@@ -88,13 +166,41 @@
        9200-ERROR-MESSAGE-START.
            INITIALIZE SC-MESSAGE.
            STRING
-               'ERREUR DE SAISIE, VEUILLEZ SELECTIONNER VOTRE CHOIX'           
+               'ERREUR DE SAISIE, VEUILLEZ SELECTIONNER VOTRE CHOIX'
                SPACE 'AVEC "O"'
                DELIMITED BY SIZE
                INTO SC-MESSAGE
-           END-STRING.        
+           END-STRING.
        END-9200-ERROR-MESSAGE.
            EXIT.
 
-      ******************************************************************       
-       
+      ******************************************************************
+      *                      GESTION DES ERREURS SQL                   *
+      ******************************************************************
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
+
+      ******************************************************************
+
