@@ -0,0 +1,504 @@
+      ***************************************************************
+      *    Chargement d'un fichier de correction ponctuelle         *
+      *    Applique directement en base, adherent par adherent,     *
+      *    une petite liste de corrections (identifie par le code   *
+      *    de securite sociale) sans attendre ni rejouer le         *
+      *    prochain chargement complet d'Individus.csv.              *
+      *                                                             *
+      *    Auteur : Rémi                                            *
+      *    Date création 09/08/2026                                 *
+      *                                                             *
+      * MAJ [RD] le 09/08/2026 Le SQLCODE est desormais capture     *
+      *    avant tout ROLLBACK TO SAVEPOINT (qui l'ecrasait) pour   *
+      *    que le rapport de rejets affiche le vrai motif du rejet. *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cfcorrect RECURSIVE.
+       AUTHOR . Rémi.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Le fichier de correction est transmis par cffront.cbl
+      *    (un bouton dedie, distinct du chargement complet).
+           SELECT F-INPUT
+           ASSIGN TO WS-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS F-INPUT-STATUS.
+
+      *    [RD] Rapport des lignes de correction rejetées (code secu
+      *    inconnu ou echec de mise a jour).
+           SELECT F-REJECT
+           ASSIGN TO WS-REJECT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      *    [RD] Compte-rendu de fin de traitement, sur le meme
+      *    principe que celui du chargement complet (cfback.cbl).
+           SELECT F-NOTIFY
+           ASSIGN TO WS-NOTIFY-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-INPUT
+           RECORD CONTAINS 2 TO 300 CHARACTERS
+           RECORDING MODE IS V.
+       01  REC-F-INPUT        PIC X(300)                   .
+
+       FD  F-REJECT
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-REJECT        PIC X(200).
+
+       FD  F-NOTIFY
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-NOTIFY        PIC X(100).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      * gestion des status des fichiers
+       01  F-INPUT-STATUS       PIC XX                     .
+       88  F-INPUT-STATUS-OK                VALUE '00'     .
+       88  F-INPUT-STATUS-EOF               VALUE '10'     .
+
+      * gestion de la lecture du fichier de correction, meme decoupage
+      * champ par champ que cfback.cbl (champs separes par ';')
+       01  WS-LIG-RAP           PIC X(250)  VALUE SPACES   .
+       01  WS-SQL-LIB           PIC X(80)   VALUE SPACES   .
+       01  WS-POS               PIC 999     VALUE ZERO     .
+       01  WS-LENGTH            PIC 999     VALUE ZERO     .
+       01  WS-LENGTHCP          PIC 999     VALUE ZERO     .
+       01  WS-NBCHAMP           PIC 99      VALUE ZERO     .
+       01  WS-CHAMP             PIC X(50)   VALUE SPACES   .
+       01  WS-LENGTH-REC        PIC 999     VALUE ZERO     .
+
+       01  WS-BATCH-DATE         PIC 9(08)   VALUE ZERO     .
+
+      *    [RD] Fichier de correction reçu de cffront.cbl. A defaut
+      *    (appel sans parametre), on retrouve un nom de fichier par
+      *    defaut coherent avec celui du chargement complet.
+       01  WS-FILE-PATH          PIC X(100)
+           VALUE './CHARGE-FILES/Corrections.csv'            .
+
+       01  WS-REJECT-PATH.
+           03 WS-REJECT-FOLDER  PIC X(27)
+              VALUE './CHARGE-FILES/Rejets-Corr-'           .
+           03 WS-REJECT-DATE    PIC 9(08)                   .
+           03 WS-REJECT-FORMAT  PIC X(04)  VALUE '.dat'     .
+       01  WS-NB-ROW            PIC 9(05)  VALUE ZERO      .
+       01  WS-NB-APPLIED        PIC 9(05)  VALUE ZERO      .
+       01  WS-NB-REJECTED       PIC 9(05)  VALUE ZERO      .
+       01  WS-REJECT-REASON     PIC X(30)  VALUE SPACES    .
+       01  WS-REJECT-SQLCODE    PIC -(9)                   .
+       01  WS-CORRECTION-SQLCODE PIC S9(09)                .
+
+      *    [RD] Compte-rendu de fin de traitement, sur le meme modele
+      *    que celui du chargement complet.
+       01  WS-NOTIFY-PATH.
+           03 WS-NOTIFY-FOLDER  PIC X(27)
+              VALUE './CHARGE-FILES/Notif-Corr-'            .
+           03 WS-NOTIFY-DATE    PIC 9(08)                   .
+           03 WS-NOTIFY-FORMAT  PIC X(04)  VALUE '.dat'     .
+       01  WS-NOTIFY-STATUT     PIC X(01)  VALUE SPACE     .
+       88  WS-NOTIFY-STATUT-OK                 VALUE 'O'   .
+       88  WS-NOTIFY-STATUT-ECHEC              VALUE 'E'   .
+       01  WS-NOTIFY-SUBJECT    PIC X(40)  VALUE SPACES    .
+       01  WS-NOTIFY-DETAIL     PIC X(100) VALUE SPACES    .
+       01  WS-NOTIFY-CMD        PIC X(250) VALUE SPACES    .
+       01  WS-NOTIFY-DEST       PIC X(30)
+           VALUE 'exploitation@boboniort.fr'               .
+       01  WS-NOTIFY-SQLCODE    PIC -(9)                   .
+
+      ******************************************************************
+      * Déclaration des variables correspondant à sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC             .
+       01  DBNAME               PIC X(11)   VALUE'boboniortdb'.
+       01  USERNAME             PIC X(05)   VALUE 'cobol'  .
+       01  PASSWD               PIC X(05)   VALUE 'cbl85'  .
+
+      * Variables de la correction courante, identifiee par le code
+      * de securite sociale. Un champ laisse a blanc dans le fichier
+      * signifie "ne pas modifier cette donnee".
+       01  SQL-CODE-SECU        PIC 9(15)  VALUE ZERO     .
+       01  SQL-FIRSTNAME        PIC X(020) VALUE SPACE    .
+       01  SQL-LASTNAME         PIC X(020) VALUE SPACE    .
+       01  SQL-PHONE            PIC X(014) VALUE SPACE    .
+       01  SQL-ADRESS           PIC X(050) VALUE SPACE    .
+       01  SQL-ZIPCODE          PIC X(015) VALUE SPACE    .
+       01  SQL-TOWN             PIC X(030) VALUE SPACE    .
+       01  SQL-MAIL             PIC X(050) VALUE SPACE    .
+       01  SQL-UUID             PIC X(036) VALUE SPACE    .
+       01  SQL-UPDATE-DATE      PIC X(008) VALUE SPACE    .
+       EXEC SQL END DECLARE SECTION END-EXEC               .
+       EXEC SQL INCLUDE SQLCA END-EXEC                     .
+
+      ******************************************************************
+       LINKAGE SECTION.
+      *    [RD] Fichier choisi par l'utilisateur sur l'ecran de
+      *    chargement (cffront.cbl). Optionnel : un appel sans
+      *    parametre garde le nom de fichier par defaut.
+       01  LK-FILE-PATH          PIC X(100)                 .
+
+      ***************************************************************
+       PROCEDURE DIVISION USING LK-FILE-PATH.
+       0000-MAIN-START.
+           IF  LK-FILE-PATH NOT = SPACES THEN
+              MOVE LK-FILE-PATH TO WS-FILE-PATH
+           END-IF.
+
+           ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD.
+           MOVE WS-BATCH-DATE TO SQL-UPDATE-DATE.
+
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           PERFORM 1010-OPEN-REJECT-START THRU END-1010-OPEN-REJECT.
+           PERFORM 1020-LECT1-FILE-START THRU END-1020-LECT1-FILE.
+           PERFORM 2000-APPLY-CORRECTIONS-START
+                    THRU END-2000-APPLY-CORRECTIONS.
+           PERFORM 1040-CLOSE-FILE-START THRU END-1040-CLOSE-FILE.
+           PERFORM 1050-CLOSE-REJECT-START THRU END-1050-CLOSE-REJECT.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           MOVE 'O' TO WS-NOTIFY-STATUT.
+           PERFORM 2070-NOTIFY-OPS-START THRU END-2070-NOTIFY-OPS.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+              PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+      *    Retour au menu
+           CALL 'menudata'.
+       END-0000-MAIN.
+           STOP RUN.
+
+      *    [RD] Ouvre le rapport de rejets de la correction.
+       1010-OPEN-REJECT-START.
+           MOVE WS-BATCH-DATE TO WS-REJECT-DATE.
+           OPEN OUTPUT F-REJECT.
+           MOVE
+              'LIGNE;RAISON DU REJET;SQLCODE;CONTENU DE LA LIGNE'
+              TO REC-F-REJECT.
+           WRITE REC-F-REJECT.
+       END-1010-OPEN-REJECT.
+           EXIT.
+
+      *    [RD] Ferme le rapport de rejets.
+       1050-CLOSE-REJECT-START.
+           CLOSE F-REJECT.
+       END-1050-CLOSE-REJECT.
+           EXIT.
+
+      * Lecture du fichier de correction
+       1020-LECT1-FILE-START.
+           OPEN INPUT F-INPUT.
+           IF (NOT F-INPUT-STATUS-OK) THEN
+              PERFORM 9000-TEST-STATUT-START THRU END-9000-TEST-STATUT
+           END-IF.
+      * Je passe l'entête du fichier
+           PERFORM 1030-LECT-FILE-START THRU END-1030-LECT-FILE.
+       END-1020-LECT1-FILE.
+           EXIT.
+
+       1030-LECT-FILE-START.
+           READ F-INPUT.
+           IF (NOT F-INPUT-STATUS-OK) AND (NOT F-INPUT-STATUS-EOF) THEN
+              PERFORM 9000-TEST-STATUT-START THRU END-9000-TEST-STATUT
+           END-IF.
+       END-1030-LECT-FILE.
+           EXIT.
+
+       1040-CLOSE-FILE-START.
+           CLOSE F-INPUT.
+           IF (NOT F-INPUT-STATUS-OK) AND (NOT F-INPUT-STATUS-EOF) THEN
+              PERFORM 9000-TEST-STATUT-START THRU END-9000-TEST-STATUT
+           END-IF.
+       END-1040-CLOSE-FILE.
+           EXIT.
+
+      *    Pour chaque ligne du fichier de correction, decoupe les
+      *    champs puis applique la mise a jour directement en base
+      *    (pas de table de transit, pas de script IND-UPDATE.sql :
+      *    la correction est appliquee immediatement a l'adherent).
+       2000-APPLY-CORRECTIONS-START.
+           PERFORM UNTIL F-INPUT-STATUS-EOF
+              ADD 1 TO WS-NB-ROW
+              PERFORM 2010-CHERCHE-VAR-START
+                          THRU END-2010-CHERCHE-VAR
+              PERFORM 2025-CHECK-CUSTOMER-START
+                          THRU END-2025-CHECK-CUSTOMER
+              PERFORM 1030-LECT-FILE-START THRU END-1030-LECT-FILE
+           END-PERFORM.
+
+           DISPLAY 'CORRECTION TERMINEE'.
+           DISPLAY 'Lignes lues     : ' WS-NB-ROW.
+           DISPLAY 'Lignes appliquees : ' WS-NB-APPLIED.
+           DISPLAY 'Lignes rejetees : ' WS-NB-REJECTED.
+       END-2000-APPLY-CORRECTIONS.
+           EXIT.
+
+      *    [RD] Decoupage champ par champ de la ligne de correction,
+      *    meme technique que cfback.cbl (les champs sont separes par
+      *    un point-virgule, sauf le dernier).
+       2010-CHERCHE-VAR-START.
+           SET WS-POS        TO 1.
+           INITIALIZE WS-NBCHAMP.
+           SET WS-LENGTH     TO
+                           FUNCTION LENGTH(FUNCTION TRIM(REC-F-INPUT)).
+           SET WS-LENGTH-REC TO WS-LENGTH.
+
+           PERFORM UNTIL (WS-LENGTH NOT > 0)
+                          OR (WS-POS > WS-LENGTH-REC)
+               INSPECT REC-F-INPUT(WS-POS: WS-LENGTH)
+               TALLYING WS-LENGTHCP FOR CHARACTERS
+               BEFORE ';'
+               IF (WS-LENGTHCP > 0) THEN
+                   INITIALIZE WS-CHAMP
+                   MOVE REC-F-INPUT(WS-POS:WS-LENGTHCP) TO WS-CHAMP
+                   ADD 1 TO WS-NBCHAMP GIVING WS-NBCHAMP
+                   PERFORM 2020-CHARGE-SQLVAR-START
+                                THRU END-2020-CHARGE-SQLVAR
+               END-IF
+
+               ADD WS-LENGTHCP TO WS-POS GIVING WS-POS
+               ADD 1 TO WS-POS GIVING WS-POS
+               SUBTRACT WS-POS FROM WS-LENGTH GIVING WS-LENGTH
+               ADD 1 TO WS-LENGTH GIVING WS-LENGTH
+               INITIALIZE WS-LENGTHCP
+           END-PERFORM.
+       END-2010-CHERCHE-VAR.
+           EXIT.
+
+      *    [RD] Ordre des colonnes du fichier de correction : code de
+      *    securite sociale (cle), prenom, nom, telephone, adresse,
+      *    code postal, ville, mail. Un champ vide n'ecrase pas la
+      *    valeur actuellement en base (cf. 2030-UPDATE-CUSTOMER).
+       2020-CHARGE-SQLVAR-START.
+           EVALUATE (WS-NBCHAMP)
+              WHEN 1
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-CODE-SECU
+              WHEN 2
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-FIRSTNAME
+              WHEN 3
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-LASTNAME
+              WHEN 4
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-PHONE
+              WHEN 5
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-ADRESS
+              WHEN 6
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-ZIPCODE
+              WHEN 7
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-TOWN
+              WHEN 8
+                 MOVE FUNCTION TRIM(WS-CHAMP) TO SQL-MAIL
+           END-EVALUATE.
+       END-2020-CHARGE-SQLVAR.
+           EXIT.
+
+      *    [RD] Retrouve l'adherent par son code de securite sociale.
+      *    S'il n'existe pas, la ligne est rejetee sans toucher a la
+      *    base (pas de creation d'adherent depuis une correction).
+       2025-CHECK-CUSTOMER-START.
+           INITIALIZE SQL-UUID.
+           EXEC SQL
+              DECLARE CRSFINDCUS CURSOR FOR
+              SELECT UUID_CUSTOMER FROM CUSTOMER
+              WHERE CUSTOMER_CODE_SECU = :SQL-CODE-SECU
+           END-EXEC.
+           EXEC SQL
+              OPEN CRSFINDCUS
+           END-EXEC.
+           EXEC SQL
+              FETCH CRSFINDCUS INTO :SQL-UUID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN ZERO
+                 PERFORM 2030-UPDATE-CUSTOMER-START
+                    THRU END-2030-UPDATE-CUSTOMER
+              WHEN +100
+                 MOVE SQLCODE TO WS-CORRECTION-SQLCODE
+                 MOVE 'CODE SECU INCONNU' TO WS-REJECT-REASON
+                 PERFORM 2040-WRITE-REJECT-START
+                    THRU END-2040-WRITE-REJECT
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-CORRECTION-SQLCODE
+                 MOVE 'ERREUR RECHERCHE ADHERENT' TO WS-REJECT-REASON
+                 PERFORM 2040-WRITE-REJECT-START
+                    THRU END-2040-WRITE-REJECT
+           END-EVALUATE.
+
+           EXEC SQL
+              CLOSE CRSFINDCUS
+           END-EXEC.
+       END-2025-CHECK-CUSTOMER.
+           EXIT.
+
+      *    [RD] Applique la correction : chaque champ laisse a blanc
+      *    dans le fichier conserve la valeur actuellement en base.
+       2030-UPDATE-CUSTOMER-START.
+           EXEC SQL
+              SAVEPOINT SP-CORRECTION-ROW
+           END-EXEC.
+
+           EXEC SQL
+              UPDATE CUSTOMER SET
+                 CUSTOMER_FIRSTNAME = CASE
+                    WHEN TRIM(:SQL-FIRSTNAME) = '' THEN CUSTOMER_FIRSTNAME
+                    ELSE TRIM(:SQL-FIRSTNAME) END,
+                 CUSTOMER_LASTNAME = CASE
+                    WHEN TRIM(:SQL-LASTNAME) = '' THEN CUSTOMER_LASTNAME
+                    ELSE TRIM(:SQL-LASTNAME) END,
+                 CUSTOMER_PHONE = CASE
+                    WHEN TRIM(:SQL-PHONE) = '' THEN CUSTOMER_PHONE
+                    ELSE TRIM(:SQL-PHONE) END,
+                 CUSTOMER_ADRESS1 = CASE
+                    WHEN TRIM(:SQL-ADRESS) = '' THEN CUSTOMER_ADRESS1
+                    ELSE TRIM(:SQL-ADRESS) END,
+                 CUSTOMER_ZIPCODE = CASE
+                    WHEN TRIM(:SQL-ZIPCODE) = '' THEN CUSTOMER_ZIPCODE
+                    ELSE TRIM(:SQL-ZIPCODE) END,
+                 CUSTOMER_TOWN = CASE
+                    WHEN TRIM(:SQL-TOWN) = '' THEN CUSTOMER_TOWN
+                    ELSE TRIM(:SQL-TOWN) END,
+                 CUSTOMER_MAIL = CASE
+                    WHEN TRIM(:SQL-MAIL) = '' THEN CUSTOMER_MAIL
+                    ELSE TRIM(:SQL-MAIL) END,
+                 CUSTOMER_UPDATE_DATE = :SQL-UPDATE-DATE
+              WHERE UUID_CUSTOMER = :SQL-UUID
+           END-EXEC.
+
+           IF  SQLCODE NOT = ZERO THEN
+              MOVE SQLCODE TO WS-CORRECTION-SQLCODE
+              EXEC SQL
+                 ROLLBACK TO SAVEPOINT SP-CORRECTION-ROW
+              END-EXEC
+              MOVE 'ECHEC MISE A JOUR' TO WS-REJECT-REASON
+              PERFORM 2040-WRITE-REJECT-START
+                 THRU END-2040-WRITE-REJECT
+           ELSE
+              ADD 1 TO WS-NB-APPLIED
+           END-IF.
+       END-2030-UPDATE-CUSTOMER.
+           EXIT.
+
+      *    [RD] Ecrit la ligne rejetée et la raison dans le rapport.
+      *    Utilise WS-CORRECTION-SQLCODE, capture par l'appelant avant
+      *    tout ROLLBACK TO SAVEPOINT (qui ecraserait SQLCODE), pour
+      *    que le rapport de rejets affiche le vrai motif du rejet.
+       2040-WRITE-REJECT-START.
+           ADD 1 TO WS-NB-REJECTED.
+           MOVE WS-CORRECTION-SQLCODE TO WS-REJECT-SQLCODE.
+           INITIALIZE REC-F-REJECT.
+           STRING
+              WS-NB-ROW ';'
+              FUNCTION TRIM(WS-REJECT-REASON) ';'
+              WS-REJECT-SQLCODE ';'
+              FUNCTION TRIM(REC-F-INPUT)
+              DELIMITED BY SIZE
+              INTO REC-F-REJECT
+           END-STRING.
+           WRITE REC-F-REJECT.
+       END-2040-WRITE-REJECT.
+           EXIT.
+
+      *    [RD] Depose un compte-rendu de fin de traitement, sur le
+      *    meme principe que celui du chargement complet.
+       2070-NOTIFY-OPS-START.
+           MOVE WS-BATCH-DATE TO WS-NOTIFY-DATE.
+           IF  WS-NOTIFY-STATUT-OK THEN
+              MOVE 'CORRECTION ADHERENTS : SUCCES'
+                 TO WS-NOTIFY-SUBJECT
+           ELSE
+              MOVE 'CORRECTION ADHERENTS : ECHEC'
+                 TO WS-NOTIFY-SUBJECT
+           END-IF.
+
+           STRING 'Lignes lues ' WS-NB-ROW
+                 ' - appliquees ' WS-NB-APPLIED
+                 ' - rejetees ' WS-NB-REJECTED
+                 DELIMITED BY SIZE
+                 INTO WS-NOTIFY-DETAIL
+           END-STRING.
+
+           OPEN OUTPUT F-NOTIFY.
+           MOVE WS-NOTIFY-SUBJECT TO REC-F-NOTIFY.
+           WRITE REC-F-NOTIFY.
+           MOVE WS-NOTIFY-DETAIL TO REC-F-NOTIFY.
+           WRITE REC-F-NOTIFY.
+           CLOSE F-NOTIFY.
+
+           STRING 'mail -s "' DELIMITED BY SIZE
+                 WS-NOTIFY-SUBJECT DELIMITED BY SIZE
+                 '" ' DELIMITED BY SIZE
+                 WS-NOTIFY-DEST DELIMITED BY SIZE
+                 ' < ' DELIMITED BY SIZE
+                 WS-NOTIFY-PATH DELIMITED BY SIZE
+                 INTO WS-NOTIFY-CMD
+           END-STRING.
+           CALL 'SYSTEM' USING WS-NOTIFY-CMD.
+       END-2070-NOTIFY-OPS.
+           EXIT.
+
+       9000-TEST-STATUT-START.
+           IF (NOT F-INPUT-STATUS-OK)
+              AND (NOT F-INPUT-STATUS-EOF) THEN
+              DISPLAY 'CODE RETOUR D''ERREUR' SPACE F-INPUT-STATUS
+              STRING 'Erreur fichier, code retour ' DELIMITED BY SIZE
+                    F-INPUT-STATUS DELIMITED BY SIZE
+                    INTO WS-NOTIFY-DETAIL
+              END-STRING
+              MOVE 'E' TO WS-NOTIFY-STATUT
+              PERFORM 2070-NOTIFY-OPS-START THRU END-2070-NOTIFY-OPS
+              STOP RUN
+           END-IF.
+       END-9000-TEST-STATUT.
+           EXIT.
+
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+           MOVE SQLCODE TO WS-NOTIFY-SQLCODE.
+           STRING 'Erreur SQL ' DELIMITED BY SIZE
+                 WS-SQL-LIB DELIMITED BY SIZE
+                 ' (SQLCODE ' DELIMITED BY SIZE
+                 WS-NOTIFY-SQLCODE DELIMITED BY SIZE
+                 ')' DELIMITED BY SIZE
+                 INTO WS-NOTIFY-DETAIL
+           END-STRING.
+           MOVE 'E' TO WS-NOTIFY-STATUT.
+           PERFORM 2070-NOTIFY-OPS-START THRU END-2070-NOTIFY-OPS.
+       END-9020-ERROR-SQL.
+           STOP RUN.
