@@ -0,0 +1,155 @@
+      ******************************************************************
+      *    [RD] Ce programme met a jour le mot de passe d'un           *
+      *    utilisateur dans user_tab. En mode 'SELF', l'ancien mot de  *
+      *    passe doit correspondre avant d'accepter le nouveau. En     *
+      *    mode 'ADMIN', la mise a jour est appliquee sans verifier    *
+      *    l'ancien mot de passe (reinitialisation par un              *
+      *    administrateur).                                            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pwback.
+       AUTHOR. Alexandre.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-USER-ID  PIC X(08).
+       01  WS-OLD-PWD  PIC X(09).
+       01  WS-NEW-PWD  PIC X(09).
+       01  WS-MODE     PIC X(05).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME          PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME        PIC X(05) VALUE 'cobol'.
+       01  PASSWRD         PIC X(05) VALUE 'cbl85'.
+       01  SQL-CUR-PWD     PIC X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           01 LK-USER-ID        PIC X(08).
+           01 LK-OLD-PWD        PIC X(09).
+           01 LK-NEW-PWD        PIC X(09).
+           01 LK-PWD-CHANGED    PIC X(05) VALUE 'FALSE'.
+           01 LK-MODE           PIC X(05) VALUE 'SELF'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-USER-ID, LK-OLD-PWD, LK-NEW-PWD,
+                                 LK-PWD-CHANGED, LK-MODE.
+
+       0000-MAIN-START.
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWRD USING :DBNAME
+           END-EXEC.
+
+           MOVE LK-USER-ID TO WS-USER-ID.
+           MOVE LK-OLD-PWD TO WS-OLD-PWD.
+           MOVE LK-NEW-PWD TO WS-NEW-PWD.
+           MOVE LK-MODE    TO WS-MODE.
+           MOVE 'FALSE'    TO LK-PWD-CHANGED.
+
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           ELSE
+               PERFORM 2000-START-SQL-REQUEST THRU END-2000-SQL-REQUEST
+           END-IF.
+       END-0000-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    [YM] Bloc de gestion des erreurs pour une valeur de SQLCODE *
+      *    différente de 0.                                            *
+      ******************************************************************
+       1000-START-ERROR-RTN.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-1000-ERROR-RTN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] En mode ADMIN, le mot de passe est remplace            *
+      *    directement. Sinon, l'ancien mot de passe doit d'abord      *
+      *    etre verifie.                                               *
+      ******************************************************************
+       2000-START-SQL-REQUEST.
+           IF FUNCTION UPPER-CASE(WS-MODE) EQUAL 'ADMIN'
+               PERFORM 2200-UPDATE-PASSWORD-START
+                    THRU END-2200-UPDATE-PASSWORD
+           ELSE
+               PERFORM 2100-VERIFY-OLD-PWD-START
+                    THRU END-2100-VERIFY-OLD-PWD
+           END-IF.
+       END-2000-SQL-REQUEST.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie que l'ancien mot de passe saisi correspond a   *
+      *    celui enregistre avant d'autoriser le changement.           *
+      ******************************************************************
+       2100-VERIFY-OLD-PWD-START.
+           EXEC SQL
+               DECLARE CRPWD CURSOR FOR
+               SELECT user_password
+               FROM user_tab
+               WHERE user_identification = trim(:WS-USER-ID)
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CRPWD
+           END-EXEC.
+
+           EXEC SQL
+              FETCH CRPWD INTO :SQL-CUR-PWD
+           END-EXEC.
+
+           IF SQLCODE EQUAL ZERO
+                   AND SQL-CUR-PWD EQUAL FUNCTION TRIM(WS-OLD-PWD)
+               PERFORM 2200-UPDATE-PASSWORD-START
+                    THRU END-2200-UPDATE-PASSWORD
+           ELSE
+               MOVE 'FALSE' TO LK-PWD-CHANGED
+           END-IF.
+
+           EXEC SQL
+              CLOSE CRPWD
+           END-EXEC.
+       END-2100-VERIFY-OLD-PWD.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Enregistre le nouveau mot de passe dans user_tab.      *
+      ******************************************************************
+       2200-UPDATE-PASSWORD-START.
+           EXEC SQL
+              UPDATE user_tab
+                 SET user_password = trim(:WS-NEW-PWD)
+               WHERE user_identification = trim(:WS-USER-ID)
+           END-EXEC.
+           IF SQLCODE EQUAL ZERO
+               MOVE 'TRUE' TO LK-PWD-CHANGED
+           ELSE
+               MOVE 'FALSE' TO LK-PWD-CHANGED
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+       END-2200-UPDATE-PASSWORD.
+           EXIT.
