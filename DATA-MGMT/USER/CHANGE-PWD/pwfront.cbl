@@ -0,0 +1,111 @@
+      ******************************************************************
+      *    [RD] Ce programme permet a l'utilisateur qui vient de se    *
+      *    connecter de changer lui-meme son mot de passe. Il est      *
+      *    appele par sifront juste apres une connexion reussie et     *
+      *    rend la main immediatement si l'utilisateur ne souhaite     *
+      *    pas changer son mot de passe.                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pwfront RECURSIVE.
+       AUTHOR. Alexandre.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SCREEN-INPUT.
+           05 PW-CHANGE-CHOICE  PIC X(01).
+           05 PW-OLD-PWD        PIC X(14).
+           05 PW-NEW-PWD        PIC X(14).
+           05 PW-CONFIRM-PWD    PIC X(14).
+           05 PW-ERROR-MESSAGE  PIC X(48).
+
+       01  WS-MSG-ERROR        PIC X(35)
+           VALUE 'Veuillez entrer "O" ou "N".'.
+       01  WS-MSG-MISMATCH     PIC X(48)
+           VALUE 'Les mots de passe saisis ne correspondent pas.'.
+       01  WS-MSG-FAILED       PIC X(48)
+           VALUE 'Ancien mot de passe incorrect.'.
+
+       01  WS-PWD-CHANGED      PIC X(05) VALUE 'FALSE'.
+       01  WS-DONE             PIC X(05) VALUE 'FALSE'.
+       01  WS-MODE-SELF        PIC X(05) VALUE 'SELF'.
+
+       LINKAGE SECTION.
+           01 LK-USER-ID        PIC X(08).
+
+       SCREEN SECTION.
+           COPY 'screen-change-password.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-USER-ID.
+       0000-START-MAIN.
+           INITIALIZE WS-DONE WS-PWD-CHANGED PW-ERROR-MESSAGE.
+
+           PERFORM 1000-START-SCREEN THRU END-1000-SCREEN.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Boucle d'affichage de l'écran de changement de mot de *
+      *    passe jusqu'a ce que l'utilisateur ait fini.                *
+      ******************************************************************
+       1000-START-SCREEN.
+           PERFORM UNTIL WS-DONE EQUAL 'TRUE'
+               INITIALIZE PW-CHANGE-CHOICE
+                          PW-OLD-PWD
+                          PW-NEW-PWD
+                          PW-CONFIRM-PWD
+
+               ACCEPT screen-change-password
+
+               PERFORM 2000-START-CHECK-CHOICE
+                  THRU END-2000-CHECK-CHOICE
+           END-PERFORM.
+       END-1000-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie le choix de l'utilisateur : 'N' pour passer,   *
+      *    'O' pour valider le changement de mot de passe saisi.       *
+      ******************************************************************
+       2000-START-CHECK-CHOICE.
+           MOVE FUNCTION UPPER-CASE(PW-CHANGE-CHOICE)
+                TO PW-CHANGE-CHOICE.
+
+           IF PW-CHANGE-CHOICE EQUAL 'N'
+               MOVE 'TRUE' TO WS-DONE
+           ELSE IF PW-CHANGE-CHOICE EQUAL 'O'
+               PERFORM 2100-START-VALIDATION
+                  THRU 2100-END-VALIDATION
+           ELSE
+               MOVE WS-MSG-ERROR TO PW-ERROR-MESSAGE
+           END-IF.
+       END-2000-CHECK-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie la confirmation saisie puis appelle le sous    *
+      *    programme qui verifie l'ancien mot de passe et enregistre   *
+      *    le nouveau.                                                 *
+      ******************************************************************
+       2100-START-VALIDATION.
+           IF PW-NEW-PWD NOT EQUAL PW-CONFIRM-PWD
+               MOVE WS-MSG-MISMATCH TO PW-ERROR-MESSAGE
+           ELSE
+               CALL
+                   'pwback'
+                   USING BY REFERENCE
+                   LK-USER-ID, PW-OLD-PWD, PW-NEW-PWD, WS-PWD-CHANGED,
+                   WS-MODE-SELF
+               END-CALL
+
+               IF WS-PWD-CHANGED EQUAL 'TRUE'
+                   MOVE 'TRUE' TO WS-DONE
+               ELSE
+                   MOVE WS-MSG-FAILED TO PW-ERROR-MESSAGE
+               END-IF
+           END-IF.
+       2100-END-VALIDATION.
+           EXIT.
