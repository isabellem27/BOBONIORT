@@ -0,0 +1,107 @@
+      ******************************************************************
+      *    [RD] Ce programme permet a un administrateur de          *
+      *    reinitialiser le mot de passe d'un utilisateur qui l'a    *
+      *    oublie. Aucune verification de l'ancien mot de passe      *
+      *    n'est effectuee : le sous programme 'pwback' est appele   *
+      *    en mode 'ADMIN'.                                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rpfront RECURSIVE.
+       AUTHOR. Alexandre.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SCREEN-INPUT.
+           05 RP-USER-ID        PIC X(08).
+           05 RP-NEW-PWD        PIC X(14).
+           05 RP-CONFIRM-PWD    PIC X(14).
+           05 RP-VALIDATE       PIC X(01).
+           05 RP-EXIT           PIC X(01).
+           05 RP-ERROR-MESSAGE  PIC X(48).
+
+       01  WS-MSG-MISMATCH     PIC X(48)
+           VALUE 'Les mots de passe saisis ne correspondent pas.'.
+       01  WS-MSG-FAILED       PIC X(48)
+           VALUE 'Utilisateur inconnu, mot de passe non modifie.'.
+
+       01  WS-PWD-CHANGED      PIC X(05) VALUE 'FALSE'.
+       01  WS-DONE             PIC X(05) VALUE 'FALSE'.
+       01  WS-MODE-ADMIN       PIC X(05) VALUE 'ADMIN'.
+       01  WS-OLD-PWD-UNUSED   PIC X(09) VALUE SPACES.
+
+       SCREEN SECTION.
+           COPY 'screen-reset-password.cpy'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           INITIALIZE WS-DONE WS-PWD-CHANGED RP-ERROR-MESSAGE.
+
+           PERFORM 1000-START-SCREEN THRU END-1000-SCREEN.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Boucle d'affichage de l'écran de reinitialisation     *
+      *    jusqu'a ce que l'administrateur ait fini.                   *
+      ******************************************************************
+       1000-START-SCREEN.
+           PERFORM UNTIL WS-DONE EQUAL 'TRUE'
+               INITIALIZE RP-USER-ID
+                          RP-NEW-PWD
+                          RP-CONFIRM-PWD
+                          RP-VALIDATE
+                          RP-EXIT
+
+               ACCEPT screen-reset-password
+
+               PERFORM 2000-START-CHECK-CHOICE
+                  THRU END-2000-CHECK-CHOICE
+           END-PERFORM.
+       END-1000-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie le choix de l'administrateur : 'O' sur Quitter *
+      *    pour sortir, 'O' sur Valider pour enregistrer le nouveau    *
+      *    mot de passe saisi.                                        *
+      ******************************************************************
+       2000-START-CHECK-CHOICE.
+           MOVE FUNCTION UPPER-CASE(RP-EXIT) TO RP-EXIT.
+           MOVE FUNCTION UPPER-CASE(RP-VALIDATE) TO RP-VALIDATE.
+
+           IF RP-EXIT EQUAL 'O'
+               MOVE 'TRUE' TO WS-DONE
+           ELSE IF RP-VALIDATE EQUAL 'O'
+               PERFORM 2100-START-VALIDATION
+                  THRU 2100-END-VALIDATION
+           END-IF.
+       END-2000-CHECK-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie la confirmation saisie puis appelle le sous    *
+      *    programme qui enregistre le nouveau mot de passe.          *
+      ******************************************************************
+       2100-START-VALIDATION.
+           IF RP-NEW-PWD NOT EQUAL RP-CONFIRM-PWD
+               MOVE WS-MSG-MISMATCH TO RP-ERROR-MESSAGE
+           ELSE
+               CALL
+                   'pwback'
+                   USING BY REFERENCE
+                   RP-USER-ID, WS-OLD-PWD-UNUSED, RP-NEW-PWD,
+                   WS-PWD-CHANGED, WS-MODE-ADMIN
+               END-CALL
+
+               IF WS-PWD-CHANGED EQUAL 'TRUE'
+                   MOVE 'TRUE' TO WS-DONE
+               ELSE
+                   MOVE WS-MSG-FAILED TO RP-ERROR-MESSAGE
+               END-IF
+           END-IF.
+       2100-END-VALIDATION.
+           EXIT.
