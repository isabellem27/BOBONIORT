@@ -7,9 +7,13 @@
       *                                  chargement d'un fichier csv,  *
       *                                                                *
       *    un bouton valider et un bouton sortir                       *
-      * Auteur: Isabelle                                               *     
-      * Date de création : le 18/06/2024                               * 
-      ****************************************************************** 
+      * Auteur: Isabelle                                               *
+      * Date de création : le 18/06/2024                               *
+      * MAJ [RD] le 09/08/2026 Ajout du bouton de relance des factures *
+      *    en retard (rptoverfront).                                   *
+      * MAJ [RD] le 09/08/2026 Ajout du bouton de synthese financiere  *
+      *    mensuelle consolidee par palier (rptfinfront).              *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. menudata RECURSIVE.
        AUTHOR. Isabelle.
@@ -22,7 +26,17 @@
        WORKING-STORAGE SECTION. 
        01  WS-BUTTONS-MENU-DATA.
            05 WS-STAT              PIC X(01)                     .
-           05 WS-FILE              PIC X(01)                     .   
+           05 WS-FILE              PIC X(01)                     .
+           05 WS-BILL              PIC X(01)                     .
+           05 WS-BORDEREAU         PIC X(01)                     .
+           05 WS-PARAM             PIC X(01)                     .
+           05 WS-INVOICE-PARAM     PIC X(01)                     .
+           05 WS-PWRESET           PIC X(01)                     .
+           05 WS-INACTIVE          PIC X(01)                     .
+           05 WS-QUOTE             PIC X(01)                     .
+           05 WS-PURGE-ARCHIVE     PIC X(01)                     .
+           05 WS-OVERDUE           PIC X(01)                     .
+           05 WS-FINANCIER         PIC X(01)                     .
            05 WS-VALIDATE          PIC X(01)                     .
            05 WS-EXIT              PIC X(01)                     .
        01  SC-MESSAGE              PIC X(70)                     .                     
@@ -33,17 +47,33 @@
            05 WS-MESSAGE2          PIC X(31)
                VALUE 'CTIONNER VOTRE CHOIX AVEC "O".'            .
        
-       01 WS-SELECT-OPTION         PIC X(05)      VALUE 'FALSE'  .  
- 
+       01 WS-SELECT-OPTION         PIC X(05)      VALUE 'FALSE'  .
+
+       01 WS-ACCESS-DENIED.
+           05 WS-DENIED1           PIC X(31)
+               VALUE 'ACCES RESERVE AUX ADMINISTRATEU'           .
+           05 WS-DENIED2           PIC X(31)
+               VALUE 'RS.                            '           .
+
+       LINKAGE SECTION.
+       01 LK-USER-ROLE             PIC X(10)                     .
+
       ******************************************************************
-       SCREEN SECTION.      
-       COPY 'screen-menu-data.cpy'.   
+       SCREEN SECTION.
+       COPY 'screen-menu-data.cpy'.
 
       ******************************************************************
-       PROCEDURE DIVISION.      
+       PROCEDURE DIVISION USING LK-USER-ROLE.
        0000-START-MAIN.
-           PERFORM 1000-CONTROL-IMPUT-START 
-                    THRU END-1000-CONTROL-IMPUT.
+      *    [RD] Les fonctions de ce menu (statistiques, chargement de
+      *    fichiers, facturation, bordereau, parametres) sont reservees
+      *    aux comptes administrateur.
+           IF FUNCTION UPPER-CASE(LK-USER-ROLE) EQUAL 'ADMIN' THEN
+               PERFORM 1000-CONTROL-IMPUT-START
+                        THRU END-1000-CONTROL-IMPUT
+           ELSE
+               DISPLAY WS-ACCESS-DENIED
+           END-IF.
        END-0000-MAIN.
            STOP RUN.
 
@@ -74,13 +104,72 @@
            ELSE  IF FUNCTION UPPER-CASE(WS-STAT) EQUAL 'O' THEN            
                                 
                           CALL 'stfront'      
-                 ELSE  IF FUNCTION UPPER-CASE(WS-FILE) EQUAL 'O' THEN        
-                             CALL 'cffront'                   
-                       ELSE  
-                           PERFORM 9200-ERROR-MESSAGE-START 
-                                THRU END-9200-ERROR-MESSAGE
-                 END-IF  
-            END-IF.          
+                 ELSE  IF FUNCTION UPPER-CASE(WS-FILE) EQUAL 'O' THEN
+                             CALL 'cffront'
+                       ELSE  IF FUNCTION UPPER-CASE(WS-BILL)
+                             EQUAL 'O' THEN
+                                 CALL 'bilinvofront'
+                             ELSE  IF FUNCTION UPPER-CASE(WS-BORDEREAU)
+                                   EQUAL 'O' THEN
+                                       CALL 'rptbordfront'
+                                   ELSE  IF FUNCTION
+                                         UPPER-CASE(WS-PARAM)
+                                         EQUAL 'O' THEN
+                                             CALL 'stparam'
+                                         ELSE  IF FUNCTION UPPER-CASE(
+                                             WS-INVOICE-PARAM)
+                                             EQUAL 'O' THEN
+                                                 CALL 'invparam'
+                                             ELSE  IF FUNCTION
+                                                 UPPER-CASE(WS-PWRESET)
+                                                 EQUAL 'O' THEN
+                                                     CALL 'rpfront'
+                                                 ELSE  IF FUNCTION
+                                                     UPPER-CASE(
+                                                     WS-INACTIVE)
+                                                     EQUAL 'O' THEN
+                                                         CALL
+                                                         'inafront'
+                                                 ELSE  IF FUNCTION
+                                                     UPPER-CASE(
+                                                     WS-QUOTE)
+                                                     EQUAL 'O' THEN
+                                                         CALL
+                                                         'devifront'
+                                                 ELSE  IF FUNCTION
+                                                     UPPER-CASE(
+                                                     WS-PURGE-ARCHIVE)
+                                                     EQUAL 'O' THEN
+                                                         CALL
+                                                         'arcpgfront'
+                                                 ELSE  IF FUNCTION
+                                                     UPPER-CASE(
+                                                     WS-OVERDUE)
+                                                     EQUAL 'O' THEN
+                                                         CALL
+                                                         'rptoverfront'
+                                                 ELSE  IF FUNCTION
+                                                     UPPER-CASE(
+                                                     WS-FINANCIER)
+                                                     EQUAL 'O' THEN
+                                                         CALL
+                                                         'rptfinfront'
+                                                 ELSE
+                                                     PERFORM
+                                              9200-ERROR-MESSAGE-START
+                                                     THRU
+                                              END-9200-ERROR-MESSAGE
+                                                 END-IF
+                                                 END-IF
+                                                 END-IF
+                                                 END-IF
+                                                 END-IF
+                                             END-IF
+                                         END-IF
+                                   END-IF
+                             END-IF
+                 END-IF
+            END-IF.
        END-1100-CHECK-CHOICE.
            EXIT.   
       ******************************************************************     
