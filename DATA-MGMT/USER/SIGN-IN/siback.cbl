@@ -1,39 +1,97 @@
       ******************************************************************
       *    [YM-AL] Ce programme gère la validation de la saisie des    *
       *    champs :                                                    *
-      *    - Identifiant                                               * 
-      *    - Mot de passe                                              * 
-      ****************************************************************** 
+      *    - Identifiant                                               *
+      *    - Mot de passe                                              *
+      ******************************************************************
+      * MAJ [RD] le 09/08/2026 Un compte administrateur (user_role =   *
+      *    'ADMIN') doit desormais saisir un second facteur (code a    *
+      *    usage unique envoye par mail) en plus de son mot de passe   *
+      *    avant que la connexion ne soit validee.                     *
+      * MAJ [RD] le 09/08/2026 WS-NOTIFY-DEST est desormais fixe :     *
+      *    l'identifiant saisi (non authentifie) ne doit plus se       *
+      *    retrouver compose dans la commande CALL 'SYSTEM'.           *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. siback.
        AUTHOR. Alexandre.
 
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    [RD] Depose le code a usage unique envoye a l'administrateur
+      *    qui se connecte, sur le meme principe que les comptes-rendus
+      *    des traitements batch (fichier + mail).
+           SELECT F-NOTIFY
+           ASSIGN TO WS-NOTIFY-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
 
+      ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-NOTIFY
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-NOTIFY        PIC X(100).
+      ******************************************************************
        WORKING-STORAGE SECTION.
        01  WS-USER-ID  PIC X(08).
        01  WS-USER-PWD PIC X(09).
+       01  WS-FAILED-ATTEMPTS PIC 9(03).
+       01  WS-AUDIT-OUTCOME PIC X(10).
+
+      *    [RD] Code a usage unique du second facteur administrateur.
+       01  WS-2FA-SEED          PIC 9(08)  VALUE ZERO   .
+       01  WS-2FA-CODE          PIC 9(06)  VALUE ZERO   .
+       01  WS-2FA-CODE-ENTERED  PIC X(06)  VALUE SPACES .
+       01  WS-NOTIFY-PATH.
+           03 WS-NOTIFY-FOLDER  PIC X(20)
+              VALUE './USER/SIGN-IN/2FA-'                .
+           03 WS-NOTIFY-USER    PIC X(08)  VALUE SPACES   .
+           03 WS-NOTIFY-FORMAT  PIC X(04)  VALUE '.dat'   .
+      *    [RD] - le 09/08/2026 - destinataire fixe : WS-USER-ID est
+      *    saisi par un utilisateur non encore authentifie et ne doit
+      *    jamais se retrouver, meme compose en adresse mail, dans la
+      *    commande CALL 'SYSTEM' ci-dessous (meme principe que
+      *    WS-NOTIFY-DEST dans cfback.cbl).
+       01  WS-NOTIFY-DEST       PIC X(30)
+           VALUE 'exploitation@boboniort.fr'               .
+       01  WS-NOTIFY-CMD        PIC X(250) VALUE SPACES   .
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME          PIC X(11) VALUE 'boboniortdb'.   
+       01  DBNAME          PIC X(11) VALUE 'boboniortdb'.
        01  USERNAME        PIC X(05) VALUE 'cobol'.
        01  PASSWRD         PIC X(05) VALUE 'cbl85'.
-      
-       01  SQL-USER.    
+
+       01  SQL-USER.
            03 SQL-USER-ID  PIC X(10).
-           03 SQL-USER-PWD PIC X(30).       
+           03 SQL-USER-PWD PIC X(30).
+       01  SQL-FAILED-ATTEMPTS PIC 9(03).
+       01  SQL-LOCKED           PIC X(05).
+       01  SQL-USER-ROLE         PIC X(10).
+       01  SQL-2FA-CODE          PIC X(06).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-           
+
        LINKAGE SECTION.
-           01 LK-USER-ID   PIC X(08).
-           01 LK-USER-PWD  PIC X(09).
-           01 LK-PWD-CHECK PIC X(05) VALUE 'FALSE'.
+           01 LK-USER-ID        PIC X(08).
+           01 LK-USER-PWD       PIC X(09).
+           01 LK-PWD-CHECK      PIC X(05) VALUE 'FALSE'.
+           01 LK-ACCOUNT-LOCKED PIC X(05) VALUE 'FALSE'.
+           01 LK-USER-ROLE      PIC X(10) VALUE SPACES.
+      *    [RD] Code du second facteur saisi par l'administrateur (vide
+      *    tant qu'aucun code ne lui a encore ete envoye) et indicateur
+      *    de connexion en attente de ce second facteur.
+           01 LK-2FA-CODE       PIC X(06) VALUE SPACES.
+           01 LK-2FA-PENDING    PIC X(05) VALUE 'FALSE'.
 
       ******************************************************************
-       PROCEDURE DIVISION USING LK-USER-ID, LK-USER-PWD, LK-PWD-CHECK.
-       
+       PROCEDURE DIVISION USING LK-USER-ID, LK-USER-PWD, LK-PWD-CHECK,
+                                 LK-ACCOUNT-LOCKED, LK-USER-ROLE,
+                                 LK-2FA-CODE, LK-2FA-PENDING.
+
        0000-MAIN-START.
            EXEC SQL
               CONNECT :USERNAME IDENTIFIED BY :PASSWRD USING :DBNAME
@@ -41,10 +99,19 @@
 
            MOVE LK-USER-ID  TO WS-USER-ID.
            MOVE LK-USER-PWD TO WS-USER-PWD.
+           MOVE 'FALSE'     TO LK-2FA-PENDING.
 
-           IF SQLCODE NOT EQUAL ZERO 
+           IF SQLCODE NOT EQUAL ZERO
                PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
            ELSE
+               PERFORM 1010-ENSURE-LOCKOUT-COLS-START
+                    THRU END-1010-ENSURE-LOCKOUT-COLS
+               PERFORM 1020-ENSURE-AUDIT-TABLE-START
+                    THRU END-1020-ENSURE-AUDIT-TABLE
+               PERFORM 1030-ENSURE-ROLE-COL-START
+                    THRU END-1030-ENSURE-ROLE-COL
+               PERFORM 1040-ENSURE-2FA-COLS-START
+                    THRU END-1040-ENSURE-2FA-COLS
                PERFORM 2000-START-SQL-REQUEST THRU END-2000-SQL-REQUEST
            END-IF.
        END-0000-MAIN.
@@ -79,37 +146,331 @@
        END-1000-ERROR-RTN.
            EXIT.
 
+      ******************************************************************
+      *    [RD] Ajoute les colonnes de verrouillage de compte sur       *
+      *    user_tab si elles n'existent pas encore, afin qu'un compte   *
+      *    puisse etre bloque apres trop d'echecs de connexion.         *
+      ******************************************************************
+       1010-ENSURE-LOCKOUT-COLS-START.
+           EXEC SQL
+              ALTER TABLE user_tab
+                 ADD COLUMN IF NOT EXISTS user_failed_attempts
+                    INT DEFAULT 0
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+
+           EXEC SQL
+              ALTER TABLE user_tab
+                 ADD COLUMN IF NOT EXISTS user_locked
+                    VARCHAR(5) DEFAULT 'FALSE'
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+       END-1010-ENSURE-LOCKOUT-COLS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Cree la table d'audit des connexions si elle n'existe   *
+      *    pas encore, afin de conserver une trace de chaque tentative  *
+      *    de connexion (date/heure, utilisateur, resultat).            *
+      ******************************************************************
+       1020-ENSURE-AUDIT-TABLE-START.
+           EXEC SQL
+              CREATE TABLE IF NOT EXISTS SIGNIN_AUDIT (
+                 AUDIT_USER      VARCHAR(8),
+                 AUDIT_TIMESTAMP TIMESTAMP DEFAULT CURRENT_TIMESTAMP,
+                 AUDIT_OUTCOME   VARCHAR(10)
+              )
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+       END-1020-ENSURE-AUDIT-TABLE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ajoute la colonne de role sur user_tab si elle          *
+      *    n'existe pas encore, pour distinguer un administrateur      *
+      *    d'un operateur de saisie courant. Par defaut, un compte     *
+      *    existant reste un simple operateur.                         *
+      ******************************************************************
+       1030-ENSURE-ROLE-COL-START.
+           EXEC SQL
+              ALTER TABLE user_tab
+                 ADD COLUMN IF NOT EXISTS user_role
+                    VARCHAR(10) DEFAULT 'OPERATOR'
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+       END-1030-ENSURE-ROLE-COL.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ajoute les colonnes du second facteur administrateur    *
+      *    sur user_tab si elles n'existent pas encore : le code a      *
+      *    usage unique envoye par mail et sa date d'expiration.        *
+      ******************************************************************
+       1040-ENSURE-2FA-COLS-START.
+           EXEC SQL
+              ALTER TABLE user_tab
+                 ADD COLUMN IF NOT EXISTS user_2fa_code
+                    VARCHAR(6)
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+
+           EXEC SQL
+              ALTER TABLE user_tab
+                 ADD COLUMN IF NOT EXISTS user_2fa_expiry
+                    TIMESTAMP
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+       END-1040-ENSURE-2FA-COLS.
+           EXIT.
+
       ******************************************************************
       *    [RD] Effectue une requête SQL qui récupère les informations *
-      *    d'un utilisateur si l'identifiant et le mot de passe        *
-      *    saisis à partir de la SCREEN SECTION sont corrects.         * 
-      *    S'ils sont corrects, attribu 'TRUE' à la LK-PWD-CHECK.      *        
+      *    d'un utilisateur a partir de l'identifiant saisi. Si le     *
+      *    compte est verrouille, attribu 'TRUE' a LK-ACCOUNT-LOCKED.  *
+      *    Sinon, si le mot de passe saisi est correct, attribu        *
+      *    'TRUE' a LK-PWD-CHECK et remet le compteur d'echecs a zero; *
+      *    sinon, incremente le compteur et verrouille le compte au    *
+      *    bout de 5 echecs consecutifs. Chaque tentative est          *
+      *    journalisee dans SIGNIN_AUDIT avec son resultat.            *
       ******************************************************************
        2000-START-SQL-REQUEST.
 
            EXEC SQL
                DECLARE CRUSER CURSOR FOR
-               SELECT user_identification, user_password
+               SELECT user_identification, user_password,
+                      user_failed_attempts, user_locked, user_role
                FROM user_tab
                WHERE user_identification = trim(:WS-USER-ID)
-               AND user_password = trim(:WS-USER-PWD)
            END-EXEC.
-           
+
            EXEC SQL
               OPEN CRUSER
            END-EXEC.
 
            EXEC SQL
-              FETCH CRUSER INTO :SQL-USER-ID, :SQL-USER-PWD
+              FETCH CRUSER INTO :SQL-USER-ID, :SQL-USER-PWD,
+                 :SQL-FAILED-ATTEMPTS, :SQL-LOCKED, :SQL-USER-ROLE
            END-EXEC.
 
            IF SQLCODE EQUAL ZERO
-               MOVE 'TRUE' TO LK-PWD-CHECK
+               IF FUNCTION TRIM(SQL-LOCKED) EQUAL 'TRUE'
+                   MOVE 'TRUE' TO LK-ACCOUNT-LOCKED
+                   MOVE 'LOCKED' TO WS-AUDIT-OUTCOME
+               ELSE
+                   IF SQL-USER-PWD EQUAL FUNCTION TRIM(WS-USER-PWD)
+                       MOVE FUNCTION TRIM(SQL-USER-ROLE) TO LK-USER-ROLE
+                       PERFORM 2100-RESET-ATTEMPTS-START
+                            THRU END-2100-RESET-ATTEMPTS
+                       IF FUNCTION TRIM(SQL-USER-ROLE) EQUAL 'ADMIN'
+                           PERFORM 2050-HANDLE-2FA-START
+                                THRU END-2050-HANDLE-2FA
+                       ELSE
+                           MOVE 'TRUE' TO LK-PWD-CHECK
+                           MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME
+                       END-IF
+                   ELSE
+                       PERFORM 2200-RECORD-FAILED-ATTEMPT-START
+                            THRU END-2200-RECORD-FAILED-ATTEMPT
+                       MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'UNKNOWN' TO WS-AUDIT-OUTCOME
            END-IF.
 
+           PERFORM 2300-LOG-SIGNIN-ATTEMPT-START
+                THRU END-2300-LOG-SIGNIN-ATTEMPT.
+
            EXEC SQL
               CLOSE CRUSER
            END-EXEC.
        END-2000-SQL-REQUEST.
            EXIT.
 
+      ******************************************************************
+      *    [RD] Pour un administrateur dont le mot de passe vient      *
+      *    d'etre valide : si aucun code n'a encore ete saisi, genere  *
+      *    et envoie un nouveau code a usage unique ; sinon, controle  *
+      *    le code saisi.                                              *
+      ******************************************************************
+       2050-HANDLE-2FA-START.
+           IF LK-2FA-CODE EQUAL SPACES
+               PERFORM 2060-SEND-2FA-CODE-START
+                    THRU END-2060-SEND-2FA-CODE
+               MOVE 'TRUE'    TO LK-2FA-PENDING
+               MOVE '2FASENT' TO WS-AUDIT-OUTCOME
+           ELSE
+               PERFORM 2070-CHECK-2FA-CODE-START
+                    THRU END-2070-CHECK-2FA-CODE
+           END-IF.
+       END-2050-HANDLE-2FA.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Genere un code a 6 chiffres, le range sur user_tab     *
+      *    avec une validite de 10 minutes, puis le transmet a         *
+      *    l'administrateur par mail (depot fichier + mail, comme      *
+      *    pour les comptes-rendus de traitement batch).               *
+      ******************************************************************
+       2060-SEND-2FA-CODE-START.
+           ACCEPT WS-2FA-SEED FROM TIME.
+           COMPUTE WS-2FA-CODE =
+              FUNCTION RANDOM(WS-2FA-SEED) * 900000 + 100000.
+           MOVE WS-2FA-CODE TO SQL-2FA-CODE.
+
+           EXEC SQL
+              UPDATE user_tab
+                 SET user_2fa_code = :SQL-2FA-CODE,
+                     user_2fa_expiry =
+                        CURRENT_TIMESTAMP + INTERVAL '10 minutes'
+               WHERE user_identification = trim(:WS-USER-ID)
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+
+           PERFORM 2080-NOTIFY-2FA-CODE-START
+                THRU END-2080-NOTIFY-2FA-CODE.
+       END-2060-SEND-2FA-CODE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Controle le code saisi par l'administrateur : il doit  *
+      *    correspondre au code range sur user_tab et ne pas etre      *
+      *    expire. Si valide, la connexion est acceptee et le code est *
+      *    efface pour empecher toute reutilisation ; sinon, un        *
+      *    nouveau code reste attendu.                                 *
+      ******************************************************************
+       2070-CHECK-2FA-CODE-START.
+           MOVE LK-2FA-CODE TO WS-2FA-CODE-ENTERED.
+
+           EXEC SQL
+              DECLARE CRS2FA CURSOR FOR
+              SELECT user_2fa_code
+              FROM user_tab
+              WHERE user_identification = trim(:WS-USER-ID)
+                AND user_2fa_code = trim(:WS-2FA-CODE-ENTERED)
+                AND user_2fa_expiry > CURRENT_TIMESTAMP
+           END-EXEC.
+
+           EXEC SQL
+              OPEN CRS2FA
+           END-EXEC.
+
+           EXEC SQL
+              FETCH CRS2FA INTO :SQL-2FA-CODE
+           END-EXEC.
+
+           IF SQLCODE EQUAL ZERO
+               MOVE 'TRUE'    TO LK-PWD-CHECK
+               MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME
+               EXEC SQL
+                  UPDATE user_tab
+                     SET user_2fa_code = NULL
+                   WHERE user_identification = trim(:WS-USER-ID)
+               END-EXEC
+           ELSE
+               MOVE 'FALSE' TO LK-PWD-CHECK
+               MOVE 'TRUE'  TO LK-2FA-PENDING
+               MOVE '2FABAD' TO WS-AUDIT-OUTCOME
+           END-IF.
+
+           EXEC SQL
+              CLOSE CRS2FA
+           END-EXEC.
+       END-2070-CHECK-2FA-CODE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Depose le code a usage unique dans un petit fichier et *
+      *    l'envoie par mail a l'adresse de l'administrateur.          *
+      ******************************************************************
+       2080-NOTIFY-2FA-CODE-START.
+           MOVE WS-USER-ID TO WS-NOTIFY-USER.
+
+           OPEN OUTPUT F-NOTIFY.
+           STRING 'CODE DE CONNEXION (valable 10 minutes) : '
+                  WS-2FA-CODE
+              DELIMITED BY SIZE
+              INTO REC-F-NOTIFY
+           END-STRING.
+           WRITE REC-F-NOTIFY.
+           CLOSE F-NOTIFY.
+
+           STRING 'mail -s "Code de connexion Boboniort" '
+                  FUNCTION TRIM(WS-NOTIFY-DEST)
+                  ' < ' WS-NOTIFY-PATH
+              DELIMITED BY SIZE
+              INTO WS-NOTIFY-CMD
+           END-STRING.
+           CALL 'SYSTEM' USING WS-NOTIFY-CMD.
+       END-2080-NOTIFY-2FA-CODE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Remet a zero le compteur d'echecs d'un compte qui      *
+      *    vient de se connecter avec succes.                          *
+      ******************************************************************
+       2100-RESET-ATTEMPTS-START.
+           EXEC SQL
+              UPDATE user_tab
+                 SET user_failed_attempts = 0
+               WHERE user_identification = trim(:WS-USER-ID)
+           END-EXEC.
+       END-2100-RESET-ATTEMPTS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Incremente le compteur d'echecs d'un compte et le      *
+      *    verrouille si le nombre d'echecs consecutifs atteint 5.     *
+      ******************************************************************
+       2200-RECORD-FAILED-ATTEMPT-START.
+           ADD 1 TO SQL-FAILED-ATTEMPTS.
+           MOVE SQL-FAILED-ATTEMPTS TO WS-FAILED-ATTEMPTS.
+
+           IF WS-FAILED-ATTEMPTS >= 5
+               MOVE 'TRUE' TO SQL-LOCKED
+               EXEC SQL
+                  UPDATE user_tab
+                     SET user_failed_attempts = :SQL-FAILED-ATTEMPTS,
+                         user_locked = :SQL-LOCKED
+                   WHERE user_identification = trim(:WS-USER-ID)
+               END-EXEC
+               MOVE 'TRUE' TO LK-ACCOUNT-LOCKED
+           ELSE
+               EXEC SQL
+                  UPDATE user_tab
+                     SET user_failed_attempts = :SQL-FAILED-ATTEMPTS
+                   WHERE user_identification = trim(:WS-USER-ID)
+               END-EXEC
+           END-IF.
+       END-2200-RECORD-FAILED-ATTEMPT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Enregistre la tentative de connexion dans SIGNIN_AUDIT *
+      *    avec l'identifiant saisi, l'horodatage et le resultat.      *
+      ******************************************************************
+       2300-LOG-SIGNIN-ATTEMPT-START.
+           EXEC SQL
+              INSERT INTO SIGNIN_AUDIT (AUDIT_USER, AUDIT_OUTCOME)
+              VALUES (:WS-USER-ID, :WS-AUDIT-OUTCOME)
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+               PERFORM 1000-START-ERROR-RTN THRU END-1000-ERROR-RTN
+           END-IF.
+       END-2300-LOG-SIGNIN-ATTEMPT.
+           EXIT.
+
