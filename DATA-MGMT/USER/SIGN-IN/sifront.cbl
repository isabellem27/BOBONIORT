@@ -2,7 +2,11 @@
       *    [AL] Ce programme gère la connexion d'un utilisateur. Il    *
       *    affiche l'écran de connexion jusqu'à ce que la connexion    *
       *    soit établie et appel le sous programme "siback".           *
-      ****************************************************************** 
+      ******************************************************************
+      * MAJ [RD] le 09/08/2026 Un administrateur doit desormais        *
+      *    saisir, en plus de son mot de passe, le code a usage        *
+      *    unique qui lui est envoye par mail (second facteur).        *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sifront RECURSIVE.
        AUTHOR. Alexandre.
@@ -14,15 +18,23 @@
        01  SCREEN-INPUT.
            05 SI-USER-ID       PIC X(14).
            05 SI-USER-PWD      PIC X(14).
-           05 SI-CONNECT       PIC X(01).    
-           05 SI-ERROR-MESSAGE PIC x(45).                     
+           05 SI-2FA-CODE      PIC X(06).
+           05 SI-CONNECT       PIC X(01).
+           05 SI-ERROR-MESSAGE PIC x(45).
 
-       01  WS-MSG-ERROR        PIC X(35) 
+       01  WS-MSG-ERROR        PIC X(35)
            VALUE 'Veuillez entrer "O" pour confirmer.'.
        01  WS-MSG-FAILED       PIC X(45)
            VALUE 'Connexion echouee, verifier vos identifiants.'.
+       01  WS-MSG-LOCKED       PIC X(45)
+           VALUE 'Compte verrouille apres trop d''echecs.'.
+       01  WS-MSG-2FA-SENT     PIC X(45)
+           VALUE 'Code envoye par mail, veuillez le saisir.'.
 
-       01  WS-PWD-CHECK        PIC X(05) VALUE 'FALSE'.   
+       01  WS-PWD-CHECK        PIC X(05) VALUE 'FALSE'.
+       01  WS-ACCOUNT-LOCKED   PIC X(05) VALUE 'FALSE'.
+       01  WS-USER-ROLE        PIC X(10) VALUE SPACES.
+       01  WS-2FA-PENDING      PIC X(05) VALUE 'FALSE'.
        01  WS-RETURN-CHOICE    PIC X(01).
 
        SCREEN SECTION.
@@ -35,13 +47,26 @@
            INITIALIZE WS-RETURN-CHOICE
                       SI-ERROR-MESSAGE.
            MOVE 'FALSE' TO WS-PWD-CHECK.
+           MOVE 'FALSE' TO WS-ACCOUNT-LOCKED.
+           MOVE 'FALSE' TO WS-2FA-PENDING.
+           MOVE SPACES TO WS-USER-ROLE.
 
            PERFORM 1000-START-SCREEN THRU END-1000-SCREEN.
-           
-      *    [AL] Appel le sous programme de Menu Data. 
-           CALL 
+
+      *    [RD] Propose a l'utilisateur connecte de changer son mot de
+      *    passe avant d'entrer dans le menu principal.
+           CALL
+               'pwfront'
+               USING BY REFERENCE SI-USER-ID
+           END-CALL.
+
+      *    [AL] Appel le sous programme de Menu Data.
+      *    [RD] Le role de l'utilisateur determine les fonctions
+      *    auxquelles menudata lui donne acces.
+           CALL
                'menudata'
-           END-CALL. 
+               USING BY REFERENCE WS-USER-ROLE
+           END-CALL.
        END-0000-MAIN.
            STOP RUN.  
    
@@ -50,9 +75,16 @@
       ****************************************************************** 
        1000-START-SCREEN.
            PERFORM UNTIL WS-PWD-CHECK EQUAL 'TRUE'
-               INITIALIZE SI-USER-ID
-                          SI-USER-PWD
-                          SI-CONNECT
+      *        [RD] En attente du second facteur, l'identifiant et le
+      *        mot de passe restent affiches tels que saisis.
+               IF WS-2FA-PENDING EQUAL 'TRUE'
+                   INITIALIZE SI-CONNECT
+               ELSE
+                   INITIALIZE SI-USER-ID
+                              SI-USER-PWD
+                              SI-2FA-CODE
+                              SI-CONNECT
+               END-IF
 
                ACCEPT screen-sign-in
 
@@ -85,15 +117,27 @@
       ******************************************************************
        2100-START-VALIDATION.
       *    [AL-YM] Envoie des saisies au Back.
-           CALL 
-               'siback' 
-               USING BY REFERENCE 
-               SI-USER-ID, SI-USER-PWD, WS-PWD-CHECK  
-           END-CALL. 
+           CALL
+               'siback'
+               USING BY REFERENCE
+               SI-USER-ID, SI-USER-PWD, WS-PWD-CHECK, WS-ACCOUNT-LOCKED,
+               WS-USER-ROLE, SI-2FA-CODE, WS-2FA-PENDING
+           END-CALL.
 
       *    [YM] Lecture du contrôle de la requête SQL.
-           IF WS-PWD-CHECK NOT EQUAL 'TRUE'
-               MOVE WS-MSG-FAILED TO SI-ERROR-MESSAGE
+      *    [RD] Un compte verrouille prime sur le message d'echec ;
+      *    un second facteur en attente prime sur le message d'echec
+      *    generique.
+           IF WS-ACCOUNT-LOCKED EQUAL 'TRUE'
+               MOVE WS-MSG-LOCKED TO SI-ERROR-MESSAGE
+           ELSE
+               IF WS-PWD-CHECK NOT EQUAL 'TRUE'
+                   IF WS-2FA-PENDING EQUAL 'TRUE'
+                       MOVE WS-MSG-2FA-SENT TO SI-ERROR-MESSAGE
+                   ELSE
+                       MOVE WS-MSG-FAILED TO SI-ERROR-MESSAGE
+                   END-IF
+               END-IF
            END-IF.
        2100-END-VALIDATION.
            EXIT.  
