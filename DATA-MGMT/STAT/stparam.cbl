@@ -0,0 +1,648 @@
+      ******************************************************************
+      * Gestion des parametres des statistiques de BoBoNiort           *
+      *    Programme precedent: Menu des fonctionnalites annexes       *
+      *                         (menudata.cbl)                         *
+      *    Programme suivant : Menu des fonctionnalites annexes        *
+      *                         (menudata.cbl)                         *
+      *    Permet de modifier le decoupage des 14 regions              *
+      *    (departement -> libelle) et des 6 tranches d'age utilisees  *
+      *    par les statistiques (stfront.cbl), sans avoir a modifier   *
+      *    le programme a chaque changement de decoupage.              *
+      * Auteur: RD                                                     *
+      * Date de creation : le 09/08/2026                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stparam RECURSIVE.
+       AUTHOR. RD.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SC-RETURN           PIC X(01)   VALUE SPACE .
+       01  SC-VALIDATE         PIC X(01)   VALUE SPACE .
+       01  SC-MESSAGE          PIC X(70)   VALUE SPACES .
+
+      *    zones d'affichage et de saisie des regions
+       01  SC-STAT-PARAM-REGION.
+           05 SC-REG01-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG01-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG02-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG02-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG03-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG03-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG04-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG04-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG05-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG05-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG06-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG06-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG07-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG07-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG08-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG08-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG09-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG09-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG10-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG10-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG11-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG11-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG12-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG12-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG13-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG13-LABEL       PIC X(30)   VALUE SPACES.
+           05 SC-REG14-CODEDEP     PIC X(02)   VALUE SPACES.
+           05 SC-REG14-LABEL       PIC X(30)   VALUE SPACES.
+
+      *    zones d'affichage et de saisie des tranches d'age
+       01  SC-STAT-PARAM-BRACKET.
+           05 SC-BRK1-AGEMIN       PIC 999     VALUE ZERO.
+           05 SC-BRK1-AGEMAX       PIC 999     VALUE ZERO.
+           05 SC-BRK1-LABEL        PIC X(20)   VALUE SPACES.
+           05 SC-BRK2-AGEMIN       PIC 999     VALUE ZERO.
+           05 SC-BRK2-AGEMAX       PIC 999     VALUE ZERO.
+           05 SC-BRK2-LABEL        PIC X(20)   VALUE SPACES.
+           05 SC-BRK3-AGEMIN       PIC 999     VALUE ZERO.
+           05 SC-BRK3-AGEMAX       PIC 999     VALUE ZERO.
+           05 SC-BRK3-LABEL        PIC X(20)   VALUE SPACES.
+           05 SC-BRK4-AGEMIN       PIC 999     VALUE ZERO.
+           05 SC-BRK4-AGEMAX       PIC 999     VALUE ZERO.
+           05 SC-BRK4-LABEL        PIC X(20)   VALUE SPACES.
+           05 SC-BRK5-AGEMIN       PIC 999     VALUE ZERO.
+           05 SC-BRK5-AGEMAX       PIC 999     VALUE ZERO.
+           05 SC-BRK5-LABEL        PIC X(20)   VALUE SPACES.
+           05 SC-BRK6-AGEMIN       PIC 999     VALUE ZERO.
+           05 SC-BRK6-AGEMAX       PIC 999     VALUE ZERO.
+           05 SC-BRK6-LABEL        PIC X(20)   VALUE SPACES.
+
+      *    Gestion de sql (fin de lecture et erreur)
+       01  WS-SQL-LIB              PIC X(80)                  .
+       01  FIN                     PIC S9(9)      VALUE 100   .
+
+      ******************************************************************
+      * Declaration des variables correspondant a sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      * parametres pour connexion a la base
+       01  DBNAME                  PIC X(11)   VALUE 'boboniortdb'.
+       01  USERNAME                PIC X(05)   VALUE 'cobol'     .
+       01  PASSWD                  PIC X(05)   VALUE 'cbl85'     .
+
+      * CURSEUR POUR RECUPERER LES REGIONS
+       01  SQL-CURS-REGION.
+           05 SQL-REG-NUM          PIC 9(02)   VALUE 0           .
+           05 SQL-REG-CODEDEP      PIC X(02)   VALUE SPACES      .
+           05 SQL-REG-LABEL        PIC X(30)   VALUE SPACES      .
+
+      * CURSEUR POUR RECUPERER LES TRANCHES D'AGE
+       01  SQL-CURS-BRACKET.
+           05 SQL-BRK-NUM          PIC 9(01)   VALUE 0           .
+           05 SQL-BRK-AGEMIN       PIC 9(03)   VALUE 0           .
+           05 SQL-BRK-AGEMAX       PIC 9(03)   VALUE 0           .
+           05 SQL-BRK-LABEL        PIC X(20)   VALUE SPACES      .
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-stat-param-data.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           PERFORM 1000-PREPARE-DISPLAY-SCREEN-START
+                    THRU END-1000-PREPARE-DISPLAY-SCREEN.
+           PERFORM 1100-DISPLAY-SCREEN-START
+                    THRU END-1100-DISPLAY-SCREEN.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    [RD] Charge le decoupage region et tranche d'age actuel
+      *    depuis BOBO_REGION et BOBO_AGE_BRACKET pour pre-remplir
+      *    l'ecran (ces deux tables sont creees et alimentees par
+      *    defaut au besoin par stfront.cbl).
+      ******************************************************************
+       1000-PREPARE-DISPLAY-SCREEN-START.
+           INITIALIZE SC-RETURN SC-VALIDATE SC-MESSAGE
+                      SC-STAT-PARAM-REGION SC-STAT-PARAM-BRACKET.
+           PERFORM 2000-SQL-CONNECTION-START
+                 THRU END-2000-SQL-CONNECTION.
+           PERFORM 1300-PREPARE-TABLE-REGION-START
+                 THRU END-1300-PREPARE-TABLE-REGION.
+           PERFORM 1310-PREPARE-TABLE-BRACKET-START
+                 THRU END-1310-PREPARE-TABLE-BRACKET.
+           PERFORM 2100-SQL-DISCONNECTION-START
+                 THRU END-2100-SQL-DISCONNECTION.
+       END-1000-PREPARE-DISPLAY-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    SK- Boucle d'affichage de la gestion de l'ecran en cas
+      *    d'erreur de saisie de l'utilisateur
+      ******************************************************************
+       1100-DISPLAY-SCREEN-START.
+           PERFORM UNTIL FUNCTION UPPER-CASE(SC-RETURN) EQUAL 'O'
+              ACCEPT SCREEN-STAT-PARAM-DATA
+              PERFORM 1200-CHECK-CHOICE-START
+                       THRU END-1200-CHECK-CHOICE
+           END-PERFORM.
+       END-1100-DISPLAY-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Bouton "Valider" : enregistre les 14 regions et les 6
+      *    tranches d'age saisies, sans quitter l'ecran, puis efface
+      *    le choix pour permettre une nouvelle saisie.
+      ******************************************************************
+       1200-CHECK-CHOICE-START.
+           IF FUNCTION UPPER-CASE(SC-VALIDATE) EQUAL 'O' THEN
+              PERFORM 1600-SAVE-PARAM-START
+                   THRU END-1600-SAVE-PARAM
+              MOVE SPACE TO SC-VALIDATE
+           END-IF.
+       END-1200-CHECK-CHOICE.
+           EXIT.
+
+       1300-PREPARE-TABLE-REGION-START.
+      *    Chargement du decoupage region actuel
+           PERFORM 2200-SQL-CRS-REGION-START
+                 THRU END-2200-SQL-CRS-REGION.
+       END-1300-PREPARE-TABLE-REGION.
+           EXIT.
+
+       1310-PREPARE-TABLE-BRACKET-START.
+      *    Chargement du decoupage tranche d'age actuel
+           PERFORM 2210-SQL-CRS-BRACKET-START
+                 THRU END-2210-SQL-CRS-BRACKET.
+       END-1310-PREPARE-TABLE-BRACKET.
+           EXIT.
+
+       1400-CHARGE-REGION-SCREEN-START.
+           EVALUATE (SQL-REG-NUM)
+              WHEN 1
+                 MOVE SQL-REG-CODEDEP TO SC-REG01-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG01-LABEL
+              WHEN 2
+                 MOVE SQL-REG-CODEDEP TO SC-REG02-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG02-LABEL
+              WHEN 3
+                 MOVE SQL-REG-CODEDEP TO SC-REG03-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG03-LABEL
+              WHEN 4
+                 MOVE SQL-REG-CODEDEP TO SC-REG04-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG04-LABEL
+              WHEN 5
+                 MOVE SQL-REG-CODEDEP TO SC-REG05-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG05-LABEL
+              WHEN 6
+                 MOVE SQL-REG-CODEDEP TO SC-REG06-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG06-LABEL
+              WHEN 7
+                 MOVE SQL-REG-CODEDEP TO SC-REG07-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG07-LABEL
+              WHEN 8
+                 MOVE SQL-REG-CODEDEP TO SC-REG08-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG08-LABEL
+              WHEN 9
+                 MOVE SQL-REG-CODEDEP TO SC-REG09-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG09-LABEL
+              WHEN 10
+                 MOVE SQL-REG-CODEDEP TO SC-REG10-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG10-LABEL
+              WHEN 11
+                 MOVE SQL-REG-CODEDEP TO SC-REG11-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG11-LABEL
+              WHEN 12
+                 MOVE SQL-REG-CODEDEP TO SC-REG12-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG12-LABEL
+              WHEN 13
+                 MOVE SQL-REG-CODEDEP TO SC-REG13-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG13-LABEL
+              WHEN 14
+                 MOVE SQL-REG-CODEDEP TO SC-REG14-CODEDEP
+                 MOVE SQL-REG-LABEL   TO SC-REG14-LABEL
+           END-EVALUATE.
+       END-1400-CHARGE-REGION-SCREEN.
+           EXIT.
+
+       1410-CHARGE-BRACKET-SCREEN-START.
+           EVALUATE (SQL-BRK-NUM)
+              WHEN 1
+                 MOVE SQL-BRK-AGEMIN TO SC-BRK1-AGEMIN
+                 MOVE SQL-BRK-AGEMAX TO SC-BRK1-AGEMAX
+                 MOVE SQL-BRK-LABEL  TO SC-BRK1-LABEL
+              WHEN 2
+                 MOVE SQL-BRK-AGEMIN TO SC-BRK2-AGEMIN
+                 MOVE SQL-BRK-AGEMAX TO SC-BRK2-AGEMAX
+                 MOVE SQL-BRK-LABEL  TO SC-BRK2-LABEL
+              WHEN 3
+                 MOVE SQL-BRK-AGEMIN TO SC-BRK3-AGEMIN
+                 MOVE SQL-BRK-AGEMAX TO SC-BRK3-AGEMAX
+                 MOVE SQL-BRK-LABEL  TO SC-BRK3-LABEL
+              WHEN 4
+                 MOVE SQL-BRK-AGEMIN TO SC-BRK4-AGEMIN
+                 MOVE SQL-BRK-AGEMAX TO SC-BRK4-AGEMAX
+                 MOVE SQL-BRK-LABEL  TO SC-BRK4-LABEL
+              WHEN 5
+                 MOVE SQL-BRK-AGEMIN TO SC-BRK5-AGEMIN
+                 MOVE SQL-BRK-AGEMAX TO SC-BRK5-AGEMAX
+                 MOVE SQL-BRK-LABEL  TO SC-BRK5-LABEL
+              WHEN 6
+                 MOVE SQL-BRK-AGEMIN TO SC-BRK6-AGEMIN
+                 MOVE SQL-BRK-AGEMAX TO SC-BRK6-AGEMAX
+                 MOVE SQL-BRK-LABEL  TO SC-BRK6-LABEL
+           END-EVALUATE.
+       END-1410-CHARGE-BRACKET-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Enregistre les 14 regions et les 6 tranches d'age
+      *    saisies a l'ecran dans BOBO_REGION et BOBO_AGE_BRACKET.
+      ******************************************************************
+       1600-SAVE-PARAM-START.
+           PERFORM 2000-SQL-CONNECTION-START
+                 THRU END-2000-SQL-CONNECTION.
+           PERFORM 1610-SAVE-REGION-START
+                 THRU END-1610-SAVE-REGION.
+           PERFORM 1620-SAVE-BRACKET-START
+                 THRU END-1620-SAVE-BRACKET.
+           EXEC SQL COMMIT WORK END-EXEC.
+           PERFORM 2100-SQL-DISCONNECTION-START
+                 THRU END-2100-SQL-DISCONNECTION.
+           INITIALIZE SC-MESSAGE.
+           MOVE 'PARAMETRES ENREGISTRES.' TO SC-MESSAGE.
+       END-1600-SAVE-PARAM.
+           EXIT.
+
+       1610-SAVE-REGION-START.
+           MOVE SC-REG01-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG01-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 1
+           END-EXEC.
+
+           MOVE SC-REG02-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG02-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 2
+           END-EXEC.
+
+           MOVE SC-REG03-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG03-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 3
+           END-EXEC.
+
+           MOVE SC-REG04-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG04-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 4
+           END-EXEC.
+
+           MOVE SC-REG05-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG05-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 5
+           END-EXEC.
+
+           MOVE SC-REG06-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG06-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 6
+           END-EXEC.
+
+           MOVE SC-REG07-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG07-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 7
+           END-EXEC.
+
+           MOVE SC-REG08-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG08-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 8
+           END-EXEC.
+
+           MOVE SC-REG09-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG09-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 9
+           END-EXEC.
+
+           MOVE SC-REG10-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG10-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 10
+           END-EXEC.
+
+           MOVE SC-REG11-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG11-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 11
+           END-EXEC.
+
+           MOVE SC-REG12-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG12-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 12
+           END-EXEC.
+
+           MOVE SC-REG13-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG13-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 13
+           END-EXEC.
+
+           MOVE SC-REG14-CODEDEP TO SQL-REG-CODEDEP.
+           MOVE SC-REG14-LABEL   TO SQL-REG-LABEL.
+           EXEC SQL
+              UPDATE BOBO_REGION
+                 SET REGION_CODEDEP = :SQL-REG-CODEDEP,
+                     REGION_LABEL   = :SQL-REG-LABEL
+                 WHERE REGION_NUM = 14
+           END-EXEC.
+
+           IF  SQLCODE NOT = ZERO
+              MOVE 'MAJ BOBO_REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1610-SAVE-REGION.
+           EXIT.
+
+       1620-SAVE-BRACKET-START.
+           MOVE SC-BRK1-AGEMIN TO SQL-BRK-AGEMIN.
+           MOVE SC-BRK1-AGEMAX TO SQL-BRK-AGEMAX.
+           MOVE SC-BRK1-LABEL  TO SQL-BRK-LABEL.
+           EXEC SQL
+              UPDATE BOBO_AGE_BRACKET
+                 SET AGE_MIN       = :SQL-BRK-AGEMIN,
+                     AGE_MAX       = :SQL-BRK-AGEMAX,
+                     BRACKET_LABEL = :SQL-BRK-LABEL
+                 WHERE BRACKET_NUM = 1
+           END-EXEC.
+
+           MOVE SC-BRK2-AGEMIN TO SQL-BRK-AGEMIN.
+           MOVE SC-BRK2-AGEMAX TO SQL-BRK-AGEMAX.
+           MOVE SC-BRK2-LABEL  TO SQL-BRK-LABEL.
+           EXEC SQL
+              UPDATE BOBO_AGE_BRACKET
+                 SET AGE_MIN       = :SQL-BRK-AGEMIN,
+                     AGE_MAX       = :SQL-BRK-AGEMAX,
+                     BRACKET_LABEL = :SQL-BRK-LABEL
+                 WHERE BRACKET_NUM = 2
+           END-EXEC.
+
+           MOVE SC-BRK3-AGEMIN TO SQL-BRK-AGEMIN.
+           MOVE SC-BRK3-AGEMAX TO SQL-BRK-AGEMAX.
+           MOVE SC-BRK3-LABEL  TO SQL-BRK-LABEL.
+           EXEC SQL
+              UPDATE BOBO_AGE_BRACKET
+                 SET AGE_MIN       = :SQL-BRK-AGEMIN,
+                     AGE_MAX       = :SQL-BRK-AGEMAX,
+                     BRACKET_LABEL = :SQL-BRK-LABEL
+                 WHERE BRACKET_NUM = 3
+           END-EXEC.
+
+           MOVE SC-BRK4-AGEMIN TO SQL-BRK-AGEMIN.
+           MOVE SC-BRK4-AGEMAX TO SQL-BRK-AGEMAX.
+           MOVE SC-BRK4-LABEL  TO SQL-BRK-LABEL.
+           EXEC SQL
+              UPDATE BOBO_AGE_BRACKET
+                 SET AGE_MIN       = :SQL-BRK-AGEMIN,
+                     AGE_MAX       = :SQL-BRK-AGEMAX,
+                     BRACKET_LABEL = :SQL-BRK-LABEL
+                 WHERE BRACKET_NUM = 4
+           END-EXEC.
+
+           MOVE SC-BRK5-AGEMIN TO SQL-BRK-AGEMIN.
+           MOVE SC-BRK5-AGEMAX TO SQL-BRK-AGEMAX.
+           MOVE SC-BRK5-LABEL  TO SQL-BRK-LABEL.
+           EXEC SQL
+              UPDATE BOBO_AGE_BRACKET
+                 SET AGE_MIN       = :SQL-BRK-AGEMIN,
+                     AGE_MAX       = :SQL-BRK-AGEMAX,
+                     BRACKET_LABEL = :SQL-BRK-LABEL
+                 WHERE BRACKET_NUM = 5
+           END-EXEC.
+
+           MOVE SC-BRK6-AGEMIN TO SQL-BRK-AGEMIN.
+           MOVE SC-BRK6-AGEMAX TO SQL-BRK-AGEMAX.
+           MOVE SC-BRK6-LABEL  TO SQL-BRK-LABEL.
+           EXEC SQL
+              UPDATE BOBO_AGE_BRACKET
+                 SET AGE_MIN       = :SQL-BRK-AGEMIN,
+                     AGE_MAX       = :SQL-BRK-AGEMAX,
+                     BRACKET_LABEL = :SQL-BRK-LABEL
+                 WHERE BRACKET_NUM = 6
+           END-EXEC.
+
+           IF  SQLCODE NOT = ZERO
+              MOVE 'MAJ BOBO_AGE_BRACKET' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1620-SAVE-BRACKET.
+           EXIT.
+
+       2000-SQL-CONNECTION-START.
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2000-SQL-CONNECTION.
+           EXIT.
+
+       2100-SQL-DISCONNECTION-START.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2100-SQL-DISCONNECTION.
+           EXIT.
+
+       2200-SQL-CRS-REGION-START.
+           EXEC SQL
+              DECLARE CRSPARAMREGION CURSOR FOR
+                 SELECT REGION_NUM, REGION_CODEDEP, REGION_LABEL
+                 FROM BOBO_REGION
+                 ORDER BY REGION_NUM
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CRS-PARAM-REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              OPEN CRSPARAMREGION
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CRS-PARAM-REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM 2300-CRS-REGION-READ-START
+                THRU END-2300-CRS-REGION-READ.
+
+           EXEC SQL
+              CLOSE CRSPARAMREGION
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CRS-PARAM-REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2200-SQL-CRS-REGION.
+           EXIT.
+
+       2210-SQL-CRS-BRACKET-START.
+           EXEC SQL
+              DECLARE CRSPARAMBRACKET CURSOR FOR
+                 SELECT BRACKET_NUM, AGE_MIN, AGE_MAX, BRACKET_LABEL
+                 FROM BOBO_AGE_BRACKET
+                 ORDER BY BRACKET_NUM
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CRS-PARAM-BRACKET' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              OPEN CRSPARAMBRACKET
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CRS-PARAM-BRACKET' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM 2310-CRS-BRACKET-READ-START
+                THRU END-2310-CRS-BRACKET-READ.
+
+           EXEC SQL
+              CLOSE CRSPARAMBRACKET
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CRS-PARAM-BRACKET' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2210-SQL-CRS-BRACKET.
+           EXIT.
+
+       2300-CRS-REGION-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+              EXEC SQL
+                 FETCH CRSPARAMREGION
+                 INTO
+                 :SQL-REG-NUM, :SQL-REG-CODEDEP, :SQL-REG-LABEL
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE CRS-PARAM-REGION' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START
+                      THRU END-9020-SQL-ERROR
+              END-IF
+              IF  SQLCODE NOT = FIN THEN
+                 PERFORM 1400-CHARGE-REGION-SCREEN-START
+                      THRU END-1400-CHARGE-REGION-SCREEN
+              END-IF
+           END-PERFORM.
+       END-2300-CRS-REGION-READ.
+           EXIT.
+
+       2310-CRS-BRACKET-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+              EXEC SQL
+                 FETCH CRSPARAMBRACKET
+                 INTO
+                 :SQL-BRK-NUM, :SQL-BRK-AGEMIN, :SQL-BRK-AGEMAX,
+                 :SQL-BRK-LABEL
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE CRS-PARAM-BRACKET' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START
+                      THRU END-9020-SQL-ERROR
+              END-IF
+              IF  SQLCODE NOT = FIN THEN
+                 PERFORM 1410-CHARGE-BRACKET-SCREEN-START
+                      THRU END-1410-CHARGE-BRACKET-SCREEN
+              END-IF
+           END-PERFORM.
+       END-2310-CRS-BRACKET-READ.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS                       *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-SQL-ERROR.
+           STOP RUN.
