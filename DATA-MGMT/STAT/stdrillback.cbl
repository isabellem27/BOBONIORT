@@ -0,0 +1,193 @@
+      ******************************************************************
+      *    [RD] Detail d'une statistique de repartition geographique : *
+      *    exporte dans un fichier les coordonnees des adherents de la *
+      *    region demandee, sur le meme principe que scexport.cbl pour *
+      *    la recherche d'adherent.                                    *
+      *    Auteur : RD                                                 *
+      *    Date de creation : le 09/08/2026                             *
+      * MAJ [RD] le 09/08/2026 Une erreur inattendue sur FETCH          *
+      *    CRSDRILLREGION (WHEN OTHER) force desormais la sortie de    *
+      *    la boucle au lieu de se contenter d'un DISPLAY : sans cela, *
+      *    le meme FETCH en echec se represente indefiniment.          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stdrillback.
+       AUTHOR. RD.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-OUTPUT ASSIGN TO WS-EXPORT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-OUTPUT
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-OUTPUT PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXPORT-PATH.
+           03 WS-EXPORT-FOLDER PIC X(17) VALUE './STAT/Region-'.
+           03 WS-EXPORT-REGION PIC 99.
+           03 WS-EXPORT-DASH   PIC X(01) VALUE '-'.
+           03 WS-EXPORT-DATE   PIC 9(08).
+           03 WS-EXPORT-FORMAT PIC X(04) VALUE '.dat'.
+
+      ******************************************************************
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME       PIC  X(11) VALUE 'boboniortdb'.
+       01  USERNAME     PIC  X(05) VALUE 'cobol'.
+       01  PASSWD       PIC  X(10) VALUE 'cbl85'.
+
+       01  WS-REGION-NUM       PIC 99.
+
+       01  SQL-CUS-CONTACT.
+           03 SQL-CUS-CODE-SECU  PIC X(15).
+           03 SQL-CUS-LASTNAME   PIC X(20).
+           03 SQL-CUS-FIRSTNAME  PIC X(20).
+           03 SQL-CUS-ZIPCODE    PIC X(15).
+           03 SQL-CUS-TOWN       PIC X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-SQL-LIB           PIC X(80)  VALUE SPACES.
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-REGION-NUM        PIC 99.
+       01  LK-COUNT-CUSTOMER    PIC 9(05).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-REGION-NUM, LK-COUNT-CUSTOMER.
+       0000-START-MAIN.
+           INITIALIZE LK-COUNT-CUSTOMER.
+           MOVE LK-REGION-NUM TO WS-REGION-NUM.
+           MOVE LK-REGION-NUM TO WS-EXPORT-REGION.
+           ACCEPT WS-EXPORT-DATE FROM DATE YYYYMMDD.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           OPEN OUTPUT F-OUTPUT.
+
+           PERFORM 2000-FETCH-REGION-START
+              THRU END-2000-FETCH-REGION.
+
+           CLOSE F-OUTPUT.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+       END-0000-MAIN.
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Parcourt les adherents dont le departement (2 premiers *
+      *    caracteres du code postal) correspond a la region demandee *
+      *    et ecrit leurs coordonnees dans le fichier d'export.        *
+      ******************************************************************
+       2000-FETCH-REGION-START.
+           EXEC SQL
+               DECLARE CRSDRILLREGION CURSOR FOR
+               SELECT c.CUSTOMER_CODE_SECU, c.CUSTOMER_LASTNAME,
+                      c.CUSTOMER_FIRSTNAME, c.CUSTOMER_ZIPCODE,
+                      c.CUSTOMER_TOWN
+               FROM CUSTOMER c JOIN BOBO_REGION r
+               ON SUBSTRING(c.CUSTOMER_ZIPCODE FROM 1 FOR 2)
+                    = r.REGION_CODEDEP
+               WHERE r.REGION_NUM = :WS-REGION-NUM
+                 AND c.CUSTOMER_ACTIVE IN ('1', '0')
+               ORDER BY c.CUSTOMER_LASTNAME, c.CUSTOMER_FIRSTNAME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSDRILLREGION
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSDRILLREGION
+                   INTO :SQL-CUS-CODE-SECU, :SQL-CUS-LASTNAME,
+                        :SQL-CUS-FIRSTNAME, :SQL-CUS-ZIPCODE,
+                        :SQL-CUS-TOWN
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 2100-WRITE-ROW-START
+                          THRU END-2100-WRITE-ROW
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSDRILLREGION :'
+                       SPACE SQLCODE
+      *                [RD] Force la sortie de la boucle : sinon ce
+      *                meme FETCH recommence indefiniment.
+                       MOVE 100 TO SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSDRILLREGION
+           END-EXEC.
+       END-2000-FETCH-REGION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit la ligne d'export de l'adherent courant et        *
+      *    incremente le compteur exporte.                              *
+      ******************************************************************
+       2100-WRITE-ROW-START.
+           ADD 1 TO LK-COUNT-CUSTOMER.
+
+           INITIALIZE R-OUTPUT.
+           STRING
+               FUNCTION TRIM(SQL-CUS-CODE-SECU) ';'
+               FUNCTION TRIM(SQL-CUS-LASTNAME) SPACE
+               FUNCTION TRIM(SQL-CUS-FIRSTNAME) ';'
+               FUNCTION TRIM(SQL-CUS-ZIPCODE) SPACE
+               FUNCTION TRIM(SQL-CUS-TOWN)
+               DELIMITED BY SIZE
+               INTO R-OUTPUT
+           END-STRING.
+           WRITE R-OUTPUT.
+       END-2100-WRITE-ROW.
+           EXIT.
+
+      ******************************************************************
+      *                      GESTION DES ERREURS                       *
+      ******************************************************************
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
