@@ -0,0 +1,1747 @@
+      ******************************************************************
+      * Gestion des statitistiques de Boboniort                        *
+      *    Programme précédent: Menu des fonctionnalités annexes       *
+      *                         (menudata.cbl)                         *
+      *    Programme suivant : Menu des fonctionnalités annexes        *
+      *                         (menudata.cbl)                         *
+      *    Le menu affiche les statistiques et un bouton Retour        *
+      * Auteur: Isabelle                                               *
+      * Date de création : le 19/06/2024                               *
+      * MAJ [RD] le 09/08/2026 Reconstruit a partir du code genere par *
+      *    le precompilateur OCESQL (stfront.cob), qui n'etait pas     *
+      *    maintenable en l'etat. Repasse en EXEC SQL classique comme  *
+      *    le reste de l'application, et le curseur CRSREGION (qui ne  *
+      *    lisait que 4 des 14 regions par des FETCH recopies a la     *
+      *    main) boucle desormais proprement avec PERFORM UNTIL, comme *
+      *    les curseurs CRSACTIVITY et CRSAGE du meme programme.       *
+      *    Ajoute l'export des statistiques affichees a l'ecran vers   *
+      *    un fichier, avec un bouton "Exporter".                      *
+      * MAJ [RD] le 09/08/2026 Ajoute la repartition des adherents par *
+      *    palier de contrat (ALLEGE/MODERE/EXCELLENCE/SPECIFIQUE),    *
+      *    d'apres le dernier contrat souscrit par chacun.             *
+      * MAJ [RD] le 09/08/2026 Les decoupages region (BOBO_REGION) et  *
+      *    tranche d'age (BOBO_AGE_BRACKET) sont desormais lus dans    *
+      *    ces tables (creees et alimentees avec leurs valeurs par     *
+      *    defaut au premier lancement si elles n'existent pas),       *
+      *    modifiables depuis stparam sans avoir a toucher au code.    *
+      * MAJ [RD] le 09/08/2026 Ajoute le detail par region : l'        *
+      *    utilisateur saisit un numero de region et un bouton         *
+      *    "Detail" pour exporter, dans un fichier, la liste des       *
+      *    adherents qui composent l'effectif affiche pour cette       *
+      *    region (meme principe que le bouton "Exporter").            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stfront RECURSIVE.
+       AUTHOR. Isabelle&RD.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-STAT-EXPORT ASSIGN TO WS-EXPORT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-STAT-EXPORT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-STAT-EXPORT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SC-RETURN           PIC X(01)   VALUE SPACE .
+       01  SC-EXPORT           PIC X(01)   VALUE SPACE .
+       01  SC-DRILL            PIC X(01)   VALUE SPACE .
+       01  SC-DRILL-REGION     PIC 99      VALUE ZERO  .
+       01  SC-MESSAGE          PIC X(70)   VALUE SPACES .
+
+      * [RD] compte-rendu du detail par region
+       01  WS-DRILL-COUNT      PIC 9(05)   VALUE ZERO.
+       01  WS-Z-DRILL-COUNT    PIC Z(04)9.
+
+      * zones d'affichage des calculs pour les statistiques du client
+       01  SC-STAT-REGION-CUSTOMER.
+      * tableau répartition géographique
+           05 SC-STAT-REG01           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG02           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG03           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG04           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG05           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG06           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG07           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG08           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG09           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG10           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG11           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG12           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG13           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-REG14           PIC ZZ9     VALUE ZERO.
+      * tableau répartition par age et genre
+       01  SC-STAT-AGE-CUSTOMER.
+           05 SC-STAT-HOMME.
+              10 SC-H-TOT-POURCENT    PIC ZZ9.99  VALUE ZERO.
+              10 SC-H-TOT-NB          PIC ZZ9     VALUE ZERO.
+              10 SC-H-30-NB           PIC ZZ9     VALUE ZERO.
+              10 SC-H-30-39-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-H-40-49-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-H-50-59-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-H-60-69-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-H-70-NB           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-FEMME.
+              10 SC-F-TOT-POURCENT    PIC ZZ9.99  VALUE ZERO.
+              10 SC-F-TOT-NB          PIC ZZ9     VALUE ZERO.
+              10 SC-F-30-NB           PIC ZZ9     VALUE ZERO.
+              10 SC-F-30-39-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-F-40-49-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-F-50-59-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-F-60-69-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-F-70-NB           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-AUTRE.
+              10 SC-X-TOT-POURCENT    PIC ZZ9.99  VALUE ZERO.
+              10 SC-X-TOT-NB          PIC ZZ9     VALUE ZERO.
+              10 SC-X-30-NB           PIC ZZ9     VALUE ZERO.
+              10 SC-X-30-39-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-X-40-49-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-X-50-59-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-X-60-69-NB        PIC ZZ9     VALUE ZERO.
+              10 SC-X-70-NB           PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-TOT.
+              10 SC-TOT-NB            PIC ZZ9     VALUE ZERO.
+              10 SC-TOT-30-NB         PIC ZZ9.99  VALUE ZERO.
+              10 SC-TOT-30-39-NB      PIC ZZ9.99  VALUE ZERO.
+              10 SC-TOT-40-49-NB      PIC ZZ9.99  VALUE ZERO.
+              10 SC-TOT-50-59-NB      PIC ZZ9.99  VALUE ZERO.
+              10 SC-TOT-60-69-NB      PIC ZZ9.99  VALUE ZERO.
+              10 SC-TOT-70-NB         PIC ZZ9.99  VALUE ZERO.
+      * tableau répartition par palier de contrat
+       01  SC-STAT-TIER-CUSTOMER.
+           05 SC-STAT-TIER-ALLEGE     PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-TIER-MODERE     PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-TIER-EXCELLENCE PIC ZZ9     VALUE ZERO.
+           05 SC-STAT-TIER-SPECIFIC   PIC ZZ9     VALUE ZERO.
+      * tableau taux d'activité par genre et statut marital
+       01  SC-STAT-ACTIVITY-CUSTOMER.
+           05 SC-ACT-COUPLE.
+              10 SC-ACT-C-HOMME       PIC ZZ9.99  VALUE ZERO.
+              10 SC-ACT-C-FEMME       PIC ZZ9.99  VALUE ZERO.
+              10 SC-ACT-C-AUTRE       PIC ZZ9.99  VALUE ZERO.
+           05 SC-ACT-SINGLE.
+              10 SC-ACT-S-HOMME       PIC ZZ9.99  VALUE ZERO.
+              10 SC-ACT-S-FEMME       PIC ZZ9.99  VALUE ZERO.
+              10 SC-ACT-S-AUTRE       PIC ZZ9.99  VALUE ZERO.
+
+      * zones d'affichage non encore alimentées par le calcul
+      *    (réservées pour de futures statistiques complémentaires)
+       01 SC-STAT-MEDICAL.
+              10 SC-STAT-MED-TOT         PIC ZZZ9.99 VALUE ZERO.
+              10 SC-STAT-MED-POURCENT    PIC Z9.99   VALUE ZERO.
+              10 SC-STAT-MED-MOYEN       PIC ZZZ9.99 VALUE ZERO.
+              10 SC-MED-30-POURCENT      PIC Z9.99   VALUE ZERO.
+              10 SC-MED-30-39-POURCENT   PIC Z9.99   VALUE ZERO.
+              10 SC-MED-40-49-POURCENT   PIC Z9.99   VALUE ZERO.
+              10 SC-MED-50-59-POURCENT   PIC Z9.99   VALUE ZERO.
+              10 SC-MED-60-69-POURCENT   PIC Z9.99   VALUE ZERO.
+              10 SC-MED-70-POURCENT      PIC Z9.99   VALUE ZERO.
+       01 SC-STAT-PARAMEDICAL.
+              10 SC-STAT-PAR-TOT         PIC ZZZ9.99 VALUE ZERO.
+              10 SC-STAT-PAR-POURCENT    PIC Z9.99   VALUE ZERO.
+              10 SC-STAT-PAR-MOYEN       PIC ZZZ9.99 VALUE ZERO.
+              10 SC-PAR-30-POURCENT      PIC Z9.99   VALUE ZERO.
+              10 SC-PAR-30-39-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-PAR-40-49-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-PAR-50-59-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-PAR-60-69-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-PAR-70-POURCENT      PIC Z9,99   VALUE ZERO.
+       01 SC-STAT-HOSPITAL.
+              10 SC-STAT-HOS-TOT         PIC ZZZ9,99 VALUE ZERO.
+              10 SC-STAT-HOS-POURCENT    PIC Z9,99   VALUE ZERO.
+              10 SC-STAT-HOS-MOYEN       PIC ZZZ9,99 VALUE ZERO.
+              10 SC-HOS-30-POURCENT      PIC Z9,99   VALUE ZERO.
+              10 SC-HOS-30-39-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-HOS-40-49-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-HOS-50-59-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-HOS-60-69-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-HOS-70-POURCENT      PIC Z9,99   VALUE ZERO.
+       01 SC-STAT-SINGLE-GLASSE.
+              10 SC-STAT-SGL-TOT         PIC ZZZ9,99 VALUE ZERO.
+              10 SC-STAT-SGL-POURCENT    PIC Z9,99   VALUE ZERO.
+              10 SC-STAT-SGL-MOYEN       PIC ZZZ9,99 VALUE ZERO.
+              10 SC-SGL-30-POURCENT      PIC Z9,99   VALUE ZERO.
+              10 SC-SGL-30-39-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-SGL-40-49-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-SGL-50-59-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-SGL-60-69-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-SGL-70-POURCENT      PIC Z9,99   VALUE ZERO.
+       01 SC-STAT-PROGRESSIVE-GLASSE.
+              10 SC-STAT-PGL-TOT         PIC ZZZ9,99 VALUE ZERO.
+              10 SC-STAT-PGL-POURCENT    PIC Z9,99   VALUE ZERO.
+              10 SC-STAT-PGL-MOYEN       PIC ZZZ9,99 VALUE ZERO.
+              10 SC-PGL-30-POURCENT      PIC Z9,99   VALUE ZERO.
+              10 SC-PGL-30-39-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-PGL-40-49-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-PGL-50-59-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-PGL-60-69-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-PGL-70-POURCENT      PIC Z9,99   VALUE ZERO.
+       01 SC-STAT-MOLARE-CROWN.
+              10 SC-STAT-MOL-TOT         PIC ZZZ9,99 VALUE ZERO.
+              10 SC-STAT-MOL-POURCENT    PIC Z9,99   VALUE ZERO.
+              10 SC-STAT-MOL-MOYEN       PIC ZZZ9,99 VALUE ZERO.
+              10 SC-MOL-30-POURCENT      PIC Z9,99   VALUE ZERO.
+              10 SC-MOL-30-39-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-MOL-40-49-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-MOL-50-59-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-MOL-60-69-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-MOL-70-POURCENT      PIC Z9,99   VALUE ZERO.
+       01 SC-STAT-NON-MOLARE-CROWN.
+              10 SC-STAT-NMOL-TOT        PIC ZZZ9,99 VALUE ZERO.
+              10 SC-STAT-NMOL-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-STAT-NMOL-MOYEN      PIC ZZZ9,99 VALUE ZERO.
+              10 SC-NMOL-30-POURCENT     PIC Z9,99   VALUE ZERO.
+              10 SC-NMOL-30-39-POURCENT  PIC Z9,99   VALUE ZERO.
+              10 SC-NMOL-40-49-POURCENT  PIC Z9,99   VALUE ZERO.
+              10 SC-NMOL-50-59-POURCENT  PIC Z9,99   VALUE ZERO.
+              10 SC-NMOL-60-69-POURCENT  PIC Z9,99   VALUE ZERO.
+              10 SC-NMOL-70-POURCENT     PIC Z9,99   VALUE ZERO.
+       01 SC-STAT-DESCALING.
+              10 SC-STAT-DES-TOT         PIC ZZZ9,99 VALUE ZERO.
+              10 SC-STAT-DES-POURCENT    PIC Z9,99   VALUE ZERO.
+              10 SC-STAT-DES-MOYEN       PIC ZZZ9,99 VALUE ZERO.
+              10 SC-DES-30-POURCENT      PIC Z9,99   VALUE ZERO.
+              10 SC-DES-30-39-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-DES-40-49-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-DES-50-59-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-DES-60-69-POURCENT   PIC Z9,99   VALUE ZERO.
+              10 SC-DES-70-POURCENT      PIC Z9,99   VALUE ZERO.
+
+      * Tables de travail pour gérer les pourcentages
+       01  TAB-ACTIVITY.
+           05 WS-TAB-H-COUPLE-ACT1       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-H-COUPLE-ACT0       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-H-SINGLE-ACT1       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-H-SINGLE-ACT0       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-F-COUPLE-ACT1       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-F-COUPLE-ACT0       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-F-SINGLE-ACT1       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-F-SINGLE-ACT0       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-X-COUPLE-ACT1       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-X-COUPLE-ACT0       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-X-SINGLE-ACT1       PIC 9(03)   VALUE ZERO.
+           05 WS-TAB-X-SINGLE-ACT0       PIC 9(03)   VALUE ZERO.
+
+       01  WS-H-TOT                      PIC 9(03)   VALUE ZERO.
+       01  WS-F-TOT                      PIC 9(03)   VALUE ZERO.
+       01  WS-X-TOT                      PIC 9(03)   VALUE ZERO.
+       01  WS-AGE-30                     PIC 9(03)   VALUE ZERO.
+       01  WS-AGE-TOT-30                 PIC 9(03)   VALUE ZERO.
+       01  WS-AGE-TOT-30-39              PIC 9(03)   VALUE ZERO.
+       01  WS-AGE-TOT-40-49              PIC 9(03)   VALUE ZERO.
+       01  WS-AGE-TOT-50-59              PIC 9(03)   VALUE ZERO.
+       01  WS-AGE-TOT-60-69              PIC 9(03)   VALUE ZERO.
+       01  WS-AGE-TOT-70                 PIC 9(03)   VALUE ZERO.
+       01  WS-AGE-70                     PIC 9(03)   VALUE ZERO.
+       01  WS-ACT1                       PIC 9(03)   VALUE ZERO.
+       01  WS-ACT0                       PIC 9(03)   VALUE ZERO.
+       01  WS-TOTAL                      PIC 9(06)   VALUE ZERO.
+       01  WS-POURCENT                   PIC 999V99  VALUE ZERO.
+       01  H-DONE                        PIC 9(01)   VALUE ZERO.
+       01  F-DONE                        PIC 9(01)   VALUE ZERO.
+       01  WS-ZERO                       PIC 9(01)   VALUE ZERO.
+       01  NB-REC                        PIC 9(02)   VALUE ZERO.
+
+      * zone de travail pour l'export des statistiques
+       01  WS-EXPORT-PATH.
+           03 WS-EXPORT-FOLDER        PIC X(17)
+           VALUE './STAT/Stats-'.
+           03 WS-EXPORT-DATE          PIC 9(08).
+           03 WS-EXPORT-FORMAT        PIC X(04) VALUE '.dat'.
+       01  WS-EXPORT-LINE             PIC X(80)   VALUE SPACES.
+       01  WS-Z3                      PIC ZZ9     VALUE ZERO.
+       01  WS-ZP                      PIC ZZ9.99  VALUE ZERO.
+
+      * [RD] date de l'instantané conservé dans STAT_HISTORY
+       01  WS-SNAPSHOT-DATE           PIC 9(08)   VALUE ZERO.
+
+      ******************************************************************
+      * Déclaration des variables correspondant à sql
+       01  WS-SQL-LIB                 PIC X(80)                  .
+       01  FIN                        PIC S9(9)      VALUE 100   .
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      * paramètres pour connexion à la base
+       01  DBNAME                     PIC X(11)   VALUE'boboniortdb'.
+       01  USERNAME                   PIC X(05)   VALUE 'cobol'  .
+       01  PASSWD                     PIC X(05)   VALUE 'cbl85'  .
+
+      * Variables pour les curseurs
+       01  SQL-CURS-REGION.
+           05 SQL-REG-NUM             PIC 9(01)   VALUE 0        .
+           05 SQL-REG-NB-CUST         PIC 9(03)   VALUE 0        .
+
+       01  SQL-CURS-ACTIVITY.
+           05 SQL-ACT-GENDER          PIC X(10)   VALUE SPACE    .
+           05 SQL-ACT-COUPLE          PIC 9(01)   VALUE 0        .
+           05 SQL-ACT-ACTIVE          PIC X(01)   VALUE '0'      .
+           05 SQL-ACT-NB-CUST         PIC 9(03)   VALUE 0        .
+
+       01  SQL-CURS-AGE.
+           05 SQL-AGE-GENRE           PIC X(10)   VALUE SPACE    .
+           05 SQL-AGE-BRACKET-NUM     PIC 9(01)   VALUE 0        .
+           05 SQL-AGE-NB-CUST         PIC 9(03)   VALUE 0        .
+
+      * Variables pour la mise a jour des tables de parametres
+       01  SQL-CNT                    PIC 9(03)   VALUE 0        .
+
+       01  SQL-CURS-TIER.
+           05 SQL-TIER-LABEL          PIC X(10)   VALUE SPACE    .
+           05 SQL-TIER-NB-CUST        PIC 9(03)   VALUE 0        .
+
+      * Variables pour l'enregistrement de l'historique des statistiques
+       01  SQL-HIST-DATE              PIC X(08)   VALUE SPACE    .
+       01  SQL-HIST-CATEGORY          PIC X(20)   VALUE SPACE    .
+       01  SQL-HIST-LABEL             PIC X(20)   VALUE SPACE    .
+       01  SQL-HIST-NB                PIC 9(05)   VALUE 0        .
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN SECTION.
+       COPY 'screen-stat-data.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           PERFORM 1000-PREPARE-DISPLAY-SCREEN-START
+                    THRU END-1000-PREPARE-DISPLAY-SCREEN.
+           PERFORM 1100-DISPLAY-SCREEN-START
+                    THRU END-1100-DISPLAY-SCREEN.
+       END-0000-MAIN.
+           STOP RUN.
+
+       1000-PREPARE-DISPLAY-SCREEN-START.
+           PERFORM 1010-INITIALIZE-SCREEN-START
+           THRU END-1010-INITIALIZE-SCREEN.
+           PERFORM 2000-SQL-CONNECTION-START
+                 THRU END-2000-SQL-CONNECTION.
+           PERFORM 1005-CREATE-STAT-HIST-TAB-START
+                 THRU END-1005-CREATE-STAT-HIST-TAB.
+           PERFORM 1006-CREATE-BOBO-REGION-TAB-START
+                 THRU END-1006-CREATE-BOBO-REGION-TAB.
+           PERFORM 1007-CREATE-AGE-BRACKET-TAB-START
+                 THRU END-1007-CREATE-AGE-BRACKET-TAB.
+           PERFORM 1300-PREPARE-TABLE-REGION-START
+                 THRU END-1300-PREPARE-TABLE-REGION.
+           PERFORM 1310-PREPARE-TAUX-ACTIVITE-START
+                 THRU END-1310-PREPARE-TAUX-ACTIVITE.
+           PERFORM 1320-PREPARE-TABLE-AGE-START
+                 THRU END-1320-PREPARE-TABLE-AGE.
+           PERFORM 1330-PREPARE-TABLE-TIER-START
+                 THRU END-1330-PREPARE-TABLE-TIER.
+           PERFORM 1340-SAVE-STAT-HISTORY-START
+                 THRU END-1340-SAVE-STAT-HISTORY.
+           PERFORM 2100-SQL-DISCONNECTION-START
+                 THRU END-2100-SQL-DISCONNECTION.
+       END-1000-PREPARE-DISPLAY-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Création de la table d'historique des statistiques si
+      *    elle n'existe pas encore (on ne la supprime jamais : c'est
+      *    elle qui permet de suivre l'évolution des effectifs dans le
+      *    temps, même principe que BOBO_CUSTOMER/BATCH_DATE dans
+      *    cfback.cbl).
+      ******************************************************************
+       1005-CREATE-STAT-HIST-TAB-START.
+           EXEC SQL
+              CREATE TABLE IF NOT EXISTS STAT_HISTORY (
+                 SNAPSHOT_DATE  VARCHAR(08),
+                 CATEGORY       VARCHAR(20),
+                 LABEL          VARCHAR(20),
+                 NB_CUSTOMER    INT
+              )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'CREATION STAT_HISTORY' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1005-CREATE-STAT-HIST-TAB.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Cree la table des regions si elle n'existe pas encore
+      *    (ALTER TABLE ... ADD COLUMN IF NOT EXISTS au cas ou elle
+      *    existait deja sans le libelle) et l'alimente avec les 14
+      *    regions par defaut si elle est vide, afin que le decoupage
+      *    puisse ensuite etre corrige depuis stparam sans intervention
+      *    sur le code.
+      ******************************************************************
+       1006-CREATE-BOBO-REGION-TAB-START.
+           EXEC SQL
+              CREATE TABLE IF NOT EXISTS BOBO_REGION (
+                 REGION_NUM     INT,
+                 REGION_CODEDEP VARCHAR(02),
+                 REGION_LABEL   VARCHAR(30)
+              )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'CREATION BOBO_REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              ALTER TABLE BOBO_REGION
+                 ADD COLUMN IF NOT EXISTS REGION_LABEL VARCHAR(30)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'MAJ COLONNE BOBO_REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              SELECT COUNT(*) INTO :SQL-CNT FROM BOBO_REGION
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'COMPTAGE BOBO_REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           IF  SQL-CNT = 0
+              PERFORM 1006-SEED-BOBO-REGION-START
+                   THRU END-1006-SEED-BOBO-REGION
+           END-IF.
+       END-1006-CREATE-BOBO-REGION-TAB.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Valeurs par defaut des 14 regions, a corriger ensuite
+      *    via stparam (numero de region, departement, libelle).
+      ******************************************************************
+       1006-SEED-BOBO-REGION-START.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (1, '01', 'REGION 01')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (2, '02', 'REGION 02')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (3, '03', 'REGION 03')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (4, '04', 'REGION 04')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (5, '05', 'REGION 05')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (6, '06', 'REGION 06')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (7, '07', 'REGION 07')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (8, '08', 'REGION 08')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (9, '09', 'REGION 09')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (10, '10', 'REGION 10')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (11, '11', 'REGION 11')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (12, '12', 'REGION 12')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (13, '13', 'REGION 13')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_REGION
+                 (REGION_NUM, REGION_CODEDEP, REGION_LABEL)
+                 VALUES (14, '14', 'REGION 14')
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'INITIALISATION BOBO_REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1006-SEED-BOBO-REGION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Cree la table des tranches d'age si elle n'existe pas
+      *    encore et l'alimente avec les 6 tranches par defaut (celles
+      *    jusque-la codees en dur dans 1420-CHARGE-AGE-START) si elle
+      *    est vide, afin que les bornes puissent ensuite etre corrigees
+      *    depuis stparam sans intervention sur le code.
+      ******************************************************************
+       1007-CREATE-AGE-BRACKET-TAB-START.
+           EXEC SQL
+              CREATE TABLE IF NOT EXISTS BOBO_AGE_BRACKET (
+                 BRACKET_NUM   INT,
+                 AGE_MIN       INT,
+                 AGE_MAX       INT,
+                 BRACKET_LABEL VARCHAR(20)
+              )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'CREATION BOBO_AGE_BRACKET' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              SELECT COUNT(*) INTO :SQL-CNT FROM BOBO_AGE_BRACKET
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'COMPTAGE BOBO_AGE_BRACKET' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           IF  SQL-CNT = 0
+              PERFORM 1007-SEED-AGE-BRACKET-START
+                   THRU END-1007-SEED-AGE-BRACKET
+           END-IF.
+       END-1007-CREATE-AGE-BRACKET-TAB.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Valeurs par defaut des 6 tranches d'age (reprises des
+      *    bornes historiques), a corriger ensuite via stparam.
+      ******************************************************************
+       1007-SEED-AGE-BRACKET-START.
+           EXEC SQL
+              INSERT INTO BOBO_AGE_BRACKET
+                 (BRACKET_NUM, AGE_MIN, AGE_MAX, BRACKET_LABEL)
+                 VALUES (1, 0, 29, 'MOINS DE 30 ANS')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_AGE_BRACKET
+                 (BRACKET_NUM, AGE_MIN, AGE_MAX, BRACKET_LABEL)
+                 VALUES (2, 30, 39, '30 A 39 ANS')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_AGE_BRACKET
+                 (BRACKET_NUM, AGE_MIN, AGE_MAX, BRACKET_LABEL)
+                 VALUES (3, 40, 49, '40 A 49 ANS')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_AGE_BRACKET
+                 (BRACKET_NUM, AGE_MIN, AGE_MAX, BRACKET_LABEL)
+                 VALUES (4, 50, 59, '50 A 59 ANS')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_AGE_BRACKET
+                 (BRACKET_NUM, AGE_MIN, AGE_MAX, BRACKET_LABEL)
+                 VALUES (5, 60, 69, '60 A 69 ANS')
+           END-EXEC.
+           EXEC SQL
+              INSERT INTO BOBO_AGE_BRACKET
+                 (BRACKET_NUM, AGE_MIN, AGE_MAX, BRACKET_LABEL)
+                 VALUES (6, 70, 130, '70 ANS ET PLUS')
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'INITIALISATION BOBO_AGE_BRACKET' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1007-SEED-AGE-BRACKET.
+           EXIT.
+
+      ******************************************************************
+      *Pour une meilleur ergonomie j'initialise les variables de l'écran
+      *    Le tableau du bas n'est pas géré car chargé en dur
+      ******************************************************************
+       1010-INITIALIZE-SCREEN-START.
+           INITIALIZE SC-RETURN SC-EXPORT SC-DRILL SC-DRILL-REGION
+                      SC-MESSAGE.
+           MOVE WS-ZERO TO SC-STAT-REG01      .
+           MOVE WS-ZERO TO SC-STAT-REG02      .
+           MOVE WS-ZERO TO SC-STAT-REG03      .
+           MOVE WS-ZERO TO SC-STAT-REG04      .
+           MOVE WS-ZERO TO SC-STAT-REG05      .
+           MOVE WS-ZERO TO SC-STAT-REG06      .
+           MOVE WS-ZERO TO SC-STAT-REG07      .
+           MOVE WS-ZERO TO SC-STAT-REG08      .
+           MOVE WS-ZERO TO SC-STAT-REG09      .
+           MOVE WS-ZERO TO SC-STAT-REG10      .
+           MOVE WS-ZERO TO SC-STAT-REG11      .
+           MOVE WS-ZERO TO SC-STAT-REG12      .
+           MOVE WS-ZERO TO SC-STAT-REG13      .
+           MOVE WS-ZERO TO SC-STAT-REG14      .
+           MOVE WS-ZERO TO SC-H-TOT-POURCENT  .
+           MOVE WS-ZERO TO SC-H-TOT-NB        .
+           MOVE WS-ZERO TO SC-H-30-NB         .
+           MOVE WS-ZERO TO SC-H-30-39-NB      .
+           MOVE WS-ZERO TO SC-H-40-49-NB      .
+           MOVE WS-ZERO TO SC-H-50-59-NB      .
+           MOVE WS-ZERO TO SC-H-60-69-NB      .
+           MOVE WS-ZERO TO SC-H-70-NB         .
+           MOVE WS-ZERO TO SC-F-TOT-POURCENT  .
+           MOVE WS-ZERO TO SC-F-TOT-NB        .
+           MOVE WS-ZERO TO SC-F-30-NB         .
+           MOVE WS-ZERO TO SC-F-30-39-NB      .
+           MOVE WS-ZERO TO SC-F-40-49-NB      .
+           MOVE WS-ZERO TO SC-F-50-59-NB      .
+           MOVE WS-ZERO TO SC-F-60-69-NB      .
+           MOVE WS-ZERO TO SC-F-70-NB         .
+           MOVE WS-ZERO TO SC-X-TOT-POURCENT  .
+           MOVE WS-ZERO TO SC-X-TOT-NB        .
+           MOVE WS-ZERO TO SC-X-30-NB         .
+           MOVE WS-ZERO TO SC-X-30-39-NB      .
+           MOVE WS-ZERO TO SC-X-40-49-NB      .
+           MOVE WS-ZERO TO SC-X-50-59-NB      .
+           MOVE WS-ZERO TO SC-X-60-69-NB      .
+           MOVE WS-ZERO TO SC-X-70-NB         .
+           MOVE WS-ZERO TO SC-TOT-NB          .
+           MOVE WS-ZERO TO SC-TOT-30-NB       .
+           MOVE WS-ZERO TO SC-TOT-30-39-NB    .
+           MOVE WS-ZERO TO SC-TOT-40-49-NB    .
+           MOVE WS-ZERO TO SC-TOT-50-59-NB    .
+           MOVE WS-ZERO TO SC-TOT-60-69-NB    .
+           MOVE WS-ZERO TO SC-TOT-70-NB       .
+           MOVE WS-ZERO TO SC-ACT-C-HOMME     .
+           MOVE WS-ZERO TO SC-ACT-C-FEMME     .
+           MOVE WS-ZERO TO SC-ACT-C-AUTRE     .
+           MOVE WS-ZERO TO SC-ACT-S-HOMME     .
+           MOVE WS-ZERO TO SC-ACT-S-FEMME     .
+           MOVE WS-ZERO TO SC-ACT-S-AUTRE     .
+           MOVE WS-ZERO TO SC-STAT-TIER-ALLEGE    .
+           MOVE WS-ZERO TO SC-STAT-TIER-MODERE    .
+           MOVE WS-ZERO TO SC-STAT-TIER-EXCELLENCE.
+           MOVE WS-ZERO TO SC-STAT-TIER-SPECIFIC  .
+       END-1010-INITIALIZE-SCREEN.
+           EXIT.
+      ******************************************************************
+      *    SK- Boucle d'affichage de la gestion du menu en cas d'erreur
+      *    de saisie de l'utilisateur
+      ******************************************************************
+       1100-DISPLAY-SCREEN-START.
+           PERFORM UNTIL FUNCTION UPPER-CASE(SC-RETURN) EQUAL 'O'
+              ACCEPT STAT-DATA-SCREEN
+              PERFORM 1200-CHECK-CHOICE-START
+                       THRU END-1200-CHECK-CHOICE
+           END-PERFORM.
+       END-1100-DISPLAY-SCREEN.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Bouton "Exporter" : écrit les statistiques affichées à
+      *    l'écran dans un fichier, sans quitter l'écran, puis efface
+      *    le choix pour permettre une nouvelle saisie.
+      ******************************************************************
+       1200-CHECK-CHOICE-START.
+           IF FUNCTION UPPER-CASE(SC-EXPORT) EQUAL 'O' THEN
+              PERFORM 1500-EXPORT-STAT-START
+                   THRU END-1500-EXPORT-STAT
+              MOVE SPACE TO SC-EXPORT
+           END-IF.
+           IF FUNCTION UPPER-CASE(SC-DRILL) EQUAL 'O' THEN
+              PERFORM 1600-DRILL-DOWN-START
+                   THRU END-1600-DRILL-DOWN
+              MOVE SPACE TO SC-DRILL
+           END-IF.
+       END-1200-CHECK-CHOICE.
+           EXIT.
+
+       1300-PREPARE-TABLE-REGION-START.
+      *    Préparation et chargement de la répartition géographique
+           PERFORM 2200-SQL-CRS-GEO-REPART-START
+                 THRU END-2200-SQL-CRS-GEO-REPART.
+       END-1300-PREPARE-TABLE-REGION.
+           EXIT.
+       1310-PREPARE-TAUX-ACTIVITE-START.
+      *    Préparation et chargement du taux d'activité
+           PERFORM 2210-SQL-CRS-ACTIVITY-START
+                 THRU END-2210-SQL-CRS-ACTIVITY.
+       END-1310-PREPARE-TAUX-ACTIVITE.
+           EXIT.
+       1320-PREPARE-TABLE-AGE-START.
+      *    Préparation et chargement de la répartition par age et genre
+           PERFORM 2220-SQL-CRS-AGE-REPART-START
+                 THRU END-2220-SQL-CRS-AGE-REPART.
+       END-1320-PREPARE-TABLE-AGE.
+           EXIT.
+       1330-PREPARE-TABLE-TIER-START.
+      *    [RD] Préparation et chargement de la répartition par palier
+      *    de contrat
+           PERFORM 2230-SQL-CRS-TIER-START
+                 THRU END-2230-SQL-CRS-TIER.
+       END-1330-PREPARE-TABLE-TIER.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Conserve un instantané des statistiques affichées dans
+      *    STAT_HISTORY, une ligne par indicateur, afin de pouvoir
+      *    suivre leur évolution d'une exécution à l'autre.
+      ******************************************************************
+       1340-SAVE-STAT-HISTORY-START.
+           ACCEPT WS-SNAPSHOT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-SNAPSHOT-DATE TO SQL-HIST-DATE.
+
+           PERFORM 1341-SAVE-REGION-HISTORY-START
+                      THRU END-1341-SAVE-REGION-HISTORY
+              VARYING NB-REC FROM 1 BY 1 UNTIL NB-REC > 14.
+
+           PERFORM 1342-SAVE-AGE-HISTORY-START
+                      THRU END-1342-SAVE-AGE-HISTORY.
+
+           PERFORM 1343-SAVE-ACTIVITY-HISTORY-START
+                      THRU END-1343-SAVE-ACTIVITY-HISTORY.
+
+           PERFORM 1344-SAVE-TIER-HISTORY-START
+                      THRU END-1344-SAVE-TIER-HISTORY.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+       END-1340-SAVE-STAT-HISTORY.
+           EXIT.
+
+      *    [RD] Une ligne d'historique pour une des 14 régions,
+      *    NB-REC étant le numéro de la région en cours.
+       1341-SAVE-REGION-HISTORY-START.
+           MOVE 'REGION' TO SQL-HIST-CATEGORY.
+           EVALUATE NB-REC
+              WHEN 1  MOVE SC-STAT-REG01 TO SQL-HIST-NB
+              WHEN 2  MOVE SC-STAT-REG02 TO SQL-HIST-NB
+              WHEN 3  MOVE SC-STAT-REG03 TO SQL-HIST-NB
+              WHEN 4  MOVE SC-STAT-REG04 TO SQL-HIST-NB
+              WHEN 5  MOVE SC-STAT-REG05 TO SQL-HIST-NB
+              WHEN 6  MOVE SC-STAT-REG06 TO SQL-HIST-NB
+              WHEN 7  MOVE SC-STAT-REG07 TO SQL-HIST-NB
+              WHEN 8  MOVE SC-STAT-REG08 TO SQL-HIST-NB
+              WHEN 9  MOVE SC-STAT-REG09 TO SQL-HIST-NB
+              WHEN 10 MOVE SC-STAT-REG10 TO SQL-HIST-NB
+              WHEN 11 MOVE SC-STAT-REG11 TO SQL-HIST-NB
+              WHEN 12 MOVE SC-STAT-REG12 TO SQL-HIST-NB
+              WHEN 13 MOVE SC-STAT-REG13 TO SQL-HIST-NB
+              WHEN 14 MOVE SC-STAT-REG14 TO SQL-HIST-NB
+           END-EVALUATE.
+           STRING 'REGION ' NB-REC DELIMITED BY SIZE
+                 INTO SQL-HIST-LABEL.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+       END-1341-SAVE-REGION-HISTORY.
+           EXIT.
+
+      *    [RD] Une ligne d'historique par genre pour la répartition
+      *    age/genre (l'effectif total de chaque genre).
+       1342-SAVE-AGE-HISTORY-START.
+           MOVE 'AGE-GENRE'  TO SQL-HIST-CATEGORY.
+           MOVE 'HOMMES'     TO SQL-HIST-LABEL.
+           MOVE SC-H-TOT-NB  TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'FEMMES'     TO SQL-HIST-LABEL.
+           MOVE SC-F-TOT-NB  TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'AUTRES'     TO SQL-HIST-LABEL.
+           MOVE SC-X-TOT-NB  TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+       END-1342-SAVE-AGE-HISTORY.
+           EXIT.
+
+      *    [RD] Une ligne d'historique par combinaison genre/statut
+      *    marital du taux d'activité.
+       1343-SAVE-ACTIVITY-HISTORY-START.
+           MOVE 'ACTIVITE'        TO SQL-HIST-CATEGORY.
+           MOVE 'COUPLE-HOMME'    TO SQL-HIST-LABEL.
+           MOVE SC-ACT-C-HOMME    TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'COUPLE-FEMME'    TO SQL-HIST-LABEL.
+           MOVE SC-ACT-C-FEMME    TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'COUPLE-AUTRE'    TO SQL-HIST-LABEL.
+           MOVE SC-ACT-C-AUTRE    TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'SEUL-HOMME'      TO SQL-HIST-LABEL.
+           MOVE SC-ACT-S-HOMME    TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'SEUL-FEMME'      TO SQL-HIST-LABEL.
+           MOVE SC-ACT-S-FEMME    TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'SEUL-AUTRE'      TO SQL-HIST-LABEL.
+           MOVE SC-ACT-S-AUTRE    TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+       END-1343-SAVE-ACTIVITY-HISTORY.
+           EXIT.
+
+      *    [RD] Une ligne d'historique par palier de contrat.
+       1344-SAVE-TIER-HISTORY-START.
+           MOVE 'CONTRAT-PALIER'    TO SQL-HIST-CATEGORY.
+           MOVE 'ALLEGE'            TO SQL-HIST-LABEL.
+           MOVE SC-STAT-TIER-ALLEGE TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'MODERE'               TO SQL-HIST-LABEL.
+           MOVE SC-STAT-TIER-MODERE    TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'EXCELLENCE'              TO SQL-HIST-LABEL.
+           MOVE SC-STAT-TIER-EXCELLENCE   TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+           MOVE 'SPECIFIQUE'           TO SQL-HIST-LABEL.
+           MOVE SC-STAT-TIER-SPECIFIC  TO SQL-HIST-NB.
+           PERFORM 1345-INSERT-HISTORY-ROW-START
+                      THRU END-1345-INSERT-HISTORY-ROW.
+       END-1344-SAVE-TIER-HISTORY.
+           EXIT.
+
+      *    [RD] Insertion élémentaire d'une ligne dans STAT_HISTORY à
+      *    partir des zones SQL-HIST-* déjà renseignées par l'appelant.
+       1345-INSERT-HISTORY-ROW-START.
+           EXEC SQL
+              INSERT INTO STAT_HISTORY
+                 (SNAPSHOT_DATE, CATEGORY, LABEL, NB_CUSTOMER)
+              VALUES
+                 (:SQL-HIST-DATE, :SQL-HIST-CATEGORY, :SQL-HIST-LABEL,
+                  :SQL-HIST-NB)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'INSERTION STAT_HISTORY' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-1345-INSERT-HISTORY-ROW.
+           EXIT.
+
+       1400-CHARGE-REGION-SCREEN-START.
+           EVALUATE (SQL-REG-NUM)
+              WHEN 1
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG01
+              WHEN 2
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG02
+              WHEN 3
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG03
+              WHEN 4
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG04
+              WHEN 5
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG05
+              WHEN 6
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG06
+              WHEN 7
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG07
+              WHEN 8
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG08
+              WHEN 9
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG09
+              WHEN 10
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG10
+              WHEN 11
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG11
+              WHEN 12
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG12
+              WHEN 13
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG13
+              WHEN 14
+                MOVE SQL-REG-NB-CUST TO SC-STAT-REG14
+           END-EVALUATE.
+       END-1400-CHARGE-REGION-SCREEN.
+           EXIT.
+
+       1410-CHARGE-ACTIVITY-START.
+           EVALUATE (FUNCTION UPPER-CASE(FUNCTION TRIM(SQL-ACT-GENDER)))
+              WHEN 'HOMME'
+                 EVALUATE (SQL-ACT-COUPLE)
+                    WHEN 1
+                       IF SQL-ACT-ACTIVE = '1' THEN
+                          SET WS-TAB-H-COUPLE-ACT1 TO SQL-ACT-NB-CUST
+                       ELSE
+                          SET WS-TAB-H-COUPLE-ACT0 TO SQL-ACT-NB-CUST
+                       END-IF
+                    WHEN OTHER
+                       IF SQL-ACT-ACTIVE = '1' THEN
+                          SET WS-TAB-H-SINGLE-ACT1 TO SQL-ACT-NB-CUST
+                       ELSE
+                          SET WS-TAB-H-SINGLE-ACT0 TO SQL-ACT-NB-CUST
+                       END-IF
+                 END-EVALUATE
+              WHEN 'FEMME'
+                EVALUATE (SQL-ACT-COUPLE)
+                    WHEN 1
+                       IF SQL-ACT-ACTIVE = '1' THEN
+                          SET WS-TAB-F-COUPLE-ACT1 TO SQL-ACT-NB-CUST
+                       ELSE
+                          SET WS-TAB-F-COUPLE-ACT0 TO SQL-ACT-NB-CUST
+                       END-IF
+                    WHEN OTHER
+                       IF SQL-ACT-ACTIVE = '1' THEN
+                          SET WS-TAB-F-SINGLE-ACT1 TO SQL-ACT-NB-CUST
+                       ELSE
+                          SET WS-TAB-F-SINGLE-ACT0 TO SQL-ACT-NB-CUST
+                       END-IF
+                 END-EVALUATE
+              WHEN 'AUTRE'
+                EVALUATE (SQL-ACT-COUPLE)
+                    WHEN 1
+                       IF SQL-ACT-ACTIVE = '1' THEN
+                          SET WS-TAB-X-COUPLE-ACT1 TO SQL-ACT-NB-CUST
+                       ELSE
+                          SET WS-TAB-X-COUPLE-ACT0 TO SQL-ACT-NB-CUST
+                       END-IF
+                    WHEN OTHER
+                       IF SQL-ACT-ACTIVE = '1' THEN
+                          SET WS-TAB-X-SINGLE-ACT1 TO SQL-ACT-NB-CUST
+                       ELSE
+                          SET WS-TAB-X-SINGLE-ACT0 TO SQL-ACT-NB-CUST
+                       END-IF
+                 END-EVALUATE
+           END-EVALUATE.
+       END-1410-CHARGE-ACTIVITY.
+           EXIT.
+
+       1415-CHARGE-POURCENT-ACTIVITY-START.
+           INITIALIZE WS-ACT1 WS-ACT0.
+           MOVE WS-TAB-H-COUPLE-ACT1 TO WS-ACT1.
+           MOVE WS-TAB-H-COUPLE-ACT0 TO WS-ACT0.
+           PERFORM 1416-CALCUL-POURCENT-START
+                       THRU END-1416-CALCUL-POURCENT.
+           MOVE WS-POURCENT TO SC-ACT-C-HOMME.
+
+           INITIALIZE WS-ACT1 WS-ACT0.
+           MOVE WS-TAB-H-SINGLE-ACT1 TO WS-ACT1.
+           MOVE WS-TAB-H-SINGLE-ACT0 TO WS-ACT0.
+           PERFORM 1416-CALCUL-POURCENT-START
+                       THRU END-1416-CALCUL-POURCENT.
+           MOVE WS-POURCENT TO SC-ACT-S-HOMME.
+
+           INITIALIZE WS-ACT1 WS-ACT0.
+           MOVE WS-TAB-F-COUPLE-ACT1 TO WS-ACT1.
+           MOVE WS-TAB-F-COUPLE-ACT0 TO WS-ACT0.
+           PERFORM 1416-CALCUL-POURCENT-START
+                       THRU END-1416-CALCUL-POURCENT.
+           MOVE WS-POURCENT TO SC-ACT-C-FEMME.
+
+           INITIALIZE WS-ACT1 WS-ACT0.
+           MOVE WS-TAB-F-SINGLE-ACT1 TO WS-ACT1.
+           MOVE WS-TAB-F-SINGLE-ACT0 TO WS-ACT0.
+           PERFORM 1416-CALCUL-POURCENT-START
+                       THRU END-1416-CALCUL-POURCENT.
+           MOVE WS-POURCENT TO SC-ACT-S-FEMME.
+
+           INITIALIZE WS-ACT1 WS-ACT0.
+           MOVE WS-TAB-X-COUPLE-ACT1 TO WS-ACT1.
+           MOVE WS-TAB-X-COUPLE-ACT0 TO WS-ACT0.
+           PERFORM 1416-CALCUL-POURCENT-START
+                       THRU END-1416-CALCUL-POURCENT.
+           MOVE WS-POURCENT TO SC-ACT-C-AUTRE.
+
+           INITIALIZE WS-ACT1 WS-ACT0.
+           MOVE WS-TAB-X-SINGLE-ACT1 TO WS-ACT1.
+           MOVE WS-TAB-X-SINGLE-ACT0 TO WS-ACT0.
+           PERFORM 1416-CALCUL-POURCENT-START
+                       THRU END-1416-CALCUL-POURCENT.
+           MOVE WS-POURCENT TO SC-ACT-S-AUTRE.
+           INITIALIZE WS-POURCENT WS-TOTAL.
+       END-1415-CHARGE-POURCENT-ACTIVITY.
+           EXIT.
+
+       1416-CALCUL-POURCENT-START.
+           INITIALIZE WS-TOTAL WS-POURCENT.
+           ADD WS-ACT1 TO WS-ACT0
+           GIVING   WS-TOTAL.
+           IF WS-TOTAL > 0 THEN
+              COMPUTE WS-POURCENT ROUNDED = (WS-ACT1 / WS-TOTAL ) * 100
+           END-IF.
+       END-1416-CALCUL-POURCENT.
+           EXIT.
+       1420-CHARGE-AGE-START.
+           IF (FUNCTION UPPER-CASE(SQL-AGE-GENRE) = 'HOMME') THEN
+              EVALUATE (SQL-AGE-BRACKET-NUM)
+      *    Inférieur à 30 ans cumul des informations
+                 WHEN 1
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-30 GIVING WS-AGE-30
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-30
+                    GIVING WS-AGE-TOT-30
+                    ADD SQL-AGE-NB-CUST TO WS-H-TOT
+                    GIVING WS-H-TOT
+                    ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                    GIVING WS-TOTAL
+      *    30-39 ans
+                 WHEN 2
+                    MOVE SQL-AGE-NB-CUST TO SC-H-30-39-NB
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-30-39
+                    GIVING WS-AGE-TOT-30-39
+                    ADD SQL-AGE-NB-CUST TO WS-H-TOT
+                    GIVING WS-H-TOT
+                    ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                    GIVING WS-TOTAL
+      *    40-49 ans
+                 WHEN 3
+                    MOVE SQL-AGE-NB-CUST TO SC-H-40-49-NB
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-40-49
+                    GIVING WS-AGE-TOT-40-49
+                    ADD SQL-AGE-NB-CUST TO WS-H-TOT
+                    GIVING WS-H-TOT
+                    ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                    GIVING WS-TOTAL
+      *    50-59 ans
+                 WHEN 4
+                    MOVE SQL-AGE-NB-CUST TO SC-H-50-59-NB
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-50-59
+                    GIVING WS-AGE-TOT-50-59
+                    ADD SQL-AGE-NB-CUST TO WS-H-TOT
+                    GIVING WS-H-TOT
+                    ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                    GIVING WS-TOTAL
+      *    60-69 ans
+                 WHEN 5
+                    MOVE SQL-AGE-NB-CUST TO SC-H-60-69-NB
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-60-69
+                    GIVING WS-AGE-TOT-60-69
+                    ADD SQL-AGE-NB-CUST TO WS-H-TOT
+                    GIVING WS-H-TOT
+                    ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                    GIVING WS-TOTAL
+      *    70 ans et + cumul des informations
+                 WHEN 6
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-70 GIVING WS-AGE-70
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-70
+                    GIVING WS-AGE-TOT-70
+                    ADD SQL-AGE-NB-CUST TO WS-H-TOT
+                    GIVING WS-H-TOT
+                    ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                    GIVING WS-TOTAL
+                 WHEN  OTHER
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-70 GIVING WS-AGE-70
+                    ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-70
+                    GIVING WS-AGE-TOT-70
+                    ADD SQL-AGE-NB-CUST TO WS-H-TOT
+                    GIVING WS-H-TOT
+                    ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                    GIVING WS-TOTAL
+              END-EVALUATE
+           ELSE
+              IF (FUNCTION UPPER-CASE(SQL-AGE-GENRE) = 'FEMME') THEN
+      *    Je finis de charger les hommes et initialize les compteurs
+                 IF H-DONE = 0 THEN
+                    MOVE WS-AGE-30 TO SC-H-30-NB
+                    MOVE WS-AGE-70 TO SC-H-70-NB
+                    INITIALIZE WS-AGE-30 WS-AGE-70
+                    SET H-DONE TO 1
+                 END-IF
+                 EVALUATE (SQL-AGE-BRACKET-NUM)
+      *    Inférieur à 30 ans cumul des informations
+                    WHEN 1
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-30 GIVING WS-AGE-30
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-30
+                       GIVING WS-AGE-TOT-30
+                       ADD SQL-AGE-NB-CUST TO WS-F-TOT
+                       GIVING WS-F-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    30-39 ans
+                    WHEN 2
+                       MOVE SQL-AGE-NB-CUST TO SC-F-30-39-NB
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-30-39
+                       GIVING WS-AGE-TOT-30-39
+                       ADD SQL-AGE-NB-CUST TO WS-F-TOT
+                       GIVING WS-F-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    40-49 ans
+                    WHEN 3
+                       MOVE SQL-AGE-NB-CUST TO SC-F-40-49-NB
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-40-49
+                       GIVING WS-AGE-TOT-40-49
+                       ADD SQL-AGE-NB-CUST TO WS-F-TOT
+                       GIVING WS-F-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    50-59 ans
+                    WHEN 4
+                       MOVE SQL-AGE-NB-CUST TO SC-F-50-59-NB
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-50-59
+                       GIVING WS-AGE-TOT-50-59
+                       ADD SQL-AGE-NB-CUST TO WS-F-TOT
+                       GIVING WS-F-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    60-69 ans
+                    WHEN 5
+                       MOVE SQL-AGE-NB-CUST TO SC-F-60-69-NB
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-60-69
+                       GIVING WS-AGE-TOT-60-69
+                       ADD SQL-AGE-NB-CUST TO WS-F-TOT
+                       GIVING WS-F-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    70 ans et + cumul des informations
+                    WHEN 6
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-70 GIVING WS-AGE-70
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-70
+                       GIVING WS-AGE-TOT-70
+                       ADD SQL-AGE-NB-CUST TO WS-F-TOT
+                       GIVING WS-F-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+                    WHEN  OTHER
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-70 GIVING WS-AGE-70
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-70
+                       GIVING WS-AGE-TOT-70
+                       ADD SQL-AGE-NB-CUST TO WS-F-TOT
+                       GIVING WS-F-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+                 END-EVALUATE
+              ELSE
+      *    Je finis de charger les femmes et initialize les compteurs
+                 IF F-DONE = 0 THEN
+                    MOVE WS-AGE-30 TO SC-F-30-NB
+                    MOVE WS-AGE-70 TO SC-F-70-NB
+                    INITIALIZE WS-AGE-30 WS-AGE-70
+                    SET F-DONE TO 1
+                 END-IF
+                 EVALUATE (SQL-AGE-BRACKET-NUM)
+      *    Inférieur à 30 ans cumul des informations
+                    WHEN 1
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-30 GIVING WS-AGE-30
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-30
+                       GIVING WS-AGE-TOT-30
+                       ADD SQL-AGE-NB-CUST TO WS-X-TOT
+                       GIVING WS-X-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    30-39 ans
+                    WHEN 2
+                       MOVE SQL-AGE-NB-CUST TO SC-F-30-39-NB
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-30-39
+                       GIVING WS-AGE-TOT-30-39
+                       ADD SQL-AGE-NB-CUST TO WS-X-TOT
+                       GIVING WS-X-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    40-49 ans
+                    WHEN 3
+                       MOVE SQL-AGE-NB-CUST TO SC-F-40-49-NB
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-40-49
+                       GIVING WS-AGE-TOT-40-49
+                       ADD SQL-AGE-NB-CUST TO WS-X-TOT
+                       GIVING WS-X-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    50-59 ans
+                    WHEN 4
+                       MOVE SQL-AGE-NB-CUST TO SC-F-50-59-NB
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-50-59
+                       GIVING WS-AGE-TOT-50-59
+                       ADD SQL-AGE-NB-CUST TO WS-X-TOT
+                       GIVING WS-X-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    60-69 ans
+                    WHEN 5
+                       MOVE SQL-AGE-NB-CUST TO SC-F-60-69-NB
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-60-69
+                       GIVING WS-AGE-TOT-60-69
+                       ADD SQL-AGE-NB-CUST TO WS-X-TOT
+                       GIVING WS-X-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+      *    70 ans et + cumul des informations
+                    WHEN 6
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-70 GIVING WS-AGE-70
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-70
+                       GIVING WS-AGE-TOT-70
+                       ADD SQL-AGE-NB-CUST TO WS-X-TOT
+                       GIVING WS-X-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+                    WHEN  OTHER
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-70 GIVING WS-AGE-70
+                       ADD SQL-AGE-NB-CUST TO WS-AGE-TOT-70
+                       GIVING WS-AGE-TOT-70
+                       ADD SQL-AGE-NB-CUST TO WS-X-TOT
+                       GIVING WS-X-TOT
+                       ADD SQL-AGE-NB-CUST TO WS-TOTAL
+                       GIVING WS-TOTAL
+                 END-EVALUATE
+              END-IF
+           END-IF.
+       END-1420-CHARGE-AGE.
+           EXIT.
+
+       1425-CHARGE-TOT-AGE-START.
+      *    Je finis de charger les "autre"
+           MOVE WS-AGE-30 TO SC-F-30-NB.
+           MOVE WS-AGE-70 TO SC-F-70-NB.
+
+      *    Pourcentages par age
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-AGE-TOT-30.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-TOT-30-NB.
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-AGE-TOT-30-39.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-TOT-30-39-NB.
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-AGE-TOT-40-49.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-TOT-40-49-NB.
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-AGE-TOT-50-59.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-TOT-50-59-NB.
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-AGE-TOT-60-69.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-TOT-60-69-NB.
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-AGE-TOT-70.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-TOT-70-NB.
+
+           MOVE WS-TOTAL           TO SC-TOT-NB.
+           MOVE WS-H-TOT           TO SC-H-TOT-NB.
+           MOVE WS-F-TOT           TO SC-F-TOT-NB.
+           MOVE WS-X-TOT           TO SC-X-TOT-NB.
+
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-H-TOT.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-H-TOT-POURCENT.
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-F-TOT.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-F-TOT-POURCENT.
+           INITIALIZE WS-ACT1.
+           SET WS-ACT1 TO WS-X-TOT.
+           PERFORM  1426-CALCUL-POURCENT-TOT-START
+                       THRU END-1426-CALCUL-POURCENT-TOT .
+           MOVE WS-POURCENT TO SC-X-TOT-POURCENT.
+
+           INITIALIZE  WS-AGE-30 WS-AGE-70 WS-AGE-TOT-30
+                       WS-AGE-TOT-30-39 WS-AGE-TOT-40-49
+                       WS-AGE-TOT-50-59 WS-AGE-TOT-60-69
+                       WS-H-TOT WS-F-TOT WS-X-TOT
+                       WS-POURCENT WS-TOTAL WS-ACT1.
+       END-1425-CHARGE-TOT-AGE.
+           EXIT.
+
+       1426-CALCUL-POURCENT-TOT-START.
+           INITIALIZE WS-POURCENT.
+           IF WS-TOTAL > 0 THEN
+              COMPUTE WS-POURCENT ROUNDED = (WS-ACT1 / WS-TOTAL ) * 100
+           ELSE
+              SET WS-POURCENT TO 0
+           END-IF.
+       END-1426-CALCUL-POURCENT-TOT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Répartition des adhérents par palier de contrat,
+      *    d'après le dernier contrat souscrit par chacun
+      ******************************************************************
+       1430-CHARGE-TIER-SCREEN-START.
+           EVALUATE (FUNCTION UPPER-CASE(FUNCTION TRIM(SQL-TIER-LABEL)))
+              WHEN 'ALLEGE'
+                MOVE SQL-TIER-NB-CUST TO SC-STAT-TIER-ALLEGE
+              WHEN 'MODERE'
+                MOVE SQL-TIER-NB-CUST TO SC-STAT-TIER-MODERE
+              WHEN 'EXCELLENCE'
+                MOVE SQL-TIER-NB-CUST TO SC-STAT-TIER-EXCELLENCE
+              WHEN 'SPECIFIQUE'
+                MOVE SQL-TIER-NB-CUST TO SC-STAT-TIER-SPECIFIC
+           END-EVALUATE.
+       END-1430-CHARGE-TIER-SCREEN.
+           EXIT.
+      ******************************************************************
+      *    [RD] Ecrit les statistiques actuellement affichées à l'écran
+      *    (répartition géographique, répartition age/genre, taux
+      *    d'activité) dans un fichier '.dat' daté du jour, pour
+      *    impression ou diffusion au conseil d'administration.
+      ******************************************************************
+       1500-EXPORT-STAT-START.
+           ACCEPT WS-EXPORT-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT F-STAT-EXPORT.
+
+           MOVE 'STATISTIQUES DE BOBONIORT' TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+
+           MOVE 'REPARTITION GEOGRAPHIQUE (nb adherents par region)'
+              TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           PERFORM 1510-EXPORT-REGION-START THRU END-1510-EXPORT-REGION
+              VARYING NB-REC FROM 1 BY 1 UNTIL NB-REC > 14.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+
+           MOVE 'REPARTITION PAR AGE ET GENRE (nb par tranche)'
+              TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           STRING 'Hommes  : -30 ans ' SC-H-30-NB
+                  '  30-39 ' SC-H-30-39-NB '  40-49 ' SC-H-40-49-NB
+                  '  50-59 ' SC-H-50-59-NB '  60-69 ' SC-H-60-69-NB
+                  '  70+ ' SC-H-70-NB '  TOTAL ' SC-H-TOT-NB
+              DELIMITED BY SIZE INTO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           STRING 'Femmes  : -30 ans ' SC-F-30-NB
+                  '  30-39 ' SC-F-30-39-NB '  40-49 ' SC-F-40-49-NB
+                  '  50-59 ' SC-F-50-59-NB '  60-69 ' SC-F-60-69-NB
+                  '  70+ ' SC-F-70-NB '  TOTAL ' SC-F-TOT-NB
+              DELIMITED BY SIZE INTO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           STRING 'Autres  : -30 ans ' SC-X-30-NB
+                  '  30-39 ' SC-X-30-39-NB '  40-49 ' SC-X-40-49-NB
+                  '  50-59 ' SC-X-50-59-NB '  60-69 ' SC-X-60-69-NB
+                  '  70+ ' SC-X-70-NB '  TOTAL ' SC-X-TOT-NB
+              DELIMITED BY SIZE INTO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           STRING 'TOTAL   : -30 ans ' SC-TOT-30-NB '%'
+                  '  30-39 ' SC-TOT-30-39-NB '%'
+                  '  40-49 ' SC-TOT-40-49-NB '%'
+                  '  50-59 ' SC-TOT-50-59-NB '%'
+                  '  60-69 ' SC-TOT-60-69-NB '%'
+                  '  70+ ' SC-TOT-70-NB '%'
+                  '  EFFECTIF ' SC-TOT-NB
+              DELIMITED BY SIZE INTO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+
+           MOVE "TAUX D'ACTIVITE (% actifs par genre et statut marital)"
+              TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           STRING 'En couple : Hommes ' SC-ACT-C-HOMME '%'
+                  '  Femmes ' SC-ACT-C-FEMME '%'
+                  '  Autres ' SC-ACT-C-AUTRE '%'
+              DELIMITED BY SIZE INTO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           STRING 'Celibataire : Hommes ' SC-ACT-S-HOMME '%'
+                  '  Femmes ' SC-ACT-S-FEMME '%'
+                  '  Autres ' SC-ACT-S-AUTRE '%'
+              DELIMITED BY SIZE INTO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+
+           MOVE 'REPARTITION PAR PALIER DE CONTRAT (nb adherents)'
+              TO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+           STRING 'Allege ' SC-STAT-TIER-ALLEGE
+                  '  Modere ' SC-STAT-TIER-MODERE
+                  '  Excellence ' SC-STAT-TIER-EXCELLENCE
+                  '  Specifique ' SC-STAT-TIER-SPECIFIC
+              DELIMITED BY SIZE INTO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+
+           CLOSE F-STAT-EXPORT.
+
+           INITIALIZE SC-MESSAGE.
+           STRING 'STATISTIQUES EXPORTEES DANS ' WS-EXPORT-PATH
+              DELIMITED BY SIZE INTO SC-MESSAGE.
+       END-1500-EXPORT-STAT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit une ligne "REGnn : nnn" pour une des 14 régions,
+      *    NB-REC étant le numéro de la région en cours d'écriture.
+      ******************************************************************
+       1510-EXPORT-REGION-START.
+           EVALUATE NB-REC
+              WHEN 1  MOVE SC-STAT-REG01 TO WS-Z3
+              WHEN 2  MOVE SC-STAT-REG02 TO WS-Z3
+              WHEN 3  MOVE SC-STAT-REG03 TO WS-Z3
+              WHEN 4  MOVE SC-STAT-REG04 TO WS-Z3
+              WHEN 5  MOVE SC-STAT-REG05 TO WS-Z3
+              WHEN 6  MOVE SC-STAT-REG06 TO WS-Z3
+              WHEN 7  MOVE SC-STAT-REG07 TO WS-Z3
+              WHEN 8  MOVE SC-STAT-REG08 TO WS-Z3
+              WHEN 9  MOVE SC-STAT-REG09 TO WS-Z3
+              WHEN 10 MOVE SC-STAT-REG10 TO WS-Z3
+              WHEN 11 MOVE SC-STAT-REG11 TO WS-Z3
+              WHEN 12 MOVE SC-STAT-REG12 TO WS-Z3
+              WHEN 13 MOVE SC-STAT-REG13 TO WS-Z3
+              WHEN 14 MOVE SC-STAT-REG14 TO WS-Z3
+           END-EVALUATE.
+           STRING '  Region ' NB-REC ' : ' WS-Z3 ' adherent(s)'
+              DELIMITED BY SIZE INTO WS-EXPORT-LINE.
+           WRITE REC-F-STAT-EXPORT FROM WS-EXPORT-LINE.
+       END-1510-EXPORT-REGION.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie que le numero de region saisi est valide (1 a  *
+      *    14), puis appelle stdrillback qui exporte dans un fichier   *
+      *    la liste des adherents de cette region et retourne leur     *
+      *    nombre, affiche dans le message de l'ecran.                 *
+      ******************************************************************
+       1600-DRILL-DOWN-START.
+           IF SC-DRILL-REGION < 1 OR SC-DRILL-REGION > 14 THEN
+              INITIALIZE SC-MESSAGE
+              STRING 'NUMERO DE REGION INVALIDE (1 A 14 ATTENDU)'
+                 DELIMITED BY SIZE INTO SC-MESSAGE
+              GO TO END-1600-DRILL-DOWN
+           END-IF.
+
+           INITIALIZE WS-DRILL-COUNT.
+           CALL 'stdrillback' USING BY REFERENCE
+               SC-DRILL-REGION, WS-DRILL-COUNT
+           END-CALL.
+           MOVE WS-DRILL-COUNT TO WS-Z-DRILL-COUNT.
+
+           INITIALIZE SC-MESSAGE.
+           STRING FUNCTION TRIM(WS-Z-DRILL-COUNT)
+                  ' ADHERENT(S) DE LA REGION ' SC-DRILL-REGION
+                  ' EXPORTE(S) DANS ./STAT/'
+              DELIMITED BY SIZE INTO SC-MESSAGE.
+
+           INITIALIZE SC-DRILL-REGION.
+       END-1600-DRILL-DOWN.
+           EXIT.
+
+      ******************************************************************
+      *    Paragraphes liés à SQL
+       2000-SQL-CONNECTION-START.
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2000-SQL-CONNECTION.
+           EXIT.
+       2100-SQL-DISCONNECTION-START.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2100-SQL-DISCONNECTION.
+           EXIT.
+
+       2200-SQL-CRS-GEO-REPART-START.
+           EXEC SQL
+              DECLARE CRSREGION CURSOR FOR
+                 SELECT r.REGION_NUM,
+                        COUNT(c.UUID_CUSTOMER) AS NB_CUSTOMER
+                 FROM BOBO_REGION r JOIN CUSTOMER c
+                 ON SUBSTRING(c.CUSTOMER_ZIPCODE FROM 1 FOR 2)
+                      = r.REGION_CODEDEP
+                 WHERE c.CUSTOMER_ACTIVE IN ('1','0')
+                 GROUP BY r.REGION_NUM
+                 ORDER BY r.REGION_NUM
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CRS-REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              OPEN CRSREGION
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CRS-REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM 2300-CRS-REGION-READ-START
+                THRU END-2300-CRS-REGION-READ.
+
+           EXEC SQL
+              CLOSE CRSREGION
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CRS-REGION' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2200-SQL-CRS-GEO-REPART.
+           EXIT.
+       2210-SQL-CRS-ACTIVITY-START.
+           EXEC SQL
+              DECLARE CRSACTIVITY CURSOR FOR
+                   SELECT CUSTOMER_GENDER,
+                    CASE WHEN CUSTOMER_COUPLE = True THEN 1 ELSE 0 END
+                    AS COUPLE,
+                          CUSTOMER_ACTIVE,
+                          COUNT(UUID_CUSTOMER) AS NB_CUSTOMER
+                   FROM CUSTOMER
+                   WHERE     CUSTOMER_ACTIVE IN ('1', '0')
+                   GROUP BY  CUSTOMER_GENDER, COUPLE,
+                             CUSTOMER_ACTIVE
+                   ORDER BY  CUSTOMER_GENDER DESC, COUPLE ASC,
+                             CUSTOMER_ACTIVE DESC
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CRS-ACTIVITY' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              OPEN CRSACTIVITY
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CRS-ACTIVITY' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM 2310-CRS-ACTIVITY-READ-START
+                 THRU END-2310-CRS-ACTIVITY-READ.
+
+           EXEC SQL
+              CLOSE CRSACTIVITY
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CRS-ACTIVITY' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2210-SQL-CRS-ACTIVITY.
+           EXIT.
+
+       2220-SQL-CRS-AGE-REPART-START.
+           EXEC SQL
+              DECLARE CRSAGE CURSOR FOR
+                 SELECT c.CUSTOMER_GENDER,
+                       b.BRACKET_NUM,
+                       COUNT(c.UUID_CUSTOMER) AS NB_CUSTOMER
+                 FROM CUSTOMER c JOIN BOBO_AGE_BRACKET b
+                 ON EXTRACT(YEAR FROM AGE(c.CUSTOMER_BIRTH_DATE))
+                      BETWEEN b.AGE_MIN AND b.AGE_MAX
+                 WHERE c.CUSTOMER_ACTIVE  IN ('0', '1')
+                 GROUP BY c.CUSTOMER_GENDER, b.BRACKET_NUM
+                 ORDER BY c.CUSTOMER_GENDER DESC, b.BRACKET_NUM ASC
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CRS-AGE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              OPEN CRSAGE
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CRS-AGE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM 2320-CRS-AGE-READ-START
+                 THRU END-2320-CRS-AGE-READ.
+
+           EXEC SQL
+              CLOSE CRSAGE
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CRS-AGE' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2220-SQL-CRS-AGE-REPART.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Répartition des adhérents par palier de contrat,
+      *    d'après leur contrat le plus récent (REIMBURSEMENT_NUM ne
+      *    porte pas de libellé de palier, celui-ci est codé par son
+      *    préfixe à 3 lettres : ALL/MOD/EXC/SPE).
+      ******************************************************************
+       2230-SQL-CRS-TIER-START.
+           EXEC SQL
+              DECLARE CRSTIER CURSOR FOR
+                 SELECT
+                    CASE SUBSTR(CR.REIMBURSEMENT_NUM, 1, 3)
+                       WHEN 'ALL' THEN 'ALLEGE'
+                       WHEN 'MOD' THEN 'MODERE'
+                       WHEN 'EXC' THEN 'EXCELLENCE'
+                       WHEN 'SPE' THEN 'SPECIFIQUE'
+                    END AS TIER_LABEL,
+                    COUNT(CR.UUID_CUSTOMER) AS NB_CUSTOMER
+                 FROM CUSTOMER_REIMBURSEMENT CR
+                 WHERE CR.REIMBURSEMENT_CREATE_DATE =
+                    (SELECT MAX(CR2.REIMBURSEMENT_CREATE_DATE)
+                       FROM CUSTOMER_REIMBURSEMENT CR2
+                       WHERE CR2.UUID_CUSTOMER = CR.UUID_CUSTOMER)
+                 GROUP BY TIER_LABEL
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'DECLARATION CRS-TIER' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+           EXEC SQL
+              OPEN CRSTIER
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'OUVERTURE CRS-TIER' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+
+           PERFORM 2330-CRS-TIER-READ-START
+                 THRU END-2330-CRS-TIER-READ.
+
+           EXEC SQL
+              CLOSE CRSTIER
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE 'FERMETURE CRS-TIER' TO WS-SQL-LIB
+              PERFORM 9020-SQL-ERROR-START
+                   THRU END-9020-SQL-ERROR
+           END-IF.
+       END-2230-SQL-CRS-TIER.
+           EXIT.
+
+       2300-CRS-REGION-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+              EXEC SQL
+                 FETCH CRSREGION
+                 INTO
+                 :SQL-REG-NUM,:SQL-REG-NB-CUST
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE CRS-REGION' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START
+                      THRU END-9020-SQL-ERROR
+              END-IF
+              IF  SQLCODE NOT = FIN THEN
+                 PERFORM 1400-CHARGE-REGION-SCREEN-START
+                      THRU END-1400-CHARGE-REGION-SCREEN
+              END-IF
+           END-PERFORM.
+       END-2300-CRS-REGION-READ.
+           EXIT.
+
+       2310-CRS-ACTIVITY-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+              EXEC SQL
+                 FETCH CRSACTIVITY
+                 INTO
+                       :SQL-ACT-GENDER,:SQL-ACT-COUPLE,
+                       :SQL-ACT-ACTIVE,:SQL-ACT-NB-CUST
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE CRS-ACTIVITY' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START
+                      THRU END-9020-SQL-ERROR
+              END-IF
+              IF  SQLCODE NOT = FIN THEN
+                 PERFORM 1410-CHARGE-ACTIVITY-START
+                          THRU END-1410-CHARGE-ACTIVITY
+              END-IF
+           END-PERFORM.
+           PERFORM 1415-CHARGE-POURCENT-ACTIVITY-START
+                       THRU END-1415-CHARGE-POURCENT-ACTIVITY.
+       END-2310-CRS-ACTIVITY-READ.
+           EXIT.
+
+       2320-CRS-AGE-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+              EXEC SQL
+                 FETCH CRSAGE
+                 INTO :SQL-AGE-GENRE, :SQL-AGE-BRACKET-NUM,
+                      :SQL-AGE-NB-CUST
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE CRS-AGE' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START
+                      THRU END-9020-SQL-ERROR
+              END-IF
+              IF  SQLCODE NOT = FIN THEN
+                 PERFORM 1420-CHARGE-AGE-START
+                          THRU END-1420-CHARGE-AGE
+              END-IF
+           END-PERFORM.
+           PERFORM 1425-CHARGE-TOT-AGE-START
+                          THRU END-1425-CHARGE-TOT-AGE.
+       END-2320-CRS-AGE-READ.
+           EXIT.
+
+       2330-CRS-TIER-READ-START.
+           PERFORM UNTIL SQLCODE = FIN
+              EXEC SQL
+                 FETCH CRSTIER
+                 INTO :SQL-TIER-LABEL, :SQL-TIER-NB-CUST
+              END-EXEC
+              IF  (SQLCODE NOT = ZERO) AND (SQLCODE NOT = FIN) THEN
+                 MOVE 'LECTURE CRS-TIER' TO WS-SQL-LIB
+                 PERFORM 9020-SQL-ERROR-START
+                      THRU END-9020-SQL-ERROR
+              END-IF
+              IF  SQLCODE NOT = FIN THEN
+                 PERFORM 1430-CHARGE-TIER-SCREEN-START
+                          THRU END-1430-CHARGE-TIER-SCREEN
+              END-IF
+           END-PERFORM.
+       END-2330-CRS-TIER-READ.
+           EXIT.
+
+      ******************************************************************
+      *                   Gestion des erreurs                          *
+      ******************************************************************
+       9020-SQL-ERROR-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-SQL-ERROR.
+           STOP RUN.
