@@ -0,0 +1,259 @@
+      ******************************************************************
+      *    [RD] Ordonnanceur des traitements batch nocturnes.          *
+      *    Point d'entree unique destine a etre invoque automatique-   *
+      *    ment (planificateur de taches du systeme) a la place d'un   *
+      *    operateur devant se souvenir de lancer cffront puis         *
+      *    bilinvofront chaque soir. Garde en base, par traitement,    *
+      *    la date du dernier lancement (table BATCH_SCHEDULE) afin de *
+      *    ne l'executer qu'une fois par jour, meme si l'ordonnanceur  *
+      *    est invoque plusieurs fois dans la meme journee ; chaque    *
+      *    traitement garde par ailleurs ses propres valeurs par       *
+      *    defaut (cfback.cbl pour le fichier/format, bilinvo.cbl      *
+      *    pour le parcours des adherents), si bien qu'aucune saisie   *
+      *    utilisateur n'est necessaire.                               *
+      *                                                                *
+      *    Auteur : Remi                                               *
+      *    Date creation 09/08/2026                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batsched RECURSIVE.
+       AUTHOR. Remi.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SQL-LIB              PIC X(80) VALUE SPACES.
+       01  WS-NB-JOB-RUN           PIC 9(05) VALUE ZERO.
+
+       01  WS-TODAY                PIC 9(08).
+       01  WS-TODAY-DATE.
+           03 WS-TODAY-YEAR        PIC 9(04).
+           03 WS-TODAY-SEP1        PIC X(01) VALUE '-'.
+           03 WS-TODAY-MONTH       PIC 9(02).
+           03 WS-TODAY-SEP2        PIC X(01) VALUE '-'.
+           03 WS-TODAY-DAY         PIC 9(02).
+
+       01  WS-NB-INVOICE           PIC 9(05) VALUE ZERO.
+       01  WS-CF-FILE-PATH         PIC X(100) VALUE SPACES.
+       01  WS-CF-LAYOUT            PIC X(01)  VALUE SPACE.
+
+       01  WS-REPORT-LINE          PIC X(80) VALUE SPACES.
+
+      ******************************************************************
+      * Declaration des variables correspondant a sql
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME              PIC X(11) VALUE 'boboniortdb'.
+       01  USERNAME            PIC X(05) VALUE 'cobol'.
+       01  PASSWD              PIC X(10) VALUE 'cbl85'.
+
+       01  SQL-CNT             PIC 9(09) VALUE 0.
+       01  SQL-TODAY           PIC X(10).
+       01  SQL-JOB-NAME        PIC X(20).
+       01  SQL-JOB-LAST-RUN    PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           PERFORM 1000-ENSURE-SCHEDULE-TABLE-START
+              THRU END-1000-ENSURE-SCHEDULE-TABLE.
+
+           PERFORM 1100-LOAD-TODAY-START
+              THRU END-1100-LOAD-TODAY.
+
+           MOVE SPACES TO SQL-JOB-NAME.
+           MOVE 'CHARGE-FILE' TO SQL-JOB-NAME.
+           PERFORM 2000-RUN-JOB-IF-DUE-START
+              THRU END-2000-RUN-JOB-IF-DUE.
+
+           MOVE SPACES TO SQL-JOB-NAME.
+           MOVE 'INVOICE-BATCH' TO SQL-JOB-NAME.
+           PERFORM 2000-RUN-JOB-IF-DUE-START
+              THRU END-2000-RUN-JOB-IF-DUE.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'DISCONNECTION BASE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           PERFORM 9100-DISPLAY-REPORT-START
+              THRU END-9100-DISPLAY-REPORT.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    [RD] Cree au besoin la table de suivi des traitements       *
+      *    nocturnes et amorce une ligne par traitement connu (date de *
+      *    dernier lancement vide, jamais lance).                      *
+      ******************************************************************
+       1000-ENSURE-SCHEDULE-TABLE-START.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS BATCH_SCHEDULE (
+                  JOB_NAME          VARCHAR(20),
+                  JOB_LAST_RUN_DATE VARCHAR(10)
+               )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'CREATION BATCH_SCHEDULE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           MOVE 'CHARGE-FILE' TO SQL-JOB-NAME.
+           PERFORM 1010-SEED-JOB-IF-MISSING-START
+              THRU END-1010-SEED-JOB-IF-MISSING.
+
+           MOVE 'INVOICE-BATCH' TO SQL-JOB-NAME.
+           PERFORM 1010-SEED-JOB-IF-MISSING-START
+              THRU END-1010-SEED-JOB-IF-MISSING.
+       END-1000-ENSURE-SCHEDULE-TABLE.
+           EXIT.
+
+       1010-SEED-JOB-IF-MISSING-START.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-CNT
+               FROM BATCH_SCHEDULE
+               WHERE JOB_NAME = :SQL-JOB-NAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'COMPTAGE BATCH_SCHEDULE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+           IF  SQL-CNT = 0
+               EXEC SQL
+                   INSERT INTO BATCH_SCHEDULE
+                       (JOB_NAME, JOB_LAST_RUN_DATE)
+                       VALUES (:SQL-JOB-NAME, '')
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   MOVE 'AMORCAGE BATCH_SCHEDULE' TO WS-SQL-LIB
+                   PERFORM 9020-ERROR-SQL-START
+                       THRU END-9020-ERROR-SQL
+               END-IF
+           END-IF.
+       END-1010-SEED-JOB-IF-MISSING.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Construit la date du jour au format AAAA-MM-JJ pour la *
+      *    comparer a la derniere date de lancement de chaque          *
+      *    traitement (meme methode que rptover.cbl).                  *
+      ******************************************************************
+       1100-LOAD-TODAY-START.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YEAR.
+           MOVE WS-TODAY(5:2) TO WS-TODAY-MONTH.
+           MOVE WS-TODAY(7:2) TO WS-TODAY-DAY.
+           MOVE WS-TODAY-DATE TO SQL-TODAY.
+       END-1100-LOAD-TODAY.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Verifie si le traitement identifie par SQL-JOB-NAME a  *
+      *    deja ete execute aujourd'hui ; si non, le lance et met a    *
+      *    jour sa date de dernier lancement.                          *
+      ******************************************************************
+       2000-RUN-JOB-IF-DUE-START.
+           EXEC SQL
+               SELECT JOB_LAST_RUN_DATE INTO :SQL-JOB-LAST-RUN
+               FROM BATCH_SCHEDULE
+               WHERE JOB_NAME = :SQL-JOB-NAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE 'LECTURE BATCH_SCHEDULE' TO WS-SQL-LIB
+               PERFORM 9020-ERROR-SQL-START
+                   THRU END-9020-ERROR-SQL
+           END-IF.
+
+           IF  SQL-JOB-LAST-RUN NOT EQUAL SQL-TODAY
+               PERFORM 2100-DISPATCH-JOB-START
+                  THRU END-2100-DISPATCH-JOB
+
+               EXEC SQL
+                   UPDATE BATCH_SCHEDULE
+                   SET JOB_LAST_RUN_DATE = :SQL-TODAY
+                   WHERE JOB_NAME = :SQL-JOB-NAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   MOVE 'MAJ BATCH_SCHEDULE' TO WS-SQL-LIB
+                   PERFORM 9020-ERROR-SQL-START
+                       THRU END-9020-ERROR-SQL
+               END-IF
+
+               ADD 1 TO WS-NB-JOB-RUN
+           END-IF.
+       END-2000-RUN-JOB-IF-DUE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Lance le traitement batch correspondant au nom de      *
+      *    traitement courant, avec les memes valeurs par defaut que   *
+      *    celles deja utilisees par son ecran (cffront.cbl pour le    *
+      *    chargement, bilinvofront.cbl pour la facturation).          *
+      ******************************************************************
+       2100-DISPATCH-JOB-START.
+           IF  SQL-JOB-NAME EQUAL 'CHARGE-FILE'
+               MOVE './CHARGE-FILES/Individus.csv' TO WS-CF-FILE-PATH
+               MOVE 'N' TO WS-CF-LAYOUT
+               CALL 'cfback' USING BY REFERENCE
+                   WS-CF-FILE-PATH, WS-CF-LAYOUT
+               END-CALL
+           ELSE IF  SQL-JOB-NAME EQUAL 'INVOICE-BATCH'
+               CALL 'bilinvo' USING BY REFERENCE WS-NB-INVOICE
+               END-CALL
+           END-IF.
+       END-2100-DISPATCH-JOB.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Affiche le compte-rendu du passage de l'ordonnanceur.  *
+      ******************************************************************
+       9100-DISPLAY-REPORT-START.
+           MOVE ALL '-' TO WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE.
+           DISPLAY 'ORDONNANCEUR DES TRAITEMENTS NOCTURNES - CR'.
+           DISPLAY 'Traitements lances aujourd''hui : ' WS-NB-JOB-RUN.
+           DISPLAY WS-REPORT-LINE.
+       END-9100-DISPLAY-REPORT.
+           EXIT.
+
+       9020-ERROR-SQL-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY WS-SQL-LIB SPACE "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       END-9020-ERROR-SQL.
+           STOP RUN.
