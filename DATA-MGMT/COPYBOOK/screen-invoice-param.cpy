@@ -0,0 +1,179 @@
+       01  SCREEN-INVOICE-PARAM FOREGROUND-COLOR IS 3.
+           05 BLANK SCREEN.
+
+      * [RD] - Sous-titre
+           05 FILLER PIC X(35)
+           VALUE 'Delai de paiement des factures'
+           LINE 15 COL 20
+           FOREGROUND-COLOR IS 3.
+
+      * [RD] - Nombre de mois accordes pour regler une facture,
+      *    utilise par geneinvo.cbl pour calculer la date
+      *    d'echeance au lieu d'un delai de 2 mois fige en dur.
+           05 FILLER PIC X(35) VALUE 'Delai de paiement (en mois) :'
+           LINE 17 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC 99 USING SC-PAYMENT-TERM-MONTHS
+           COL 51
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+      * [RD] - Zone de message
+           05 FILLER PIC X(70) FROM SC-MESSAGE
+           LINE 20 COL 20
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+      * [RD] - boutons valider et quitter
+           05 FILLER PIC X(07) VALUE 'Valider'
+           LINE 35 COL 38
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(1) USING SC-VALIDATE
+           COL 47
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+           05 PIC X(1) USING SC-RETURN
+           COL 170
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(07) VALUE 'Quitter'
+           COL 172
+           FOREGROUND-COLOR IS 3.
+
+      * [RD] - cadre et titre de la page
+           05 FILLER PIC X(182) VALUE all ' ' LINE 4 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 5 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(2) VALUE  '  ' LINE 6 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(26) VALUE  'PARAMETRES DE FACTURATION'
+           COL 80
+           FOREGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 7 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(182) VALUE all  '  ' LINE 8 COL 10
+           BACKGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(2) VALUE  '  ' LINE 9 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 10 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 11 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 12 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 13 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 14 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 15 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 16 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 17 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 18 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 19 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 20 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 21 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 22 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 23 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 24 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 25 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 26 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 27 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 28 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 29 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 30 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 31 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 32 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 33 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 34 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 35 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 36 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(182) VALUE all  '  ' LINE 37 COL 10
+           BACKGROUND-COLOR IS 3.
