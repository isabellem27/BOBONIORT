@@ -1,13 +1,23 @@
        01 SCREEN-MENU-DATA FOREGROUND-COLOR IS  3.
            05 BLANK SCREEN.       
 
-      * [IM] - Gestion des boutons 
-           05 FILLER PIC X(40) 
-           VALUE  'Statistiques de BoBoNiort           :'  
-           LINE 20 COL 55 
-           FOREGROUND-COLOR IS  3.  
+      * [IM] - Gestion des boutons
+           05 FILLER PIC X(40)
+           VALUE  'Statistiques de BoBoNiort           :'
+           LINE 20 COL 55
+           FOREGROUND-COLOR IS  3.
            05 PIC X(1) USING  WS-STAT
-           COL 132 
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+      * [RD] - purge des archives ayant depasse le delai legal
+           05 FILLER PIC X(40)
+           VALUE  'Purger les archives expirees        :'
+           LINE 22 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-PURGE-ARCHIVE
+           COL 132
            BACKGROUND-COLOR IS 3
            FOREGROUND-COLOR IS 0.
 
@@ -15,12 +25,100 @@
            VALUE  'Charger un fichier client csv       :'
            LINE 23 COL 55 
            FOREGROUND-COLOR IS  3.  
-           05 PIC X(1) USING  WS-FILE  
-           COL 132 
+           05 PIC X(1) USING  WS-FILE
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(40)
+           VALUE  'Facturation mensuelle des adherents :'
+           LINE 26 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-BILL
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(40)
+           VALUE  'Bordereau de facturation portefeuille :'
+           LINE 29 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-BORDEREAU
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+      * [RD] - parametres des statistiques (regions, tranches d'age)
+           05 FILLER PIC X(40)
+           VALUE  'Parametres des statistiques         :'
+           LINE 31 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-PARAM
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+      * [RD] - delai de paiement des factures
+           05 FILLER PIC X(40)
+           VALUE  'Parametres de facturation           :'
+           LINE 32 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-INVOICE-PARAM
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+      * [RD] - reinitialisation du mot de passe d'un utilisateur
+           05 FILLER PIC X(40)
+           VALUE  'Reinitialiser un mot de passe       :'
+           LINE 33 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-PWRESET
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+      * [RD] - archivage en masse des adherents inactifs
+           05 FILLER PIC X(40)
+           VALUE  'Archiver les adherents inactifs     :'
+           LINE 35 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-INACTIVE
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+      * [RD] - simulation du cout d'une cotisation avant adhesion
+           05 FILLER PIC X(40)
+           VALUE  'Simuler une cotisation              :'
+           LINE 36 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-QUOTE
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+      * [RD] - relance des factures en retard de paiement
+           05 FILLER PIC X(40)
+           VALUE  'Relancer les factures en retard     :'
+           LINE 24 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-OVERDUE
+           COL 132
            BACKGROUND-COLOR IS 3
            FOREGROUND-COLOR IS 0.
-  
-           05 FILLER PIC X(7) VALUE  "Valider" 
+
+      * [RD] - synthese financiere mensuelle consolidee par palier
+           05 FILLER PIC X(40)
+           VALUE  'Synthese financiere mensuelle       :'
+           LINE 25 COL 55
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-FINANCIER
+           COL 132
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(7) VALUE  "Valider"
            LINE 34 COL 38 
            FOREGROUND-COLOR IS  3.
            05 PIC X(1) USING  WS-VALIDATE 
