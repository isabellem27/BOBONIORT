@@ -4,10 +4,38 @@
       *    Affichage des libellés et zone d'affichage des calculs
       * Bloc Statistiques client
            05 FILLER PIC X(20) VALUE 'Statistiques client'
-           LINE 9 COL 15 
-           FOREGROUND-COLOR IS 3. 
-      * Répartition géographique    
-           05 FILLER PIC X(06) VALUE 'Region'           
+           LINE 9 COL 15
+           FOREGROUND-COLOR IS 3.
+      * [RD] Répartition par palier de contrat
+           05 FILLER PIC X(31) VALUE 'Repartition par palier contrat'
+           LINE 10 COL 15
+           FOREGROUND-COLOR IS 3.
+           05 FILLER PIC X(08) VALUE 'Allege '
+           COL 52
+           FOREGROUND-COLOR IS 3.
+           05 PIC ZZ9 FROM SC-STAT-TIER-ALLEGE
+           COL 60
+           FOREGROUND-COLOR IS 3.
+           05 FILLER PIC X(08) VALUE 'Modere '
+           COL 68
+           FOREGROUND-COLOR IS 3.
+           05 PIC ZZ9 FROM SC-STAT-TIER-MODERE
+           COL 76
+           FOREGROUND-COLOR IS 3.
+           05 FILLER PIC X(12) VALUE 'Excellence '
+           COL 84
+           FOREGROUND-COLOR IS 3.
+           05 PIC ZZ9 FROM SC-STAT-TIER-EXCELLENCE
+           COL 97
+           FOREGROUND-COLOR IS 3.
+           05 FILLER PIC X(12) VALUE 'Specifique '
+           COL 105
+           FOREGROUND-COLOR IS 3.
+           05 PIC ZZ9 FROM SC-STAT-TIER-SPECIFIC
+           COL 118
+           FOREGROUND-COLOR IS 3.
+      * Répartition géographique
+           05 FILLER PIC X(06) VALUE 'Region'
            LINE 11 COL 50 
            FOREGROUND-COLOR IS 3.
            05 FILLER PIC X(05) VALUE '  01'           
@@ -611,13 +639,45 @@
            FOREGROUND-COLOR IS 7.
 
       *  bouton de retour menu
-           05 FILLER PIC X(1) USING SC-RETURN 
-           LINE 35 COL 170 
+           05 FILLER PIC X(1) USING SC-RETURN
+           LINE 35 COL 170
            BACKGROUND-COLOR IS 3
-           FOREGROUND-COLOR IS 0. 
-           05 FILLER PIC X(6) VALUE  'Retour' 
-           COL 172 
-           FOREGROUND-COLOR IS 3.     
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(6) VALUE  'Retour'
+           COL 172
+           FOREGROUND-COLOR IS 3.
+
+      *  [RD] - detail (liste des adherents) d'une region de la
+      *  repartition geographique, exporte dans un fichier
+           05 FILLER PIC X(20) VALUE  'Region a detailler :'
+           LINE 35 COL 55
+           FOREGROUND-COLOR IS 3.
+           05 PIC 99 USING SC-DRILL-REGION
+           COL 77
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+           05 FILLER PIC X(1) USING SC-DRILL
+           COL 80
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(6) VALUE  'Detail'
+           COL 82
+           FOREGROUND-COLOR IS 3.
+
+      *  [RD] - bouton d'export des statistiques vers un fichier
+           05 FILLER PIC X(1) USING SC-EXPORT
+           LINE 35 COL 10
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(8) VALUE  'Exporter'
+           COL 12
+           FOREGROUND-COLOR IS 3.
+
+      *  [RD] - Affichage message gestion d'erreur / confirmation
+           05 FILLER PIC X(70) FROM SC-MESSAGE
+           LINE 36 COL 38
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
 
       * [AL] - cadre et titre de la page
            05 FILLER PIC X(182) VALUE all ' ' LINE 4 COL 10 
