@@ -0,0 +1,65 @@
+       01 SCREEN-CHANGE-PASSWORD FOREGROUND-COLOR IS 3.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [RD] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(40)
+           VALUE  'CHANGEMENT DE MOT DE PASSE'
+           LINE 6 COL 88
+           FOREGROUND-COLOR IS 3.
+
+      ******************************************************************
+      *    [RD] CHAMPS DE SAISIS.                                      *
+      ******************************************************************
+           05 FILLER PIC X(45)
+           VALUE  'Changer votre mot de passe ? (O/N)       :'
+           LINE 16 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(01) USING PW-CHANGE-CHOICE
+           COL 150
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20)
+           VALUE  'ANCIEN MOT DE PASSE:'
+           LINE 18 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(14) USING PW-OLD-PWD SECURE
+           COL 150
+           BACKGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(22)
+           VALUE  'NOUVEAU MOT DE PASSE:'
+           LINE 20 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(14) USING PW-NEW-PWD SECURE
+           COL 150
+           BACKGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(22)
+           VALUE  'CONFIRMATION        :'
+           LINE 22 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(14) USING PW-CONFIRM-PWD SECURE
+           COL 150
+           BACKGROUND-COLOR IS 3.
+
+      *    [RD] Zone de message d'erreur.
+           05 PIC X(48) FROM PW-ERROR-MESSAGE
+           LINE 28 COL 70 FOREGROUND-COLOR IS 7.
+
+      *    [RD] Bouton pour valider.
+           05 FILLER PIC X(12) VALUE 'Valider'
+           LINE 32 COL 172
+           FOREGROUND-COLOR IS 3.
+
+      ******************************************************************
+      *    [RD] DEFINITION DU CADRE.                                   *
+      ******************************************************************
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 4 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 8 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 37 COL 10
+           BACKGROUND-COLOR IS 3.
