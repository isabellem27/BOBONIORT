@@ -0,0 +1,517 @@
+       01  SCREEN-STAT-PARAM-DATA FOREGROUND-COLOR IS 3.
+           05 BLANK SCREEN.
+
+      * [RD] - Sous-titre region
+           05 FILLER PIC X(33)
+           VALUE 'Regions (departement -> libelle)'
+           LINE 9 COL 20
+           FOREGROUND-COLOR IS 3.
+
+      * [RD] - Les 14 regions, departement et libelle modifiables
+           05 FILLER PIC X(11) VALUE 'Region  1 :'
+           LINE 10 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG01-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG01-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region  2 :'
+           LINE 11 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG02-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG02-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region  3 :'
+           LINE 12 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG03-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG03-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region  4 :'
+           LINE 13 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG04-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG04-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region  5 :'
+           LINE 14 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG05-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG05-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region  6 :'
+           LINE 15 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG06-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG06-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region  7 :'
+           LINE 16 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG07-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG07-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region  8 :'
+           LINE 17 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG08-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG08-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region  9 :'
+           LINE 18 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG09-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG09-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region 10 :'
+           LINE 19 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG10-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG10-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region 11 :'
+           LINE 20 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG11-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG11-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region 12 :'
+           LINE 21 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG12-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG12-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region 13 :'
+           LINE 22 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG13-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG13-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Region 14 :'
+           LINE 23 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(02) USING SC-REG14-CODEDEP
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(09) VALUE 'Libelle :'
+           COL 40
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(30) USING SC-REG14-LABEL
+           COL 52
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+      * [RD] - Sous-titre tranches d'age
+           05 FILLER PIC X(14) VALUE 'Tranches d''age'
+           LINE 25 COL 20
+           FOREGROUND-COLOR IS 3.
+
+      * [RD] - Les 6 tranches d'age, bornes et libelle modifiables
+           05 FILLER PIC X(11) VALUE 'Tranche 1 :'
+           LINE 26 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK1-AGEMIN
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(03) VALUE ' a '
+           COL 39
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK1-AGEMAX
+           COL 42
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(13) VALUE 'ans Libelle :'
+           COL 47
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(20) USING SC-BRK1-LABEL
+           COL 64
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Tranche 2 :'
+           LINE 27 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK2-AGEMIN
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(03) VALUE ' a '
+           COL 39
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK2-AGEMAX
+           COL 42
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(13) VALUE 'ans Libelle :'
+           COL 47
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(20) USING SC-BRK2-LABEL
+           COL 64
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Tranche 3 :'
+           LINE 28 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK3-AGEMIN
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(03) VALUE ' a '
+           COL 39
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK3-AGEMAX
+           COL 42
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(13) VALUE 'ans Libelle :'
+           COL 47
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(20) USING SC-BRK3-LABEL
+           COL 64
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Tranche 4 :'
+           LINE 29 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK4-AGEMIN
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(03) VALUE ' a '
+           COL 39
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK4-AGEMAX
+           COL 42
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(13) VALUE 'ans Libelle :'
+           COL 47
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(20) USING SC-BRK4-LABEL
+           COL 64
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Tranche 5 :'
+           LINE 30 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK5-AGEMIN
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(03) VALUE ' a '
+           COL 39
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK5-AGEMAX
+           COL 42
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(13) VALUE 'ans Libelle :'
+           COL 47
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(20) USING SC-BRK5-LABEL
+           COL 64
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(11) VALUE 'Tranche 6 :'
+           LINE 31 COL 20
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK6-AGEMIN
+           COL 35
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(03) VALUE ' a '
+           COL 39
+           FOREGROUND-COLOR IS 3.
+           05 PIC 999 USING SC-BRK6-AGEMAX
+           COL 42
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+           05 FILLER PIC X(13) VALUE 'ans Libelle :'
+           COL 47
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(20) USING SC-BRK6-LABEL
+           COL 64
+           FOREGROUND-COLOR IS 0
+           BACKGROUND-COLOR IS 7.
+
+      * [RD] - Zone de message
+           05 FILLER PIC X(70) FROM SC-MESSAGE
+           LINE 33 COL 20
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+      * [RD] - boutons valider et quitter
+           05 FILLER PIC X(07) VALUE 'Valider'
+           LINE 35 COL 38
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(1) USING SC-VALIDATE
+           COL 47
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+           05 PIC X(1) USING SC-RETURN
+           COL 170
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(07) VALUE 'Quitter'
+           COL 172
+           FOREGROUND-COLOR IS 3.
+
+      * [RD] - cadre et titre de la page
+           05 FILLER PIC X(182) VALUE all ' ' LINE 4 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 5 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(2) VALUE  '  ' LINE 6 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(28) VALUE  'PARAMETRES DES STATISTIQUES'
+           COL 80
+           FOREGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 7 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(182) VALUE all  '  ' LINE 8 COL 10
+           BACKGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(2) VALUE  '  ' LINE 9 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 10 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 11 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 12 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 13 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 14 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 15 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 16 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 17 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 18 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 19 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 20 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 21 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 22 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 23 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 24 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 25 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 26 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 27 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 28 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 29 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 30 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 31 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 32 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 33 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 34 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 35 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 36 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(182) VALUE all  '  ' LINE 37 COL 10
+           BACKGROUND-COLOR IS 3.
