@@ -7,17 +7,45 @@
            LINE 20 COL 70 
            FOREGROUND-COLOR IS  3.  
            05 PIC X(100) FROM  SC-FILE
-           COL 100 
+           COL 100
            BACKGROUND-COLOR IS 0
            FOREGROUND-COLOR IS 7.
 
-           05 FILLER PIC X(7) VALUE  "Valider" 
-           LINE 34 COL 28 
+      * [RD] - Choix du format du fichier a charger
+           05 FILLER PIC X(36)
+           VALUE  'Format (N=Individus, P=Partenaire):'
+           LINE 23 COL 70
            FOREGROUND-COLOR IS  3.
-           05 PIC X(1) USING  WS-VALIDATE 
-            COL 36 
+           05 PIC X(1) USING  WS-LAYOUT
+           COL 107
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+      * [RD] - Chargement d'un petit fichier de correction ponctuelle
+           05 FILLER PIC X(28)
+           VALUE  'Fichier de correction :'
+           LINE 26 COL 70
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(100) FROM  SC-CORRECTION-FILE
+           COL 100
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+           05 FILLER PIC X(7) VALUE  "Valider"
+           LINE 34 COL 28
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-VALIDATE
+            COL 36
            BACKGROUND-COLOR IS 3
-           FOREGROUND-COLOR IS 0. 
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE  "Valider correction"
+           LINE 36 COL 28
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-VALIDATE-CORRECTION
+            COL 48
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
                       
            05 PIC X(1) USING  WS-RETURN 
            COL 163 
