@@ -21,9 +21,19 @@
 
            05 PIC X(14) USING SI-USER-PWD SECURE
            LINE 18 COL 150
-           BACKGROUND-COLOR IS 3. 
+           BACKGROUND-COLOR IS 3.
+
+      *    [RD] Code du second facteur (administrateur uniquement).
+           05 FILLER PIC X(15) VALUE  'CODE 2FA     :'
+           LINE 20 COL 125
+           FOREGROUND-COLOR IS 3.
+
+           05 PIC X(06) USING SI-2FA-CODE
+           LINE 20 COL 150
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
 
-      *    [AL-RD] Zone de message d'erreur. 
+      *    [AL-RD] Zone de message d'erreur.
            05 PIC X(45) FROM SI-ERROR-MESSAGE
            LINE 24 COL 125 FOREGROUND-COLOR IS 7.
 
