@@ -0,0 +1,166 @@
+       01 SCREEN-BATCH-INVOICE FOREGROUND-COLOR IS  3.
+           05 BLANK SCREEN.
+
+      * [RD] - Gestion des boutons
+           05 FILLER PIC X(55)
+           VALUE  'Facturer tous les adherents actifs sous contrat :'
+           LINE 20 COL 60
+           FOREGROUND-COLOR IS  3.
+
+           05 FILLER PIC X(7) VALUE  "Valider"
+           LINE 34 COL 28
+           FOREGROUND-COLOR IS  3.
+           05 PIC X(1) USING  WS-VALIDATE
+            COL 36
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+           05 PIC X(1) USING  WS-RETURN
+           COL 163
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE  "Retour au menu"
+           COL 165
+           FOREGROUND-COLOR IS  3.
+
+      * [RD] - Affichage du compte-rendu / message d'erreur
+           05 PIC X(70) FROM SC-MESSAGE
+           LINE 30 COL 38
+           BACKGROUND-COLOR IS 0
+           FOREGROUND-COLOR IS 7.
+
+      * [RD] - Gestion du cadre et titre
+           05 FILLER PIC X(182) VALUE all ' ' LINE 4 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 5 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 6 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(30)
+           VALUE  'FACTURATION MENSUELLE'
+           COL 80
+           FOREGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 7 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(182) VALUE all  '  ' LINE 8 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 9 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 10 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 11 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 12 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 13 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 14 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 15 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 16 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 17 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 18 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 19 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 20 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 21 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 22 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 23 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 24 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 25 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 26 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 27 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 28 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 29 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 30 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 31 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 32 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 33 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 34 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 35 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' LINE 36 COL 10
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(2) VALUE  '  ' COL  190
+           BACKGROUND-COLOR IS  3.
+           05 FILLER PIC X(182) VALUE all  '  ' LINE 37 COL 10
+           BACKGROUND-COLOR IS  3.
