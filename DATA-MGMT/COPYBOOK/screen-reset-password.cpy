@@ -0,0 +1,62 @@
+       01 SCREEN-RESET-PASSWORD FOREGROUND-COLOR IS 3.
+           05 BLANK SCREEN.
+
+      *    [RD] TITRE.
+           05 FILLER PIC X(40)
+           VALUE  'REINITIALISATION DE MOT DE PASSE'
+           LINE 6 COL 82
+           FOREGROUND-COLOR IS 3.
+
+      *    [RD] CHAMPS DE SAISIS.
+           05 FILLER PIC X(30)
+           VALUE  'Identifiant de l''utilisateur:'
+           LINE 16 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(08) USING RP-USER-ID
+           COL 150
+           BACKGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(22)
+           VALUE  'NOUVEAU MOT DE PASSE:'
+           LINE 18 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(14) USING RP-NEW-PWD SECURE
+           COL 150
+           BACKGROUND-COLOR IS 3.
+
+           05 FILLER PIC X(22)
+           VALUE  'CONFIRMATION        :'
+           LINE 20 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(14) USING RP-CONFIRM-PWD SECURE
+           COL 150
+           BACKGROUND-COLOR IS 3.
+
+      *    [RD] Zone de message d'erreur.
+           05 PIC X(48) FROM RP-ERROR-MESSAGE
+           LINE 28 COL 70 FOREGROUND-COLOR IS 7.
+
+      *    [RD] Boutons pour valider ou quitter.
+           05 FILLER PIC X(7) VALUE 'Valider'
+           LINE 32 COL 70
+           FOREGROUND-COLOR IS 3.
+           05 PIC X(01) USING RP-VALIDATE
+           COL 79
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+
+           05 PIC X(01) USING RP-EXIT
+           COL 170
+           BACKGROUND-COLOR IS 3
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(7) VALUE  'Quitter'
+           COL 172
+           FOREGROUND-COLOR IS 3.
+
+      *    [RD] DEFINITION DU CADRE.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 4 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 8 COL 10
+           BACKGROUND-COLOR IS 3.
+           05 FILLER PIC X(182) VALUE ALL SPACES LINE 37 COL 10
+           BACKGROUND-COLOR IS 3.
